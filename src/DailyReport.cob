@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL USERS-FILE
+               ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT OPTIONAL PROFILES-FILE
+               ASSIGN TO "PROFILES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+           SELECT OPTIONAL CONNECTIONS-FILE
+               ASSIGN TO "CONNECTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+           SELECT OPTIONAL APPLICATIONS-FILE
+               ASSIGN TO "APPLICATIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPS-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS-FILE.
+           01 USER-RECORD.
+             05 USERNAME PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+
+       FD PROFILES-FILE.
+           01 PROFILE-RECORD.
+             05 PROFILE-USERNAME PIC X(12).
+             05 PROFILE-FIRST-NAME PIC X(20).
+             05 PROFILE-LAST-NAME PIC X(20).
+             05 PROFILE-COLLEGE PIC X(30).
+             05 PROFILE-MAJOR PIC X(30).
+             05 PROFILE-GRAD-YEAR PIC 9(4).
+             05 PROFILE-ABOUT-ME PIC X(500).
+
+       FD CONNECTIONS-FILE.
+           01 CONNECTION-RECORD.
+             05 REQUESTER-USERNAME PIC X(12).
+             05 RECIPIENT-USERNAME PIC X(12).
+             05 REQUEST-STATUS PIC X.
+
+       FD APPLICATIONS-FILE.
+           01 APPLICATION-RECORD.
+             05 APP-USERNAME PIC X(12).
+             05 APP-JOB-ID PIC X(12).
+
+       FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         77 WS-USERS-STATUS PIC XX.
+         77 WS-PROFILES-STATUS PIC XX.
+         77 WS-CONN-FILE-STATUS PIC XX.
+         77 WS-APPS-STATUS PIC XX.
+         77 WS-REPORT-STATUS PIC XX.
+         77 WS-EOF PIC X VALUE "N".
+
+         77 WS-TODAY-STAMP PIC X(8).
+         77 WS-REPORT-FILENAME PIC X(40).
+
+         77 WS-USER-COUNT PIC 9(6) VALUE 0.
+         77 WS-PROFILE-COUNT PIC 9(6) VALUE 0.
+         77 WS-CONN-SENT-COUNT PIC 9(6) VALUE 0.
+         77 WS-CONN-ACCEPTED-COUNT PIC 9(6) VALUE 0.
+         77 WS-CONN-REJECTED-COUNT PIC 9(6) VALUE 0.
+         77 WS-CONN-PENDING-COUNT PIC 9(6) VALUE 0.
+         77 WS-APPLICATION-COUNT PIC 9(6) VALUE 0.
+
+         77 WS-COUNT-TEXT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
+           STRING "ACTIVITY-REPORT-" DELIMITED BY SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+             INTO WS-REPORT-FILENAME
+           END-STRING
+
+           PERFORM COUNT-USERS
+           PERFORM COUNT-PROFILES
+           PERFORM COUNT-CONNECTIONS
+           PERFORM COUNT-APPLICATIONS
+           PERFORM WRITE-REPORT
+
+           GOBACK.
+
+       COUNT-USERS.
+           MOVE 0 TO WS-USER-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT USERS-FILE
+           IF WS-USERS-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ USERS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   ADD 1 TO WS-USER-COUNT
+               END-READ
+             END-PERFORM
+             CLOSE USERS-FILE
+           END-IF.
+
+       COUNT-PROFILES.
+           MOVE 0 TO WS-PROFILE-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ PROFILES-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   ADD 1 TO WS-PROFILE-COUNT
+               END-READ
+             END-PERFORM
+             CLOSE PROFILES-FILE
+           END-IF.
+
+       COUNT-CONNECTIONS.
+           MOVE 0 TO WS-CONN-SENT-COUNT
+           MOVE 0 TO WS-CONN-ACCEPTED-COUNT
+           MOVE 0 TO WS-CONN-REJECTED-COUNT
+           MOVE 0 TO WS-CONN-PENDING-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-FILE-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ CONNECTIONS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   ADD 1 TO WS-CONN-SENT-COUNT
+                   EVALUATE REQUEST-STATUS
+                     WHEN "A"
+                       ADD 1 TO WS-CONN-ACCEPTED-COUNT
+                     WHEN "D"
+                       ADD 1 TO WS-CONN-REJECTED-COUNT
+                     WHEN OTHER
+                       ADD 1 TO WS-CONN-PENDING-COUNT
+                   END-EVALUATE
+               END-READ
+             END-PERFORM
+             CLOSE CONNECTIONS-FILE
+           END-IF.
+
+       COUNT-APPLICATIONS.
+           MOVE 0 TO WS-APPLICATION-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APPS-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ APPLICATIONS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   ADD 1 TO WS-APPLICATION-COUNT
+               END-READ
+             END-PERFORM
+             CLOSE APPLICATIONS-FILE
+           END-IF.
+
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+             DISPLAY "Unable to open report file for output."
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "InCollege Daily Activity Report - " DELIMITED BY
+                    SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE "----------------------------------------" TO
+             REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE
+             "(counts are current totals as of this run; the .DAT"
+             TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE
+             " files carry no creation timestamp, so day-over-day"
+             TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE " deltas are not available)" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-USER-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total accounts:              " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-PROFILE-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Total profiles created:      " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CONN-SENT-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Connection requests sent:    " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CONN-ACCEPTED-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  ...accepted:                " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CONN-REJECTED-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  ...rejected/cancelled:      " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-CONN-PENDING-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "  ...still pending:           " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE WS-APPLICATION-COUNT TO WS-COUNT-TEXT
+           MOVE SPACES TO REPORT-LINE
+           STRING "Job applications submitted:  " DELIMITED BY SIZE
+                  WS-COUNT-TEXT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "Daily activity report written to "
+             FUNCTION TRIM(WS-REPORT-FILENAME).
+
+       END PROGRAM DAILYREPORT.
