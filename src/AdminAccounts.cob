@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADMINACCOUNTS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL USERS-FILE
+               ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT OPTIONAL PROFILES-FILE
+               ASSIGN TO "PROFILES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS-FILE.
+           01 USER-RECORD.
+             05 USERNAME PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+             05 USER-SEC-QUESTION PIC X(60).
+             05 USER-SEC-ANSWER PIC X(30).
+             05 USER-ACTIVE PIC X(1) VALUE "Y".
+             05 USER-ACCOUNT-TYPE PIC X(1) VALUE "S".
+
+       FD PROFILES-FILE.
+           01 PROFILE-RECORD.
+             05 PROFILE-USERNAME PIC X(12).
+             05 PROFILE-FIRST-NAME PIC X(20).
+             05 PROFILE-LAST-NAME PIC X(20).
+             05 PROFILE-COLLEGE PIC X(30).
+             05 PROFILE-MAJOR PIC X(30).
+             05 PROFILE-GRAD-YEAR PIC 9(4).
+             05 PROFILE-ABOUT-ME PIC X(500).
+
+       FD REPORT-FILE.
+           01 REPORT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+         77 WS-USERS-STATUS PIC XX.
+         77 WS-PROFILES-STATUS PIC XX.
+         77 WS-REPORT-STATUS PIC XX.
+         77 WS-EOF PIC X VALUE "N".
+
+      *> Command-line usage: ADMINACCOUNTS <ACTION> <USERNAME> <NEW-PW>
+      *> ACTION is one of LIST (default), DEACTIVATE, REACTIVATE, RESET
+         77 WS-COMMAND-LINE PIC X(80).
+         77 WS-ACTION PIC X(10) VALUE "LIST".
+         77 WS-TARGET-USERNAME PIC X(12) VALUE SPACES.
+         77 WS-NEW-PASSWORD PIC X(12) VALUE SPACES.
+
+         77 WS-MAX-ACCOUNTS PIC 9(4) VALUE 1000.
+         01 WS-USER-ROWS.
+           05 WS-USER-ROW OCCURS 1000 TIMES.
+             10 WS-UR-USERNAME PIC X(12).
+             10 WS-UR-PASSWORD PIC X(12).
+             10 WS-UR-SEC-QUESTION PIC X(60).
+             10 WS-UR-SEC-ANSWER PIC X(30).
+             10 WS-UR-ACTIVE PIC X(1).
+             10 WS-UR-ACCOUNT-TYPE PIC X(1).
+         77 WS-USER-ROW-COUNT PIC 9(4) VALUE 0.
+         77 WS-I PIC 9(4).
+         77 WS-FOUND-INDEX PIC 9(4) VALUE 0.
+
+         01 WS-PROFILE-ROWS.
+           05 WS-PROFILE-ROW OCCURS 1000 TIMES.
+             10 WS-PR-USERNAME PIC X(12).
+             10 WS-PR-FIRST-NAME PIC X(20).
+             10 WS-PR-LAST-NAME PIC X(20).
+             10 WS-PR-COLLEGE PIC X(30).
+             10 WS-PR-MAJOR PIC X(30).
+         77 WS-PROFILE-ROW-COUNT PIC 9(4) VALUE 0.
+         77 WS-PROFILE-INDEX PIC 9(4) VALUE 0.
+
+         77 WS-TODAY-STAMP PIC X(8).
+         77 WS-REPORT-FILENAME PIC X(40).
+         77 WS-LISTED-COUNT PIC 9(6) VALUE 0.
+         77 WS-ACTIVE-COUNT PIC 9(6) VALUE 0.
+         77 WS-INACTIVE-COUNT PIC 9(6) VALUE 0.
+
+      *> Working fields for HASH-PASSWORD (see paragraph below)
+         77 WS-HASH-VALUE  PIC 9(10) VALUE 0.
+         77 WS-HASH-CHAR   PIC 9(3) VALUE 0.
+         77 WS-HASH-POS    PIC 99 VALUE 0.
+         77 WS-HASH-LEN    PIC 99 VALUE 0.
+         77 WS-HASH-INPUT  PIC X(12).
+         77 WS-HASH-OUTPUT PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM PARSE-COMMAND-LINE
+           PERFORM LOAD-USERS
+
+           EVALUATE WS-ACTION
+             WHEN "DEACTIVATE"
+               PERFORM SET-USER-ACTIVE-N
+             WHEN "REACTIVATE"
+               PERFORM SET-USER-ACTIVE-Y
+             WHEN "RESET"
+               PERFORM RESET-USER-PASSWORD
+             WHEN OTHER
+               PERFORM LOAD-PROFILES
+               PERFORM WRITE-ACCOUNT-LIST
+           END-EVALUATE
+
+           GOBACK.
+
+       PARSE-COMMAND-LINE.
+           MOVE SPACES TO WS-COMMAND-LINE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           MOVE "LIST" TO WS-ACTION
+           MOVE SPACES TO WS-TARGET-USERNAME
+           MOVE SPACES TO WS-NEW-PASSWORD
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-COMMAND-LINE)) > 0
+             UNSTRING FUNCTION TRIM(WS-COMMAND-LINE) DELIMITED BY " "
+               INTO WS-ACTION WS-TARGET-USERNAME WS-NEW-PASSWORD
+             END-UNSTRING
+             INSPECT WS-ACTION CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF.
+
+       LOAD-USERS.
+           MOVE 0 TO WS-USER-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT USERS-FILE
+           IF WS-USERS-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ USERS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-USER-ROW-COUNT < WS-MAX-ACCOUNTS
+                     ADD 1 TO WS-USER-ROW-COUNT
+                     MOVE USERNAME TO
+                       WS-UR-USERNAME(WS-USER-ROW-COUNT)
+                     MOVE USER-PASSWORD TO
+                       WS-UR-PASSWORD(WS-USER-ROW-COUNT)
+                     MOVE USER-SEC-QUESTION TO
+                       WS-UR-SEC-QUESTION(WS-USER-ROW-COUNT)
+                     MOVE USER-SEC-ANSWER TO
+                       WS-UR-SEC-ANSWER(WS-USER-ROW-COUNT)
+                     MOVE USER-ACTIVE TO
+                       WS-UR-ACTIVE(WS-USER-ROW-COUNT)
+                     MOVE USER-ACCOUNT-TYPE TO
+                       WS-UR-ACCOUNT-TYPE(WS-USER-ROW-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE USERS-FILE
+           END-IF.
+
+       LOAD-PROFILES.
+           MOVE 0 TO WS-PROFILE-ROW-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ PROFILES-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-PROFILE-ROW-COUNT < WS-MAX-ACCOUNTS
+                     ADD 1 TO WS-PROFILE-ROW-COUNT
+                     MOVE PROFILE-USERNAME TO
+                       WS-PR-USERNAME(WS-PROFILE-ROW-COUNT)
+                     MOVE PROFILE-FIRST-NAME TO
+                       WS-PR-FIRST-NAME(WS-PROFILE-ROW-COUNT)
+                     MOVE PROFILE-LAST-NAME TO
+                       WS-PR-LAST-NAME(WS-PROFILE-ROW-COUNT)
+                     MOVE PROFILE-COLLEGE TO
+                       WS-PR-COLLEGE(WS-PROFILE-ROW-COUNT)
+                     MOVE PROFILE-MAJOR TO
+                       WS-PR-MAJOR(WS-PROFILE-ROW-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PROFILES-FILE
+           END-IF.
+
+       FIND-TARGET-USER.
+           MOVE 0 TO WS-FOUND-INDEX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-USER-ROW-COUNT OR WS-FOUND-INDEX NOT = 0
+             IF FUNCTION TRIM(WS-TARGET-USERNAME) = FUNCTION
+               TRIM(WS-UR-USERNAME(WS-I))
+               MOVE WS-I TO WS-FOUND-INDEX
+             END-IF
+           END-PERFORM.
+
+       SET-USER-ACTIVE-N.
+           PERFORM FIND-TARGET-USER
+           IF WS-FOUND-INDEX = 0
+             DISPLAY "No such account: " FUNCTION
+               TRIM(WS-TARGET-USERNAME)
+           ELSE
+             MOVE "N" TO WS-UR-ACTIVE(WS-FOUND-INDEX)
+             PERFORM REWRITE-USERS-FILE
+             DISPLAY "Account deactivated: " FUNCTION
+               TRIM(WS-TARGET-USERNAME)
+           END-IF.
+
+       SET-USER-ACTIVE-Y.
+           PERFORM FIND-TARGET-USER
+           IF WS-FOUND-INDEX = 0
+             DISPLAY "No such account: " FUNCTION
+               TRIM(WS-TARGET-USERNAME)
+           ELSE
+             MOVE "Y" TO WS-UR-ACTIVE(WS-FOUND-INDEX)
+             PERFORM REWRITE-USERS-FILE
+             DISPLAY "Account reactivated: " FUNCTION
+               TRIM(WS-TARGET-USERNAME)
+           END-IF.
+
+       RESET-USER-PASSWORD.
+           PERFORM FIND-TARGET-USER
+           IF WS-FOUND-INDEX = 0
+             DISPLAY "No such account: " FUNCTION
+               TRIM(WS-TARGET-USERNAME)
+             EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD)) = 0
+             DISPLAY "RESET requires a new password argument."
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-NEW-PASSWORD) TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
+           MOVE WS-HASH-OUTPUT TO WS-UR-PASSWORD(WS-FOUND-INDEX)
+           PERFORM REWRITE-USERS-FILE
+           DISPLAY "Password reset for account: " FUNCTION
+             TRIM(WS-TARGET-USERNAME).
+
+      *> HASH-PASSWORD turns WS-HASH-INPUT into a 10-digit numeric
+      *> digest left-justified in WS-HASH-OUTPUT, so USERS.DAT never
+      *> stores a password in the clear.
+       HASH-PASSWORD.
+           MOVE 0 TO WS-HASH-VALUE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HASH-INPUT)) TO
+             WS-HASH-LEN
+           PERFORM VARYING WS-HASH-POS FROM 1 BY 1
+               UNTIL WS-HASH-POS > WS-HASH-LEN
+             COMPUTE WS-HASH-CHAR =
+               FUNCTION ORD(WS-HASH-INPUT(WS-HASH-POS:1)) - 1
+             COMPUTE WS-HASH-VALUE =
+               FUNCTION MOD(WS-HASH-VALUE * 31 + WS-HASH-CHAR +
+                 WS-HASH-POS, 9999999999)
+           END-PERFORM
+           MOVE WS-HASH-VALUE TO WS-HASH-OUTPUT.
+
+       REWRITE-USERS-FILE.
+           OPEN OUTPUT USERS-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-USER-ROW-COUNT
+             MOVE WS-UR-USERNAME(WS-I) TO USERNAME
+             MOVE WS-UR-PASSWORD(WS-I) TO USER-PASSWORD
+             MOVE WS-UR-SEC-QUESTION(WS-I) TO USER-SEC-QUESTION
+             MOVE WS-UR-SEC-ANSWER(WS-I) TO USER-SEC-ANSWER
+             MOVE WS-UR-ACTIVE(WS-I) TO USER-ACTIVE
+             MOVE WS-UR-ACCOUNT-TYPE(WS-I) TO USER-ACCOUNT-TYPE
+             WRITE USER-RECORD
+           END-PERFORM
+           CLOSE USERS-FILE.
+
+       FIND-PROFILE-FOR-USER.
+           MOVE 0 TO WS-PROFILE-INDEX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-PROFILE-ROW-COUNT
+               OR WS-PROFILE-INDEX NOT = 0
+             IF FUNCTION TRIM(WS-UR-USERNAME(WS-FOUND-INDEX)) =
+               FUNCTION TRIM(WS-PR-USERNAME(WS-I))
+               MOVE WS-I TO WS-PROFILE-INDEX
+             END-IF
+           END-PERFORM.
+
+       WRITE-ACCOUNT-LIST.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
+           STRING "ACCOUNTS-LIST-" DELIMITED BY SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+             INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+             DISPLAY "Unable to open report file for output."
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-LISTED-COUNT
+           MOVE 0 TO WS-ACTIVE-COUNT
+           MOVE 0 TO WS-INACTIVE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "USERNAME     STATUS   NAME                 COLLEGE"
+             DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-FOUND-INDEX FROM 1 BY 1
+               UNTIL WS-FOUND-INDEX > WS-USER-ROW-COUNT
+             PERFORM FIND-PROFILE-FOR-USER
+             ADD 1 TO WS-LISTED-COUNT
+             IF WS-UR-ACTIVE(WS-FOUND-INDEX) = "N"
+               ADD 1 TO WS-INACTIVE-COUNT
+             ELSE
+               ADD 1 TO WS-ACTIVE-COUNT
+             END-IF
+
+             MOVE SPACES TO REPORT-LINE
+             IF WS-PROFILE-INDEX = 0
+               STRING FUNCTION TRIM(WS-UR-USERNAME(WS-FOUND-INDEX))
+                 DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 "ACTIVE  " DELIMITED BY SIZE
+                 WS-UR-ACTIVE(WS-FOUND-INDEX) DELIMITED BY SIZE
+                 "  (no profile on file)" DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               END-STRING
+             ELSE
+               STRING FUNCTION TRIM(WS-UR-USERNAME(WS-FOUND-INDEX))
+                 DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 "ACTIVE  " DELIMITED BY SIZE
+                 WS-UR-ACTIVE(WS-FOUND-INDEX) DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-PR-FIRST-NAME(WS-PROFILE-INDEX))
+                 DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-PR-LAST-NAME(WS-PROFILE-INDEX))
+                 DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-PR-COLLEGE(WS-PROFILE-INDEX))
+                 DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               END-STRING
+             END-IF
+             WRITE REPORT-LINE
+           END-PERFORM
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "Account list written to " FUNCTION
+             TRIM(WS-REPORT-FILENAME) ": " WS-LISTED-COUNT
+             " account(s), " WS-ACTIVE-COUNT " active, "
+             WS-INACTIVE-COUNT " deactivated."
+
+      *> FIND-PROFILE-FOR-USER above indexes WS-UR-USERNAME by
+      *> WS-FOUND-INDEX, which the PERFORM VARYING loop above also
+      *> drives -- both refer to the same row, so this is safe.
+           .
+
+       END PROGRAM ADMINACCOUNTS.
