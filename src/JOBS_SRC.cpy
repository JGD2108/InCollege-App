@@ -6,7 +6,13 @@
             PERFORM PRINT-LINE
             MOVE "2. Browse Jobs/Internships" TO OUTPUT-RECORD
             PERFORM PRINT-LINE
-            MOVE "3. Back to Main Menu" TO OUTPUT-RECORD
+            MOVE "3. My Postings" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            MOVE "4. Browse by Employer" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            MOVE "5. My Applications" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            MOVE "6. Back to Main Menu" TO OUTPUT-RECORD
             PERFORM PRINT-LINE
 
             PERFORM READ-AND-LOG
@@ -20,10 +26,22 @@
             MOVE INPUT-RECORD(1:1) TO WS-JOB-CHOICE
             EVALUATE WS-JOB-CHOICE
               WHEN "1"
-                PERFORM HANDLE-JOB-POST
+                IF WS-ACCOUNT-TYPE = "R"
+                  PERFORM HANDLE-JOB-POST
+                ELSE
+                  MOVE "Only recruiter/employer accounts can post a job/
+      -             "internship." TO OUTPUT-RECORD
+                  PERFORM PRINT-LINE
+                END-IF
               WHEN "2"
                 PERFORM HANDLE-BROWSE-JOBS
               WHEN "3"
+                PERFORM HANDLE-MY-POSTINGS
+              WHEN "4"
+                PERFORM HANDLE-BROWSE-BY-EMPLOYER
+              WHEN "5"
+                PERFORM HANDLE-MY-APPLICATIONS
+              WHEN "6"
                 MOVE "Returning to post-login menu." TO OUTPUT-RECORD
                 PERFORM PRINT-LINE
                 EXIT PERFORM
@@ -171,9 +189,12 @@
 
           MOVE "N" TO WS-VALID-INPUT
           PERFORM UNTIL WS-VALID-INPUT = "Y"
-            MOVE "Salary (Optional, format $50,000/year or $25/hour, N to skip):"
+            MOVE "Salary (Optional, format $50,000/year, $25/hour, or
+      -      " a range like $50,000-$60,000/year; enter Unpaid,"
               TO OUTPUT-RECORD
             PERFORM PRINT-LINE
+            MOVE "Volunteer, or N to skip):" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
             PERFORM READ-AND-LOG
             IF WS-EOF = "Y"
               MOVE "No input for salary; returning to job menu."
@@ -193,13 +214,24 @@
                 MOVE SPACES TO WS-JOB-SALARY
                 MOVE "Y" TO WS-VALID-INPUT
               ELSE
-                PERFORM VALIDATE-SALARY-FORMAT
-                IF WS-VALID-INPUT = "Y"
-                  MOVE WS-TRIMMED-IN TO WS-JOB-SALARY
+                IF FUNCTION UPPER-CASE(WS-TRIMMED-IN) = "UNPAID"
+                   OR FUNCTION UPPER-CASE(WS-TRIMMED-IN) = "VOLUNTEER"
+                   OR FUNCTION UPPER-CASE(WS-TRIMMED-IN) =
+                     "UNPAID/VOLUNTEER"
+                  MOVE "Unpaid/Volunteer" TO WS-JOB-SALARY
+                  MOVE "Y" TO WS-VALID-INPUT
                 ELSE
-                  MOVE "Salary format must look like $50,000/year or $25/hour."
-                    TO OUTPUT-RECORD
-                  PERFORM PRINT-LINE
+                  PERFORM VALIDATE-SALARY-FORMAT
+                  IF WS-VALID-INPUT = "Y"
+                    MOVE WS-TRIMMED-IN TO WS-JOB-SALARY
+                  ELSE
+                    MOVE "Salary format must look like $50,000/year,"
+                      TO OUTPUT-RECORD
+                    PERFORM PRINT-LINE
+                    MOVE "a range, or Unpaid/Volunteer." TO
+                      OUTPUT-RECORD
+                    PERFORM PRINT-LINE
+                  END-IF
                 END-IF
               END-IF
             END-IF
@@ -208,8 +240,43 @@
             EXIT PARAGRAPH
           END-IF
 
+          MOVE "N" TO WS-VALID-INPUT
+          PERFORM UNTIL WS-VALID-INPUT = "Y"
+            MOVE "Application deadline (YYYYMMDD, Optional, press
+      -      " Enter for no deadline):" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            PERFORM READ-AND-LOG
+            IF WS-EOF = "Y"
+              MOVE "No input for deadline; returning to job menu."
+                TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              MOVE "Y" TO WS-JOB-CANCEL
+              EXIT PERFORM
+            END-IF
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+              TO WS-IN-LEN
+            IF WS-IN-LEN = 0
+              MOVE SPACES TO WS-JOB-DEADLINE
+              MOVE "Y" TO WS-VALID-INPUT
+            ELSE
+              IF WS-IN-LEN = 8 AND WS-TRIMMED-IN(1:8) IS NUMERIC
+                MOVE WS-TRIMMED-IN(1:8) TO WS-JOB-DEADLINE
+                MOVE "Y" TO WS-VALID-INPUT
+              ELSE
+                MOVE "Deadline must be 8 digits, e.g. 20261231."
+                  TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+              END-IF
+            END-IF
+          END-PERFORM
+          IF WS-JOB-CANCEL = "Y"
+            EXIT PARAGRAPH
+          END-IF
+
           MOVE SPACES TO WS-MESSAGE
-          CALL "JOBPOSTPROG" USING WS-JOB-DATA WS-STATUS WS-MESSAGE
+          CALL "JOBPOSTPROG" USING WS-JOB-DATA WS-USERNAME WS-STATUS
+            WS-MESSAGE
           MOVE WS-MESSAGE TO OUTPUT-RECORD
           PERFORM PRINT-LINE.
 
@@ -236,24 +303,44 @@
             EXIT PARAGRAPH
           END-IF
 
-          MOVE "N" TO WS-SALARY-HAS-DIGIT
-          MOVE "Y" TO WS-SALARY-CHARS-OK
+          *> Look for a "-" range separator within the amount portion
+          *> (between the leading "$" and the "/" rate marker)
+          MOVE 0 TO WS-SALARY-DASH-POS
           PERFORM VARYING WS-SALARY-IDX FROM 2 BY 1
             UNTIL WS-SALARY-IDX >= WS-SALARY-SLASH-POS
-            IF WS-TRIMMED-IN(WS-SALARY-IDX:1) IS NUMERIC
-              MOVE "Y" TO WS-SALARY-HAS-DIGIT
-            ELSE
-              IF WS-TRIMMED-IN(WS-SALARY-IDX:1) NOT = ","
-                MOVE "N" TO WS-SALARY-CHARS-OK
-                EXIT PERFORM
-              END-IF
+              OR WS-SALARY-DASH-POS > 0
+            IF WS-TRIMMED-IN(WS-SALARY-IDX:1) = "-"
+              MOVE WS-SALARY-IDX TO WS-SALARY-DASH-POS
             END-IF
           END-PERFORM
-          IF WS-SALARY-CHARS-OK NOT = "Y"
-            EXIT PARAGRAPH
-          END-IF
-          IF WS-SALARY-HAS-DIGIT NOT = "Y"
-            EXIT PARAGRAPH
+
+          IF WS-SALARY-DASH-POS = 0
+            MOVE 1 TO WS-SALARY-SEG-START
+            COMPUTE WS-SALARY-SEG-END = WS-SALARY-SLASH-POS - 1
+            PERFORM VALIDATE-SALARY-SEGMENT
+            IF WS-SALARY-SEG-OK NOT = "Y"
+              EXIT PARAGRAPH
+            END-IF
+          ELSE
+            IF WS-SALARY-DASH-POS + 1 = WS-SALARY-SLASH-POS
+              EXIT PARAGRAPH
+            END-IF
+            MOVE 1 TO WS-SALARY-SEG-START
+            COMPUTE WS-SALARY-SEG-END = WS-SALARY-DASH-POS - 1
+            PERFORM VALIDATE-SALARY-SEGMENT
+            IF WS-SALARY-SEG-OK NOT = "Y"
+              EXIT PARAGRAPH
+            END-IF
+
+            IF WS-TRIMMED-IN(WS-SALARY-DASH-POS + 1:1) NOT = "$"
+              EXIT PARAGRAPH
+            END-IF
+            COMPUTE WS-SALARY-SEG-START = WS-SALARY-DASH-POS + 1
+            COMPUTE WS-SALARY-SEG-END = WS-SALARY-SLASH-POS - 1
+            PERFORM VALIDATE-SALARY-SEGMENT
+            IF WS-SALARY-SEG-OK NOT = "Y"
+              EXIT PARAGRAPH
+            END-IF
           END-IF
 
           MOVE SPACES TO WS-SALARY-RATE
@@ -267,3 +354,467 @@
              OR FUNCTION TRIM(WS-SALARY-RATE) = "hour"
             MOVE "Y" TO WS-VALID-INPUT
           END-IF.
+
+       VALIDATE-SALARY-SEGMENT.
+          *> Checks WS-TRIMMED-IN(WS-SALARY-SEG-START:WS-SALARY-SEG-END)
+          *> starts with "$" and has only digits/commas after it, with
+          *> at least one digit
+          MOVE "N" TO WS-SALARY-SEG-OK
+          IF WS-TRIMMED-IN(WS-SALARY-SEG-START:1) NOT = "$"
+            EXIT PARAGRAPH
+          END-IF
+          IF WS-SALARY-SEG-END <= WS-SALARY-SEG-START
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE "N" TO WS-SALARY-HAS-DIGIT
+          MOVE "Y" TO WS-SALARY-CHARS-OK
+          COMPUTE WS-SALARY-IDX = WS-SALARY-SEG-START + 1
+          PERFORM VARYING WS-SALARY-IDX FROM WS-SALARY-IDX
+            BY 1 UNTIL WS-SALARY-IDX > WS-SALARY-SEG-END
+            IF WS-TRIMMED-IN(WS-SALARY-IDX:1) IS NUMERIC
+              MOVE "Y" TO WS-SALARY-HAS-DIGIT
+            ELSE
+              IF WS-TRIMMED-IN(WS-SALARY-IDX:1) NOT = ","
+                MOVE "N" TO WS-SALARY-CHARS-OK
+                EXIT PERFORM
+              END-IF
+            END-IF
+          END-PERFORM
+          IF WS-SALARY-CHARS-OK = "Y" AND WS-SALARY-HAS-DIGIT = "Y"
+            MOVE "Y" TO WS-SALARY-SEG-OK
+          END-IF.
+
+       HANDLE-MY-POSTINGS.
+          PERFORM LOAD-ALL-JOBS-FOR-MGMT
+          IF WS-JOBS-STATUS = "35"
+            MOVE "You have not posted any jobs yet." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM BUILD-MY-POSTINGS-LIST
+          IF WS-MY-POST-COUNT = 0
+            MOVE "You have not posted any jobs yet." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE "N" TO WS-VALID-INPUT
+          PERFORM UNTIL WS-VALID-INPUT = "Y" OR WS-EOF = "Y"
+            MOVE "Enter a posting number to manage, or 0 to go back:"
+              TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            PERFORM READ-AND-LOG
+            IF WS-EOF = "Y"
+              MOVE "No input received; returning to the job menu."
+                TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PERFORM
+            END-IF
+
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+              TO WS-IN-LEN
+
+            IF WS-IN-LEN = 0 OR WS-IN-LEN > LENGTH OF WS-JOB-INDEX
+              MOVE "Invalid posting number." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+            ELSE
+              IF WS-TRIMMED-IN(1:WS-IN-LEN) IS NUMERIC
+                COMPUTE WS-JOB-INDEX =
+                  FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+                IF WS-JOB-INDEX = 0
+                  MOVE "Y" TO WS-VALID-INPUT
+                ELSE
+                  IF WS-JOB-INDEX > WS-MY-POST-COUNT
+                    MOVE "Invalid posting number." TO OUTPUT-RECORD
+                    PERFORM PRINT-LINE
+                  ELSE
+                    PERFORM MANAGE-ONE-POSTING
+                    MOVE "Y" TO WS-VALID-INPUT
+                  END-IF
+                END-IF
+              ELSE
+                MOVE "Invalid posting number." TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+              END-IF
+            END-IF
+          END-PERFORM.
+
+       LOAD-ALL-JOBS-FOR-MGMT.
+          MOVE 0 TO WS-JOB-ROW-COUNT
+          MOVE "N" TO WS-JOBS-EOF
+
+          OPEN INPUT JOBS-FILE
+          IF WS-JOBS-STATUS = "35" OR WS-JOBS-STATUS = "05"
+            IF WS-JOBS-STATUS = "05"
+              CLOSE JOBS-FILE
+            END-IF
+            MOVE "35" TO WS-JOBS-STATUS
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-JOBS-EOF = "Y"
+            READ JOBS-FILE
+              AT END
+                MOVE "Y" TO WS-JOBS-EOF
+              NOT AT END
+                IF WS-JOB-ROW-COUNT < WS-MAX-JOB-ROWS
+                  ADD 1 TO WS-JOB-ROW-COUNT
+                  MOVE JOB-ID TO WS-JOBROW-ID(WS-JOB-ROW-COUNT)
+                  MOVE JOB-TITLE TO WS-JOBROW-TITLE(WS-JOB-ROW-COUNT)
+                  MOVE JOB-DESCRIPTION TO
+                    WS-JOBROW-DESC(WS-JOB-ROW-COUNT)
+                  MOVE JOB-EMPLOYER TO
+                    WS-JOBROW-EMPLOYER(WS-JOB-ROW-COUNT)
+                  MOVE JOB-LOCATION TO
+                    WS-JOBROW-LOCATION(WS-JOB-ROW-COUNT)
+                  MOVE JOB-SALARY TO WS-JOBROW-SALARY(WS-JOB-ROW-COUNT)
+                  MOVE JOB-POSTER TO WS-JOBROW-POSTER(WS-JOB-ROW-COUNT)
+                  MOVE JOB-POSTED-DATE TO
+                    WS-JOBROW-POSTED-DATE(WS-JOB-ROW-COUNT)
+                  MOVE JOB-DEADLINE TO
+                    WS-JOBROW-DEADLINE(WS-JOB-ROW-COUNT)
+                END-IF
+            END-READ
+          END-PERFORM
+
+          CLOSE JOBS-FILE.
+
+       BUILD-MY-POSTINGS-LIST.
+          MOVE 0 TO WS-MY-POST-COUNT
+
+          MOVE "--- My Postings ---" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+
+          PERFORM VARYING WS-JOB-ROW-IDX FROM 1 BY 1
+            UNTIL WS-JOB-ROW-IDX > WS-JOB-ROW-COUNT
+            IF FUNCTION TRIM(WS-JOBROW-POSTER(WS-JOB-ROW-IDX)) =
+               FUNCTION TRIM(WS-USERNAME)
+              ADD 1 TO WS-MY-POST-COUNT
+              MOVE WS-JOB-ROW-IDX TO
+                WS-MY-POST-ROW(WS-MY-POST-COUNT)
+
+              MOVE WS-MY-POST-COUNT TO WS-JOB-NUMBER-TEXT
+              MOVE SPACES TO OUTPUT-RECORD
+              STRING FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY
+                       SIZE
+                     ". " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOBROW-TITLE(WS-JOB-ROW-IDX))
+                       DELIMITED BY SIZE
+                     " at " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOBROW-EMPLOYER(WS-JOB-ROW-IDX))
+                       DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+              PERFORM PRINT-LINE
+            END-IF
+          END-PERFORM
+
+          IF WS-MY-POST-COUNT = 0
+            MOVE "You have not posted any jobs yet." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+          END-IF
+
+          MOVE "-----------------------------" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
+
+       MANAGE-ONE-POSTING.
+          MOVE WS-MY-POST-ROW(WS-JOB-INDEX) TO WS-SELECTED-JOB-ROW
+
+          MOVE SPACES TO OUTPUT-RECORD
+          STRING "Applicants for "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-JOBROW-TITLE(WS-SELECTED-JOB-ROW))
+                 DELIMITED BY SIZE
+                 ":" DELIMITED BY SIZE
+            INTO OUTPUT-RECORD
+          END-STRING
+          PERFORM PRINT-LINE
+
+          PERFORM SHOW-APPLICANTS-FOR-POSTING
+
+          MOVE "1. Close this posting" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          MOVE "2. Message all applicants" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          MOVE "0. Back to job menu" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          MOVE "Enter your choice:" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+
+          PERFORM READ-AND-LOG
+          IF WS-EOF NOT = "Y"
+            IF INPUT-RECORD(1:1) = "1"
+              PERFORM CLOSE-ONE-POSTING
+            ELSE
+              IF INPUT-RECORD(1:1) = "2"
+                PERFORM MESSAGE-ALL-APPLICANTS
+              END-IF
+            END-IF
+          END-IF.
+
+       MESSAGE-ALL-APPLICANTS.
+          MOVE "N" TO WS-VALID-INPUT
+          PERFORM UNTIL WS-VALID-INPUT = "Y" OR WS-EOF = "Y"
+            MOVE "Enter your broadcast message (max 200 chars):"
+              TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            PERFORM READ-AND-LOG
+            IF WS-EOF = "Y"
+              MOVE "No message entered." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+            END-IF
+            MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+              TO WS-IN-LEN
+            IF WS-IN-LEN = 0
+              MOVE "Message cannot be blank." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+            ELSE
+              IF WS-IN-LEN > 200
+                MOVE "Message too long. Max 200 characters."
+                  TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+              ELSE
+                MOVE INPUT-RECORD TO WS-MSG-TEXT
+                MOVE "Y" TO WS-VALID-INPUT
+              END-IF
+            END-IF
+          END-PERFORM
+
+          MOVE 0 TO WS-APPLICANTS-SHOWN
+          MOVE "N" TO WS-APPLICATIONS-EOF
+
+          OPEN INPUT APPLICATIONS-FILE
+          IF WS-APPLICATIONS-STATUS NOT = "00"
+            MOVE "No applicants to message." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+            READ APPLICATIONS-FILE
+              AT END
+                MOVE "Y" TO WS-APPLICATIONS-EOF
+              NOT AT END
+                IF FUNCTION TRIM(APP-JOB-ID) = FUNCTION TRIM(
+                   WS-JOBROW-ID(WS-SELECTED-JOB-ROW))
+                  MOVE APP-USERNAME TO WS-MSG-RECIPIENT
+                  PERFORM SEND-BROADCAST-MESSAGE
+                  ADD 1 TO WS-APPLICANTS-SHOWN
+                END-IF
+            END-READ
+          END-PERFORM
+
+          CLOSE APPLICATIONS-FILE
+
+          MOVE SPACES TO OUTPUT-RECORD
+          STRING "Message sent to " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-APPLICANTS-SHOWN) DELIMITED BY SIZE
+                 " applicant(s)." DELIMITED BY SIZE
+            INTO OUTPUT-RECORD
+          END-STRING
+          PERFORM PRINT-LINE.
+
+       SEND-BROADCAST-MESSAGE.
+          *> Writes one MESSAGE-RECORD to WS-MSG-RECIPIENT without the
+          *> established-connection check SEND-MESSAGE normally applies
+          *> (a job poster may message applicants they aren't connected
+          *> to yet), but still honors a recipient's block list.
+          PERFORM CHECK-BLOCKED-BY-RECIPIENT
+          IF WS-IS-BLOCKED = "Y"
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE FUNCTION CURRENT-DATE(1:14) TO WS-MSG-TIMESTAMP
+          MOVE WS-USERNAME TO MSG-SENDER
+          MOVE WS-MSG-RECIPIENT TO MSG-RECIPIENT
+          MOVE WS-MSG-TIMESTAMP TO MSG-TIMESTAMP
+          MOVE WS-MSG-TEXT TO MSG-CONTENT
+          MOVE "N" TO MSG-READ-FLAG
+          MOVE "N" TO MSG-DELETED-FLAG
+
+          OPEN EXTEND MESSAGES-FILE
+          IF WS-MESSAGES-STATUS = "35" OR WS-MESSAGES-STATUS = "05"
+            OPEN OUTPUT MESSAGES-FILE
+            IF WS-MESSAGES-STATUS = "00"
+              CLOSE MESSAGES-FILE
+            END-IF
+            OPEN EXTEND MESSAGES-FILE
+          END-IF
+
+          IF WS-MESSAGES-STATUS = "00"
+            WRITE MESSAGE-RECORD
+            CLOSE MESSAGES-FILE
+          END-IF.
+
+       SHOW-APPLICANTS-FOR-POSTING.
+          MOVE 0 TO WS-APPLICANTS-SHOWN
+          MOVE "N" TO WS-APPLICATIONS-EOF
+
+          OPEN INPUT APPLICATIONS-FILE
+          IF WS-APPLICATIONS-STATUS = "35" OR WS-APPLICATIONS-STATUS =
+            "05"
+            IF WS-APPLICATIONS-STATUS = "05"
+              CLOSE APPLICATIONS-FILE
+            END-IF
+          ELSE
+            IF WS-APPLICATIONS-STATUS = "00"
+              PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+                READ APPLICATIONS-FILE
+                  AT END
+                    MOVE "Y" TO WS-APPLICATIONS-EOF
+                  NOT AT END
+                    IF FUNCTION TRIM(APP-JOB-ID) = FUNCTION TRIM(
+                       WS-JOBROW-ID(WS-SELECTED-JOB-ROW))
+                      ADD 1 TO WS-APPLICANTS-SHOWN
+                      MOVE SPACES TO OUTPUT-RECORD
+                      STRING "  " DELIMITED BY SIZE
+                             FUNCTION TRIM(APP-USERNAME) DELIMITED BY
+                               SIZE
+                        INTO OUTPUT-RECORD
+                      END-STRING
+                      PERFORM PRINT-LINE
+                    END-IF
+                END-READ
+              END-PERFORM
+              CLOSE APPLICATIONS-FILE
+            END-IF
+          END-IF
+
+          IF WS-APPLICANTS-SHOWN = 0
+            MOVE "  No applicants yet." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+          END-IF.
+
+       CLOSE-ONE-POSTING.
+          OPEN OUTPUT JOBS-FILE
+          IF WS-JOBS-STATUS NOT = "00"
+            MOVE "Unable to close this posting." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM VARYING WS-JOB-ROW-IDX FROM 1 BY 1
+            UNTIL WS-JOB-ROW-IDX > WS-JOB-ROW-COUNT
+            IF WS-JOB-ROW-IDX NOT = WS-SELECTED-JOB-ROW
+              MOVE WS-JOBROW-ID(WS-JOB-ROW-IDX) TO JOB-ID
+              MOVE WS-JOBROW-TITLE(WS-JOB-ROW-IDX) TO JOB-TITLE
+              MOVE WS-JOBROW-DESC(WS-JOB-ROW-IDX) TO JOB-DESCRIPTION
+              MOVE WS-JOBROW-EMPLOYER(WS-JOB-ROW-IDX) TO JOB-EMPLOYER
+              MOVE WS-JOBROW-LOCATION(WS-JOB-ROW-IDX) TO JOB-LOCATION
+              MOVE WS-JOBROW-SALARY(WS-JOB-ROW-IDX) TO JOB-SALARY
+              MOVE WS-JOBROW-POSTER(WS-JOB-ROW-IDX) TO JOB-POSTER
+              MOVE WS-JOBROW-POSTED-DATE(WS-JOB-ROW-IDX) TO
+                JOB-POSTED-DATE
+              MOVE WS-JOBROW-DEADLINE(WS-JOB-ROW-IDX) TO
+                JOB-DEADLINE
+              WRITE JOB-RECORD
+            END-IF
+          END-PERFORM
+
+          CLOSE JOBS-FILE
+          MOVE "Posting closed." TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
+
+       HANDLE-MY-APPLICATIONS.
+          PERFORM LOAD-ALL-JOBS-FOR-MGMT
+
+          MOVE 0 TO WS-MY-APP-COUNT
+          MOVE "N" TO WS-APPLICATIONS-EOF
+          MOVE "N" TO WS-STOP-PAGING
+
+          MOVE "--- My Applications ---" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+
+          OPEN INPUT APPLICATIONS-FILE
+          IF WS-APPLICATIONS-STATUS = "35" OR
+            WS-APPLICATIONS-STATUS = "05"
+            MOVE "You have not applied to any jobs yet." TO
+              OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            MOVE "-----------------------" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-APPLICATIONS-EOF = "Y" OR
+            WS-STOP-PAGING = "Y"
+            READ APPLICATIONS-FILE
+              AT END
+                MOVE "Y" TO WS-APPLICATIONS-EOF
+              NOT AT END
+                IF FUNCTION TRIM(APP-USERNAME) =
+                  FUNCTION TRIM(WS-USERNAME)
+                  PERFORM DISPLAY-ONE-MY-APPLICATION
+                END-IF
+            END-READ
+          END-PERFORM
+
+          CLOSE APPLICATIONS-FILE
+
+          IF WS-MY-APP-COUNT = 0
+            MOVE "You have not applied to any jobs yet." TO
+              OUTPUT-RECORD
+            PERFORM PRINT-LINE
+          END-IF
+
+          MOVE "-----------------------" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
+
+       DISPLAY-ONE-MY-APPLICATION.
+          ADD 1 TO WS-MY-APP-COUNT
+          MOVE "N" TO WS-MY-APP-JOB-FOUND
+
+          PERFORM VARYING WS-JOB-ROW-IDX FROM 1 BY 1
+            UNTIL WS-JOB-ROW-IDX > WS-JOB-ROW-COUNT
+              OR WS-MY-APP-JOB-FOUND = "Y"
+            IF FUNCTION TRIM(WS-JOBROW-ID(WS-JOB-ROW-IDX)) =
+              FUNCTION TRIM(APP-JOB-ID)
+              MOVE "Y" TO WS-MY-APP-JOB-FOUND
+              MOVE WS-MY-APP-COUNT TO WS-JOB-NUMBER-TEXT
+              MOVE SPACES TO OUTPUT-RECORD
+              STRING FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY
+                       SIZE
+                     ". " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOBROW-TITLE(WS-JOB-ROW-IDX))
+                       DELIMITED BY SIZE
+                     " at " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-JOBROW-EMPLOYER(WS-JOB-ROW-IDX))
+                       DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+              PERFORM PRINT-LINE
+
+              MOVE SPACES TO OUTPUT-RECORD
+              IF FUNCTION LENGTH(FUNCTION
+                TRIM(WS-JOBROW-DEADLINE(WS-JOB-ROW-IDX))) > 0
+                AND FUNCTION TRIM(WS-JOBROW-DEADLINE(WS-JOB-ROW-IDX))
+                  < FUNCTION TRIM(FUNCTION CURRENT-DATE(1:8))
+                MOVE "   Status: Closed (deadline passed)" TO
+                  OUTPUT-RECORD
+              ELSE
+                MOVE "   Status: Open" TO OUTPUT-RECORD
+              END-IF
+              PERFORM PRINT-LINE
+            END-IF
+          END-PERFORM
+
+          IF WS-MY-APP-JOB-FOUND = "N"
+            MOVE WS-MY-APP-COUNT TO WS-JOB-NUMBER-TEXT
+            MOVE SPACES TO OUTPUT-RECORD
+            STRING FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY
+                     SIZE
+                   ". (posting no longer available)" DELIMITED BY
+                     SIZE
+              INTO OUTPUT-RECORD
+            END-STRING
+            PERFORM PRINT-LINE
+          END-IF
+
+          IF FUNCTION MOD(WS-MY-APP-COUNT, WS-PAGE-SIZE) = 0
+            PERFORM PAGINATION-PROMPT
+          END-IF.
