@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILECONNECTIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL USERS-FILE
+               ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT OPTIONAL CONNECTIONS-FILE
+               ASSIGN TO "CONNECTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+           SELECT OPTIONAL ESTABLISHED-FILE
+               ASSIGN TO "ESTABLISHED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EST-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS-FILE.
+           01 USER-RECORD.
+             05 USERNAME PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+
+       FD CONNECTIONS-FILE.
+           01 CONNECTION-RECORD.
+             05 REQUESTER-USERNAME    PIC X(12).
+             05 RECIPIENT-USERNAME    PIC X(12).
+             05 REQUEST-STATUS        PIC X.
+             05 REQUEST-DECISION-DATE PIC X(8).
+
+       FD ESTABLISHED-FILE.
+           01 ESTABLISHED-RECORD.
+             05 EST-USER1 PIC X(12).
+             05 EST-USER2 PIC X(12).
+
+       FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         77 WS-USERS-STATUS PIC XX.
+         77 WS-CONN-FILE-STATUS PIC XX.
+         77 WS-EST-FILE-STATUS PIC XX.
+         77 WS-REPORT-STATUS PIC XX.
+         77 WS-EOF PIC X VALUE "N".
+
+         77 WS-TODAY-STAMP PIC X(8).
+         77 WS-REPORT-FILENAME PIC X(40).
+
+         77 WS-MAX-USERS PIC 9(4) VALUE 1000.
+         01 WS-USER-TABLE.
+           05 WS-USER-ENTRY PIC X(12) OCCURS 1000 TIMES.
+         77 WS-USER-COUNT PIC 9(4) VALUE 0.
+         77 WS-USER-IDX PIC 9(4).
+
+         77 WS-MAX-CONN PIC 9(4) VALUE 1000.
+         01 WS-CONNECTION-TABLE.
+           05 WS-CONN-ENTRY OCCURS 1000 TIMES.
+             10 WS-CONN-REQUESTER     PIC X(12).
+             10 WS-CONN-RECIPIENT     PIC X(12).
+             10 WS-CONN-STATUS        PIC X.
+             10 WS-CONN-DECISION-DATE PIC X(8).
+         77 WS-CONN-COUNT PIC 9(4) VALUE 0.
+         77 WS-CONN-IDX PIC 9(4).
+         77 WS-CONN-IDX2 PIC 9(4).
+
+         77 WS-MAX-EST PIC 9(4) VALUE 1000.
+         01 WS-EST-TABLE.
+           05 WS-EST-ENTRY OCCURS 1000 TIMES.
+             10 WS-EST-USER1 PIC X(12).
+             10 WS-EST-USER2 PIC X(12).
+         77 WS-EST-COUNT PIC 9(4) VALUE 0.
+         77 WS-EST-IDX PIC 9(4).
+
+         77 WS-FOUND-FLAG PIC X VALUE "N".
+
+         77 WS-CONFLICT-COUNT PIC 9(4) VALUE 0.
+         77 WS-ORPHAN-PENDING-COUNT PIC 9(4) VALUE 0.
+         77 WS-MISSING-ESTABLISHED-COUNT PIC 9(4) VALUE 0.
+         77 WS-STALE-ESTABLISHED-COUNT PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
+           STRING "RECONCILE-CONNECTIONS-REPORT-" DELIMITED BY SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+             INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Unable to open report file for output."
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "CONNECTIONS.DAT Reconciliation Report - " DELIMITED
+                    BY SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------" TO
+             REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM LOAD-USERS
+           PERFORM LOAD-CONNECTIONS
+           PERFORM LOAD-ESTABLISHED
+           PERFORM CHECK-SYMMETRIC-CONFLICTS
+           PERFORM CHECK-ORPHANED-PENDING
+           PERFORM CHECK-ACCEPTED-VS-ESTABLISHED
+           PERFORM WRITE-SUMMARY
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "Reconciliation report written to "
+             FUNCTION TRIM(WS-REPORT-FILENAME).
+
+           GOBACK.
+
+       LOAD-USERS.
+           MOVE 0 TO WS-USER-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT USERS-FILE
+           IF WS-USERS-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ USERS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-USER-COUNT < WS-MAX-USERS
+                       ADD 1 TO WS-USER-COUNT
+                       MOVE USERNAME TO WS-USER-ENTRY(WS-USER-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE USERS-FILE
+           END-IF.
+
+       LOAD-CONNECTIONS.
+           MOVE 0 TO WS-CONN-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-FILE-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ CONNECTIONS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-CONN-COUNT < WS-MAX-CONN
+                       ADD 1 TO WS-CONN-COUNT
+                       MOVE REQUESTER-USERNAME
+                         TO WS-CONN-REQUESTER(WS-CONN-COUNT)
+                       MOVE RECIPIENT-USERNAME
+                         TO WS-CONN-RECIPIENT(WS-CONN-COUNT)
+                       MOVE REQUEST-STATUS
+                         TO WS-CONN-STATUS(WS-CONN-COUNT)
+                       MOVE REQUEST-DECISION-DATE
+                         TO WS-CONN-DECISION-DATE(WS-CONN-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE CONNECTIONS-FILE
+           END-IF.
+
+       LOAD-ESTABLISHED.
+           MOVE 0 TO WS-EST-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ESTABLISHED-FILE
+           IF WS-EST-FILE-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ ESTABLISHED-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-EST-COUNT < WS-MAX-EST
+                       ADD 1 TO WS-EST-COUNT
+                       MOVE EST-USER1 TO WS-EST-USER1(WS-EST-COUNT)
+                       MOVE EST-USER2 TO WS-EST-USER2(WS-EST-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE ESTABLISHED-FILE
+           END-IF.
+
+       CHECK-SYMMETRIC-CONFLICTS.
+           *> Flag any pair of rows that name the same two users in
+           *> opposite directions, both marked accepted - VALIDATE-
+           *> REQUEST in SENDREQUEST is supposed to prevent this going
+           *> forward, but older data may still carry the conflict.
+           MOVE 0 TO WS-CONFLICT-COUNT
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-COUNT
+             IF WS-CONN-STATUS(WS-CONN-IDX) = "A"
+               PERFORM VARYING WS-CONN-IDX2 FROM 1 BY 1
+                   UNTIL WS-CONN-IDX2 > WS-CONN-COUNT
+                 IF WS-CONN-IDX2 > WS-CONN-IDX
+                     AND WS-CONN-STATUS(WS-CONN-IDX2) = "A"
+                     AND FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX2))
+                     AND FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                       = FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX2))
+                     ADD 1 TO WS-CONFLICT-COUNT
+                     MOVE SPACES TO REPORT-LINE
+                     STRING "Conflicting rows (both marked accepted): "
+                         DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                           DELIMITED BY SIZE
+                         " <-> " DELIMITED BY SIZE
+                         FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                           DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                     END-STRING
+                     WRITE REPORT-LINE
+                 END-IF
+               END-PERFORM
+             END-IF
+           END-PERFORM.
+
+       CHECK-ORPHANED-PENDING.
+           *> Flag pending requests where either party no longer has a
+           *> USERS.DAT row (the account was deleted after the request
+           *> was sent, and was never accepted or rejected).
+           MOVE 0 TO WS-ORPHAN-PENDING-COUNT
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-COUNT
+             IF WS-CONN-STATUS(WS-CONN-IDX) = "P"
+                 OR WS-CONN-STATUS(WS-CONN-IDX) = " "
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-USER-IDX FROM 1 BY 1
+                   UNTIL WS-USER-IDX > WS-USER-COUNT
+                 IF FUNCTION TRIM(WS-USER-ENTRY(WS-USER-IDX)) =
+                      FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                   MOVE "Y" TO WS-FOUND-FLAG
+                 END-IF
+               END-PERFORM
+               IF WS-FOUND-FLAG = "N"
+                 ADD 1 TO WS-ORPHAN-PENDING-COUNT
+                 MOVE SPACES TO REPORT-LINE
+                 STRING
+                   "Orphaned pending request (requester missing): "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                     DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+               END-IF
+
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-USER-IDX FROM 1 BY 1
+                   UNTIL WS-USER-IDX > WS-USER-COUNT
+                 IF FUNCTION TRIM(WS-USER-ENTRY(WS-USER-IDX)) =
+                      FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                   MOVE "Y" TO WS-FOUND-FLAG
+                 END-IF
+               END-PERFORM
+               IF WS-FOUND-FLAG = "N"
+                 ADD 1 TO WS-ORPHAN-PENDING-COUNT
+                 MOVE SPACES TO REPORT-LINE
+                 STRING
+                   "Orphaned pending request (recipient missing): "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                     DELIMITED BY SIZE
+                   " -> " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+               END-IF
+             END-IF
+           END-PERFORM.
+
+       CHECK-ACCEPTED-VS-ESTABLISHED.
+           *> An accepted CONNECTIONS.DAT row should always have a
+           *> matching ESTABLISHED.DAT row (and vice versa) - a
+           *> mismatch is a one-sided connection that only one of the
+           *> two files knows about.
+           MOVE 0 TO WS-MISSING-ESTABLISHED-COUNT
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-COUNT
+             IF WS-CONN-STATUS(WS-CONN-IDX) = "A"
+               MOVE "N" TO WS-FOUND-FLAG
+               PERFORM VARYING WS-EST-IDX FROM 1 BY 1
+                   UNTIL WS-EST-IDX > WS-EST-COUNT
+                 IF (FUNCTION TRIM(WS-EST-USER1(WS-EST-IDX)) =
+                       FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                     AND FUNCTION TRIM(WS-EST-USER2(WS-EST-IDX)) =
+                       FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX)))
+                   OR (FUNCTION TRIM(WS-EST-USER1(WS-EST-IDX)) =
+                       FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                     AND FUNCTION TRIM(WS-EST-USER2(WS-EST-IDX)) =
+                       FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX)))
+                   MOVE "Y" TO WS-FOUND-FLAG
+                 END-IF
+               END-PERFORM
+               IF WS-FOUND-FLAG = "N"
+                 ADD 1 TO WS-MISSING-ESTABLISHED-COUNT
+                 MOVE SPACES TO REPORT-LINE
+                 STRING
+                   "Accepted request with no ESTABLISHED.DAT row: "
+                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX))
+                     DELIMITED BY SIZE
+                   " <-> " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                     DELIMITED BY SIZE
+                   INTO REPORT-LINE
+                 END-STRING
+                 WRITE REPORT-LINE
+               END-IF
+             END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-STALE-ESTABLISHED-COUNT
+           PERFORM VARYING WS-EST-IDX FROM 1 BY 1
+               UNTIL WS-EST-IDX > WS-EST-COUNT
+             MOVE "N" TO WS-FOUND-FLAG
+             PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+                 UNTIL WS-CONN-IDX > WS-CONN-COUNT
+               IF WS-CONN-STATUS(WS-CONN-IDX) = "A"
+                 AND ((FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX)) =
+                         FUNCTION TRIM(WS-EST-USER1(WS-EST-IDX))
+                       AND FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                         = FUNCTION TRIM(WS-EST-USER2(WS-EST-IDX)))
+                   OR (FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX)) =
+                         FUNCTION TRIM(WS-EST-USER2(WS-EST-IDX))
+                       AND FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                         = FUNCTION TRIM(WS-EST-USER1(WS-EST-IDX))))
+                 MOVE "Y" TO WS-FOUND-FLAG
+               END-IF
+             END-PERFORM
+             IF WS-FOUND-FLAG = "N"
+               ADD 1 TO WS-STALE-ESTABLISHED-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING
+                 "ESTABLISHED.DAT row with no accepted request: "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-EST-USER1(WS-EST-IDX))
+                   DELIMITED BY SIZE
+                 " <-> " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-EST-USER2(WS-EST-IDX))
+                   DELIMITED BY SIZE
+                 INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+             END-IF
+           END-PERFORM.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------" TO
+             REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Conflicting accepted pairs found:     " DELIMITED
+                    BY SIZE
+                  WS-CONFLICT-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Orphaned pending requests found:      " DELIMITED
+                    BY SIZE
+                  WS-ORPHAN-PENDING-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Accepted rows missing ESTABLISHED row:" DELIMITED
+                    BY SIZE
+                  WS-MISSING-ESTABLISHED-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "ESTABLISHED rows missing accepted row: " DELIMITED
+                    BY SIZE
+                  WS-STALE-ESTABLISHED-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       END PROGRAM RECONCILECONNECTIONS.
