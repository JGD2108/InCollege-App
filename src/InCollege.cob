@@ -19,8 +19,10 @@
               SELECT INPUT-FILE ASSIGN TO "InCollege-Input.txt"
                   ORGANIZATION IS LINE SEQUENTIAL.
 
-              SELECT OUTPUT-FILE ASSIGN TO "InCollege-Output.txt"
-                  ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT OPTIONAL OUTPUT-FILE ASSIGN TO
+                "InCollege-Output.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUTPUT-STATUS.
 
               SELECT OPTIONAL USERS-FILE
                 ASSIGN TO "USERS.DAT"
@@ -32,6 +34,76 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS WS-PROFILES-STATUS.
 
+              SELECT OPTIONAL JOBS-FILE
+                ASSIGN TO "JOBS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-JOBS-STATUS.
+
+              SELECT OPTIONAL APPLICATIONS-FILE
+                ASSIGN TO "APPLICATIONS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-APPLICATIONS-STATUS.
+
+              SELECT OPTIONAL BOOKMARKS-FILE
+                ASSIGN TO "BOOKMARKS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BOOKMARKS-STATUS.
+
+              SELECT OPTIONAL ESTABLISHED-FILE
+                ASSIGN TO "ESTABLISHED.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-EST-FILE-STATUS.
+
+              SELECT OPTIONAL CONNECTIONS-FILE
+                ASSIGN TO "CONNECTIONS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CONN-FILE-STATUS.
+
+              SELECT OPTIONAL MESSAGES-FILE
+                ASSIGN TO "MESSAGES.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MESSAGES-STATUS.
+
+              SELECT OPTIONAL BLOCKS-FILE
+                ASSIGN TO "BLOCKS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-BLOCKS-STATUS.
+
+              SELECT OPTIONAL PROFILEVIEWS-FILE
+                ASSIGN TO "PROFILEVIEWS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PROFILEVIEWS-STATUS.
+
+              SELECT OPTIONAL ENDORSEMENTS-FILE
+                ASSIGN TO "ENDORSEMENTS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ENDORSE-STATUS.
+
+              SELECT RESUME-FILE
+                ASSIGN TO DYNAMIC WS-RESUME-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RESUME-STATUS.
+
+              SELECT OPTIONAL CHECKPOINT-FILE
+                ASSIGN TO "InCollege-Checkpoint.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKP-STATUS.
+
+              SELECT OPTIONAL EXPERIENCE-FILE
+                ASSIGN TO "EXPERIENCE.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-EXP-FILE-STATUS.
+
+              SELECT OPTIONAL LOGINLOG-FILE
+                ASSIGN TO "LOGINLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGINLOG-STATUS.
+
+              SELECT DATAEXPORT-FILE
+                ASSIGN TO DYNAMIC WS-DATAEXPORT-FILENAME
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-DATAEXPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -44,7 +116,11 @@
          FD USERS-FILE.
            01 USER-RECORD.
              05 USERNAME PIC X(12).
-             05 PASSWORD PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+             05 USER-SEC-QUESTION PIC X(60).
+             05 USER-SEC-ANSWER PIC X(30).
+             05 USER-ACTIVE PIC X(1) VALUE "Y".
+             05 USER-ACCOUNT-TYPE PIC X(1) VALUE "S".
 
          FD PROFILES-FILE.
            01 PROFILE-RECORD.
@@ -54,7 +130,93 @@
              05 PROFILE-COLLEGE PIC X(30).
              05 PROFILE-MAJOR PIC X(30).
              05 PROFILE-GRAD-YEAR PIC 9(4).
-             05 PROFILE-ABOUT-ME PIC X(100).
+             05 PROFILE-ABOUT-ME PIC X(500).
+
+         FD JOBS-FILE.
+           01 JOB-RECORD.
+             05 JOB-ID PIC X(12).
+             05 JOB-TITLE PIC X(30).
+             05 JOB-DESCRIPTION PIC X(100).
+             05 JOB-EMPLOYER PIC X(30).
+             05 JOB-LOCATION PIC X(30).
+             05 JOB-SALARY PIC X(30).
+             05 JOB-POSTER PIC X(12).
+             05 JOB-POSTED-DATE PIC X(8).
+             05 JOB-DEADLINE PIC X(8).
+
+         FD APPLICATIONS-FILE.
+           01 APPLICATION-RECORD.
+             05 APP-USERNAME PIC X(12).
+             05 APP-JOB-ID PIC X(12).
+
+         FD BOOKMARKS-FILE.
+           01 BOOKMARK-RECORD.
+             05 BM-USERNAME PIC X(12).
+             05 BM-JOB-ID PIC X(12).
+
+         FD ESTABLISHED-FILE.
+           01 ESTABLISHED-RECORD.
+             05 EST-USER1 PIC X(12).
+             05 EST-USER2 PIC X(12).
+
+         FD CONNECTIONS-FILE.
+           01 CONNECTION-RECORD.
+             05 REQUESTER-USERNAME PIC X(12).
+             05 RECIPIENT-USERNAME PIC X(12).
+             05 REQUEST-STATUS PIC X.
+             05 REQUEST-DECISION-DATE PIC X(8).
+
+         FD MESSAGES-FILE.
+           01 MESSAGE-RECORD.
+             05 MSG-SENDER PIC X(12).
+             05 MSG-RECIPIENT PIC X(12).
+             05 MSG-TIMESTAMP PIC X(14).
+             05 MSG-CONTENT PIC X(200).
+             05 MSG-READ-FLAG PIC X.
+             05 MSG-DELETED-FLAG PIC X.
+
+         FD BLOCKS-FILE.
+           01 BLOCK-RECORD.
+             05 BLOCKER-USERNAME PIC X(12).
+             05 BLOCKED-USERNAME PIC X(12).
+
+         FD PROFILEVIEWS-FILE.
+           01 PROFILEVIEW-RECORD.
+             05 PV-VIEWER-USERNAME PIC X(12).
+             05 PV-VIEWED-USERNAME PIC X(12).
+             05 PV-VIEW-TIMESTAMP PIC X(14).
+
+         FD ENDORSEMENTS-FILE.
+           01 ENDORSEMENT-RECORD.
+             05 ENDORSE-ENDORSER PIC X(12).
+             05 ENDORSE-ENDORSEE PIC X(12).
+             05 ENDORSE-ENTRY-TYPE PIC X(1).
+             05 ENDORSE-ENTRY-INDEX PIC 99.
+             05 ENDORSE-TEXT PIC X(60).
+
+         FD RESUME-FILE.
+           01 RESUME-LINE PIC X(100).
+
+         FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC 9(8).
+
+         FD EXPERIENCE-FILE.
+           01 EXPERIENCE-RECORD.
+             05 EXPERIENCE-USERNAME PIC X(12).
+             05 EXPERIENCE-INDEX PIC 99.
+             05 EXPERIENCE-TITLE PIC X(30).
+             05 EXPERIENCE-COMPANY PIC X(30).
+             05 EXPERIENCE-START-DATE PIC X(10).
+             05 EXPERIENCE-END-DATE PIC X(10).
+             05 EXPERIENCE-DESC PIC X(100).
+
+         FD LOGINLOG-FILE.
+           01 LOGINLOG-RECORD.
+             05 LL-USERNAME PIC X(12).
+             05 LL-LOGIN-TIMESTAMP PIC X(14).
+
+         FD DATAEXPORT-FILE.
+           01 DATAEXPORT-LINE PIC X(100).
 
        WORKING-STORAGE SECTION.
 
@@ -70,15 +232,43 @@
 
          77 WS-USERNAME PIC X(12).
          77 WS-PASSWORD PIC X(12).
+      *> Security question/answer captured at account creation, used to
+      *> verify identity for a future "forgot password" recovery flow
+         77 WS-SEC-QUESTION PIC X(60).
+         77 WS-SEC-ANSWER PIC X(30).
+      *> WS-ACCOUNT-TYPE is "S" for student or "R" for recruiter/
+      *> employer, captured at signup and returned by LOGINPROG so
+      *> job-posting and student-directory features can be scoped
+         77 WS-ACCOUNT-TYPE PIC X(1).
       *> WS-STATUS is a 1 character success/failure flag, 'Y' for success and 'N' for failure
          77 WS-STATUS PIC X(1).
       *> WS-MESSAGE is a 100 character message that CREATE-ACCOUNT prepares and MAIN PRINTS
       *> Example: "Account created successfully" or "Username already exists"
          77 WS-MESSAGE PIC X(100).
 
+      *> WS-DUP-WARNING carries UPSERT-PROFILE's optional duplicate-
+      *> profile warning back from EDITPROFILE.
+         77 WS-DUP-WARNING PIC X(100).
+
       *> WS-RET-CODE is a numeric return code from CREATE-ACCOUNT
          77 WS-RET-CODE PIC 9 VALUE 0.
 
+      *> Plausibility bounds for graduation/education years
+         77 WS-CURRENT-YEAR PIC 9(4) VALUE 0.
+         77 WS-MIN-EDU-YEAR PIC 9(4) VALUE 1636.
+         77 WS-MAX-EDU-YEAR PIC 9(4) VALUE 0.
+         77 WS-CHECK-YEAR PIC 9(4) VALUE 0.
+
+      *> File status for the append-only run transcript
+         77 WS-OUTPUT-STATUS PIC XX.
+         77 WS-RUN-TIMESTAMP PIC X(26) VALUE SPACES.
+
+      *> Checkpoint tracking for resumable batch input processing
+         77 WS-CKP-STATUS PIC XX.
+         77 WS-CKP-LINE-NUM PIC 9(8) VALUE 0.
+         77 WS-CKP-INTERVAL PIC 9(4) VALUE 25.
+         77 WS-CKP-SKIP-IDX PIC 9(8) VALUE 0.
+
       *> Profile creation/editing variables
          01 WS-PROFILE-DATA.
            05 WS-FIRST-NAME PIC X(20).
@@ -86,7 +276,7 @@
            05 WS-COLLEGE PIC X(30).
            05 WS-MAJOR PIC X(30).
            05 WS-GRAD-YEAR PIC 9(4).
-           05 WS-ABOUT-ME PIC X(100).
+           05 WS-ABOUT-ME PIC X(500).
       *> Profile viewing buffers
         01 WS-VIEW-PROFILE-DATA.
           05 WS-VIEW-FIRST-NAME PIC X(20).
@@ -94,32 +284,55 @@
           05 WS-VIEW-COLLEGE PIC X(30).
           05 WS-VIEW-MAJOR PIC X(30).
           05 WS-VIEW-GRAD-YEAR PIC 9(4).
-          05 WS-VIEW-ABOUT-ME PIC X(100).
+          05 WS-VIEW-ABOUT-ME PIC X(500).
         01 WS-VIEW-EXPERIENCE-LIST.
-          05 WS-VIEW-EXP-ENTRY OCCURS 3 TIMES.
+          05 WS-VIEW-EXP-ENTRY OCCURS 10 TIMES.
             10 WS-VIEW-EXP-TITLE PIC X(30).
             10 WS-VIEW-EXP-COMPANY PIC X(30).
             10 WS-VIEW-EXP-START-DATE PIC X(10).
             10 WS-VIEW-EXP-END-DATE PIC X(10).
             10 WS-VIEW-EXP-DESC PIC X(100).
         01 WS-VIEW-EDUCATION-LIST.
-          05 WS-VIEW-EDU-ENTRY OCCURS 3 TIMES.
+          05 WS-VIEW-EDU-ENTRY OCCURS 10 TIMES.
             10 WS-VIEW-EDU-DEGREE PIC X(30).
             10 WS-VIEW-EDU-UNI PIC X(30).
             10 WS-VIEW-EDU-START-YEAR PIC 9(4).
             10 WS-VIEW-EDU-END-YEAR PIC 9(4).
-        77 WS-VIEW-EXP-COUNT PIC 9 VALUE 0.
-        77 WS-VIEW-EDU-COUNT PIC 9 VALUE 0.
+        77 WS-VIEW-EXP-COUNT PIC 99 VALUE 0.
+        77 WS-VIEW-EDU-COUNT PIC 99 VALUE 0.
         77 WS-PROFILE-FOUND PIC X VALUE "N".
-        77 WS-VIEW-INDEX PIC 9 VALUE 0.
+        77 WS-VIEW-INDEX PIC 99 VALUE 0.
         77 WS-YEAR-TEXT PIC X(4).
         77 WS-DESC-TEMP PIC X(100).
         77 WS-IN-LEN-3 PIC 999 VALUE 0.
+      *> About Me word-wrap buffers (multi-line About Me)
+        77 WS-ABOUT-WRAP-TEMP PIC X(500).
+        77 WS-ABOUT-WRAP-LEN PIC 999 VALUE 0.
+        77 WS-ABOUT-WRAP-POS PIC 999 VALUE 0.
+        77 WS-ABOUT-WRAP-CHUNK PIC 999 VALUE 0.
+        77 WS-ABOUT-WRAP-FIRST PIC X VALUE "Y".
+        77 WS-ABOUT-LINE-IDX PIC 9 VALUE 0.
       *> Search functionality variables
         77 WS-SEARCH-NAME PIC X(50).
+        77 WS-SEARCH-NAME-REV PIC X(50).
+        77 WS-SEARCH-NAME-MATCHED PIC X VALUE "N".
         77 WS-SEARCH-RESULT-USERNAME PIC X(12).
         77 WS-PROFILES-STATUS PIC XX.
         77 WS-PROFILE-EOF PIC X VALUE "N".
+      *> ===== Paginated multi-match search results =====
+        77 WS-MAX-SEARCH-MATCHES PIC 9(4) VALUE 1000.
+        77 WS-SEARCH-MATCH-COUNT PIC 9(4) VALUE 0.
+        01 WS-SEARCH-MATCH-TABLE.
+          05 WS-SEARCH-MATCH PIC X(12) OCCURS 1000 TIMES.
+        77 WS-SEARCH-MATCH-NAME-TABLE-IDX PIC 9(4) VALUE 0.
+        01 WS-SEARCH-MATCH-NAME-TABLE.
+          05 WS-SEARCH-MATCH-NAME PIC X(50) OCCURS 1000 TIMES.
+        77 WS-PAGE-SIZE PIC 99 VALUE 10.
+        77 WS-STOP-PAGING PIC X VALUE "N".
+        77 WS-SEARCH-PICK PIC 9(4) VALUE 0.
+      *> ===== College/Major directory browse =====
+        77 WS-DIR-OWN-COLLEGE PIC X(30).
+        77 WS-DIR-OWN-MAJOR PIC X(30).
       *> WS-PROFILE-CHOICE Indicates if user wants to add optional info or not
          77 WS-PROFILE-CHOICE PIC X(1).
       *> WS-PROFILE-ACTION Indicates to EDITPROFILE what part of profile to edit: 1=basic,2=experience,3=education
@@ -127,10 +340,10 @@
       *> Profile input control flags and limits
         77 WS-VALID-INPUT PIC X VALUE "N".
         77 WS-PROFILE-CANCEL PIC X VALUE "N".
-        77 WS-EXPERIENCE-LIMIT PIC 9 VALUE 3.
-        77 WS-EDUCATION-LIMIT PIC 9 VALUE 3.
-        77 WS-EXP-ENTRY-COUNT PIC 9 VALUE 0.
-        77 WS-EDU-ENTRY-COUNT PIC 9 VALUE 0.
+        77 WS-EXPERIENCE-LIMIT PIC 99 VALUE 10.
+        77 WS-EDUCATION-LIMIT PIC 99 VALUE 10.
+        77 WS-EXP-ENTRY-COUNT PIC 99 VALUE 0.
+        77 WS-EDU-ENTRY-COUNT PIC 99 VALUE 0.
       *> Optional experience entries
          01 WS-EXPERIENCE.
            05 WS-EXP-TITLE PIC X(30).
@@ -169,18 +382,263 @@
           *> Flag set to "Y" once login succeeds; controls post-login menu flow
           77 WS-LOGGED-IN PIC X VALUE "N".
           *> Post-login menu choice and skill selection choice
-          77 WS-POST-CHOICE PIC X(1).
+          77 WS-POST-CHOICE PIC X(2).
           77 WS-SKILL-CHOICE PIC X(1).
         77 WS-POST-EXIT PIC X VALUE "N".
           *> Action code set by POSTLOGINPROG: 1=print message,2=skill submenu,3=logout
-          77 WS-POST-ACTION PIC 9.
+          77 WS-POST-ACTION PIC 99.
           *> Simple list of 5 skills; populated when needed
           01 WS-SKILL-LIST.
              05 WS-SKILL PIC X(30) OCCURS 5 TIMES.
+          *> One Y/N flag per skill, refreshed by POSTLOGINPROG on
+          *> every call so the menu can mark completed skills
+          77 WS-SKILL-STATUS PIC X(5).
+          77 WS-SKILL-IDX PIC 9.
           01 WS-ACCOUNTS-EXISTING.
              05 WS-USER-TABLE PIC X(12) OCCURS 5 TIMES.
              05 WS-PASS-TABLE PIC X(12) OCCURS 5 TIMES.
 
+      *> ===== Job board working storage (JOBS_SRC.cpy / BROWSEJOBS_SRC.cpy) =====
+         77 WS-JOBS-STATUS PIC XX.
+         77 WS-APPLICATIONS-STATUS PIC XX.
+         77 WS-JOB-CHOICE PIC X.
+         77 WS-JOB-CANCEL PIC X VALUE "N".
+         01 WS-JOB-DATA.
+           05 WS-JOB-TITLE PIC X(30).
+           05 WS-JOB-DESCRIPTION PIC X(100).
+           05 WS-JOB-EMPLOYER PIC X(30).
+           05 WS-JOB-LOCATION PIC X(30).
+           05 WS-JOB-SALARY PIC X(30).
+           05 WS-JOB-DEADLINE PIC X(8).
+         77 WS-JOBS-EOF PIC X VALUE "N".
+      *> WS-JOBS-FOUND: "Y"/"N" any postings found this pass, "E" on file error
+         77 WS-JOBS-FOUND PIC X VALUE "N".
+         77 WS-JOBS-COUNT PIC 9(4) VALUE 0.
+         77 WS-JOB-INDEX PIC 9(4) VALUE 0.
+         77 WS-JOB-NUMBER-TEXT PIC 9(4) VALUE 0.
+      *> ===== Browse filtering/pagination working storage =====
+         77 WS-JOBS-RAW-COUNT PIC 9(4) VALUE 0.
+         77 WS-JOB-TARGET-RAW-POS PIC 9(4) VALUE 0.
+         77 WS-BROWSE-KEYWORD PIC X(30).
+         77 WS-BROWSE-LOCATION PIC X(30).
+         77 WS-BROWSE-EMPLOYER PIC X(30).
+         77 WS-JOB-MATCHES-FILTER PIC X VALUE "Y".
+         01 WS-JOB-POS-TABLE.
+           05 WS-JOB-POS PIC 9(4) OCCURS 1000 TIMES.
+         77 WS-FILTER-HAYSTACK PIC X(100).
+         77 WS-FILTER-NEEDLE PIC X(30).
+         77 WS-FILTER-FOUND PIC X VALUE "N".
+         77 WS-FILTER-H-LEN PIC 999 VALUE 0.
+         77 WS-FILTER-N-LEN PIC 99 VALUE 0.
+         77 WS-FILTER-POS PIC 999 VALUE 0.
+         77 WS-FILTER-LAST-POS PIC 999 VALUE 0.
+         77 WS-CURRENT-JOB-ID PIC X(12).
+         77 WS-SALARY-SLASH-POS PIC 99 VALUE 0.
+         77 WS-SALARY-IDX PIC 99 VALUE 0.
+         77 WS-SALARY-HAS-DIGIT PIC X VALUE "N".
+         77 WS-SALARY-CHARS-OK PIC X VALUE "Y".
+         77 WS-SALARY-RATE PIC X(10).
+         77 WS-SALARY-DASH-POS PIC 99 VALUE 0.
+         77 WS-SALARY-SEG-START PIC 99 VALUE 0.
+         77 WS-SALARY-SEG-END PIC 99 VALUE 0.
+         77 WS-SALARY-SEG-OK PIC X VALUE "N".
+         77 WS-APPLICATIONS-EOF PIC X VALUE "N".
+         77 WS-APP-ALREADY-APPLIED PIC X VALUE "N".
+         77 WS-APP-FOUND PIC X VALUE "N".
+         77 WS-APPLICATION-COUNT PIC 9(4) VALUE 0.
+         77 WS-MAX-APPLICATIONS PIC 9(4) VALUE 1000.
+         77 WS-APP-IDX PIC 9(4) VALUE 0.
+         01 WS-APPLICATION-TABLE.
+           05 WS-APP-ENTRY OCCURS 1000 TIMES.
+             10 WS-APP-USERNAME PIC X(12).
+             10 WS-APP-JOB-ID PIC X(12).
+
+         77 WS-BOOKMARKS-STATUS PIC XX.
+         77 WS-BOOKMARKS-EOF PIC X VALUE "N".
+         77 WS-APP-ALREADY-BOOKMARKED PIC X VALUE "N".
+         77 WS-BOOKMARK-FOUND PIC X VALUE "N".
+         77 WS-BOOKMARK-COUNT PIC 9(4) VALUE 0.
+         77 WS-MAX-BOOKMARKS PIC 9(4) VALUE 1000.
+         77 WS-BOOKMARK-IDX PIC 9(4) VALUE 0.
+         01 WS-BOOKMARK-TABLE.
+           05 WS-BOOKMARK-ENTRY OCCURS 1000 TIMES.
+             10 WS-BM-USERNAME PIC X(12).
+             10 WS-BM-JOB-ID PIC X(12).
+
+      *> ===== Browse by Employer working storage =====
+         77 WS-MAX-EMPLOYERS PIC 9(4) VALUE 1000.
+         77 WS-EMPLOYER-COUNT PIC 9(4) VALUE 0.
+         77 WS-EMPLOYER-IDX PIC 9(4) VALUE 0.
+         77 WS-EMPLOYER-PICK PIC 9(4) VALUE 0.
+         77 WS-EMPLOYER-MATCH-IDX PIC 9(4) VALUE 0.
+         01 WS-EMPLOYER-TABLE.
+           05 WS-EMPLOYER-ENTRY OCCURS 1000 TIMES.
+             10 WS-EMPLOYER-NAME PIC X(30).
+             10 WS-EMPLOYER-JOB-COUNT PIC 9(4).
+
+      *> ===== My Postings working storage (JOBS_SRC.cpy) =====
+         77 WS-MAX-JOB-ROWS PIC 9(4) VALUE 1000.
+         77 WS-JOB-ROW-COUNT PIC 9(4) VALUE 0.
+         77 WS-JOB-ROW-IDX PIC 9(4) VALUE 0.
+         77 WS-SELECTED-JOB-ROW PIC 9(4) VALUE 0.
+         77 WS-MY-POST-COUNT PIC 9(4) VALUE 0.
+         77 WS-APPLICANTS-SHOWN PIC 9(4) VALUE 0.
+         77 WS-MY-APP-COUNT PIC 9(4) VALUE 0.
+         77 WS-MY-APP-JOB-FOUND PIC X VALUE "N".
+         01 WS-JOB-ROW-TABLE.
+           05 WS-JOB-ROW-ENTRY OCCURS 1000 TIMES.
+             10 WS-JOBROW-ID PIC X(12).
+             10 WS-JOBROW-TITLE PIC X(30).
+             10 WS-JOBROW-DESC PIC X(100).
+             10 WS-JOBROW-EMPLOYER PIC X(30).
+             10 WS-JOBROW-LOCATION PIC X(30).
+             10 WS-JOBROW-SALARY PIC X(30).
+             10 WS-JOBROW-POSTER PIC X(12).
+             10 WS-JOBROW-POSTED-DATE PIC X(8).
+             10 WS-JOBROW-DEADLINE PIC X(8).
+         01 WS-MY-POST-TABLE.
+           05 WS-MY-POST-ROW PIC 9(4) OCCURS 1000 TIMES.
+
+      *> ===== My Network working storage (VIEWNET_SRC.cpy) =====
+         77 WS-EST-FILE-STATUS PIC XX.
+         77 WS-EST-EOF PIC X VALUE "N".
+         77 WS-CONNECTED-OTHER PIC X(12).
+         77 WS-NETWORK-COUNT PIC 9(4) VALUE 0.
+         77 WS-SEARCH-CHOICE PIC X.
+
+      *> ===== Mutual connections count (profile view) =====
+         77 WS-MAX-MY-CONNECTIONS PIC 9(4) VALUE 1000.
+         01 WS-MY-CONN-TABLE.
+           05 WS-MY-CONN-ENTRY PIC X(12) OCCURS 1000 TIMES.
+         77 WS-MY-CONN-COUNT PIC 9(4) VALUE 0.
+         77 WS-MY-CONN-IDX PIC 9(4).
+         77 WS-MUTUAL-CANDIDATE PIC X(12).
+         77 WS-MUTUAL-COUNT PIC 9(4) VALUE 0.
+
+      *> ===== Referral hint on job details (BROWSEJOBS_SRC.cpy) =====
+         77 WS-EXP-FILE-STATUS PIC XX.
+         77 WS-EXP-EOF PIC X VALUE "N".
+         77 WS-REFERRAL-COUNT PIC 9(4) VALUE 0.
+         77 WS-ALREADY-CONNECTED PIC X VALUE "N".
+
+      *> ===== "Recently active" lookup (LOGINLOG.DAT) =====
+         77 WS-LOGINLOG-STATUS PIC XX.
+         77 WS-LOGINLOG-EOF PIC X VALUE "N".
+         77 WS-ACTIVE-LOOKUP-USERNAME PIC X(12).
+         77 WS-ACTIVE-TEXT PIC X(40).
+         77 WS-LAST-LOGIN-DATE PIC X(8).
+         77 WS-ACTIVE-TODAY-NUM PIC 9(8).
+         77 WS-ACTIVE-LOGIN-NUM PIC 9(8).
+         77 WS-ACTIVE-TODAY-INT PIC S9(9).
+         77 WS-ACTIVE-LOGIN-INT PIC S9(9).
+         77 WS-ACTIVE-DAYS-SINCE PIC S9(5).
+
+      *> ===== Connection request working storage (VIEWREQ_SRC.cpy) =====
+         77 WS-CONN-FILE-STATUS PIC XX.
+         77 WS-MAX-CONNECTIONS PIC 9(4) VALUE 1000.
+         01 WS-CONNECTION-TABLE.
+           05 WS-CONN-ENTRY OCCURS 1000 TIMES.
+             10 WS-CONN-REQUESTER PIC X(12).
+             10 WS-CONN-RECIPIENT PIC X(12).
+             10 WS-CONN-STATUS PIC X.
+             10 WS-CONN-DECISION-DATE PIC X(8).
+         77 WS-CONN-COUNT PIC 9(4) VALUE 0.
+         77 WS-CONN-IDX PIC 9(4).
+         77 WS-CONN-EOF PIC X VALUE "N".
+         01 WS-PENDING-INDEX-TABLE.
+           05 WS-PENDING-ENTRY PIC 9(4) OCCURS 1000 TIMES.
+         77 WS-PENDING-COUNT PIC 9(4) VALUE 0.
+         77 WS-PENDING-IDX PIC 9(4) VALUE 0.
+         77 WS-SELECTED-CONN-IDX PIC 9(4) VALUE 0.
+         77 WS-ACTION-VALID PIC X VALUE "N".
+         77 WS-REQUEST-ACTION PIC X.
+         77 WS-ACCEPTED-COUNT PIC 9(4) VALUE 0.
+         77 WS-REJECTED-COUNT PIC 9(4) VALUE 0.
+         77 WS-PROCESSED-COUNT PIC 9(4) VALUE 0.
+         01 WS-SENT-INDEX-TABLE.
+           05 WS-SENT-ENTRY PIC 9(4) OCCURS 1000 TIMES.
+         77 WS-SENT-COUNT PIC 9(4) VALUE 0.
+         77 WS-SENT-IDX PIC 9(4) VALUE 0.
+         77 WS-SENT-PICK PIC 9(4) VALUE 0.
+         77 WS-SENT-CANCELLED-COUNT PIC 9(4) VALUE 0.
+      *> Message buffer sized to match SENDREQUEST's LK-MESSAGE (PIC X(80))
+         77 WS-CONN-REQUEST-MESSAGE PIC X(80).
+         77 WS-SEND-REQUEST-CHOICE PIC X.
+
+      *> ===== Block/report list working storage =====
+         77 WS-BLOCKS-STATUS PIC XX.
+         77 WS-BLOCKS-EOF PIC X VALUE "N".
+         77 WS-BLOCK-CHOICE PIC X.
+         77 WS-IS-BLOCKED PIC X VALUE "N".
+
+      *> ===== Resume export working storage =====
+         77 WS-RESUME-FILENAME PIC X(40).
+         77 WS-RESUME-STATUS PIC XX.
+
+      *> ===== Export-my-data working storage =====
+         77 WS-DATAEXPORT-FILENAME PIC X(40).
+         77 WS-DATAEXPORT-STATUS PIC XX.
+         77 WS-DATAEXPORT-EOF PIC X VALUE "N".
+         77 WS-DATAEXPORT-FOUND PIC X VALUE "N".
+
+      *> ===== Profile view tracking working storage =====
+         77 WS-PROFILEVIEWS-STATUS PIC XX.
+         77 WS-PROFILEVIEWS-EOF PIC X VALUE "N".
+         77 WS-VIEWER-COUNT PIC 9(4) VALUE 0.
+
+      *> ===== Endorsement working storage =====
+         77 WS-ENDORSE-STATUS PIC XX.
+         77 WS-ENDORSE-EOF PIC X VALUE "N".
+         77 WS-ENDORSE-CHOICE PIC X.
+         77 WS-ENDORSE-TYPE-CHOICE PIC X.
+         77 WS-ENDORSE-ENTRY-TYPE PIC X.
+         77 WS-ENDORSE-ENTRY-NUM PIC 99.
+         77 WS-ENDORSE-TEXT PIC X(60).
+         77 WS-ENDORSE-COUNT PIC 9(4) VALUE 0.
+         77 WS-ENDORSE-TARGET-USERNAME PIC X(12).
+
+      *> ===== Messaging working storage (MESSAGING_SRC.cpy) =====
+         77 WS-MESSAGES-STATUS PIC XX.
+         77 WS-MESSAGE-EXIT PIC X VALUE "N".
+         77 WS-MESSAGE-CHOICE PIC X.
+         77 WS-MSG-RECIPIENT PIC X(12).
+         77 WS-MSG-TEXT PIC X(200).
+         77 WS-CAN-MESSAGE PIC X VALUE "N".
+         77 WS-MSG-TIMESTAMP PIC X(14).
+         77 WS-MESSAGES-EOF PIC X VALUE "N".
+         77 WS-INBOX-MAX PIC 9(4) VALUE 200.
+         77 WS-UNREAD-COUNT PIC 9(4) VALUE 0.
+         77 WS-INBOX-COUNT PIC 9(4) VALUE 0.
+         77 WS-INBOX-IDX PIC 9(4) VALUE 0.
+         01 WS-INBOX-TABLE.
+           05 WS-INBOX-ENTRY OCCURS 200 TIMES.
+             10 WS-INBOX-SENDER PIC X(12).
+             10 WS-INBOX-TIMESTAMP PIC X(14).
+             10 WS-INBOX-CONTENT PIC X(200).
+             10 WS-INBOX-POS PIC 9(4).
+         77 WS-MSG-ALL-MAX PIC 9(4) VALUE 1000.
+         77 WS-MSG-ALL-COUNT PIC 9(4) VALUE 0.
+         77 WS-MSG-ALL-IDX PIC 9(4) VALUE 0.
+         01 WS-MSG-ALL-TABLE.
+           05 WS-MSG-ALL-ENTRY OCCURS 1000 TIMES.
+             10 WS-MSG-ALL-SENDER PIC X(12).
+             10 WS-MSG-ALL-RECIPIENT PIC X(12).
+             10 WS-MSG-ALL-TIMESTAMP PIC X(14).
+             10 WS-MSG-ALL-CONTENT PIC X(200).
+             10 WS-MSG-ALL-READ PIC X.
+             10 WS-MSG-ALL-DELETED PIC X.
+         77 WS-MSG-PICK PIC 9(4) VALUE 0.
+
+      *> ===== Change password working storage =====
+         77 WS-OLD-PASSWORD PIC X(12).
+         77 WS-NEW-PASSWORD PIC X(12).
+         77 WS-CHANGE-PW-STATUS PIC X(1).
+         77 WS-CHANGE-PW-MESSAGE PIC X(100).
+
+      *> ===== Delete account working storage =====
+         77 WS-DELETE-CONFIRM PIC X.
+         77 WS-DELETE-STATUS PIC X(1).
+         77 WS-DELETE-MESSAGE PIC X(100).
 
        PROCEDURE DIVISION.
 
@@ -206,7 +664,8 @@
           MOVE "N" TO WS-PROFILE-FOUND
 
           CALL "VIEWPROFILE" USING WS-USERNAME WS-VIEW-PROFILE-DATA
-                               WS-VIEW-EXPERIENCE-LIST WS-VIEW-EDUCATION-LIST
+                               WS-VIEW-EXPERIENCE-LIST
+                                 WS-VIEW-EDUCATION-LIST
                                WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
                                WS-PROFILE-FOUND WS-MESSAGE
 
@@ -250,12 +709,7 @@
           END-STRING
           PERFORM PRINT-LINE
 
-          MOVE SPACES TO OUTPUT-RECORD
-          STRING "About Me: " DELIMITED BY SIZE
-                 WS-VIEW-ABOUT-ME DELIMITED BY SIZE
-            INTO OUTPUT-RECORD
-          END-STRING
-          PERFORM PRINT-LINE
+          PERFORM DISPLAY-ABOUT-ME-WRAPPED
 
           MOVE "Experience:" TO OUTPUT-RECORD
           PERFORM PRINT-LINE
@@ -271,21 +725,25 @@
                      ". " DELIMITED BY SIZE
                      WS-VIEW-EXP-TITLE(WS-VIEW-INDEX) DELIMITED BY SIZE
                      " - " DELIMITED BY SIZE
-                     WS-VIEW-EXP-COMPANY(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     WS-VIEW-EXP-COMPANY(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
                 INTO OUTPUT-RECORD
               END-STRING
               PERFORM PRINT-LINE
 
               MOVE SPACES TO OUTPUT-RECORD
               STRING "     Dates: " DELIMITED BY SIZE
-                     WS-VIEW-EXP-START-DATE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     WS-VIEW-EXP-START-DATE(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
                      " - " DELIMITED BY SIZE
-                     WS-VIEW-EXP-END-DATE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     WS-VIEW-EXP-END-DATE(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
                 INTO OUTPUT-RECORD
               END-STRING
               PERFORM PRINT-LINE
 
-              MOVE FUNCTION TRIM(WS-VIEW-EXP-DESC(WS-VIEW-INDEX)) TO WS-DESC-TEMP
+              MOVE FUNCTION TRIM(WS-VIEW-EXP-DESC(WS-VIEW-INDEX)) TO
+                WS-DESC-TEMP
               MOVE FUNCTION LENGTH(WS-DESC-TEMP) TO WS-IN-LEN-3
               IF WS-IN-LEN-3 > 0
                 MOVE SPACES TO OUTPUT-RECORD
@@ -295,6 +753,11 @@
                 END-STRING
                 PERFORM PRINT-LINE
               END-IF
+
+              MOVE WS-USERNAME TO WS-ENDORSE-TARGET-USERNAME
+              MOVE "E" TO WS-ENDORSE-ENTRY-TYPE
+              MOVE WS-VIEW-INDEX TO WS-ENDORSE-ENTRY-NUM
+              PERFORM SHOW-ENDORSEMENTS-FOR-ENTRY
             END-PERFORM
           END-IF
 
@@ -322,1442 +785,4270 @@
               STRING "     Years: " DELIMITED BY SIZE
                      WS-YEAR-TEXT DELIMITED BY SIZE
                      " - " DELIMITED BY SIZE
-                     WS-VIEW-EDU-END-YEAR(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     WS-VIEW-EDU-END-YEAR(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
                 INTO OUTPUT-RECORD
               END-STRING
               PERFORM PRINT-LINE
+
+              MOVE WS-USERNAME TO WS-ENDORSE-TARGET-USERNAME
+              MOVE "D" TO WS-ENDORSE-ENTRY-TYPE
+              MOVE WS-VIEW-INDEX TO WS-ENDORSE-ENTRY-NUM
+              PERFORM SHOW-ENDORSEMENTS-FOR-ENTRY
             END-PERFORM
-          END-IF.
+          END-IF
 
-       HANDLE-SEARCH-USER.
-           MOVE "Enter the full name of the person you are looking for:" TO OUTPUT-RECORD
-           PERFORM PRINT-LINE
-           PERFORM READ-AND-LOG
-           IF WS-EOF = "Y"
-             MOVE "No input for search; returning to post-login menu." TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-             EXIT PARAGRAPH
-           END-IF
+          PERFORM SHOW-PROFILE-VIEWERS.
 
-           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-SEARCH-NAME
-           PERFORM SEARCH-FOR-USER-PROFILE.
+       DISPLAY-ABOUT-ME-WRAPPED.
+          *> About Me can now span several lines; wrap it across the
+          *> 80-column screen the same way job descriptions are wrapped.
+          MOVE FUNCTION TRIM(WS-VIEW-ABOUT-ME) TO WS-ABOUT-WRAP-TEMP
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VIEW-ABOUT-ME))
+            TO WS-ABOUT-WRAP-LEN
 
-       SEARCH-FOR-USER-PROFILE.
-           MOVE "N" TO WS-PROFILE-FOUND
-           MOVE SPACES TO WS-SEARCH-RESULT-USERNAME
+          IF WS-ABOUT-WRAP-LEN = 0
+            MOVE "About Me: (none)" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
 
-           *> Open PROFILES.DAT and search
-           OPEN INPUT PROFILES-FILE
-           IF WS-PROFILES-STATUS = "35"
-             MOVE "No profiles exist yet." TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-             EXIT PARAGRAPH
-           END-IF
+          MOVE 1 TO WS-ABOUT-WRAP-POS
+          MOVE "Y" TO WS-ABOUT-WRAP-FIRST
+          PERFORM UNTIL WS-ABOUT-WRAP-POS > WS-ABOUT-WRAP-LEN
+            COMPUTE WS-ABOUT-WRAP-CHUNK =
+              WS-ABOUT-WRAP-LEN - WS-ABOUT-WRAP-POS + 1
+            IF WS-ABOUT-WRAP-CHUNK > 67
+              MOVE 67 TO WS-ABOUT-WRAP-CHUNK
+            END-IF
+            MOVE SPACES TO OUTPUT-RECORD
+            IF WS-ABOUT-WRAP-FIRST = "Y"
+              STRING "About Me: " DELIMITED BY SIZE
+                     WS-ABOUT-WRAP-TEMP(WS-ABOUT-WRAP-POS:
+                       WS-ABOUT-WRAP-CHUNK) DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+              MOVE "N" TO WS-ABOUT-WRAP-FIRST
+            ELSE
+              STRING "          " DELIMITED BY SIZE
+                     WS-ABOUT-WRAP-TEMP(WS-ABOUT-WRAP-POS:
+                       WS-ABOUT-WRAP-CHUNK) DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+            END-IF
+            PERFORM PRINT-LINE
+            ADD WS-ABOUT-WRAP-CHUNK TO WS-ABOUT-WRAP-POS
+          END-PERFORM.
 
-           IF WS-PROFILES-STATUS NOT = "00"
-             MOVE "Unable to search profiles." TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-             CLOSE PROFILES-FILE
-             EXIT PARAGRAPH
-           END-IF
+       WRITE-ABOUT-ME-TO-RESUME.
+          MOVE FUNCTION TRIM(WS-VIEW-ABOUT-ME) TO WS-ABOUT-WRAP-TEMP
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-VIEW-ABOUT-ME))
+            TO WS-ABOUT-WRAP-LEN
 
-           MOVE "N" TO WS-PROFILE-EOF
-           PERFORM UNTIL WS-PROFILE-EOF = "Y"
-             READ PROFILES-FILE
-               AT END
-                 MOVE "Y" TO WS-PROFILE-EOF
-               NOT AT END
-                 *> Build full name from profile
-                 MOVE SPACES TO WS-TRIMMED-IN
-                 STRING FUNCTION TRIM(PROFILE-FIRST-NAME) DELIMITED BY SIZE
-                        " " DELIMITED BY SIZE
-                        FUNCTION TRIM(PROFILE-LAST-NAME) DELIMITED BY SIZE
-                   INTO WS-TRIMMED-IN
-                 END-STRING
+          IF WS-ABOUT-WRAP-LEN = 0
+            EXIT PARAGRAPH
+          END-IF
 
-                 *> Check for exact match
-                 IF FUNCTION TRIM(WS-TRIMMED-IN) = FUNCTION TRIM(WS-SEARCH-NAME)
-                   MOVE "Y" TO WS-PROFILE-FOUND
-                   MOVE PROFILE-USERNAME TO WS-SEARCH-RESULT-USERNAME
-                   MOVE "Y" TO WS-PROFILE-EOF
-                 END-IF
-             END-READ
-           END-PERFORM
+          MOVE 1 TO WS-ABOUT-WRAP-POS
+          MOVE "Y" TO WS-ABOUT-WRAP-FIRST
+          PERFORM UNTIL WS-ABOUT-WRAP-POS > WS-ABOUT-WRAP-LEN
+            COMPUTE WS-ABOUT-WRAP-CHUNK =
+              WS-ABOUT-WRAP-LEN - WS-ABOUT-WRAP-POS + 1
+            IF WS-ABOUT-WRAP-CHUNK > 87
+              MOVE 87 TO WS-ABOUT-WRAP-CHUNK
+            END-IF
+            MOVE SPACES TO RESUME-LINE
+            IF WS-ABOUT-WRAP-FIRST = "Y"
+              STRING "About Me: " DELIMITED BY SIZE
+                     WS-ABOUT-WRAP-TEMP(WS-ABOUT-WRAP-POS:
+                       WS-ABOUT-WRAP-CHUNK) DELIMITED BY SIZE
+                INTO RESUME-LINE
+              END-STRING
+              MOVE "N" TO WS-ABOUT-WRAP-FIRST
+            ELSE
+              STRING "          " DELIMITED BY SIZE
+                     WS-ABOUT-WRAP-TEMP(WS-ABOUT-WRAP-POS:
+                       WS-ABOUT-WRAP-CHUNK) DELIMITED BY SIZE
+                INTO RESUME-LINE
+              END-STRING
+            END-IF
+            WRITE RESUME-LINE
+            ADD WS-ABOUT-WRAP-CHUNK TO WS-ABOUT-WRAP-POS
+          END-PERFORM
 
-           CLOSE PROFILES-FILE
+          MOVE SPACES TO RESUME-LINE
+          WRITE RESUME-LINE.
 
-           *> Handle search results
-           IF WS-PROFILE-FOUND = "N"
-             MOVE "No one by that name could be found." TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-           ELSE
-             PERFORM DISPLAY-FOUND-USER-PROFILE
-           END-IF.
+       GET-LAST-ACTIVE-TEXT.
+          *> Looks up the most recent LOGINLOG.DAT entry for
+          *> WS-ACTIVE-LOOKUP-USERNAME and formats a "recently active"
+          *> indicator into WS-ACTIVE-TEXT for the network/search views.
+          MOVE SPACES TO WS-LAST-LOGIN-DATE
+          MOVE "N" TO WS-LOGINLOG-EOF
 
-       DISPLAY-FOUND-USER-PROFILE.
-           *> Initialize view structures
-           MOVE SPACES TO WS-VIEW-PROFILE-DATA
-           MOVE SPACES TO WS-VIEW-EXPERIENCE-LIST
-           MOVE SPACES TO WS-VIEW-EDUCATION-LIST
-           MOVE 0 TO WS-VIEW-EXP-COUNT
-           MOVE 0 TO WS-VIEW-EDU-COUNT
-           MOVE "N" TO WS-PROFILE-FOUND
+          OPEN INPUT LOGINLOG-FILE
+          IF WS-LOGINLOG-STATUS = "00"
+            PERFORM UNTIL WS-LOGINLOG-EOF = "Y"
+              READ LOGINLOG-FILE
+                AT END
+                  MOVE "Y" TO WS-LOGINLOG-EOF
+                NOT AT END
+                  IF FUNCTION TRIM(LL-USERNAME) =
+                    FUNCTION TRIM(WS-ACTIVE-LOOKUP-USERNAME)
+                    MOVE LL-LOGIN-TIMESTAMP(1:8) TO WS-LAST-LOGIN-DATE
+                  END-IF
+              END-READ
+            END-PERFORM
+            CLOSE LOGINLOG-FILE
+          END-IF
 
-           *> Load the found user's complete profile
-           CALL "VIEWPROFILE" USING WS-SEARCH-RESULT-USERNAME WS-VIEW-PROFILE-DATA
-                                    WS-VIEW-EXPERIENCE-LIST WS-VIEW-EDUCATION-LIST
-                                    WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
-                                    WS-PROFILE-FOUND WS-MESSAGE
+          IF FUNCTION LENGTH(FUNCTION TRIM(WS-LAST-LOGIN-DATE)) = 0
+            MOVE "Last Active: Unknown" TO WS-ACTIVE-TEXT
+            EXIT PARAGRAPH
+          END-IF
 
-           IF WS-PROFILE-FOUND = "N"
-             MOVE WS-MESSAGE TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-             EXIT PARAGRAPH
-           END-IF
+          MOVE SPACES TO WS-ACTIVE-TEXT
+          MOVE FUNCTION CURRENT-DATE(1:8) TO WS-ACTIVE-TODAY-NUM
+          MOVE WS-LAST-LOGIN-DATE TO WS-ACTIVE-LOGIN-NUM
+          COMPUTE WS-ACTIVE-TODAY-INT =
+            FUNCTION INTEGER-OF-DATE(WS-ACTIVE-TODAY-NUM)
+          COMPUTE WS-ACTIVE-LOGIN-INT =
+            FUNCTION INTEGER-OF-DATE(WS-ACTIVE-LOGIN-NUM)
+          COMPUTE WS-ACTIVE-DAYS-SINCE =
+            WS-ACTIVE-TODAY-INT - WS-ACTIVE-LOGIN-INT
+
+          IF WS-ACTIVE-DAYS-SINCE <= 0
+            MOVE "Last Active: Today" TO WS-ACTIVE-TEXT
+          ELSE
+            IF WS-ACTIVE-DAYS-SINCE <= 7
+              STRING "Last Active: " DELIMITED BY SIZE
+                     WS-LAST-LOGIN-DATE DELIMITED BY SIZE
+                     " (recently active)" DELIMITED BY SIZE
+                INTO WS-ACTIVE-TEXT
+              END-STRING
+            ELSE
+              STRING "Last Active: " DELIMITED BY SIZE
+                     WS-LAST-LOGIN-DATE DELIMITED BY SIZE
+                INTO WS-ACTIVE-TEXT
+              END-STRING
+            END-IF
+          END-IF.
 
-           *> Display header
-           MOVE "--- Found User Profile ---" TO OUTPUT-RECORD
-           PERFORM PRINT-LINE
+       SHOW-PROFILE-VIEWERS.
+          MOVE "Who's Viewed Your Profile:" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
 
-           *> Display basic info
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Name: " DELIMITED BY SIZE
-                  WS-VIEW-FIRST-NAME DELIMITED BY SIZE
-                  " " DELIMITED BY SIZE
-                  WS-VIEW-LAST-NAME DELIMITED BY SIZE
-             INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM PRINT-LINE
+          MOVE 0 TO WS-VIEWER-COUNT
+          MOVE "N" TO WS-PROFILEVIEWS-EOF
 
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "University: " DELIMITED BY SIZE
-                  WS-VIEW-COLLEGE DELIMITED BY SIZE
-             INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM PRINT-LINE
+          OPEN INPUT PROFILEVIEWS-FILE
+          IF WS-PROFILEVIEWS-STATUS = "35"
+            MOVE "  None yet" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
 
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Major: " DELIMITED BY SIZE
-                  WS-VIEW-MAJOR DELIMITED BY SIZE
-             INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM PRINT-LINE
+          IF WS-PROFILEVIEWS-STATUS NOT = "00"
+            AND WS-PROFILEVIEWS-STATUS NOT = "05"
+            MOVE "  Unable to access profile view data." TO
+              OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
 
-           MOVE WS-VIEW-GRAD-YEAR TO WS-YEAR-TEXT
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "Graduation Year: " DELIMITED BY SIZE
-                  WS-YEAR-TEXT DELIMITED BY SIZE
-             INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM PRINT-LINE
+          PERFORM UNTIL WS-PROFILEVIEWS-EOF = "Y"
+            READ PROFILEVIEWS-FILE
+              AT END
+                MOVE "Y" TO WS-PROFILEVIEWS-EOF
+              NOT AT END
+                IF FUNCTION TRIM(PV-VIEWED-USERNAME) =
+                  FUNCTION TRIM(WS-USERNAME)
+                  ADD 1 TO WS-VIEWER-COUNT
+                  MOVE SPACES TO OUTPUT-RECORD
+                  STRING "  " DELIMITED BY SIZE
+                         FUNCTION TRIM(PV-VIEWER-USERNAME) DELIMITED BY
+                           SIZE
+                         " viewed your profile on " DELIMITED BY SIZE
+                         PV-VIEW-TIMESTAMP DELIMITED BY SIZE
+                    INTO OUTPUT-RECORD
+                  END-STRING
+                  PERFORM PRINT-LINE
+                END-IF
+            END-READ
+          END-PERFORM
 
-           MOVE SPACES TO OUTPUT-RECORD
-           STRING "About Me: " DELIMITED BY SIZE
-                  WS-VIEW-ABOUT-ME DELIMITED BY SIZE
-             INTO OUTPUT-RECORD
-           END-STRING
-           PERFORM PRINT-LINE
+          CLOSE PROFILEVIEWS-FILE
 
-           *> Display Experience
-           MOVE "Experience:" TO OUTPUT-RECORD
-           PERFORM PRINT-LINE
-           IF WS-VIEW-EXP-COUNT = 0
-             MOVE "  None" TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-           ELSE
-             PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
-               UNTIL WS-VIEW-INDEX > WS-VIEW-EXP-COUNT
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "  " DELIMITED BY SIZE
-                      WS-VIEW-INDEX DELIMITED BY SIZE
-                      ". " DELIMITED BY SIZE
-                      WS-VIEW-EXP-TITLE(WS-VIEW-INDEX) DELIMITED BY SIZE
-                      " - " DELIMITED BY SIZE
-                      WS-VIEW-EXP-COMPANY(WS-VIEW-INDEX) DELIMITED BY SIZE
-                 INTO OUTPUT-RECORD
-               END-STRING
-               PERFORM PRINT-LINE
+          IF WS-VIEWER-COUNT = 0
+            MOVE "  None yet" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+          END-IF.
 
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "     Dates: " DELIMITED BY SIZE
-                      WS-VIEW-EXP-START-DATE(WS-VIEW-INDEX) DELIMITED BY SIZE
-                      " - " DELIMITED BY SIZE
-                      WS-VIEW-EXP-END-DATE(WS-VIEW-INDEX) DELIMITED BY SIZE
-                 INTO OUTPUT-RECORD
-               END-STRING
-               PERFORM PRINT-LINE
+       HANDLE-EXPORT-RESUME.
+          MOVE SPACES TO WS-VIEW-PROFILE-DATA
+          MOVE SPACES TO WS-VIEW-EXPERIENCE-LIST
+          MOVE SPACES TO WS-VIEW-EDUCATION-LIST
+          MOVE 0 TO WS-VIEW-EXP-COUNT
+          MOVE 0 TO WS-VIEW-EDU-COUNT
+          MOVE "N" TO WS-PROFILE-FOUND
 
-               MOVE FUNCTION TRIM(WS-VIEW-EXP-DESC(WS-VIEW-INDEX)) TO WS-DESC-TEMP
-               MOVE FUNCTION LENGTH(WS-DESC-TEMP) TO WS-IN-LEN-3
-               IF WS-IN-LEN-3 > 0
-                 MOVE SPACES TO OUTPUT-RECORD
-                 STRING "     Description: " DELIMITED BY SIZE
-                        WS-DESC-TEMP DELIMITED BY SIZE
-                   INTO OUTPUT-RECORD
-                 END-STRING
-                 PERFORM PRINT-LINE
-               END-IF
-             END-PERFORM
-           END-IF
+          CALL "VIEWPROFILE" USING WS-USERNAME WS-VIEW-PROFILE-DATA
+                               WS-VIEW-EXPERIENCE-LIST
+                                 WS-VIEW-EDUCATION-LIST
+                               WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
+                               WS-PROFILE-FOUND WS-MESSAGE
 
-           *> Display Education
-           MOVE "Education:" TO OUTPUT-RECORD
-           PERFORM PRINT-LINE
-           IF WS-VIEW-EDU-COUNT = 0
-             MOVE "  None" TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-           ELSE
-             PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
-               UNTIL WS-VIEW-INDEX > WS-VIEW-EDU-COUNT
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "  " DELIMITED BY SIZE
-                      WS-VIEW-INDEX DELIMITED BY SIZE
-                      ". " DELIMITED BY SIZE
-                      WS-VIEW-EDU-DEGREE(WS-VIEW-INDEX) DELIMITED BY SIZE
-                      " - " DELIMITED BY SIZE
-                      WS-VIEW-EDU-UNI(WS-VIEW-INDEX) DELIMITED BY SIZE
-                 INTO OUTPUT-RECORD
-               END-STRING
-               PERFORM PRINT-LINE
+          IF WS-PROFILE-FOUND = "N"
+            MOVE WS-MESSAGE TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
 
-               MOVE WS-VIEW-EDU-START-YEAR(WS-VIEW-INDEX) TO WS-YEAR-TEXT
-               MOVE SPACES TO OUTPUT-RECORD
-               STRING "     Years: " DELIMITED BY SIZE
-                      WS-YEAR-TEXT DELIMITED BY SIZE
-                      " - " DELIMITED BY SIZE
-                      WS-VIEW-EDU-END-YEAR(WS-VIEW-INDEX) DELIMITED BY SIZE
-                 INTO OUTPUT-RECORD
-               END-STRING
-               PERFORM PRINT-LINE
-             END-PERFORM
-           END-IF
+          MOVE SPACES TO WS-RESUME-FILENAME
+          STRING FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+                 "_RESUME.TXT" DELIMITED BY SIZE
+            INTO WS-RESUME-FILENAME
+          END-STRING
 
-           MOVE "-------------------------" TO OUTPUT-RECORD
-           PERFORM PRINT-LINE.
+          OPEN OUTPUT RESUME-FILE
+          IF WS-RESUME-STATUS NOT = "00"
+            MOVE "Unable to write resume file." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
 
-       READ-AND-LOG.
-           READ INPUT-FILE
-                AT END
-                    MOVE "Y" TO WS-EOF
+          MOVE SPACES TO RESUME-LINE
+          STRING WS-VIEW-FIRST-NAME DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 WS-VIEW-LAST-NAME DELIMITED BY SIZE
+            INTO RESUME-LINE
+          END-STRING
+          WRITE RESUME-LINE
+
+          MOVE SPACES TO RESUME-LINE
+          STRING FUNCTION TRIM(WS-VIEW-COLLEGE) DELIMITED BY SIZE
+                 " - " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VIEW-MAJOR) DELIMITED BY SIZE
+            INTO RESUME-LINE
+          END-STRING
+          WRITE RESUME-LINE
+
+          MOVE WS-VIEW-GRAD-YEAR TO WS-YEAR-TEXT
+          MOVE SPACES TO RESUME-LINE
+          STRING "Graduation Year: " DELIMITED BY SIZE
+                 WS-YEAR-TEXT DELIMITED BY SIZE
+            INTO RESUME-LINE
+          END-STRING
+          WRITE RESUME-LINE
+
+          MOVE SPACES TO RESUME-LINE
+          WRITE RESUME-LINE
+
+          IF FUNCTION LENGTH(FUNCTION TRIM(WS-VIEW-ABOUT-ME)) > 0
+            PERFORM WRITE-ABOUT-ME-TO-RESUME
+          END-IF
+
+          MOVE "Experience:" TO RESUME-LINE
+          WRITE RESUME-LINE
+          IF WS-VIEW-EXP-COUNT = 0
+            MOVE "  None" TO RESUME-LINE
+            WRITE RESUME-LINE
+          ELSE
+            PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
+              UNTIL WS-VIEW-INDEX > WS-VIEW-EXP-COUNT
+              MOVE SPACES TO RESUME-LINE
+              STRING "  " DELIMITED BY SIZE
+                     WS-VIEW-INDEX DELIMITED BY SIZE
+                     ". " DELIMITED BY SIZE
+                     WS-VIEW-EXP-TITLE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-VIEW-EXP-COMPANY(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
+                INTO RESUME-LINE
+              END-STRING
+              WRITE RESUME-LINE
+
+              MOVE SPACES TO RESUME-LINE
+              STRING "     Dates: " DELIMITED BY SIZE
+                     WS-VIEW-EXP-START-DATE(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-VIEW-EXP-END-DATE(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
+                INTO RESUME-LINE
+              END-STRING
+              WRITE RESUME-LINE
+
+              MOVE FUNCTION TRIM(WS-VIEW-EXP-DESC(WS-VIEW-INDEX)) TO
+                WS-DESC-TEMP
+              MOVE FUNCTION LENGTH(WS-DESC-TEMP) TO WS-IN-LEN-3
+              IF WS-IN-LEN-3 > 0
+                MOVE SPACES TO RESUME-LINE
+                STRING "     Description: " DELIMITED BY SIZE
+                       WS-DESC-TEMP DELIMITED BY SIZE
+                  INTO RESUME-LINE
+                END-STRING
+                WRITE RESUME-LINE
+              END-IF
+            END-PERFORM
+          END-IF
+
+          MOVE SPACES TO RESUME-LINE
+          WRITE RESUME-LINE
+
+          MOVE "Education:" TO RESUME-LINE
+          WRITE RESUME-LINE
+          IF WS-VIEW-EDU-COUNT = 0
+            MOVE "  None" TO RESUME-LINE
+            WRITE RESUME-LINE
+          ELSE
+            PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
+              UNTIL WS-VIEW-INDEX > WS-VIEW-EDU-COUNT
+              MOVE SPACES TO RESUME-LINE
+              STRING "  " DELIMITED BY SIZE
+                     WS-VIEW-INDEX DELIMITED BY SIZE
+                     ". " DELIMITED BY SIZE
+                     WS-VIEW-EDU-DEGREE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-VIEW-EDU-UNI(WS-VIEW-INDEX) DELIMITED BY SIZE
+                INTO RESUME-LINE
+              END-STRING
+              WRITE RESUME-LINE
+
+              MOVE WS-VIEW-EDU-START-YEAR(WS-VIEW-INDEX) TO WS-YEAR-TEXT
+              MOVE SPACES TO RESUME-LINE
+              STRING "     Years: " DELIMITED BY SIZE
+                     WS-YEAR-TEXT DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-VIEW-EDU-END-YEAR(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
+                INTO RESUME-LINE
+              END-STRING
+              WRITE RESUME-LINE
+            END-PERFORM
+          END-IF
+
+          CLOSE RESUME-FILE
+
+          MOVE SPACES TO OUTPUT-RECORD
+          STRING "Resume exported to " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-RESUME-FILENAME) DELIMITED BY SIZE
+            INTO OUTPUT-RECORD
+          END-STRING
+          PERFORM PRINT-LINE.
+
+       HANDLE-EXPORT-MY-DATA.
+          *> Writes every record belonging to WS-USERNAME across all
+          *> data files into one consolidated, downloadable text file.
+          MOVE SPACES TO WS-DATAEXPORT-FILENAME
+          STRING FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+                 "_DATA_EXPORT.TXT" DELIMITED BY SIZE
+            INTO WS-DATAEXPORT-FILENAME
+          END-STRING
+
+          OPEN OUTPUT DATAEXPORT-FILE
+          IF WS-DATAEXPORT-STATUS NOT = "00"
+            MOVE "Unable to write data export file." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE SPACES TO DATAEXPORT-LINE
+          STRING "Data Export for " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-USERNAME) DELIMITED BY SIZE
+            INTO DATAEXPORT-LINE
+          END-STRING
+          WRITE DATAEXPORT-LINE
+          MOVE SPACES TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+
+          PERFORM EXPORT-ACCOUNT-SECTION
+          PERFORM EXPORT-PROFILE-SECTION
+          PERFORM EXPORT-CONNECTIONS-SECTION
+          PERFORM EXPORT-MESSAGES-SECTION
+          PERFORM EXPORT-APPLICATIONS-SECTION
+
+          CLOSE DATAEXPORT-FILE
+
+          MOVE SPACES TO OUTPUT-RECORD
+          STRING "Your data was exported to " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-DATAEXPORT-FILENAME) DELIMITED BY SIZE
+            INTO OUTPUT-RECORD
+          END-STRING
+          PERFORM PRINT-LINE.
+
+       EXPORT-ACCOUNT-SECTION.
+          MOVE "=== Account ===" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+
+          MOVE "N" TO WS-DATAEXPORT-FOUND
+          OPEN INPUT USERS-FILE
+          IF WS-USERS-STATUS = "00"
+            MOVE "N" TO WS-DATAEXPORT-EOF
+            PERFORM UNTIL WS-DATAEXPORT-EOF = "Y"
+              READ USERS-FILE
+                AT END
+                  MOVE "Y" TO WS-DATAEXPORT-EOF
                 NOT AT END
-                    MOVE INPUT-RECORD TO OUTPUT-RECORD
-                    PERFORM PRINT-LINE
-           END-READ.
+                  IF FUNCTION TRIM(USERNAME) =
+                    FUNCTION TRIM(WS-USERNAME)
+                    MOVE "Y" TO WS-DATAEXPORT-FOUND
+                    MOVE SPACES TO DATAEXPORT-LINE
+                    STRING "Username: " DELIMITED BY SIZE
+                           FUNCTION TRIM(USERNAME) DELIMITED BY SIZE
+                      INTO DATAEXPORT-LINE
+                    END-STRING
+                    WRITE DATAEXPORT-LINE
+
+                    MOVE SPACES TO DATAEXPORT-LINE
+                    STRING "Account Type: " DELIMITED BY SIZE
+                           USER-ACCOUNT-TYPE DELIMITED BY SIZE
+                      INTO DATAEXPORT-LINE
+                    END-STRING
+                    WRITE DATAEXPORT-LINE
+                  END-IF
+              END-READ
+            END-PERFORM
+            CLOSE USERS-FILE
+          END-IF
 
-      *> LOGIN handled by embedded LOGINPROG.
+          IF WS-DATAEXPORT-FOUND = "N"
+            MOVE "  (no account record found)" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+          END-IF
 
-       MAIN-PARA.
-       OPEN INPUT INPUT-FILE
-       OPEN OUTPUT OUTPUT-FILE
+          MOVE SPACES TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE.
 
-       MOVE "N" TO WS-EOF
+       EXPORT-PROFILE-SECTION.
+          MOVE "=== Profile ===" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
 
-       PERFORM UNTIL WS-EOF = "Y" OR WS-EXIT-PROGRAM = "Y"
-         MOVE "Welcome to InCollege!" TO OUTPUT-RECORD
-         PERFORM PRINT-LINE
+          MOVE SPACES TO WS-VIEW-PROFILE-DATA
+          MOVE SPACES TO WS-VIEW-EXPERIENCE-LIST
+          MOVE SPACES TO WS-VIEW-EDUCATION-LIST
+          MOVE 0 TO WS-VIEW-EXP-COUNT
+          MOVE 0 TO WS-VIEW-EDU-COUNT
+          MOVE "N" TO WS-PROFILE-FOUND
 
-         MOVE "Please select an option:" TO OUTPUT-RECORD
-         PERFORM PRINT-LINE
+          CALL "VIEWPROFILE" USING WS-USERNAME WS-VIEW-PROFILE-DATA
+                               WS-VIEW-EXPERIENCE-LIST
+                                 WS-VIEW-EDUCATION-LIST
+                               WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
+                               WS-PROFILE-FOUND WS-MESSAGE
 
-         MOVE "1. Log In" TO OUTPUT-RECORD
-         PERFORM PRINT-LINE
+          IF WS-PROFILE-FOUND = "N"
+            MOVE "  (no profile on file)" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+            MOVE SPACES TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+            EXIT PARAGRAPH
+          END-IF
 
-         MOVE "2. Create a new account" TO OUTPUT-RECORD
-         PERFORM PRINT-LINE
+          MOVE SPACES TO DATAEXPORT-LINE
+          STRING "Name: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VIEW-FIRST-NAME) DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VIEW-LAST-NAME) DELIMITED BY SIZE
+            INTO DATAEXPORT-LINE
+          END-STRING
+          WRITE DATAEXPORT-LINE
 
-         *> Top-level logout option; terminates the program gracefully
-         MOVE "3. Logout" TO OUTPUT-RECORD
-         PERFORM PRINT-LINE
+          MOVE SPACES TO DATAEXPORT-LINE
+          STRING "University: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VIEW-COLLEGE) DELIMITED BY SIZE
+            INTO DATAEXPORT-LINE
+          END-STRING
+          WRITE DATAEXPORT-LINE
 
-         PERFORM READ-AND-LOG
-         IF WS-EOF = "Y"
-           MOVE "No input received." TO OUTPUT-RECORD
-           PERFORM PRINT-LINE
-           EXIT PERFORM
-         END-IF
+          MOVE SPACES TO DATAEXPORT-LINE
+          STRING "Major: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-VIEW-MAJOR) DELIMITED BY SIZE
+            INTO DATAEXPORT-LINE
+          END-STRING
+          WRITE DATAEXPORT-LINE
+
+          IF FUNCTION LENGTH(FUNCTION TRIM(WS-VIEW-ABOUT-ME)) > 0
+            MOVE SPACES TO DATAEXPORT-LINE
+            STRING "About Me: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-VIEW-ABOUT-ME) DELIMITED BY SIZE
+              INTO DATAEXPORT-LINE
+            END-STRING
+            WRITE DATAEXPORT-LINE
+          END-IF
 
-         MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
+          MOVE "Experience:" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+          IF WS-VIEW-EXP-COUNT = 0
+            MOVE "  None" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+          ELSE
+            PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
+              UNTIL WS-VIEW-INDEX > WS-VIEW-EXP-COUNT
+              MOVE SPACES TO DATAEXPORT-LINE
+              STRING "  " DELIMITED BY SIZE
+                     WS-VIEW-EXP-TITLE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-VIEW-EXP-COMPANY(WS-VIEW-INDEX) DELIMITED BY
+                       SIZE
+                INTO DATAEXPORT-LINE
+              END-STRING
+              WRITE DATAEXPORT-LINE
+            END-PERFORM
+          END-IF
 
-         IF MENU-CHOICE = "1"
-           *> Login loop: prompt, read, call auth subprogram until success or EOF
+          MOVE "Education:" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+          IF WS-VIEW-EDU-COUNT = 0
+            MOVE "  None" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+          ELSE
+            PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
+              UNTIL WS-VIEW-INDEX > WS-VIEW-EDU-COUNT
+              MOVE SPACES TO DATAEXPORT-LINE
+              STRING "  " DELIMITED BY SIZE
+                     WS-VIEW-EDU-DEGREE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-VIEW-EDU-UNI(WS-VIEW-INDEX) DELIMITED BY SIZE
+                INTO DATAEXPORT-LINE
+              END-STRING
+              WRITE DATAEXPORT-LINE
+            END-PERFORM
+          END-IF
+
+          MOVE SPACES TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE.
+
+       EXPORT-CONNECTIONS-SECTION.
+          MOVE "=== Connections ===" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+
+          MOVE "N" TO WS-DATAEXPORT-FOUND
+          OPEN INPUT CONNECTIONS-FILE
+          IF WS-CONN-FILE-STATUS = "00"
+            MOVE "N" TO WS-DATAEXPORT-EOF
+            PERFORM UNTIL WS-DATAEXPORT-EOF = "Y"
+              READ CONNECTIONS-FILE
+                AT END
+                  MOVE "Y" TO WS-DATAEXPORT-EOF
+                NOT AT END
+                  IF FUNCTION TRIM(REQUESTER-USERNAME) =
+                    FUNCTION TRIM(WS-USERNAME)
+                    OR FUNCTION TRIM(RECIPIENT-USERNAME) =
+                      FUNCTION TRIM(WS-USERNAME)
+                    MOVE "Y" TO WS-DATAEXPORT-FOUND
+                    MOVE SPACES TO DATAEXPORT-LINE
+                    STRING "  " DELIMITED BY SIZE
+                           FUNCTION TRIM(REQUESTER-USERNAME) DELIMITED
+                             BY SIZE
+                           " -> " DELIMITED BY SIZE
+                           FUNCTION TRIM(RECIPIENT-USERNAME) DELIMITED
+                             BY SIZE
+                           " (" DELIMITED BY SIZE
+                           REQUEST-STATUS DELIMITED BY SIZE
+                           ")" DELIMITED BY SIZE
+                      INTO DATAEXPORT-LINE
+                    END-STRING
+                    WRITE DATAEXPORT-LINE
+                  END-IF
+              END-READ
+            END-PERFORM
+            CLOSE CONNECTIONS-FILE
+          END-IF
+
+          IF WS-DATAEXPORT-FOUND = "N"
+            MOVE "  None" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+          END-IF
+
+          MOVE SPACES TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE.
+
+       EXPORT-MESSAGES-SECTION.
+          MOVE "=== Messages ===" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+
+          MOVE "N" TO WS-DATAEXPORT-FOUND
+          OPEN INPUT MESSAGES-FILE
+          IF WS-MESSAGES-STATUS = "00"
+            MOVE "N" TO WS-DATAEXPORT-EOF
+            PERFORM UNTIL WS-DATAEXPORT-EOF = "Y"
+              READ MESSAGES-FILE
+                AT END
+                  MOVE "Y" TO WS-DATAEXPORT-EOF
+                NOT AT END
+                  IF MSG-DELETED-FLAG NOT = "Y"
+                    AND (FUNCTION TRIM(MSG-SENDER) =
+                      FUNCTION TRIM(WS-USERNAME)
+                      OR FUNCTION TRIM(MSG-RECIPIENT) =
+                        FUNCTION TRIM(WS-USERNAME))
+                    MOVE "Y" TO WS-DATAEXPORT-FOUND
+                    MOVE SPACES TO DATAEXPORT-LINE
+                    STRING "  [" DELIMITED BY SIZE
+                           MSG-TIMESTAMP DELIMITED BY SIZE
+                           "] " DELIMITED BY SIZE
+                           FUNCTION TRIM(MSG-SENDER) DELIMITED BY SIZE
+                           " -> " DELIMITED BY SIZE
+                           FUNCTION TRIM(MSG-RECIPIENT) DELIMITED BY
+                             SIZE
+                           ": " DELIMITED BY SIZE
+                           FUNCTION TRIM(MSG-CONTENT) DELIMITED BY SIZE
+                      INTO DATAEXPORT-LINE
+                    END-STRING
+                    WRITE DATAEXPORT-LINE
+                  END-IF
+              END-READ
+            END-PERFORM
+            CLOSE MESSAGES-FILE
+          END-IF
+
+          IF WS-DATAEXPORT-FOUND = "N"
+            MOVE "  None" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+          END-IF
+
+          MOVE SPACES TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE.
+
+       EXPORT-APPLICATIONS-SECTION.
+          MOVE "=== Job Applications ===" TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE
+
+          MOVE "N" TO WS-DATAEXPORT-FOUND
+          OPEN INPUT APPLICATIONS-FILE
+          IF WS-APPLICATIONS-STATUS = "00"
+            MOVE "N" TO WS-DATAEXPORT-EOF
+            PERFORM UNTIL WS-DATAEXPORT-EOF = "Y"
+              READ APPLICATIONS-FILE
+                AT END
+                  MOVE "Y" TO WS-DATAEXPORT-EOF
+                NOT AT END
+                  IF FUNCTION TRIM(APP-USERNAME) =
+                    FUNCTION TRIM(WS-USERNAME)
+                    MOVE "Y" TO WS-DATAEXPORT-FOUND
+                    MOVE SPACES TO DATAEXPORT-LINE
+                    STRING "  Job ID: " DELIMITED BY SIZE
+                           FUNCTION TRIM(APP-JOB-ID) DELIMITED BY SIZE
+                      INTO DATAEXPORT-LINE
+                    END-STRING
+                    WRITE DATAEXPORT-LINE
+                  END-IF
+              END-READ
+            END-PERFORM
+            CLOSE APPLICATIONS-FILE
+          END-IF
+
+          IF WS-DATAEXPORT-FOUND = "N"
+            MOVE "  None" TO DATAEXPORT-LINE
+            WRITE DATAEXPORT-LINE
+          END-IF
+
+          MOVE SPACES TO DATAEXPORT-LINE
+          WRITE DATAEXPORT-LINE.
+
+       HANDLE-SEARCH-USER.
            PERFORM UNTIL WS-EOF = "Y"
-             MOVE "Enter username:" TO OUTPUT-RECORD
+             MOVE "--- Find Someone You Know ---" TO OUTPUT-RECORD
              PERFORM PRINT-LINE
-             PERFORM READ-AND-LOG
-             IF WS-EOF = "Y"
-               MOVE "No input for username; returning to menu." TO OUTPUT-RECORD
-               PERFORM PRINT-LINE
-               EXIT PERFORM
-             END-IF
-             MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-USERNAME
-
-             MOVE "Enter password:" TO OUTPUT-RECORD
+             MOVE "1. Search for a person by name" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "2. View My Network" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "3. View Pending Connection Requests" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "4. My Sent Requests" TO OUTPUT-RECORD
              PERFORM PRINT-LINE
+             MOVE "5. Browse by College/Major" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "6. People You May Know" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "0. Back to post-login menu" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+
              PERFORM READ-AND-LOG
              IF WS-EOF = "Y"
-               MOVE "No input for password; returning to menu." TO OUTPUT-RECORD
+               MOVE
+                 "No input for selection; returning to post-login menu."
+                 TO OUTPUT-RECORD
                PERFORM PRINT-LINE
                EXIT PERFORM
              END-IF
-             MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PASSWORD
 
-             CALL "LOGINPROG" USING WS-USERNAME WS-PASSWORD WS-STATUS WS-MESSAGE
-             MOVE WS-MESSAGE TO OUTPUT-RECORD
-             PERFORM PRINT-LINE
-             IF WS-STATUS = "Y"
-              *> Enter post-login menu
-              MOVE "N" TO WS-EOF
-              MOVE "N" TO WS-POST-EXIT
-              CALL "EDITPROFILE"
-              PERFORM UNTIL WS-EOF = "Y" OR WS-POST-EXIT = "Y"
-                 MOVE "--- Welcome to InCollege, select an option ---" TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
-                 MOVE "0. Create/Edit your profile" TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
-                 MOVE "1. Search for a job" TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
-                 MOVE "2. Find someone you know" TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
-                 MOVE "3. Learn a new skill" TO OUTPUT-RECORD
+             MOVE INPUT-RECORD(1:1) TO WS-SEARCH-CHOICE
+             EVALUATE WS-SEARCH-CHOICE
+               WHEN "1"
+                 PERFORM SEARCH-BY-NAME
+               WHEN "2"
+                 PERFORM HANDLE-VIEW-NETWORK
+               WHEN "3"
+                 PERFORM HANDLE-VIEW-PENDING-REQUESTS
+               WHEN "4"
+                 PERFORM HANDLE-VIEW-SENT-REQUESTS
+               WHEN "5"
+                 IF WS-ACCOUNT-TYPE = "R"
+                   MOVE "This feature is available to student accounts
+      -              " only." TO OUTPUT-RECORD
+                   PERFORM PRINT-LINE
+                 ELSE
+                   PERFORM HANDLE-BROWSE-DIRECTORY
+                 END-IF
+               WHEN "6"
+                 PERFORM HANDLE-RECOMMEND-CONNECTIONS
+               WHEN "0"
+                 MOVE "Returning to post-login menu." TO OUTPUT-RECORD
                  PERFORM PRINT-LINE
-                 MOVE "4. Logout" TO OUTPUT-RECORD
-                PERFORM PRINT-LINE
-                MOVE "5. View My Profile" TO OUTPUT-RECORD
+                 EXIT PERFORM
+               WHEN OTHER
+                 MOVE "Invalid Selection." TO OUTPUT-RECORD
                  PERFORM PRINT-LINE
+             END-EVALUATE
+           END-PERFORM.
 
-                 PERFORM READ-AND-LOG
-                 IF WS-EOF = "Y"
-                   MOVE "No input for selection; returning to top level." TO OUTPUT-RECORD
-                   PERFORM PRINT-LINE
-                   EXIT PERFORM
-                 END-IF
+       SEARCH-BY-NAME.
+           MOVE "Enter the full name of the person you are looking for:"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             MOVE "No input for search; returning to post-login menu."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
 
-                 MOVE INPUT-RECORD(1:1) TO WS-POST-CHOICE
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-SEARCH-NAME
+           PERFORM SEARCH-FOR-USER-PROFILE.
 
-                 *> Call post-login logic handler
-                 MOVE SPACES TO WS-MESSAGE
-                 MOVE SPACES TO WS-SKILL-CHOICE
-                 CALL "POSTLOGINPROG" USING WS-POST-CHOICE WS-SKILL-CHOICE WS-POST-ACTION WS-MESSAGE
-                 EVALUATE WS-POST-ACTION
-                  WHEN 1
-                   MOVE WS-MESSAGE TO OUTPUT-RECORD
-                   PERFORM PRINT-LINE
-                  WHEN 2
-                     *> Enter skill submenu: show list and read choices, call POSTLOGINPROG with skill choice
-                     MOVE "Python Basics"           TO WS-SKILL(1)
-                     MOVE "Data Analysis"          TO WS-SKILL(2)
-                     MOVE "Public Speaking"        TO WS-SKILL(3)
-                     MOVE "Project Management"     TO WS-SKILL(4)
-                     MOVE "Networking Essentials"  TO WS-SKILL(5)
+       SEARCH-FOR-USER-PROFILE.
+           MOVE "N" TO WS-PROFILE-FOUND
+           MOVE SPACES TO WS-SEARCH-RESULT-USERNAME
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT
 
-                     PERFORM UNTIL WS-EOF = "Y"
-                       MOVE "Select a skill to learn (0 to return):" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "1. Python Basics" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "2. Data Analysis" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "3. Public Speaking" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "4. Project Management" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "5. Networking Essentials" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
+           *> Open PROFILES.DAT and search
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS = "35"
+             MOVE "No profiles exist yet." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
 
-                       PERFORM READ-AND-LOG
-                       IF WS-EOF = "Y"
-                         MOVE "No input for skill; returning to post-login menu." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         EXIT PERFORM
-                       END-IF
+           IF WS-PROFILES-STATUS NOT = "00"
+             MOVE "Unable to search profiles." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             CLOSE PROFILES-FILE
+             EXIT PARAGRAPH
+           END-IF
 
-                       MOVE INPUT-RECORD(1:1) TO WS-SKILL-CHOICE
-                       CALL "POSTLOGINPROG" USING WS-POST-CHOICE WS-SKILL-CHOICE WS-POST-ACTION WS-MESSAGE
-                       MOVE WS-MESSAGE TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       IF WS-SKILL-CHOICE = "0"
-                         EXIT PERFORM
-                       END-IF
-                     END-PERFORM
-                  WHEN 3
-                     *> Logout action
-                       MOVE WS-MESSAGE TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "Y" TO WS-POST-EXIT
-                       EXIT PERFORM
-                 WHEN 4
-                     *> Profile creation/editing
-                     MOVE "1" TO WS-PROFILE-ACTION
-                     MOVE "N" TO WS-PROFILE-CANCEL
-                     MOVE SPACES TO WS-PROFILE-DATA
+           *> Collect every profile with a partial/fuzzy full-name
+           *> match; a name is not guaranteed unique across accounts,
+           *> and the
+           *> typed text may be a misspelling, a substring, or the
+           *> name in reversed (last, first) order
+           MOVE "N" TO WS-PROFILE-EOF
+           PERFORM UNTIL WS-PROFILE-EOF = "Y"
+             READ PROFILES-FILE
+               AT END
+                 MOVE "Y" TO WS-PROFILE-EOF
+               NOT AT END
+                 *> Build full name, and reversed name, from profile
+                 MOVE SPACES TO WS-TRIMMED-IN
+                 STRING FUNCTION TRIM(PROFILE-FIRST-NAME) DELIMITED BY
+                   SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(PROFILE-LAST-NAME) DELIMITED BY
+                          SIZE
+                   INTO WS-TRIMMED-IN
+                 END-STRING
+                 MOVE SPACES TO WS-SEARCH-NAME-REV
+                 STRING FUNCTION TRIM(PROFILE-LAST-NAME) DELIMITED BY
+                   SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(PROFILE-FIRST-NAME) DELIMITED BY
+                          SIZE
+                   INTO WS-SEARCH-NAME-REV
+                 END-STRING
 
-                     MOVE "N" TO WS-VALID-INPUT
-                     PERFORM UNTIL WS-VALID-INPUT = "Y"
-                       MOVE "Enter your First Name:" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       PERFORM READ-AND-LOG
-                       IF WS-EOF = "Y"
-                         MOVE "No input for profile; returning to post-login menu." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         MOVE "Y" TO WS-PROFILE-CANCEL
-                         EXIT PERFORM
-                       END-IF
-                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                       IF WS-IN-LEN = 0
-                         MOVE "First Name is required." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                       ELSE
-                         MOVE WS-TRIMMED-IN TO WS-FIRST-NAME
-                         MOVE "Y" TO WS-VALID-INPUT
-                       END-IF
-                     END-PERFORM
-                     IF WS-PROFILE-CANCEL = "Y"
-                       EXIT PERFORM
-                     END-IF
+                 *> Check for a partial (substring) match against the
+                 *> name in either word order
+                 MOVE "N" TO WS-SEARCH-NAME-MATCHED
+                 MOVE WS-TRIMMED-IN TO WS-FILTER-HAYSTACK
+                 MOVE WS-SEARCH-NAME TO WS-FILTER-NEEDLE
+                 PERFORM FIND-SUBSTRING-MATCH
+                 IF WS-FILTER-FOUND = "Y"
+                   MOVE "Y" TO WS-SEARCH-NAME-MATCHED
+                 ELSE
+                   MOVE WS-SEARCH-NAME-REV TO WS-FILTER-HAYSTACK
+                   MOVE WS-SEARCH-NAME TO WS-FILTER-NEEDLE
+                   PERFORM FIND-SUBSTRING-MATCH
+                   IF WS-FILTER-FOUND = "Y"
+                     MOVE "Y" TO WS-SEARCH-NAME-MATCHED
+                   END-IF
+                 END-IF
 
-                     MOVE "N" TO WS-VALID-INPUT
-                     PERFORM UNTIL WS-VALID-INPUT = "Y"
-                       MOVE "Enter your Last Name:" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       PERFORM READ-AND-LOG
-                       IF WS-EOF = "Y"
-                         MOVE "No input for profile; returning to post-login menu." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         MOVE "Y" TO WS-PROFILE-CANCEL
-                         EXIT PERFORM
-                       END-IF
-                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                       IF WS-IN-LEN = 0
-                         MOVE "Last Name is required." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                       ELSE
-                         MOVE WS-TRIMMED-IN TO WS-LAST-NAME
-                         MOVE "Y" TO WS-VALID-INPUT
-                       END-IF
-                     END-PERFORM
-                     IF WS-PROFILE-CANCEL = "Y"
-                       EXIT PERFORM
-                     END-IF
+                 IF WS-SEARCH-NAME-MATCHED = "Y"
+                   IF WS-SEARCH-MATCH-COUNT < WS-MAX-SEARCH-MATCHES
+                     ADD 1 TO WS-SEARCH-MATCH-COUNT
+                     MOVE "Y" TO WS-PROFILE-FOUND
+                     MOVE PROFILE-USERNAME TO
+                       WS-SEARCH-MATCH(WS-SEARCH-MATCH-COUNT)
+                     MOVE WS-TRIMMED-IN TO
+                       WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-COUNT)
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM
 
-                     MOVE "N" TO WS-VALID-INPUT
-                     PERFORM UNTIL WS-VALID-INPUT = "Y"
-                       MOVE "Enter your College's Name:" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       PERFORM READ-AND-LOG
-                       IF WS-EOF = "Y"
-                         MOVE "No input for profile; returning to post-login menu." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         MOVE "Y" TO WS-PROFILE-CANCEL
-                         EXIT PERFORM
-                       END-IF
-                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                       IF WS-IN-LEN = 0
-                         MOVE "University/College is required." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                       ELSE
-                         MOVE WS-TRIMMED-IN TO WS-COLLEGE
-                         MOVE "Y" TO WS-VALID-INPUT
-                       END-IF
-                     END-PERFORM
-                     IF WS-PROFILE-CANCEL = "Y"
-                       EXIT PERFORM
-                     END-IF
+           CLOSE PROFILES-FILE
 
-                     MOVE "N" TO WS-VALID-INPUT
-                     PERFORM UNTIL WS-VALID-INPUT = "Y"
-                       MOVE "Enter your Major:" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       PERFORM READ-AND-LOG
-                       IF WS-EOF = "Y"
-                         MOVE "No input for profile; returning to post-login menu." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         MOVE "Y" TO WS-PROFILE-CANCEL
-                         EXIT PERFORM
-                       END-IF
-                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                       IF WS-IN-LEN = 0
-                         MOVE "Major is required." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                       ELSE
-                         MOVE WS-TRIMMED-IN TO WS-MAJOR
-                         MOVE "Y" TO WS-VALID-INPUT
-                       END-IF
-                     END-PERFORM
-                     IF WS-PROFILE-CANCEL = "Y"
-                       EXIT PERFORM
-                     END-IF
+           *> Handle search results
+           IF WS-PROFILE-FOUND = "N"
+             MOVE "No one by that name could be found." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           ELSE
+             IF WS-SEARCH-MATCH-COUNT = 1
+               MOVE WS-SEARCH-MATCH(1) TO WS-SEARCH-RESULT-USERNAME
+               PERFORM DISPLAY-FOUND-USER-PROFILE
+             ELSE
+               PERFORM CHOOSE-SEARCH-MATCH
+             END-IF
+           END-IF.
 
-                     MOVE "N" TO WS-VALID-INPUT
-                     PERFORM UNTIL WS-VALID-INPUT = "Y"
-                       MOVE "Enter your Graduation Year:" TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       PERFORM READ-AND-LOG
-                       IF WS-EOF = "Y"
-                         MOVE "No input for profile; returning to post-login menu." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         MOVE "Y" TO WS-PROFILE-CANCEL
-                         EXIT PERFORM
-                       END-IF
-                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                       IF WS-IN-LEN NOT = 4 OR WS-TRIMMED-IN(1:4) IS NOT NUMERIC
-                         MOVE "Graduation Year must be a valid 4-digit year." TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                       ELSE
-                         MOVE WS-TRIMMED-IN TO WS-GRAD-YEAR
-                         MOVE "Y" TO WS-VALID-INPUT
-                       END-IF
-                     END-PERFORM
-                     IF WS-PROFILE-CANCEL = "Y"
-                       EXIT PERFORM
-                     END-IF
+       CHOOSE-SEARCH-MATCH.
+           MOVE "N" TO WS-STOP-PAGING
+           MOVE "Multiple people match that name:" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
 
-                     MOVE SPACES TO WS-ABOUT-ME
-                     MOVE "About Me (Optional, type N to skip):" TO OUTPUT-RECORD
-                     PERFORM PRINT-LINE
-                     PERFORM READ-AND-LOG
-                     IF WS-EOF = "Y"
-                       MOVE "No input for profile; returning to post-login menu." TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                       MOVE "Y" TO WS-PROFILE-CANCEL
-                       EXIT PERFORM
-                     END-IF
-                     *> Check for 'N' to skip About Me
-                     IF INPUT-RECORD(1:1) = "N" OR INPUT-RECORD(1:1) = "n"
-                       MOVE "Skipping About Me entry." TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                     ELSE
-                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ABOUT-ME
-                     END-IF
-                     IF WS-PROFILE-CANCEL = "Y"
-                       EXIT PERFORM
-                     END-IF
+           PERFORM VARYING WS-SEARCH-MATCH-NAME-TABLE-IDX FROM 1 BY 1
+             UNTIL WS-SEARCH-MATCH-NAME-TABLE-IDX >
+               WS-SEARCH-MATCH-COUNT
+               OR WS-STOP-PAGING = "Y"
+             MOVE WS-SEARCH-MATCH-NAME-TABLE-IDX TO WS-JOB-NUMBER-TEXT
+             MOVE SPACES TO OUTPUT-RECORD
+             STRING
+               FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(
+                 WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-NAME-TABLE-IDX))
+                 DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+             END-STRING
+             PERFORM PRINT-LINE
 
-                     CALL "BASIC" USING WS-USERNAME WS-PROFILE-DATA WS-PROFILE-ACTION WS-MESSAGE
-                     MOVE WS-MESSAGE TO OUTPUT-RECORD
-                     PERFORM PRINT-LINE
+             IF FUNCTION MOD(WS-SEARCH-MATCH-NAME-TABLE-IDX,
+               WS-PAGE-SIZE) = 0
+               PERFORM PAGINATION-PROMPT
+             END-IF
+           END-PERFORM
 
-      *> ===== OPTIONAL EXPERIENCE AND EDUCATION ENTRY =====
-                     MOVE "Y" TO WS-PROFILE-CHOICE
-                     MOVE 0 TO WS-EXP-ENTRY-COUNT
-                     PERFORM UNTIL WS-PROFILE-CHOICE = "N" OR WS-PROFILE-CHOICE = "n"
-                         MOVE "Would you like to add experience? (Y/N)" TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         PERFORM READ-AND-LOG
-                         IF WS-EOF = "Y"
-                           MOVE "No input for experiences; returning to post-login menu." TO OUTPUT-RECORD
-                           PERFORM PRINT-LINE
-                           EXIT PERFORM
-                         END-IF
-                         IF INPUT-RECORD(1:1) = "Y" OR INPUT-RECORD(1:1) = "y"
-                           IF WS-EXP-ENTRY-COUNT >= WS-EXPERIENCE-LIMIT
-                             MOVE "Experience entry limit reached (max 3)." TO OUTPUT-RECORD
-                             PERFORM PRINT-LINE
-                             MOVE "N" TO WS-PROFILE-CHOICE
-                           ELSE
-                             MOVE SPACES TO WS-EXPERIENCE
+           MOVE "Enter a number to view that profile, or 0 to cancel:"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             MOVE "No input received; returning to post-login menu."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "Your Title:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for experience; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN = 0
-                                 MOVE "Title is required." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EXP-TITLE
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+             TO WS-IN-LEN
+           IF WS-IN-LEN = 0 OR WS-IN-LEN > 4
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+           IF WS-TRIMMED-IN(1:WS-IN-LEN) NOT NUMERIC
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "Company Name:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for experience; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN = 0
-                                 MOVE "Company/Organization is required." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EXP-COMPANY
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+           COMPUTE WS-SEARCH-PICK =
+             FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+           IF WS-SEARCH-PICK = 0
+             EXIT PARAGRAPH
+           END-IF
+           IF WS-SEARCH-PICK > WS-SEARCH-MATCH-COUNT
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEARCH-MATCH(WS-SEARCH-PICK) TO
+             WS-SEARCH-RESULT-USERNAME
+           PERFORM DISPLAY-FOUND-USER-PROFILE.
+
+       HANDLE-BROWSE-DIRECTORY.
+           MOVE SPACES TO WS-VIEW-PROFILE-DATA
+           MOVE SPACES TO WS-VIEW-EXPERIENCE-LIST
+           MOVE SPACES TO WS-VIEW-EDUCATION-LIST
+           MOVE 0 TO WS-VIEW-EXP-COUNT
+           MOVE 0 TO WS-VIEW-EDU-COUNT
+           MOVE "N" TO WS-PROFILE-FOUND
+
+           CALL "VIEWPROFILE" USING WS-USERNAME WS-VIEW-PROFILE-DATA
+                                WS-VIEW-EXPERIENCE-LIST
+                                  WS-VIEW-EDUCATION-LIST
+                                WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
+                                WS-PROFILE-FOUND WS-MESSAGE
+
+           IF WS-PROFILE-FOUND = "N"
+             MOVE
+               "You need to create a profile before browsing the"
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "directory." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-VIEW-COLLEGE TO WS-DIR-OWN-COLLEGE
+           MOVE WS-VIEW-MAJOR TO WS-DIR-OWN-MAJOR
+
+           PERFORM BUILD-DIRECTORY-MATCH-LIST
+
+           IF WS-SEARCH-MATCH-COUNT = 0
+             MOVE "No one else shares your college or major yet." TO
+               OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           ELSE
+             PERFORM PICK-FROM-DIRECTORY-LIST
+           END-IF.
+
+       BUILD-DIRECTORY-MATCH-LIST.
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS NOT = "00"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-PROFILE-EOF
+           PERFORM UNTIL WS-PROFILE-EOF = "Y"
+             READ PROFILES-FILE
+               AT END
+                 MOVE "Y" TO WS-PROFILE-EOF
+               NOT AT END
+                 IF FUNCTION TRIM(PROFILE-USERNAME) NOT =
+                      FUNCTION TRIM(WS-USERNAME)
+                    AND ((PROFILE-COLLEGE = WS-DIR-OWN-COLLEGE
+                        AND WS-DIR-OWN-COLLEGE NOT = SPACES)
+                      OR (PROFILE-MAJOR = WS-DIR-OWN-MAJOR
+                        AND WS-DIR-OWN-MAJOR NOT = SPACES))
+                   IF WS-SEARCH-MATCH-COUNT < WS-MAX-SEARCH-MATCHES
+                     ADD 1 TO WS-SEARCH-MATCH-COUNT
+                     MOVE PROFILE-USERNAME TO
+                       WS-SEARCH-MATCH(WS-SEARCH-MATCH-COUNT)
+                     MOVE SPACES TO
+                       WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-COUNT)
+                     STRING
+                       FUNCTION TRIM(PROFILE-FIRST-NAME) DELIMITED BY
+                         SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(PROFILE-LAST-NAME) DELIMITED BY
+                         SIZE
+                       INTO WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-COUNT)
+                     END-STRING
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE PROFILES-FILE.
+
+       PICK-FROM-DIRECTORY-LIST.
+           MOVE "N" TO WS-STOP-PAGING
+           MOVE "Classmates sharing your college or major:" TO
+             OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           PERFORM VARYING WS-SEARCH-MATCH-NAME-TABLE-IDX FROM 1 BY 1
+             UNTIL WS-SEARCH-MATCH-NAME-TABLE-IDX >
+               WS-SEARCH-MATCH-COUNT
+               OR WS-STOP-PAGING = "Y"
+             MOVE WS-SEARCH-MATCH-NAME-TABLE-IDX TO WS-JOB-NUMBER-TEXT
+             MOVE SPACES TO OUTPUT-RECORD
+             STRING
+               FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(
+                 WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-NAME-TABLE-IDX))
+                 DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+             END-STRING
+             PERFORM PRINT-LINE
+
+             IF FUNCTION MOD(WS-SEARCH-MATCH-NAME-TABLE-IDX,
+               WS-PAGE-SIZE) = 0
+               PERFORM PAGINATION-PROMPT
+             END-IF
+           END-PERFORM
+
+           MOVE "Enter a number to view that profile, or 0 to cancel:"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             MOVE "No input received; returning to post-login menu."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+             TO WS-IN-LEN
+           IF WS-IN-LEN = 0 OR WS-IN-LEN > 4
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+           IF WS-TRIMMED-IN(1:WS-IN-LEN) NOT NUMERIC
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-SEARCH-PICK =
+             FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+           IF WS-SEARCH-PICK = 0
+             EXIT PARAGRAPH
+           END-IF
+           IF WS-SEARCH-PICK > WS-SEARCH-MATCH-COUNT
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEARCH-MATCH(WS-SEARCH-PICK) TO
+             WS-SEARCH-RESULT-USERNAME
+           PERFORM DISPLAY-FOUND-USER-PROFILE.
+
+       HANDLE-RECOMMEND-CONNECTIONS.
+           MOVE SPACES TO WS-VIEW-PROFILE-DATA
+           MOVE SPACES TO WS-VIEW-EXPERIENCE-LIST
+           MOVE SPACES TO WS-VIEW-EDUCATION-LIST
+           MOVE 0 TO WS-VIEW-EXP-COUNT
+           MOVE 0 TO WS-VIEW-EDU-COUNT
+           MOVE "N" TO WS-PROFILE-FOUND
+
+           CALL "VIEWPROFILE" USING WS-USERNAME WS-VIEW-PROFILE-DATA
+                                WS-VIEW-EXPERIENCE-LIST
+                                  WS-VIEW-EDUCATION-LIST
+                                WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
+                                WS-PROFILE-FOUND WS-MESSAGE
+
+           IF WS-PROFILE-FOUND = "N"
+             MOVE
+               "You need to create a profile before viewing"
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "recommendations." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-VIEW-COLLEGE TO WS-DIR-OWN-COLLEGE
+           MOVE WS-VIEW-MAJOR TO WS-DIR-OWN-MAJOR
+
+           PERFORM BUILD-RECOMMEND-MATCH-LIST
+
+           IF WS-SEARCH-MATCH-COUNT = 0
+             MOVE
+               "No new recommendations from your college or major"
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             MOVE "right now." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           ELSE
+             PERFORM PICK-FROM-DIRECTORY-LIST
+           END-IF.
+
+       BUILD-RECOMMEND-MATCH-LIST.
+           MOVE 0 TO WS-SEARCH-MATCH-COUNT
+           PERFORM BUILD-MY-CONNECTIONS-TABLE
+
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS NOT = "00"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-PROFILE-EOF
+           PERFORM UNTIL WS-PROFILE-EOF = "Y"
+             READ PROFILES-FILE
+               AT END
+                 MOVE "Y" TO WS-PROFILE-EOF
+               NOT AT END
+                 IF FUNCTION TRIM(PROFILE-USERNAME) NOT =
+                      FUNCTION TRIM(WS-USERNAME)
+                    AND ((PROFILE-COLLEGE = WS-DIR-OWN-COLLEGE
+                        AND WS-DIR-OWN-COLLEGE NOT = SPACES)
+                      OR (PROFILE-MAJOR = WS-DIR-OWN-MAJOR
+                        AND WS-DIR-OWN-MAJOR NOT = SPACES))
+                   MOVE "N" TO WS-ALREADY-CONNECTED
+                   PERFORM VARYING WS-MY-CONN-IDX FROM 1 BY 1
+                     UNTIL WS-MY-CONN-IDX > WS-MY-CONN-COUNT
+                     IF FUNCTION TRIM(WS-MY-CONN-ENTRY(WS-MY-CONN-IDX))
+                       = FUNCTION TRIM(PROFILE-USERNAME)
+                       MOVE "Y" TO WS-ALREADY-CONNECTED
+                     END-IF
+                   END-PERFORM
+
+                   IF WS-ALREADY-CONNECTED = "N"
+                     IF WS-SEARCH-MATCH-COUNT < WS-MAX-SEARCH-MATCHES
+                       ADD 1 TO WS-SEARCH-MATCH-COUNT
+                       MOVE PROFILE-USERNAME TO
+                         WS-SEARCH-MATCH(WS-SEARCH-MATCH-COUNT)
+                       MOVE SPACES TO
+                         WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-COUNT)
+                       STRING
+                         FUNCTION TRIM(PROFILE-FIRST-NAME) DELIMITED BY
+                           SIZE
+                         " " DELIMITED BY SIZE
+                         FUNCTION TRIM(PROFILE-LAST-NAME) DELIMITED BY
+                           SIZE
+                         INTO
+                           WS-SEARCH-MATCH-NAME(WS-SEARCH-MATCH-COUNT)
+                       END-STRING
+                     END-IF
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE PROFILES-FILE.
+
+       DISPLAY-FOUND-USER-PROFILE.
+           *> Initialize view structures
+           MOVE SPACES TO WS-VIEW-PROFILE-DATA
+           MOVE SPACES TO WS-VIEW-EXPERIENCE-LIST
+           MOVE SPACES TO WS-VIEW-EDUCATION-LIST
+           MOVE 0 TO WS-VIEW-EXP-COUNT
+           MOVE 0 TO WS-VIEW-EDU-COUNT
+           MOVE "N" TO WS-PROFILE-FOUND
+
+           *> Load the found user's complete profile
+           CALL "VIEWPROFILE" USING WS-SEARCH-RESULT-USERNAME
+             WS-VIEW-PROFILE-DATA
+                                    WS-VIEW-EXPERIENCE-LIST
+                                      WS-VIEW-EDUCATION-LIST
+                                    WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
+                                    WS-PROFILE-FOUND WS-MESSAGE
+
+           IF WS-PROFILE-FOUND = "N"
+             MOVE WS-MESSAGE TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOG-PROFILE-VIEW
+
+           *> Display header
+           MOVE "--- Found User Profile ---" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           *> Display basic info
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Name: " DELIMITED BY SIZE
+                  WS-VIEW-FIRST-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-VIEW-LAST-NAME DELIMITED BY SIZE
+             INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "University: " DELIMITED BY SIZE
+                  WS-VIEW-COLLEGE DELIMITED BY SIZE
+             INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Major: " DELIMITED BY SIZE
+                  WS-VIEW-MAJOR DELIMITED BY SIZE
+             INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE WS-VIEW-GRAD-YEAR TO WS-YEAR-TEXT
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Graduation Year: " DELIMITED BY SIZE
+                  WS-YEAR-TEXT DELIMITED BY SIZE
+             INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM PRINT-LINE
+
+           MOVE WS-SEARCH-RESULT-USERNAME TO WS-ACTIVE-LOOKUP-USERNAME
+           PERFORM GET-LAST-ACTIVE-TEXT
+           MOVE WS-ACTIVE-TEXT TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           PERFORM DISPLAY-ABOUT-ME-WRAPPED
+
+           PERFORM COUNT-MUTUAL-CONNECTIONS
+           MOVE SPACES TO OUTPUT-RECORD
+           STRING "Mutual Connections: " DELIMITED BY SIZE
+                  WS-MUTUAL-COUNT DELIMITED BY SIZE
+             INTO OUTPUT-RECORD
+           END-STRING
+           PERFORM PRINT-LINE
+
+           *> Display Experience
+           MOVE "Experience:" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           IF WS-VIEW-EXP-COUNT = 0
+             MOVE "  None" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           ELSE
+             PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
+               UNTIL WS-VIEW-INDEX > WS-VIEW-EXP-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "  " DELIMITED BY SIZE
+                      WS-VIEW-INDEX DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      WS-VIEW-EXP-TITLE(WS-VIEW-INDEX) DELIMITED BY SIZE
+                      " - " DELIMITED BY SIZE
+                      WS-VIEW-EXP-COMPANY(WS-VIEW-INDEX) DELIMITED BY
+                        SIZE
+                 INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM PRINT-LINE
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "     Dates: " DELIMITED BY SIZE
+                      WS-VIEW-EXP-START-DATE(WS-VIEW-INDEX) DELIMITED BY
+                        SIZE
+                      " - " DELIMITED BY SIZE
+                      WS-VIEW-EXP-END-DATE(WS-VIEW-INDEX) DELIMITED BY
+                        SIZE
+                 INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM PRINT-LINE
+
+               MOVE FUNCTION TRIM(WS-VIEW-EXP-DESC(WS-VIEW-INDEX)) TO
+                 WS-DESC-TEMP
+               MOVE FUNCTION LENGTH(WS-DESC-TEMP) TO WS-IN-LEN-3
+               IF WS-IN-LEN-3 > 0
+                 MOVE SPACES TO OUTPUT-RECORD
+                 STRING "     Description: " DELIMITED BY SIZE
+                        WS-DESC-TEMP DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+                 END-STRING
+                 PERFORM PRINT-LINE
+               END-IF
+
+               MOVE WS-SEARCH-RESULT-USERNAME TO
+                 WS-ENDORSE-TARGET-USERNAME
+               MOVE "E" TO WS-ENDORSE-ENTRY-TYPE
+               MOVE WS-VIEW-INDEX TO WS-ENDORSE-ENTRY-NUM
+               PERFORM SHOW-ENDORSEMENTS-FOR-ENTRY
+             END-PERFORM
+           END-IF
+
+           *> Display Education
+           MOVE "Education:" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           IF WS-VIEW-EDU-COUNT = 0
+             MOVE "  None" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           ELSE
+             PERFORM VARYING WS-VIEW-INDEX FROM 1 BY 1
+               UNTIL WS-VIEW-INDEX > WS-VIEW-EDU-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "  " DELIMITED BY SIZE
+                      WS-VIEW-INDEX DELIMITED BY SIZE
+                      ". " DELIMITED BY SIZE
+                      WS-VIEW-EDU-DEGREE(WS-VIEW-INDEX) DELIMITED BY
+                        SIZE
+                      " - " DELIMITED BY SIZE
+                      WS-VIEW-EDU-UNI(WS-VIEW-INDEX) DELIMITED BY SIZE
+                 INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM PRINT-LINE
+
+               MOVE WS-VIEW-EDU-START-YEAR(WS-VIEW-INDEX) TO
+                 WS-YEAR-TEXT
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "     Years: " DELIMITED BY SIZE
+                      WS-YEAR-TEXT DELIMITED BY SIZE
+                      " - " DELIMITED BY SIZE
+                      WS-VIEW-EDU-END-YEAR(WS-VIEW-INDEX) DELIMITED BY
+                        SIZE
+                 INTO OUTPUT-RECORD
+               END-STRING
+               PERFORM PRINT-LINE
+
+               MOVE WS-SEARCH-RESULT-USERNAME TO
+                 WS-ENDORSE-TARGET-USERNAME
+               MOVE "D" TO WS-ENDORSE-ENTRY-TYPE
+               MOVE WS-VIEW-INDEX TO WS-ENDORSE-ENTRY-NUM
+               PERFORM SHOW-ENDORSEMENTS-FOR-ENTRY
+             END-PERFORM
+           END-IF
+
+           MOVE "-------------------------" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           PERFORM PROMPT-SEND-CONNECTION-REQUEST
+           PERFORM PROMPT-BLOCK-USER
+           PERFORM PROMPT-ADD-ENDORSEMENT.
+
+       PROMPT-SEND-CONNECTION-REQUEST.
+           MOVE "Send this person a connection request? (Y/N)"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE INPUT-RECORD(1:1) TO WS-SEND-REQUEST-CHOICE
+           IF WS-SEND-REQUEST-CHOICE = "Y" OR WS-SEND-REQUEST-CHOICE =
+             "y"
+             MOVE SPACES TO WS-CONN-REQUEST-MESSAGE
+             CALL "SENDREQUEST" USING WS-USERNAME
+               WS-SEARCH-RESULT-USERNAME WS-STATUS
+               WS-CONN-REQUEST-MESSAGE
+             MOVE WS-CONN-REQUEST-MESSAGE TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           END-IF.
+
+       PROMPT-BLOCK-USER.
+           MOVE "Block or report this user? (Y/N)" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE INPUT-RECORD(1:1) TO WS-BLOCK-CHOICE
+           IF WS-BLOCK-CHOICE = "Y" OR WS-BLOCK-CHOICE = "y"
+             PERFORM ADD-BLOCK-RECORD
+             MOVE "This user has been blocked." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+           END-IF.
+
+       ADD-BLOCK-RECORD.
+           OPEN EXTEND BLOCKS-FILE
+           IF WS-BLOCKS-STATUS = "35"
+             OPEN OUTPUT BLOCKS-FILE
+             IF WS-BLOCKS-STATUS = "00"
+               CLOSE BLOCKS-FILE
+             END-IF
+             OPEN EXTEND BLOCKS-FILE
+           END-IF
+
+           IF WS-BLOCKS-STATUS NOT = "00"
+             AND WS-BLOCKS-STATUS NOT = "05"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USERNAME TO BLOCKER-USERNAME
+           MOVE WS-SEARCH-RESULT-USERNAME TO BLOCKED-USERNAME
+           WRITE BLOCK-RECORD
+           CLOSE BLOCKS-FILE.
+
+       LOG-PROFILE-VIEW.
+           OPEN EXTEND PROFILEVIEWS-FILE
+           IF WS-PROFILEVIEWS-STATUS = "35"
+             OPEN OUTPUT PROFILEVIEWS-FILE
+             IF WS-PROFILEVIEWS-STATUS = "00"
+               CLOSE PROFILEVIEWS-FILE
+             END-IF
+             OPEN EXTEND PROFILEVIEWS-FILE
+           END-IF
+
+           IF WS-PROFILEVIEWS-STATUS NOT = "00"
+             AND WS-PROFILEVIEWS-STATUS NOT = "05"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USERNAME TO PV-VIEWER-USERNAME
+           MOVE WS-SEARCH-RESULT-USERNAME TO PV-VIEWED-USERNAME
+           MOVE FUNCTION CURRENT-DATE(1:14) TO PV-VIEW-TIMESTAMP
+           WRITE PROFILEVIEW-RECORD
+           CLOSE PROFILEVIEWS-FILE.
+
+       PROMPT-ADD-ENDORSEMENT.
+           IF WS-VIEW-EXP-COUNT = 0 AND WS-VIEW-EDU-COUNT = 0
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Endorse one of this person's experience or education"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           MOVE "entries? (Y/N)" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE INPUT-RECORD(1:1) TO WS-ENDORSE-CHOICE
+           IF WS-ENDORSE-CHOICE NOT = "Y" AND WS-ENDORSE-CHOICE NOT =
+             "y"
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-MY-CONNECTIONS-TABLE
+           MOVE "N" TO WS-ALREADY-CONNECTED
+           PERFORM VARYING WS-MY-CONN-IDX FROM 1 BY 1
+               UNTIL WS-MY-CONN-IDX > WS-MY-CONN-COUNT
+             IF FUNCTION TRIM(WS-MY-CONN-ENTRY(WS-MY-CONN-IDX)) =
+               FUNCTION TRIM(WS-SEARCH-RESULT-USERNAME)
+               MOVE "Y" TO WS-ALREADY-CONNECTED
+             END-IF
+           END-PERFORM
+
+           IF WS-ALREADY-CONNECTED NOT = "Y"
+             MOVE "You may only endorse entries for users in your networ
+      -"k." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Endorse an (E)xperience or e(D)ucation entry?"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD(1:1) TO WS-ENDORSE-TYPE-CHOICE
+           INSPECT WS-ENDORSE-TYPE-CHOICE CONVERTING "ed" TO "ED"
+
+           IF WS-ENDORSE-TYPE-CHOICE = "E"
+             IF WS-VIEW-EXP-COUNT = 0
+               MOVE "This user has no experience entries."
+                 TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+             END-IF
+             MOVE "E" TO WS-ENDORSE-ENTRY-TYPE
+           ELSE
+             IF WS-ENDORSE-TYPE-CHOICE = "D"
+               IF WS-VIEW-EDU-COUNT = 0
+                 MOVE "This user has no education entries."
+                   TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                 EXIT PARAGRAPH
+               END-IF
+               MOVE "D" TO WS-ENDORSE-ENTRY-TYPE
+             ELSE
+               MOVE "Invalid selection." TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+             END-IF
+           END-IF
+
+           MOVE "Enter the entry number to endorse:" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+             TO WS-IN-LEN
+           IF WS-IN-LEN = 0 OR WS-IN-LEN > 2
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+           IF WS-TRIMMED-IN(1:WS-IN-LEN) NOT NUMERIC
+             MOVE "Invalid selection." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-ENDORSE-ENTRY-NUM =
+             FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+
+           IF WS-ENDORSE-ENTRY-TYPE = "E"
+             IF WS-ENDORSE-ENTRY-NUM = 0
+               OR WS-ENDORSE-ENTRY-NUM > WS-VIEW-EXP-COUNT
+               MOVE "Invalid selection." TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+             END-IF
+           ELSE
+             IF WS-ENDORSE-ENTRY-NUM = 0
+               OR WS-ENDORSE-ENTRY-NUM > WS-VIEW-EDU-COUNT
+               MOVE "Invalid selection." TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+             END-IF
+           END-IF
+
+           MOVE "Enter a short endorsement (max 60 chars):"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+             TO WS-IN-LEN
+           IF WS-IN-LEN = 0
+             MOVE "Endorsement cannot be blank." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-ENDORSE-TEXT
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ENDORSE-TEXT
+           PERFORM ADD-ENDORSEMENT-RECORD
+           MOVE "Endorsement added." TO OUTPUT-RECORD
+           PERFORM PRINT-LINE.
+
+       ADD-ENDORSEMENT-RECORD.
+           OPEN EXTEND ENDORSEMENTS-FILE
+           IF WS-ENDORSE-STATUS = "35"
+             OPEN OUTPUT ENDORSEMENTS-FILE
+             IF WS-ENDORSE-STATUS = "00"
+               CLOSE ENDORSEMENTS-FILE
+             END-IF
+             OPEN EXTEND ENDORSEMENTS-FILE
+           END-IF
+
+           IF WS-ENDORSE-STATUS NOT = "00"
+             AND WS-ENDORSE-STATUS NOT = "05"
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-USERNAME TO ENDORSE-ENDORSER
+           MOVE WS-SEARCH-RESULT-USERNAME TO ENDORSE-ENDORSEE
+           MOVE WS-ENDORSE-ENTRY-TYPE TO ENDORSE-ENTRY-TYPE
+           MOVE WS-ENDORSE-ENTRY-NUM TO ENDORSE-ENTRY-INDEX
+           MOVE WS-ENDORSE-TEXT TO ENDORSE-TEXT
+           WRITE ENDORSEMENT-RECORD
+           CLOSE ENDORSEMENTS-FILE.
+
+       SHOW-ENDORSEMENTS-FOR-ENTRY.
+      *> Displays every endorsement recorded against
+      *> WS-ENDORSE-TARGET-USERNAME's entry WS-ENDORSE-ENTRY-TYPE /
+      *> WS-ENDORSE-ENTRY-NUM. Caller sets those three before
+      *> PERFORM.
+           MOVE "N" TO WS-ENDORSE-EOF
+           OPEN INPUT ENDORSEMENTS-FILE
+           IF WS-ENDORSE-STATUS = "05"
+             CLOSE ENDORSEMENTS-FILE
+             EXIT PARAGRAPH
+           END-IF
+           IF WS-ENDORSE-STATUS NOT = "00"
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-ENDORSE-EOF = "Y"
+             READ ENDORSEMENTS-FILE
+               AT END
+                 MOVE "Y" TO WS-ENDORSE-EOF
+               NOT AT END
+                 IF FUNCTION TRIM(ENDORSE-ENDORSEE) =
+                   FUNCTION TRIM(WS-ENDORSE-TARGET-USERNAME)
+                   AND ENDORSE-ENTRY-TYPE = WS-ENDORSE-ENTRY-TYPE
+                   AND ENDORSE-ENTRY-INDEX = WS-ENDORSE-ENTRY-NUM
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "     Endorsed by " DELIMITED BY SIZE
+                          FUNCTION TRIM(ENDORSE-ENDORSER) DELIMITED BY
+                            SIZE
+                          ": " DELIMITED BY SIZE
+                          FUNCTION TRIM(ENDORSE-TEXT) DELIMITED BY SIZE
+                     INTO OUTPUT-RECORD
+                   END-STRING
+                   PERFORM PRINT-LINE
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE ENDORSEMENTS-FILE.
+
+       HANDLE-CHANGE-PASSWORD.
+           MOVE SPACES TO WS-OLD-PASSWORD
+           MOVE SPACES TO WS-NEW-PASSWORD
+
+           MOVE "Enter your current password:" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             MOVE "No input received; returning to post-login menu."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-OLD-PASSWORD
+
+           MOVE "Enter your new password:" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             MOVE "No input received; returning to post-login menu."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-NEW-PASSWORD
+
+           MOVE SPACES TO WS-CHANGE-PW-MESSAGE
+           CALL "CHANGEPASSWORDPROG" USING WS-USERNAME WS-OLD-PASSWORD
+             WS-NEW-PASSWORD WS-CHANGE-PW-STATUS WS-CHANGE-PW-MESSAGE
+           MOVE WS-CHANGE-PW-MESSAGE TO OUTPUT-RECORD
+           PERFORM PRINT-LINE.
+
+       HANDLE-DELETE-ACCOUNT.
+           MOVE SPACES TO WS-DELETE-CONFIRM
+           MOVE "Permanently delete your account? (Y/N)"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF = "Y"
+             MOVE "No input received; returning to post-login menu."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+           MOVE INPUT-RECORD(1:1) TO WS-DELETE-CONFIRM
+
+           IF WS-DELETE-CONFIRM NOT = "Y" AND WS-DELETE-CONFIRM NOT =
+             "y"
+             MOVE "Account deletion cancelled." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-DELETE-MESSAGE
+           CALL "DELETEACCOUNTPROG" USING WS-USERNAME WS-DELETE-STATUS
+             WS-DELETE-MESSAGE
+           MOVE WS-DELETE-MESSAGE TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           IF WS-DELETE-STATUS = "Y"
+             MOVE "Y" TO WS-POST-EXIT
+           END-IF.
+
+       READ-AND-LOG.
+           READ INPUT-FILE
+                AT END
+                    MOVE "Y" TO WS-EOF
+                NOT AT END
+                    MOVE INPUT-RECORD TO OUTPUT-RECORD
+                    PERFORM PRINT-LINE
+                    ADD 1 TO WS-CKP-LINE-NUM
+                    IF FUNCTION MOD(WS-CKP-LINE-NUM, WS-CKP-INTERVAL)
+                      = 0
+                      PERFORM SAVE-CHECKPOINT
+                    END-IF
+           END-READ.
+
+      *> Loads the last checkpointed input-line count so a restart can
+      *> skip already-processed lines instead of reprocessing from
+      *> line one. Leaves WS-CKP-LINE-NUM at 0 if no checkpoint exists
+      *> yet.
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKP-LINE-NUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "05"
+             CLOSE CHECKPOINT-FILE
+           ELSE
+             IF WS-CKP-STATUS = "00"
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CHECKPOINT-RECORD TO WS-CKP-LINE-NUM
+               END-READ
+               CLOSE CHECKPOINT-FILE
+             END-IF
+           END-IF.
+
+      *> Re-reads and discards the first WS-CKP-LINE-NUM records of
+      *> INPUT-FILE so processing resumes right after the last
+      *> checkpoint.
+       SKIP-CHECKPOINTED-INPUT.
+           MOVE 0 TO WS-CKP-SKIP-IDX
+           PERFORM UNTIL WS-CKP-SKIP-IDX >= WS-CKP-LINE-NUM
+             OR WS-EOF = "Y"
+             READ INPUT-FILE
+               AT END
+                 MOVE "Y" TO WS-EOF
+               NOT AT END
+                 CONTINUE
+             END-READ
+             ADD 1 TO WS-CKP-SKIP-IDX
+           END-PERFORM.
+
+      *> Writes the current input-line count to the checkpoint file,
+      *> overwriting any prior checkpoint.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "00" OR WS-CKP-STATUS = "05"
+             MOVE WS-CKP-LINE-NUM TO CHECKPOINT-RECORD
+             WRITE CHECKPOINT-RECORD
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> Clears the checkpoint once the batch input has been fully
+      *> consumed, so the next run (against a fresh input file) starts
+      *> from line one again.
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKP-STATUS = "00" OR WS-CKP-STATUS = "05"
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> LOGIN handled by embedded LOGINPROG.
+
+      *> Job board paragraphs (post/browse/apply), shared with future
+      *> callers via copybook so the menu wiring and the paragraphs
+      *> stay together in one place.
+       COPY "JOBS_SRC.cpy".
+       COPY "BROWSEJOBS_SRC.cpy".
+       COPY "VIEWNET_SRC.cpy".
+       COPY "VIEWREQ_SRC.cpy".
+       COPY "MESSAGING_SRC.cpy".
+
+       MAIN-PARA.
+       OPEN INPUT INPUT-FILE
+
+      *> Append this run's transcript to InCollege-Output.txt instead
+      *> of truncating it, so a history of past run transcripts is
+      *> preserved for audits.
+       OPEN EXTEND OUTPUT-FILE
+
+       MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+       MOVE SPACES TO OUTPUT-RECORD
+       STRING "===== Run started " DELIMITED BY SIZE
+              WS-RUN-TIMESTAMP DELIMITED BY SIZE
+              " =====" DELIMITED BY SIZE
+         INTO OUTPUT-RECORD
+       END-STRING
+       PERFORM PRINT-LINE
+
+       MOVE FUNCTION CURRENT-DATE(1:4) TO WS-CURRENT-YEAR
+       COMPUTE WS-MAX-EDU-YEAR = WS-CURRENT-YEAR + 6
+
+       MOVE "N" TO WS-EOF
+
+       PERFORM LOAD-CHECKPOINT
+       IF WS-CKP-LINE-NUM > 0
+         PERFORM SKIP-CHECKPOINTED-INPUT
+       END-IF
+
+       PERFORM UNTIL WS-EOF = "Y" OR WS-EXIT-PROGRAM = "Y"
+         MOVE "Welcome to InCollege!" TO OUTPUT-RECORD
+         PERFORM PRINT-LINE
+
+         MOVE "Please select an option:" TO OUTPUT-RECORD
+         PERFORM PRINT-LINE
+
+         MOVE "1. Log In" TO OUTPUT-RECORD
+         PERFORM PRINT-LINE
+
+         MOVE "2. Create a new account" TO OUTPUT-RECORD
+         PERFORM PRINT-LINE
+
+         *> Top-level logout option; terminates the program gracefully
+         MOVE "3. Logout" TO OUTPUT-RECORD
+         PERFORM PRINT-LINE
+
+         PERFORM READ-AND-LOG
+         IF WS-EOF = "Y"
+           MOVE "No input received." TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           EXIT PERFORM
+         END-IF
+
+         MOVE INPUT-RECORD(1:1) TO MENU-CHOICE
+
+         IF MENU-CHOICE = "1"
+           *> Login loop: prompt, read, call auth subprogram until success or EOF
+           PERFORM UNTIL WS-EOF = "Y"
+             MOVE "Enter username:" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             PERFORM READ-AND-LOG
+             IF WS-EOF = "Y"
+               MOVE "No input for username; returning to menu." TO
+                 OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               EXIT PERFORM
+             END-IF
+             MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-USERNAME
+
+             MOVE "Enter password:" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             PERFORM READ-AND-LOG
+             IF WS-EOF = "Y"
+               MOVE "No input for password; returning to menu." TO
+                 OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               EXIT PERFORM
+             END-IF
+             MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-PASSWORD
+
+             CALL "LOGINPROG" USING WS-USERNAME WS-PASSWORD WS-STATUS
+               WS-MESSAGE WS-ACCOUNT-TYPE
+             MOVE WS-MESSAGE TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             IF WS-STATUS = "Y"
+              *> Enter post-login menu
+              MOVE "N" TO WS-EOF
+              MOVE "N" TO WS-POST-EXIT
+              CALL "EDITPROFILE"
+              PERFORM UNTIL WS-EOF = "Y" OR WS-POST-EXIT = "Y"
+                 MOVE "--- Welcome to InCollege, select an option ---"
+                   TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                 PERFORM COUNT-UNREAD-MESSAGES
+                 IF WS-UNREAD-COUNT > 0
+                   MOVE SPACES TO OUTPUT-RECORD
+                   STRING "You have " DELIMITED BY SIZE
+                          WS-UNREAD-COUNT DELIMITED BY SIZE
+                          " unread message(s)." DELIMITED BY SIZE
+                     INTO OUTPUT-RECORD
+                   END-STRING
+                   PERFORM PRINT-LINE
+                 END-IF
+                 MOVE "0. Create/Edit your profile" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                 MOVE "1. Search for a job" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                 MOVE "2. Find someone you know" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                 MOVE "3. Learn a new skill" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                 MOVE "4. Logout" TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+                MOVE "5. View My Profile" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                MOVE "6. Messages" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                MOVE "7. Change Password" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                MOVE "8. Delete My Account" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                MOVE "9. Print my resume" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+                MOVE "10. Export my data" TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+
+                 PERFORM READ-AND-LOG
+                 IF WS-EOF = "Y"
+                   MOVE
+                     "No input for selection; returning to top level."
+                     TO OUTPUT-RECORD
+                   PERFORM PRINT-LINE
+                   EXIT PERFORM
+                 END-IF
+
+                 MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-POST-CHOICE
+
+                 *> Call post-login logic handler
+                 MOVE SPACES TO WS-MESSAGE
+                 MOVE SPACES TO WS-SKILL-CHOICE
+                 CALL "POSTLOGINPROG" USING WS-USERNAME WS-POST-CHOICE
+                   WS-SKILL-CHOICE WS-POST-ACTION WS-MESSAGE
+                   WS-SKILL-STATUS
+                 EVALUATE WS-POST-ACTION
+                  WHEN 1
+                   MOVE WS-MESSAGE TO OUTPUT-RECORD
+                   PERFORM PRINT-LINE
+                  WHEN 2
+                     *> Enter skill submenu: show list and read choices, call POSTLOGINPROG with skill choice
+                     MOVE "Python Basics"           TO WS-SKILL(1)
+                     MOVE "Data Analysis"          TO WS-SKILL(2)
+                     MOVE "Public Speaking"        TO WS-SKILL(3)
+                     MOVE "Project Management"     TO WS-SKILL(4)
+                     MOVE "Networking Essentials"  TO WS-SKILL(5)
+
+                     PERFORM UNTIL WS-EOF = "Y"
+                       MOVE "Select a skill to learn (0 to return):" TO
+                         OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM VARYING WS-SKILL-IDX FROM 1 BY 1
+                           UNTIL WS-SKILL-IDX > 5
+                         MOVE SPACES TO OUTPUT-RECORD
+                         IF WS-SKILL-STATUS(WS-SKILL-IDX:1) = "Y"
+                           STRING WS-SKILL-IDX DELIMITED BY SIZE
+                             ". " DELIMITED BY SIZE
+                             FUNCTION TRIM(WS-SKILL(WS-SKILL-IDX))
+                             DELIMITED BY SIZE
+                             " [Completed]" DELIMITED BY SIZE
+                             INTO OUTPUT-RECORD
+                           END-STRING
+                         ELSE
+                           STRING WS-SKILL-IDX DELIMITED BY SIZE
+                             ". " DELIMITED BY SIZE
+                             FUNCTION TRIM(WS-SKILL(WS-SKILL-IDX))
+                             DELIMITED BY SIZE
+                             INTO OUTPUT-RECORD
+                           END-STRING
+                         END-IF
+                         PERFORM PRINT-LINE
+                       END-PERFORM
+
+                       PERFORM READ-AND-LOG
+                       IF WS-EOF = "Y"
+                     MOVE
+                     "No input for skill; returning to post-login menu."
+                     TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         EXIT PERFORM
+                       END-IF
+
+                       MOVE INPUT-RECORD(1:1) TO WS-SKILL-CHOICE
+                       CALL "POSTLOGINPROG" USING WS-USERNAME
+                         WS-POST-CHOICE WS-SKILL-CHOICE WS-POST-ACTION
+                         WS-MESSAGE WS-SKILL-STATUS
+                       MOVE WS-MESSAGE TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       IF WS-SKILL-CHOICE = "0"
+                         EXIT PERFORM
+                       END-IF
+                     END-PERFORM
+                  WHEN 3
+                     *> Logout action
+                       MOVE WS-MESSAGE TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       MOVE "Y" TO WS-POST-EXIT
+                       EXIT PERFORM
+                 WHEN 4
+                     *> Profile creation/editing
+                     MOVE "1" TO WS-PROFILE-ACTION
+                     MOVE "N" TO WS-PROFILE-CANCEL
+                     MOVE SPACES TO WS-PROFILE-DATA
+
+                     MOVE "N" TO WS-VALID-INPUT
+                     PERFORM UNTIL WS-VALID-INPUT = "Y"
+                       MOVE "Enter your First Name:" TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM READ-AND-LOG
+                       IF WS-EOF = "Y"
+                   MOVE
+                   "No input for profile; returning to post-login menu."
+                   TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         MOVE "Y" TO WS-PROFILE-CANCEL
+                         EXIT PERFORM
+                       END-IF
+                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                         TO WS-IN-LEN
+                       IF WS-IN-LEN = 0
+                         MOVE "First Name is required." TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                       ELSE
+                         MOVE WS-TRIMMED-IN TO WS-FIRST-NAME
+                         MOVE "Y" TO WS-VALID-INPUT
+                       END-IF
+                     END-PERFORM
+                     IF WS-PROFILE-CANCEL = "Y"
+                       EXIT PERFORM
+                     END-IF
+
+                     MOVE "N" TO WS-VALID-INPUT
+                     PERFORM UNTIL WS-VALID-INPUT = "Y"
+                       MOVE "Enter your Last Name:" TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM READ-AND-LOG
+                       IF WS-EOF = "Y"
+                   MOVE
+                   "No input for profile; returning to post-login menu."
+                   TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         MOVE "Y" TO WS-PROFILE-CANCEL
+                         EXIT PERFORM
+                       END-IF
+                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                         TO WS-IN-LEN
+                       IF WS-IN-LEN = 0
+                         MOVE "Last Name is required." TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                       ELSE
+                         MOVE WS-TRIMMED-IN TO WS-LAST-NAME
+                         MOVE "Y" TO WS-VALID-INPUT
+                       END-IF
+                     END-PERFORM
+                     IF WS-PROFILE-CANCEL = "Y"
+                       EXIT PERFORM
+                     END-IF
+
+                     MOVE "N" TO WS-VALID-INPUT
+                     PERFORM UNTIL WS-VALID-INPUT = "Y"
+                       MOVE "Enter your College's Name:" TO
+                         OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM READ-AND-LOG
+                       IF WS-EOF = "Y"
+                   MOVE
+                   "No input for profile; returning to post-login menu."
+                   TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         MOVE "Y" TO WS-PROFILE-CANCEL
+                         EXIT PERFORM
+                       END-IF
+                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                         TO WS-IN-LEN
+                       IF WS-IN-LEN = 0
+                         MOVE "University/College is required." TO
+                           OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                       ELSE
+                         MOVE WS-TRIMMED-IN TO WS-COLLEGE
+                         MOVE "Y" TO WS-VALID-INPUT
+                       END-IF
+                     END-PERFORM
+                     IF WS-PROFILE-CANCEL = "Y"
+                       EXIT PERFORM
+                     END-IF
+
+                     MOVE "N" TO WS-VALID-INPUT
+                     PERFORM UNTIL WS-VALID-INPUT = "Y"
+                       MOVE "Enter your Major:" TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM READ-AND-LOG
+                       IF WS-EOF = "Y"
+                   MOVE
+                   "No input for profile; returning to post-login menu."
+                   TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         MOVE "Y" TO WS-PROFILE-CANCEL
+                         EXIT PERFORM
+                       END-IF
+                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                         TO WS-IN-LEN
+                       IF WS-IN-LEN = 0
+                         MOVE "Major is required." TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                       ELSE
+                         MOVE WS-TRIMMED-IN TO WS-MAJOR
+                         MOVE "Y" TO WS-VALID-INPUT
+                       END-IF
+                     END-PERFORM
+                     IF WS-PROFILE-CANCEL = "Y"
+                       EXIT PERFORM
+                     END-IF
+
+                     MOVE "N" TO WS-VALID-INPUT
+                     PERFORM UNTIL WS-VALID-INPUT = "Y"
+                       MOVE "Enter your Graduation Year:" TO
+                         OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM READ-AND-LOG
+                       IF WS-EOF = "Y"
+                   MOVE
+                   "No input for profile; returning to post-login menu."
+                   TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         MOVE "Y" TO WS-PROFILE-CANCEL
+                         EXIT PERFORM
+                       END-IF
+                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+                       MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                         TO WS-IN-LEN
+                       IF WS-IN-LEN NOT = 4 OR WS-TRIMMED-IN(1:4) IS NOT
+                         NUMERIC
+                         MOVE
+                         "Graduation Year must be a valid 4-digit year."
+                         TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                       ELSE
+                         COMPUTE WS-CHECK-YEAR =
+                           FUNCTION NUMVAL(WS-TRIMMED-IN(1:4))
+                         IF WS-CHECK-YEAR < WS-MIN-EDU-YEAR OR
+                           WS-CHECK-YEAR > WS-MAX-EDU-YEAR
+                           MOVE
+                             "Graduation Year is out of range."
+                             TO OUTPUT-RECORD
+                           PERFORM PRINT-LINE
+                         ELSE
+                           MOVE WS-TRIMMED-IN TO WS-GRAD-YEAR
+                           MOVE "Y" TO WS-VALID-INPUT
+                         END-IF
+                       END-IF
+                     END-PERFORM
+                     IF WS-PROFILE-CANCEL = "Y"
+                       EXIT PERFORM
+                     END-IF
+
+                     MOVE SPACES TO WS-ABOUT-ME
+                     MOVE "About Me (Optional, type N to skip):" TO
+                       OUTPUT-RECORD
+                     PERFORM PRINT-LINE
+                     PERFORM READ-AND-LOG
+                     IF WS-EOF = "Y"
+                   MOVE
+                   "No input for profile; returning to post-login menu."
+                   TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       MOVE "Y" TO WS-PROFILE-CANCEL
+                       EXIT PERFORM
+                     END-IF
+                     *> Check for 'N' to skip About Me
+                     IF INPUT-RECORD(1:1) = "N" OR INPUT-RECORD(1:1) =
+                       "n"
+                       MOVE "Skipping About Me entry." TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                     ELSE
+                       MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-ABOUT-ME
+                       *> About Me may span several lines; keep reading
+                       *> additional lines until a blank line is entered
+                       *> or the 5-line limit is reached.
+                       MOVE "Enter up to 4 more lines, blank line to
+      -                  " finish:" TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                       PERFORM VARYING WS-ABOUT-LINE-IDX FROM 2 BY 1
+                         UNTIL WS-ABOUT-LINE-IDX > 5
+                         PERFORM READ-AND-LOG
+                         IF WS-EOF = "Y"
+                           EXIT PERFORM
+                         END-IF
+                         IF FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                           = 0
+                           EXIT PERFORM
+                         END-IF
+                         IF FUNCTION LENGTH(FUNCTION TRIM(WS-ABOUT-ME))
+                           + 1 +
+                           FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                           <= 500
+                           STRING FUNCTION TRIM(WS-ABOUT-ME)
+                             DELIMITED BY SIZE
+                             " " DELIMITED BY SIZE
+                             FUNCTION TRIM(INPUT-RECORD)
+                             DELIMITED BY SIZE
+                             INTO WS-ABOUT-ME
+                           END-STRING
+                         END-IF
+                       END-PERFORM
+                     END-IF
+                     IF WS-PROFILE-CANCEL = "Y"
+                       EXIT PERFORM
+                     END-IF
+
+                     MOVE SPACES TO WS-DUP-WARNING
+                     CALL "BASIC" USING WS-USERNAME WS-PROFILE-DATA
+                       WS-PROFILE-ACTION WS-MESSAGE WS-DUP-WARNING
+                     MOVE WS-MESSAGE TO OUTPUT-RECORD
+                     PERFORM PRINT-LINE
+                     IF WS-DUP-WARNING NOT = SPACES
+                       MOVE WS-DUP-WARNING TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                     END-IF
+
+      *> ===== OPTIONAL EXPERIENCE AND EDUCATION ENTRY =====
+                     MOVE "Y" TO WS-PROFILE-CHOICE
+                     MOVE 0 TO WS-EXP-ENTRY-COUNT
+                     PERFORM UNTIL WS-PROFILE-CHOICE = "N" OR
+                       WS-PROFILE-CHOICE = "n"
+                         MOVE "Would you like to add experience? (Y/N)"
+                           TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         PERFORM READ-AND-LOG
+                         IF WS-EOF = "Y"
+               MOVE
+               "No input for experiences; returning to post-login menu."
+               TO OUTPUT-RECORD
+                           PERFORM PRINT-LINE
+                           EXIT PERFORM
+                         END-IF
+                         IF INPUT-RECORD(1:1) = "Y" OR INPUT-RECORD(1:1)
+                           = "y"
+                           IF WS-EXP-ENTRY-COUNT >= WS-EXPERIENCE-LIMIT
+                             MOVE "Experience entry limit reached (max
+      -                        "10)." TO OUTPUT-RECORD
+                             PERFORM PRINT-LINE
+                             MOVE "N" TO WS-PROFILE-CHOICE
+                           ELSE
+                             MOVE SPACES TO WS-EXPERIENCE
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "Your Title:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                MOVE
+                "No input for experience; returning to post-login menu."
+                TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN = 0
+                                 MOVE "Title is required." TO
+                                   OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 MOVE WS-TRIMMED-IN TO WS-EXP-TITLE
+                                 MOVE "Y" TO WS-VALID-INPUT
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "Company Name:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                MOVE
+                "No input for experience; returning to post-login menu."
+                TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN = 0
+                                 MOVE
+                                   "Company/Organization is required."
+                                   TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 MOVE WS-TRIMMED-IN TO WS-EXP-COMPANY
+                                 MOVE "Y" TO WS-VALID-INPUT
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "Start Date:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                MOVE
+                "No input for experience; returning to post-login menu."
+                TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN = 0
+                                 MOVE "Dates are required." TO
+                                   OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 MOVE WS-TRIMMED-IN TO WS-EXP-START-DATE
+                                 MOVE "Y" TO WS-VALID-INPUT
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "End Date:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                MOVE
+                "No input for experience; returning to post-login menu."
+                TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN = 0
+                                 MOVE "Dates are required." TO
+                                   OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 MOVE WS-TRIMMED-IN TO WS-EXP-END-DATE
+                                 MOVE "Y" TO WS-VALID-INPUT
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE SPACES TO WS-EXP-DESC
+                             MOVE
+                               "Description (Optional, type N to skip):"
+                               TO OUTPUT-RECORD
+                             PERFORM PRINT-LINE
+                             PERFORM READ-AND-LOG
+                             IF WS-EOF = "Y"
+                MOVE
+                "No input for experience; returning to post-login menu."
+                TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               MOVE "Y" TO WS-PROFILE-CANCEL
+                               EXIT PERFORM
+                             END-IF
+                             IF INPUT-RECORD(1:1) = "N" OR
+                               INPUT-RECORD(1:1) = "n"
+                               MOVE "Skipping Description entry." TO
+                                 OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                             ELSE
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-EXP-DESC
+                             END-IF
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "2" TO WS-PROFILE-ACTION
+                             CALL "EXPERIENCE" USING WS-USERNAME
+                               WS-EXPERIENCE WS-PROFILE-ACTION
+                               WS-MESSAGE
+                             MOVE WS-MESSAGE TO OUTPUT-RECORD
+                             PERFORM PRINT-LINE
+                             IF WS-MESSAGE(1:23) =
+                               "Experience limit reached"
+                               MOVE "N" TO WS-PROFILE-CHOICE
+                             ELSE
+                               IF WS-MESSAGE(1:16) = "Experience saved"
+                                 ADD 1 TO WS-EXP-ENTRY-COUNT
+                               END-IF
+                             END-IF
+                           END-IF
+                         ELSE
+                           MOVE "N" TO WS-PROFILE-CHOICE
+                         END-IF
+                     END-PERFORM
+                     MOVE "Y" TO WS-PROFILE-CHOICE
+                     MOVE 0 TO WS-EDU-ENTRY-COUNT
+
+                     PERFORM UNTIL WS-PROFILE-CHOICE = "N" OR
+                       WS-PROFILE-CHOICE = "n"
+                         MOVE "Would you like to add education? (Y/N)"
+                           TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                         PERFORM READ-AND-LOG
+                         IF WS-EOF = "Y"
+                 MOVE
+                 "No input for education; returning to post-login menu."
+                 TO OUTPUT-RECORD
+                           PERFORM PRINT-LINE
+                           EXIT PERFORM
+                         END-IF
+                         IF INPUT-RECORD(1:1) = "Y" OR INPUT-RECORD(1:1)
+                           = "y"
+                           IF WS-EDU-ENTRY-COUNT >= WS-EDUCATION-LIMIT
+                             MOVE
+                               "Education entry limit reached (max 10)."
+                               TO OUTPUT-RECORD
+                             PERFORM PRINT-LINE
+                             MOVE "N" TO WS-PROFILE-CHOICE
+                           ELSE
+                             MOVE SPACES TO WS-EDUCATION
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "Degree:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                 MOVE
+                 "No input for education; returning to post-login menu."
+                 TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN = 0
+                                 MOVE "Degree is required." TO
+                                   OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 MOVE WS-TRIMMED-IN TO WS-EDU-DEGREE
+                                 MOVE "Y" TO WS-VALID-INPUT
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "University Name:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                 MOVE
+                 "No input for education; returning to post-login menu."
+                 TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN = 0
+                                 MOVE "University/College is required."
+                                   TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 MOVE WS-TRIMMED-IN TO WS-EDU-UNI
+                                 MOVE "Y" TO WS-VALID-INPUT
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "Start Year:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                 MOVE
+                 "No input for education; returning to post-login menu."
+                 TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN NOT = 4 OR
+                                 WS-TRIMMED-IN(1:4) IS NOT NUMERIC
+                              MOVE
+                              "Start Year must be a valid 4-digit year."
+                              TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 COMPUTE WS-CHECK-YEAR =
+                                   FUNCTION NUMVAL(WS-TRIMMED-IN(1:4))
+                                 IF WS-CHECK-YEAR < WS-MIN-EDU-YEAR OR
+                                   WS-CHECK-YEAR > WS-MAX-EDU-YEAR
+                                   MOVE
+                                     "Start Year is out of range."
+                                     TO OUTPUT-RECORD
+                                   PERFORM PRINT-LINE
+                                 ELSE
+                                   MOVE WS-TRIMMED-IN TO
+                                     WS-EDU-START-YEAR
+                                   MOVE "Y" TO WS-VALID-INPUT
+                                 END-IF
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "N" TO WS-VALID-INPUT
+                             PERFORM UNTIL WS-VALID-INPUT = "Y"
+                               MOVE "End Year:" TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                               PERFORM READ-AND-LOG
+                               IF WS-EOF = "Y"
+                 MOVE
+                 "No input for education; returning to post-login menu."
+                 TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                                 MOVE "Y" TO WS-PROFILE-CANCEL
+                                 EXIT PERFORM
+                               END-IF
+                               MOVE FUNCTION TRIM(INPUT-RECORD) TO
+                                 WS-TRIMMED-IN
+                               MOVE FUNCTION LENGTH(FUNCTION
+                                 TRIM(INPUT-RECORD)) TO WS-IN-LEN
+                               IF WS-IN-LEN NOT = 4 OR
+                                 WS-TRIMMED-IN(1:4) IS NOT NUMERIC
+                                MOVE
+                                "End Year must be a valid 4-digit year."
+                                TO OUTPUT-RECORD
+                                 PERFORM PRINT-LINE
+                               ELSE
+                                 COMPUTE WS-CHECK-YEAR =
+                                   FUNCTION NUMVAL(WS-TRIMMED-IN(1:4))
+                                 IF WS-CHECK-YEAR < WS-MIN-EDU-YEAR OR
+                                   WS-CHECK-YEAR > WS-MAX-EDU-YEAR
+                                   MOVE
+                                     "End Year is out of range."
+                                     TO OUTPUT-RECORD
+                                   PERFORM PRINT-LINE
+                                 ELSE
+                                   MOVE WS-TRIMMED-IN TO WS-EDU-END-YEAR
+                                   MOVE "Y" TO WS-VALID-INPUT
+                                 END-IF
+                               END-IF
+                             END-PERFORM
+                             IF WS-PROFILE-CANCEL = "Y"
+                               EXIT PERFORM
+                             END-IF
+
+                             MOVE "3" TO WS-PROFILE-ACTION
+                             CALL "EDUCATION" USING WS-USERNAME
+                               WS-EDUCATION WS-PROFILE-ACTION WS-MESSAGE
+                             MOVE WS-MESSAGE TO OUTPUT-RECORD
+                             PERFORM PRINT-LINE
+                             IF WS-MESSAGE(1:23) =
+                               "Education limit reached"
+                               MOVE "N" TO WS-PROFILE-CHOICE
+                             ELSE
+                               IF WS-MESSAGE(1:15) = "Education saved"
+                                 ADD 1 TO WS-EDU-ENTRY-COUNT
+                               END-IF
+                             END-IF
+                           END-IF
+                          ELSE
+                           MOVE "N" TO WS-PROFILE-CHOICE
+                         END-IF
+                     END-PERFORM
+
+                     MOVE "Return to the top-level menu? (Y/N)" TO
+                       OUTPUT-RECORD
+                     PERFORM PRINT-LINE
+                     PERFORM READ-AND-LOG
+                     IF WS-EOF = "Y"
+                 MOVE
+                 "No input for selection; returning to post-login menu."
+                 TO OUTPUT-RECORD
+                       PERFORM PRINT-LINE
+                     ELSE
+                       IF INPUT-RECORD(1:1) = "Y" OR INPUT-RECORD(1:1) =
+                         "y"
+                         MOVE "Y" TO WS-POST-EXIT
+                         EXIT PERFORM
+                       END-IF
+                     END-IF
+
+                 WHEN 5
+                    PERFORM HANDLE-VIEW-PROFILE
+                 WHEN 6
+                    *> User search functionality
+                    PERFORM HANDLE-SEARCH-USER
+                 WHEN 7
+                    *> Job search/internship board
+                    PERFORM HANDLE-JOB-MENU
+                 WHEN 8
+                    *> Messages
+                    PERFORM HANDLE-MESSAGING-MENU
+                 WHEN 9
+                    *> Change password
+                    PERFORM HANDLE-CHANGE-PASSWORD
+                 WHEN 10
+                    *> Delete account
+                    PERFORM HANDLE-DELETE-ACCOUNT
+                 WHEN 11
+                    *> Export resume
+                    PERFORM HANDLE-EXPORT-RESUME
+                 WHEN 12
+                    *> Export all my data
+                    PERFORM HANDLE-EXPORT-MY-DATA
+                 END-EVALUATE
+               END-PERFORM
+               EXIT PERFORM
+             END-IF
+           END-PERFORM
+         ELSE
+           IF MENU-CHOICE = "2"
+
+          *> Keep creating until success, EOF, or fatal condition
+
+
+          MOVE "N" TO WS-ACCT-DONE
+
+          PERFORM UNTIL WS-EOF = "Y" OR WS-ACCT-DONE = "Y"
+
+             *> ===== USERNAME INPUT LOOP =====
+             PERFORM UNTIL WS-EOF = "Y"
+               MOVE "Enter desired username: " TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+
+               PERFORM READ-AND-LOG
+               IF WS-EOF = "Y"
+                 EXIT PERFORM
+               END-IF
+
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO
+                 WS-IN-LEN
+
+               IF WS-IN-LEN = 0 OR WS-IN-LEN > 12
+                 MOVE "Username must be 1 to 12 characters. Try again."
+                   TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+               ELSE
+                 MOVE WS-TRIMMED-IN(1:12) TO WS-USERNAME
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+
+             IF WS-EOF = "Y"
+               EXIT PERFORM
+             END-IF
+
+             *> ===== SECURITY QUESTION INPUT LOOP =====
+             PERFORM UNTIL WS-EOF = "Y"
+               MOVE "Enter a security question (for account recovery):"
+                 TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+
+               PERFORM READ-AND-LOG
+               IF WS-EOF = "Y"
+                 EXIT PERFORM
+               END-IF
+
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO
+                 WS-IN-LEN
+
+               IF WS-IN-LEN = 0
+                 MOVE "Security question cannot be blank. Try again."
+                   TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+               ELSE
+                 MOVE WS-TRIMMED-IN(1:60) TO WS-SEC-QUESTION
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+
+             IF WS-EOF = "Y"
+               EXIT PERFORM
+             END-IF
+
+             *> ===== SECURITY ANSWER INPUT LOOP =====
+             PERFORM UNTIL WS-EOF = "Y"
+               MOVE "Enter the answer to your security question:" TO
+                 OUTPUT-RECORD
+               PERFORM PRINT-LINE
+
+               PERFORM READ-AND-LOG
+               IF WS-EOF = "Y"
+                 EXIT PERFORM
+               END-IF
+
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO
+                 WS-IN-LEN
+
+               IF WS-IN-LEN = 0
+                 MOVE "Security answer cannot be blank. Try again." TO
+                   OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+               ELSE
+                 MOVE WS-TRIMMED-IN(1:30) TO WS-SEC-ANSWER
+                 EXIT PERFORM
+               END-IF
+             END-PERFORM
+
+             IF WS-EOF = "Y"
+               EXIT PERFORM
+             END-IF
+
+             *> ===== ACCOUNT TYPE INPUT LOOP =====
+             PERFORM UNTIL WS-EOF = "Y"
+               MOVE "Are you a Student or a Recruiter/Employer? Enter S
+      -    "or R:" TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+
+               PERFORM READ-AND-LOG
+               IF WS-EOF = "Y"
+                 EXIT PERFORM
+               END-IF
+
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+
+               IF WS-TRIMMED-IN(1:1) = "S" OR WS-TRIMMED-IN(1:1) = "s"
+                 MOVE "S" TO WS-ACCOUNT-TYPE
+                 EXIT PERFORM
+               ELSE
+                 IF WS-TRIMMED-IN(1:1) = "R" OR
+                   WS-TRIMMED-IN(1:1) = "r"
+                   MOVE "R" TO WS-ACCOUNT-TYPE
+                   EXIT PERFORM
+                 ELSE
+                   MOVE "Please enter S for Student or R for Recruiter/
+      -    "Employer." TO OUTPUT-RECORD
+                   PERFORM PRINT-LINE
+                 END-IF
+               END-IF
+             END-PERFORM
+
+             IF WS-EOF = "Y"
+               EXIT PERFORM
+             END-IF
+
+             *> ===== USER-PASSWORD + CREATE LOOP =====
+             PERFORM UNTIL WS-EOF = "Y" OR WS-ACCT-DONE = "Y"
+
+               MOVE "Enter desired password:" TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+
+               PERFORM READ-AND-LOG
+               IF WS-EOF = "Y"
+                 EXIT PERFORM
+               END-IF
+
+               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO
+                 WS-IN-LEN
+
+               *> Keep your local length check (this already reprompts)
+               IF WS-IN-LEN < 8 OR WS-IN-LEN > 12
+                 MOVE "Password must be 8 to 12 characters. Try again."
+                   TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+               ELSE
+                 MOVE WS-TRIMMED-IN(1:12) TO WS-PASSWORD
+
+                 *> Call CREATEACCOUNT and handle return code
+                 CALL "CREATEACCOUNT"
+                   USING WS-USERNAME WS-PASSWORD WS-SEC-QUESTION
+                     WS-SEC-ANSWER WS-ACCOUNT-TYPE WS-STATUS
+                     WS-MESSAGE WS-RET-CODE
+
+                 MOVE WS-MESSAGE TO OUTPUT-RECORD
+                 PERFORM PRINT-LINE
+
+                 IF WS-STATUS = "Y"
+                   MOVE "Y" TO WS-ACCT-DONE
+                   EXIT PERFORM
+                 ELSE
+                   EVALUATE WS-RET-CODE
+                     WHEN 2
+                       *> Username already exists -> go back and ask username again
+                       EXIT PERFORM
+
+                     WHEN 3
+                       *> length issue (should be caught above, but keep safe) -> reprompt password
+                       CONTINUE
+                     WHEN 4
+                       *> missing uppercase -> reprompt password
+                       CONTINUE
+                     WHEN 5
+                       *> missing digit -> reprompt password
+                       CONTINUE
+                     WHEN 6
+                       *> missing special -> reprompt password
+                       CONTINUE
+
+                     WHEN 1
+                       *> max accounts -> stop this create attempt, return to main menu
+                       MOVE "Y" TO WS-ACCT-DONE
+                       EXIT PERFORM
+
+                     WHEN OTHER
+                       *> any other failure -> reprompt password by default
+                       CONTINUE
+                   END-EVALUATE
+                 END-IF
+               END-IF
+
+             END-PERFORM
+
+          END-PERFORM
+
+       ELSE
+             IF MENU-CHOICE = "3"
+               MOVE "Logging out. Goodbye!" TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+               MOVE "Y" TO WS-EXIT-PROGRAM
+             ELSE
+      *> ===== INVALID MENU SELECTION =====
+               MOVE "Invalid Selection." TO OUTPUT-RECORD
+               PERFORM PRINT-LINE
+             END-IF
+           END-IF
+         END-IF
+       END-PERFORM.
+
+       IF WS-EOF = "Y"
+         PERFORM RESET-CHECKPOINT
+       ELSE
+         PERFORM SAVE-CHECKPOINT
+       END-IF.
+
+       END PROGRAM INCOLLEGE-START.
+
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITPROFILE.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+          SELECT OPTIONAL PROFILES-FILE
+             ASSIGN TO "PROFILES.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PROFILES-STATUS.
+          SELECT OPTIONAL EXPERIENCE-FILE
+             ASSIGN TO "EXPERIENCE.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXPERIENCE-STATUS.
+          SELECT OPTIONAL EDUCATION-FILE
+             ASSIGN TO "EDUCATION.DAT"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EDUCATION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+        FD PROFILES-FILE.
+          01 PROFILE-RECORD.
+            05 PROFILE-USERNAME PIC X(12).
+            05 PROFILE-FIRST-NAME PIC X(20).
+            05 PROFILE-LAST-NAME PIC X(20).
+            05 PROFILE-COLLEGE PIC X(30).
+            05 PROFILE-MAJOR PIC X(30).
+            05 PROFILE-GRAD-YEAR PIC 9(4).
+            05 PROFILE-ABOUT-ME PIC X(500).
+
+        FD EXPERIENCE-FILE.
+          01 EXPERIENCE-RECORD.
+            05 EXPERIENCE-USERNAME PIC X(12).
+            05 EXPERIENCE-INDEX PIC 99.
+            05 EXPERIENCE-TITLE PIC X(30).
+            05 EXPERIENCE-COMPANY PIC X(30).
+            05 EXPERIENCE-START-DATE PIC X(10).
+            05 EXPERIENCE-END-DATE PIC X(10).
+            05 EXPERIENCE-DESC PIC X(100).
+
+        FD EDUCATION-FILE.
+          01 EDUCATION-RECORD.
+            05 EDUCATION-USERNAME PIC X(12).
+            05 EDUCATION-INDEX PIC 99.
+            05 EDUCATION-DEGREE PIC X(30).
+            05 EDUCATION-UNI PIC X(30).
+            05 EDUCATION-START-YEAR PIC 9(4).
+            05 EDUCATION-END-YEAR PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+        77 WS-PROFILES-STATUS PIC XX.
+        77 WS-EXPERIENCE-STATUS PIC XX.
+        77 WS-EDUCATION-STATUS PIC XX.
+        77 WS-PROFILE-EOF PIC X VALUE "N".
+        77 WS-EXPERIENCE-EOF PIC X VALUE "N".
+        77 WS-EDUCATION-EOF PIC X VALUE "N".
+        77 WS-PROFILE-COUNT PIC 9 VALUE 0.
+        77 WS-EXPERIENCE-COUNT PIC 9(4) VALUE 0.
+        77 WS-EDUCATION-COUNT PIC 9(4) VALUE 0.
+        77 WS-PROFILE-FOUND PIC X VALUE "N".
+        77 WS-ENTRY-INDEX PIC 9(4) VALUE 0.
+        77 WS-USER-EXPERIENCE-COUNT PIC 99 VALUE 0.
+        77 WS-USER-EDUCATION-COUNT PIC 99 VALUE 0.
+        77 WS-MAX-PROFILES PIC 9 VALUE 5.
+        77 WS-MAX-EXPERIENCE-ENTRIES PIC 99 VALUE 10.
+        77 WS-MAX-EDUCATION-ENTRIES PIC 99 VALUE 10.
+        77 WS-MAX-EXPERIENCE-ROWS PIC 9(4) VALUE 1000.
+        77 WS-MAX-EDUCATION-ROWS PIC 9(4) VALUE 1000.
+        77 WS-DUP-CHECK-IDX PIC 9(4) VALUE 0.
+        77 WS-DUP-USERNAME PIC X(12) VALUE SPACES.
+
+        01 WS-PROFILE-TABLE.
+          05 WS-PROFILE-ENTRY OCCURS 5 TIMES.
+            10 WS-PROFILE-USERNAME PIC X(12).
+            10 WS-PROFILE-FIRST-NAME PIC X(20).
+            10 WS-PROFILE-LAST-NAME PIC X(20).
+            10 WS-PROFILE-COLLEGE PIC X(30).
+            10 WS-PROFILE-MAJOR PIC X(30).
+            10 WS-PROFILE-GRAD-YEAR PIC 9(4).
+            10 WS-PROFILE-ABOUT-ME PIC X(500).
+
+        01 WS-EXPERIENCE-TABLE.
+          05 WS-EXPERIENCE-ENTRY OCCURS 1000 TIMES.
+            10 WS-EXPERIENCE-USERNAME PIC X(12).
+            10 WS-EXPERIENCE-INDEX PIC 99.
+            10 WS-EXPERIENCE-TITLE PIC X(30).
+            10 WS-EXPERIENCE-COMPANY PIC X(30).
+            10 WS-EXPERIENCE-START-DATE PIC X(10).
+            10 WS-EXPERIENCE-END-DATE PIC X(10).
+            10 WS-EXPERIENCE-DESC PIC X(100).
+
+        01 WS-EDUCATION-TABLE.
+          05 WS-EDUCATION-ENTRY OCCURS 1000 TIMES.
+            10 WS-EDUCATION-USERNAME PIC X(12).
+            10 WS-EDUCATION-INDEX PIC 99.
+            10 WS-EDUCATION-DEGREE PIC X(30).
+            10 WS-EDUCATION-UNI PIC X(30).
+            10 WS-EDUCATION-START-YEAR PIC 9(4).
+            10 WS-EDUCATION-END-YEAR PIC 9(4).
+
+       LINKAGE SECTION.
+        77 LK-USERNAME PIC X(12).
+        01 LK-PROFILE-DATA.
+          05 LK-FIRST-NAME PIC X(20).
+          05 LK-LAST-NAME PIC X(20).
+          05 LK-COLLEGE PIC X(30).
+          05 LK-MAJOR PIC X(30).
+          05 LK-GRAD-YEAR PIC 9(4).
+          05 LK-ABOUT-ME PIC X(500).
+        77 LK-PROFILE-ACTION PIC X(1).
+        01 LK-EXPERIENCE.
+          05 LK-EXP-TITLE PIC X(30).
+          05 LK-EXP-COMPANY PIC X(30).
+          05 LK-EXP-START-DATE PIC X(10).
+          05 LK-EXP-END-DATE PIC X(10).
+          05 LK-EXP-DESC PIC X(100).
+        01 LK-EDUCATION.
+          05 LK-EDU-DEGREE PIC X(30).
+          05 LK-EDU-UNI PIC X(30).
+          05 LK-EDU-START-YEAR PIC 9(4).
+          05 LK-EDU-END-YEAR PIC 9(4).
+        01 LK-VIEW-EXPERIENCE-LIST.
+          05 LK-VIEW-EXP-ENTRY OCCURS 10 TIMES.
+            10 LK-VIEW-EXP-TITLE PIC X(30).
+            10 LK-VIEW-EXP-COMPANY PIC X(30).
+            10 LK-VIEW-EXP-START-DATE PIC X(10).
+            10 LK-VIEW-EXP-END-DATE PIC X(10).
+            10 LK-VIEW-EXP-DESC PIC X(100).
+        01 LK-VIEW-EDUCATION-LIST.
+          05 LK-VIEW-EDU-ENTRY OCCURS 10 TIMES.
+            10 LK-VIEW-EDU-DEGREE PIC X(30).
+            10 LK-VIEW-EDU-UNI PIC X(30).
+            10 LK-VIEW-EDU-START-YEAR PIC 9(4).
+            10 LK-VIEW-EDU-END-YEAR PIC 9(4).
+        77 LK-VIEW-EXP-COUNT PIC 99.
+        77 LK-VIEW-EDU-COUNT PIC 99.
+        77 LK-PROFILE-FOUND PIC X.
+        77 LK-MESSAGE PIC X(100).
+        77 LK-DUP-WARNING PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+        GOBACK.
+
+       ENTRY "BASIC" USING LK-USERNAME LK-PROFILE-DATA LK-PROFILE-ACTION
+           LK-MESSAGE LK-DUP-WARNING.
+        PERFORM UPSERT-PROFILE
+        GOBACK.
+
+       ENTRY "EXPERIENCE" USING LK-USERNAME LK-EXPERIENCE
+           LK-PROFILE-ACTION LK-MESSAGE.
+        PERFORM ADD-EXPERIENCE
+        GOBACK.
+
+       ENTRY "EDUCATION" USING LK-USERNAME LK-EDUCATION
+           LK-PROFILE-ACTION LK-MESSAGE.
+        PERFORM ADD-EDUCATION
+        GOBACK.
+
+       ENTRY "VIEWPROFILE" USING LK-USERNAME LK-PROFILE-DATA
+                                LK-VIEW-EXPERIENCE-LIST
+                                  LK-VIEW-EDUCATION-LIST
+                                LK-VIEW-EXP-COUNT LK-VIEW-EDU-COUNT
+                                LK-PROFILE-FOUND LK-MESSAGE.
+        PERFORM VIEW-PROFILE
+        GOBACK.
+
+       LOAD-PROFILES.
+        MOVE 0 TO WS-PROFILE-COUNT
+        MOVE "N" TO WS-PROFILE-EOF
+        OPEN INPUT PROFILES-FILE
+        IF WS-PROFILES-STATUS NOT = "00" AND WS-PROFILES-STATUS
+          NOT = "05"
+          MOVE "Unable to open PROFILES.DAT." TO LK-MESSAGE
+          CLOSE PROFILES-FILE
+          GOBACK
+        END-IF
+        PERFORM UNTIL WS-PROFILE-EOF = "Y" OR WS-PROFILE-COUNT >=
+           WS-MAX-PROFILES
+          READ PROFILES-FILE
+            AT END
+              MOVE "Y" TO WS-PROFILE-EOF
+            NOT AT END
+              ADD 1 TO WS-PROFILE-COUNT
+              MOVE PROFILE-USERNAME TO
+                WS-PROFILE-USERNAME(WS-PROFILE-COUNT)
+              MOVE PROFILE-FIRST-NAME TO
+                WS-PROFILE-FIRST-NAME(WS-PROFILE-COUNT)
+              MOVE PROFILE-LAST-NAME TO
+                WS-PROFILE-LAST-NAME(WS-PROFILE-COUNT)
+              MOVE PROFILE-COLLEGE TO
+                WS-PROFILE-COLLEGE(WS-PROFILE-COUNT)
+              MOVE PROFILE-MAJOR TO WS-PROFILE-MAJOR(WS-PROFILE-COUNT)
+              MOVE PROFILE-GRAD-YEAR TO
+                WS-PROFILE-GRAD-YEAR(WS-PROFILE-COUNT)
+              MOVE PROFILE-ABOUT-ME TO
+                WS-PROFILE-ABOUT-ME(WS-PROFILE-COUNT)
+          END-READ
+        END-PERFORM
+        CLOSE PROFILES-FILE.
+
+       SAVE-PROFILES.
+        OPEN OUTPUT PROFILES-FILE
+        IF WS-PROFILES-STATUS NOT = "00" AND WS-PROFILES-STATUS
+          NOT = "05"
+          MOVE "Unable to write PROFILES.DAT." TO LK-MESSAGE
+          CLOSE PROFILES-FILE
+          GOBACK
+        END-IF
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1 UNTIL WS-ENTRY-INDEX
+           > WS-PROFILE-COUNT
+          MOVE WS-PROFILE-USERNAME(WS-ENTRY-INDEX) TO PROFILE-USERNAME
+          MOVE WS-PROFILE-FIRST-NAME(WS-ENTRY-INDEX) TO
+            PROFILE-FIRST-NAME
+          MOVE WS-PROFILE-LAST-NAME(WS-ENTRY-INDEX) TO PROFILE-LAST-NAME
+          MOVE WS-PROFILE-COLLEGE(WS-ENTRY-INDEX) TO PROFILE-COLLEGE
+          MOVE WS-PROFILE-MAJOR(WS-ENTRY-INDEX) TO PROFILE-MAJOR
+          MOVE WS-PROFILE-GRAD-YEAR(WS-ENTRY-INDEX) TO PROFILE-GRAD-YEAR
+          MOVE WS-PROFILE-ABOUT-ME(WS-ENTRY-INDEX) TO PROFILE-ABOUT-ME
+          WRITE PROFILE-RECORD
+        END-PERFORM
+        CLOSE PROFILES-FILE.
+
+       UPSERT-PROFILE.
+        MOVE SPACES TO LK-DUP-WARNING
+        PERFORM LOAD-PROFILES
+        MOVE "N" TO WS-PROFILE-FOUND
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-PROFILE-COUNT OR WS-PROFILE-FOUND =
+            "Y"
+          IF FUNCTION TRIM(WS-PROFILE-USERNAME(WS-ENTRY-INDEX))
+            = FUNCTION TRIM(LK-USERNAME)
+            MOVE "Y" TO WS-PROFILE-FOUND
+            MOVE FUNCTION TRIM(LK-USERNAME) TO
+              WS-PROFILE-USERNAME(WS-ENTRY-INDEX)
+            MOVE FUNCTION TRIM(LK-FIRST-NAME) TO
+              WS-PROFILE-FIRST-NAME(WS-ENTRY-INDEX)
+            MOVE FUNCTION TRIM(LK-LAST-NAME) TO
+              WS-PROFILE-LAST-NAME(WS-ENTRY-INDEX)
+            MOVE FUNCTION TRIM(LK-COLLEGE) TO
+              WS-PROFILE-COLLEGE(WS-ENTRY-INDEX)
+            MOVE FUNCTION TRIM(LK-MAJOR) TO
+              WS-PROFILE-MAJOR(WS-ENTRY-INDEX)
+            MOVE LK-GRAD-YEAR TO WS-PROFILE-GRAD-YEAR(WS-ENTRY-INDEX)
+            MOVE FUNCTION TRIM(LK-ABOUT-ME) TO
+              WS-PROFILE-ABOUT-ME(WS-ENTRY-INDEX)
+          END-IF
+        END-PERFORM
+        IF WS-PROFILE-FOUND = "N"
+          IF WS-PROFILE-COUNT >= WS-MAX-PROFILES
+            MOVE "Profile limit reached." TO LK-MESSAGE
+            GOBACK
+          END-IF
+          PERFORM CHECK-DUPLICATE-PROFILE
+          ADD 1 TO WS-PROFILE-COUNT
+          MOVE FUNCTION TRIM(LK-USERNAME) TO
+            WS-PROFILE-USERNAME(WS-PROFILE-COUNT)
+          MOVE FUNCTION TRIM(LK-FIRST-NAME) TO
+            WS-PROFILE-FIRST-NAME(WS-PROFILE-COUNT)
+          MOVE FUNCTION TRIM(LK-LAST-NAME) TO
+            WS-PROFILE-LAST-NAME(WS-PROFILE-COUNT)
+          MOVE FUNCTION TRIM(LK-COLLEGE) TO
+            WS-PROFILE-COLLEGE(WS-PROFILE-COUNT)
+          MOVE FUNCTION TRIM(LK-MAJOR) TO
+            WS-PROFILE-MAJOR(WS-PROFILE-COUNT)
+          MOVE LK-GRAD-YEAR TO WS-PROFILE-GRAD-YEAR(WS-PROFILE-COUNT)
+          MOVE FUNCTION TRIM(LK-ABOUT-ME) TO
+            WS-PROFILE-ABOUT-ME(WS-PROFILE-COUNT)
+        END-IF
+        PERFORM SAVE-PROFILES
+        IF WS-PROFILE-FOUND = "Y"
+          MOVE "Profile updated." TO LK-MESSAGE
+        ELSE
+          MOVE "Profile created." TO LK-MESSAGE
+        END-IF.
+
+      *> Warns (but does not block) when a brand-new profile's
+      *> First/Last Name and College match an existing profile under a
+      *> different username -- usually an accidental second account.
+       CHECK-DUPLICATE-PROFILE.
+        MOVE SPACES TO WS-DUP-USERNAME
+        PERFORM VARYING WS-DUP-CHECK-IDX FROM 1 BY 1
+          UNTIL WS-DUP-CHECK-IDX > WS-PROFILE-COUNT
+          OR WS-DUP-USERNAME NOT = SPACES
+          IF FUNCTION TRIM(WS-PROFILE-FIRST-NAME(WS-DUP-CHECK-IDX)) =
+            FUNCTION TRIM(LK-FIRST-NAME)
+            AND FUNCTION TRIM(WS-PROFILE-LAST-NAME(WS-DUP-CHECK-IDX)) =
+              FUNCTION TRIM(LK-LAST-NAME)
+            AND FUNCTION TRIM(WS-PROFILE-COLLEGE(WS-DUP-CHECK-IDX)) =
+              FUNCTION TRIM(LK-COLLEGE)
+            MOVE WS-PROFILE-USERNAME(WS-DUP-CHECK-IDX) TO
+              WS-DUP-USERNAME
+          END-IF
+        END-PERFORM
+        IF WS-DUP-USERNAME NOT = SPACES
+          MOVE SPACES TO LK-DUP-WARNING
+          STRING "Warning: a profile for this name and college already"
+                 DELIMITED BY SIZE
+                 " exists (username: " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-DUP-USERNAME) DELIMITED BY SIZE
+                 ")." DELIMITED BY SIZE
+            INTO LK-DUP-WARNING
+          END-STRING
+        END-IF.
+
+       LOAD-EXPERIENCE.
+        MOVE 0 TO WS-EXPERIENCE-COUNT
+        MOVE "N" TO WS-EXPERIENCE-EOF
+        OPEN INPUT EXPERIENCE-FILE
+        IF WS-EXPERIENCE-STATUS NOT = "00" AND WS-EXPERIENCE-STATUS
+          NOT = "05"
+          MOVE "Unable to open EXPERIENCE.DAT." TO LK-MESSAGE
+          CLOSE EXPERIENCE-FILE
+          GOBACK
+        END-IF
+        PERFORM UNTIL WS-EXPERIENCE-EOF = "Y" OR WS-EXPERIENCE-COUNT >=
+           WS-MAX-EXPERIENCE-ROWS
+          READ EXPERIENCE-FILE
+            AT END
+              MOVE "Y" TO WS-EXPERIENCE-EOF
+            NOT AT END
+              ADD 1 TO WS-EXPERIENCE-COUNT
+              MOVE EXPERIENCE-USERNAME TO
+                WS-EXPERIENCE-USERNAME(WS-EXPERIENCE-COUNT)
+              MOVE EXPERIENCE-INDEX TO
+                WS-EXPERIENCE-INDEX(WS-EXPERIENCE-COUNT)
+              MOVE EXPERIENCE-TITLE TO
+                WS-EXPERIENCE-TITLE(WS-EXPERIENCE-COUNT)
+              MOVE EXPERIENCE-COMPANY TO
+                WS-EXPERIENCE-COMPANY(WS-EXPERIENCE-COUNT)
+              MOVE EXPERIENCE-START-DATE TO
+                WS-EXPERIENCE-START-DATE(WS-EXPERIENCE-COUNT)
+              MOVE EXPERIENCE-END-DATE TO
+                WS-EXPERIENCE-END-DATE(WS-EXPERIENCE-COUNT)
+              MOVE EXPERIENCE-DESC TO
+                WS-EXPERIENCE-DESC(WS-EXPERIENCE-COUNT)
+          END-READ
+        END-PERFORM
+        CLOSE EXPERIENCE-FILE.
+
+       SAVE-EXPERIENCE.
+        OPEN OUTPUT EXPERIENCE-FILE
+        IF WS-EXPERIENCE-STATUS NOT = "00" AND WS-EXPERIENCE-STATUS
+          NOT = "05"
+          MOVE "Unable to write EXPERIENCE.DAT." TO LK-MESSAGE
+          CLOSE EXPERIENCE-FILE
+          GOBACK
+        END-IF
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-EXPERIENCE-COUNT
+          MOVE WS-EXPERIENCE-USERNAME(WS-ENTRY-INDEX) TO
+            EXPERIENCE-USERNAME
+          MOVE WS-EXPERIENCE-INDEX(WS-ENTRY-INDEX) TO EXPERIENCE-INDEX
+          MOVE WS-EXPERIENCE-TITLE(WS-ENTRY-INDEX) TO EXPERIENCE-TITLE
+          MOVE WS-EXPERIENCE-COMPANY(WS-ENTRY-INDEX) TO
+            EXPERIENCE-COMPANY
+          MOVE WS-EXPERIENCE-START-DATE(WS-ENTRY-INDEX) TO
+            EXPERIENCE-START-DATE
+          MOVE WS-EXPERIENCE-END-DATE(WS-ENTRY-INDEX) TO
+            EXPERIENCE-END-DATE
+          MOVE WS-EXPERIENCE-DESC(WS-ENTRY-INDEX) TO EXPERIENCE-DESC
+          WRITE EXPERIENCE-RECORD
+        END-PERFORM
+        CLOSE EXPERIENCE-FILE.
+
+       ADD-EXPERIENCE.
+        PERFORM LOAD-EXPERIENCE
+        MOVE 0 TO WS-USER-EXPERIENCE-COUNT
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-EXPERIENCE-COUNT
+          IF FUNCTION TRIM(WS-EXPERIENCE-USERNAME(WS-ENTRY-INDEX))
+            = FUNCTION TRIM(LK-USERNAME)
+            ADD 1 TO WS-USER-EXPERIENCE-COUNT
+          END-IF
+        END-PERFORM
+        IF WS-USER-EXPERIENCE-COUNT >= WS-MAX-EXPERIENCE-ENTRIES
+          MOVE "Experience limit reached (max 10)." TO LK-MESSAGE
+          GOBACK
+        END-IF
+        IF WS-EXPERIENCE-COUNT >= WS-MAX-EXPERIENCE-ROWS
+          MOVE "Experience storage is full." TO LK-MESSAGE
+          GOBACK
+        END-IF
+        ADD 1 TO WS-EXPERIENCE-COUNT
+        MOVE FUNCTION TRIM(LK-USERNAME) TO
+           WS-EXPERIENCE-USERNAME(WS-EXPERIENCE-COUNT)
+        COMPUTE WS-EXPERIENCE-INDEX(WS-EXPERIENCE-COUNT)
+          = WS-USER-EXPERIENCE-COUNT + 1
+        MOVE FUNCTION TRIM(LK-EXP-TITLE) TO
+           WS-EXPERIENCE-TITLE(WS-EXPERIENCE-COUNT)
+        MOVE FUNCTION TRIM(LK-EXP-COMPANY) TO
+           WS-EXPERIENCE-COMPANY(WS-EXPERIENCE-COUNT)
+        MOVE FUNCTION TRIM(LK-EXP-START-DATE) TO
+           WS-EXPERIENCE-START-DATE(WS-EXPERIENCE-COUNT)
+        MOVE FUNCTION TRIM(LK-EXP-END-DATE) TO
+           WS-EXPERIENCE-END-DATE(WS-EXPERIENCE-COUNT)
+        MOVE FUNCTION TRIM(LK-EXP-DESC) TO
+           WS-EXPERIENCE-DESC(WS-EXPERIENCE-COUNT)
+        PERFORM SAVE-EXPERIENCE
+        MOVE "Experience saved." TO LK-MESSAGE.
+
+       LOAD-EDUCATION.
+        MOVE 0 TO WS-EDUCATION-COUNT
+        MOVE "N" TO WS-EDUCATION-EOF
+        OPEN INPUT EDUCATION-FILE
+        IF WS-EDUCATION-STATUS NOT = "00" AND WS-EDUCATION-STATUS
+          NOT = "05"
+          MOVE "Unable to open EDUCATION.DAT." TO LK-MESSAGE
+          CLOSE EDUCATION-FILE
+          GOBACK
+        END-IF
+        PERFORM UNTIL WS-EDUCATION-EOF = "Y" OR WS-EDUCATION-COUNT >=
+           WS-MAX-EDUCATION-ROWS
+          READ EDUCATION-FILE
+            AT END
+              MOVE "Y" TO WS-EDUCATION-EOF
+            NOT AT END
+              ADD 1 TO WS-EDUCATION-COUNT
+              MOVE EDUCATION-USERNAME TO
+                WS-EDUCATION-USERNAME(WS-EDUCATION-COUNT)
+              MOVE EDUCATION-INDEX TO
+                WS-EDUCATION-INDEX(WS-EDUCATION-COUNT)
+              MOVE EDUCATION-DEGREE TO
+                WS-EDUCATION-DEGREE(WS-EDUCATION-COUNT)
+              MOVE EDUCATION-UNI TO WS-EDUCATION-UNI(WS-EDUCATION-COUNT)
+              MOVE EDUCATION-START-YEAR TO
+                WS-EDUCATION-START-YEAR(WS-EDUCATION-COUNT)
+              MOVE EDUCATION-END-YEAR TO
+                WS-EDUCATION-END-YEAR(WS-EDUCATION-COUNT)
+          END-READ
+        END-PERFORM
+        CLOSE EDUCATION-FILE.
+
+       SAVE-EDUCATION.
+        OPEN OUTPUT EDUCATION-FILE
+        IF WS-EDUCATION-STATUS NOT = "00" AND WS-EDUCATION-STATUS
+          NOT = "05"
+          MOVE "Unable to write EDUCATION.DAT." TO LK-MESSAGE
+          CLOSE EDUCATION-FILE
+          GOBACK
+        END-IF
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-EDUCATION-COUNT
+          MOVE WS-EDUCATION-USERNAME(WS-ENTRY-INDEX) TO
+            EDUCATION-USERNAME
+          MOVE WS-EDUCATION-INDEX(WS-ENTRY-INDEX) TO EDUCATION-INDEX
+          MOVE WS-EDUCATION-DEGREE(WS-ENTRY-INDEX) TO EDUCATION-DEGREE
+          MOVE WS-EDUCATION-UNI(WS-ENTRY-INDEX) TO EDUCATION-UNI
+          MOVE WS-EDUCATION-START-YEAR(WS-ENTRY-INDEX) TO
+            EDUCATION-START-YEAR
+          MOVE WS-EDUCATION-END-YEAR(WS-ENTRY-INDEX) TO
+            EDUCATION-END-YEAR
+          WRITE EDUCATION-RECORD
+        END-PERFORM
+        CLOSE EDUCATION-FILE.
+
+       ADD-EDUCATION.
+        PERFORM LOAD-EDUCATION
+        MOVE 0 TO WS-USER-EDUCATION-COUNT
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-EDUCATION-COUNT
+          IF FUNCTION TRIM(WS-EDUCATION-USERNAME(WS-ENTRY-INDEX))
+            = FUNCTION TRIM(LK-USERNAME)
+            ADD 1 TO WS-USER-EDUCATION-COUNT
+          END-IF
+        END-PERFORM
+        IF WS-USER-EDUCATION-COUNT >= WS-MAX-EDUCATION-ENTRIES
+          MOVE "Education limit reached (max 10)." TO LK-MESSAGE
+          GOBACK
+        END-IF
+        IF WS-EDUCATION-COUNT >= WS-MAX-EDUCATION-ROWS
+          MOVE "Education storage is full." TO LK-MESSAGE
+          GOBACK
+        END-IF
+        ADD 1 TO WS-EDUCATION-COUNT
+        MOVE FUNCTION TRIM(LK-USERNAME) TO
+           WS-EDUCATION-USERNAME(WS-EDUCATION-COUNT)
+        COMPUTE WS-EDUCATION-INDEX(WS-EDUCATION-COUNT)
+          = WS-USER-EDUCATION-COUNT + 1
+        MOVE FUNCTION TRIM(LK-EDU-DEGREE) TO
+           WS-EDUCATION-DEGREE(WS-EDUCATION-COUNT)
+        MOVE FUNCTION TRIM(LK-EDU-UNI) TO
+           WS-EDUCATION-UNI(WS-EDUCATION-COUNT)
+        MOVE LK-EDU-START-YEAR TO
+           WS-EDUCATION-START-YEAR(WS-EDUCATION-COUNT)
+        MOVE LK-EDU-END-YEAR TO
+           WS-EDUCATION-END-YEAR(WS-EDUCATION-COUNT)
+        PERFORM SAVE-EDUCATION
+        MOVE "Education saved." TO LK-MESSAGE.
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "Start Date:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for experience; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN = 0
-                                 MOVE "Dates are required." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EXP-START-DATE
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+       VIEW-PROFILE.
+        MOVE "N" TO LK-PROFILE-FOUND
+        MOVE 0 TO LK-VIEW-EXP-COUNT
+        MOVE 0 TO LK-VIEW-EDU-COUNT
+        MOVE SPACES TO LK-PROFILE-DATA
+        MOVE SPACES TO LK-VIEW-EXPERIENCE-LIST
+        MOVE SPACES TO LK-VIEW-EDUCATION-LIST
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "End Date:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for experience; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN = 0
-                                 MOVE "Dates are required." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EXP-END-DATE
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+        PERFORM LOAD-PROFILES
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-PROFILE-COUNT OR LK-PROFILE-FOUND =
+            "Y"
+          IF FUNCTION TRIM(WS-PROFILE-USERNAME(WS-ENTRY-INDEX))
+            = FUNCTION TRIM(LK-USERNAME)
+            MOVE "Y" TO LK-PROFILE-FOUND
+            MOVE WS-PROFILE-FIRST-NAME(WS-ENTRY-INDEX) TO LK-FIRST-NAME
+            MOVE WS-PROFILE-LAST-NAME(WS-ENTRY-INDEX) TO LK-LAST-NAME
+            MOVE WS-PROFILE-COLLEGE(WS-ENTRY-INDEX) TO LK-COLLEGE
+            MOVE WS-PROFILE-MAJOR(WS-ENTRY-INDEX) TO LK-MAJOR
+            MOVE WS-PROFILE-GRAD-YEAR(WS-ENTRY-INDEX) TO LK-GRAD-YEAR
+            MOVE WS-PROFILE-ABOUT-ME(WS-ENTRY-INDEX) TO LK-ABOUT-ME
+          END-IF
+        END-PERFORM
 
-                             MOVE SPACES TO WS-EXP-DESC
-                             MOVE "Description (Optional, type N to skip):" TO OUTPUT-RECORD
-                             PERFORM PRINT-LINE
-                             PERFORM READ-AND-LOG
-                             IF WS-EOF = "Y"
-                               MOVE "No input for experience; returning to post-login menu." TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               MOVE "Y" TO WS-PROFILE-CANCEL
-                               EXIT PERFORM
-                             END-IF
-                             IF INPUT-RECORD(1:1) = "N" OR INPUT-RECORD(1:1) = "n"
-                               MOVE "Skipping Description entry." TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                             ELSE
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-EXP-DESC
-                             END-IF
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+        IF LK-PROFILE-FOUND = "N"
+          MOVE "Profile not found." TO LK-MESSAGE
+          GOBACK
+        END-IF
 
-                             MOVE "2" TO WS-PROFILE-ACTION
-                             CALL "EXPERIENCE" USING WS-USERNAME WS-EXPERIENCE WS-PROFILE-ACTION WS-MESSAGE
-                             MOVE WS-MESSAGE TO OUTPUT-RECORD
-                             PERFORM PRINT-LINE
-                             IF WS-MESSAGE(1:23) = "Experience limit reached"
-                               MOVE "N" TO WS-PROFILE-CHOICE
-                             ELSE
-                               IF WS-MESSAGE(1:16) = "Experience saved"
-                                 ADD 1 TO WS-EXP-ENTRY-COUNT
-                               END-IF
-                             END-IF
-                           END-IF
-                         ELSE
-                           MOVE "N" TO WS-PROFILE-CHOICE
-                         END-IF
-                     END-PERFORM
-                     MOVE "Y" TO WS-PROFILE-CHOICE
-                     MOVE 0 TO WS-EDU-ENTRY-COUNT
+        PERFORM LOAD-EXPERIENCE
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-EXPERIENCE-COUNT
+            OR LK-VIEW-EXP-COUNT >= WS-MAX-EXPERIENCE-ENTRIES
+          IF FUNCTION TRIM(WS-EXPERIENCE-USERNAME(WS-ENTRY-INDEX))
+            = FUNCTION TRIM(LK-USERNAME)
+            ADD 1 TO LK-VIEW-EXP-COUNT
+            MOVE WS-EXPERIENCE-TITLE(WS-ENTRY-INDEX)
+              TO LK-VIEW-EXP-TITLE(LK-VIEW-EXP-COUNT)
+            MOVE WS-EXPERIENCE-COMPANY(WS-ENTRY-INDEX)
+              TO LK-VIEW-EXP-COMPANY(LK-VIEW-EXP-COUNT)
+            MOVE WS-EXPERIENCE-START-DATE(WS-ENTRY-INDEX)
+              TO LK-VIEW-EXP-START-DATE(LK-VIEW-EXP-COUNT)
+            MOVE WS-EXPERIENCE-END-DATE(WS-ENTRY-INDEX)
+              TO LK-VIEW-EXP-END-DATE(LK-VIEW-EXP-COUNT)
+            MOVE WS-EXPERIENCE-DESC(WS-ENTRY-INDEX)
+              TO LK-VIEW-EXP-DESC(LK-VIEW-EXP-COUNT)
+          END-IF
+        END-PERFORM
+
+        PERFORM LOAD-EDUCATION
+        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
+          UNTIL WS-ENTRY-INDEX > WS-EDUCATION-COUNT
+            OR LK-VIEW-EDU-COUNT >= WS-MAX-EDUCATION-ENTRIES
+          IF FUNCTION TRIM(WS-EDUCATION-USERNAME(WS-ENTRY-INDEX))
+            = FUNCTION TRIM(LK-USERNAME)
+            ADD 1 TO LK-VIEW-EDU-COUNT
+            MOVE WS-EDUCATION-DEGREE(WS-ENTRY-INDEX)
+              TO LK-VIEW-EDU-DEGREE(LK-VIEW-EDU-COUNT)
+            MOVE WS-EDUCATION-UNI(WS-ENTRY-INDEX)
+              TO LK-VIEW-EDU-UNI(LK-VIEW-EDU-COUNT)
+            MOVE WS-EDUCATION-START-YEAR(WS-ENTRY-INDEX)
+              TO LK-VIEW-EDU-START-YEAR(LK-VIEW-EDU-COUNT)
+            MOVE WS-EDUCATION-END-YEAR(WS-ENTRY-INDEX)
+              TO LK-VIEW-EDU-END-YEAR(LK-VIEW-EDU-COUNT)
+          END-IF
+        END-PERFORM
+
+        MOVE "Profile loaded." TO LK-MESSAGE.
+
+       END PROGRAM EDITPROFILE.
+
+
+
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATEACCOUNT.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+           SELECT OPTIONAL USERS-FILE
+                   ASSIGN TO "USERS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-USERS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+         FD USERS-FILE.
+           01 USER-RECORD.
+             05 USERNAME        PIC X(12).
+             05 USER-PASSWORD        PIC X(12).
+             05 USER-SEC-QUESTION PIC X(60).
+             05 USER-SEC-ANSWER PIC X(30).
+             05 USER-ACTIVE PIC X(1) VALUE "Y".
+             05 USER-ACCOUNT-TYPE PIC X(1) VALUE "S".
+
+       WORKING-STORAGE SECTION.
+      *> WS-I VARIABLE I FOR LOOP TO CHECK ALL USERS TO SEE IF UNIQUE
+         77 WS-I PIC 9(4) VALUE 1.
+         77 WS-HAS-UPPER   PIC X VALUE "N".
+         77 WS-HAS-DIGIT   PIC X VALUE "N".
+         77 WS-HAS-SPECIAL PIC X VALUE "N".
+         77 WS-POS         PIC 99 VALUE 1.
+         77 WS-CHAR        PIC X.
+         77 WS-PASS-LEN    PIC 99 VALUE 0.
+
+         77 WS-TRIM-PASSWORD PIC X(12).
+
+      *> Working fields for HASH-PASSWORD (see paragraph below)
+         77 WS-HASH-VALUE  PIC 9(10) VALUE 0.
+         77 WS-HASH-CHAR   PIC 9(3) VALUE 0.
+         77 WS-HASH-POS    PIC 99 VALUE 0.
+         77 WS-HASH-LEN    PIC 99 VALUE 0.
+         77 WS-HASH-INPUT  PIC X(12).
+         77 WS-HASH-OUTPUT PIC X(12).
+
+      *> WS-COUNT keeps track of number of existing accounts
+      *> WS-MAX-ACCOUNTS bounds WS-ACCOUNTS-EXISTING's OCCURS below
+         77 WS-COUNT PIC 9(4) VALUE 0.
+         77 WS-MAX-ACCOUNTS PIC 9(4) VALUE 1000.
+
+         77 WS-USER-EOF PIC X VALUE "N".
+
+      *> WS-FOUND is a flag to check if username is unique
+         77 WS-FOUND PIC X VALUE "N".
+      *> WS-ACCOUNTS-EXISTING is an array to hold existing usernames and passwords
+         01 WS-ACCOUNTS-EXISTING.
+           05 WS-USER-TABLE PIC X(12) OCCURS 1000 TIMES.
+           05 WS-PASS-TABLE PIC X(12) OCCURS 1000 TIMES.
+           05 WS-SECQ-TABLE PIC X(60) OCCURS 1000 TIMES.
+           05 WS-SECA-TABLE PIC X(30) OCCURS 1000 TIMES.
+           05 WS-ACTIVE-TABLE PIC X(1) OCCURS 1000 TIMES.
+           05 WS-TYPE-TABLE PIC X(1) OCCURS 1000 TIMES.
+         01 WS-USERS-STATUS PIC XX.
+
+       LINKAGE SECTION.
+         77 LK-USERNAME PIC X(12).
+         77 LK-PASSWORD PIC X(12).
+         77 LK-SEC-QUESTION PIC X(60).
+         77 LK-SEC-ANSWER PIC X(30).
+         77 LK-ACCOUNT-TYPE PIC X(1).
+         77 LK-STATUS PIC X(1).
+         77 LK-MESSAGE PIC X(100).
+         77 LK-RET-CODE PIC 9.
+
+       PROCEDURE DIVISION USING LK-USERNAME LK-PASSWORD LK-SEC-QUESTION
+           LK-SEC-ANSWER LK-ACCOUNT-TYPE LK-STATUS LK-MESSAGE
+           LK-RET-CODE.
+         MOVE "Y" TO LK-STATUS
+         MOVE 0   TO LK-RET-CODE
+         MOVE SPACES TO LK-MESSAGE
+         *> Main sequence: load existing users, validate inputs, then save
+         PERFORM LOAD-USERS
+
+         IF WS-COUNT >= WS-MAX-ACCOUNTS
+           MOVE "N" TO LK-STATUS
+           MOVE 1 TO LK-RET-CODE
+           MOVE "All permitted accounts have been created, please come
+      -    " back later" TO LK-MESSAGE
+           GOBACK
+         END-IF
+
+         PERFORM CHECK-INPUT
+         IF LK-STATUS = "N"
+           GOBACK
+         END-IF
+
+         PERFORM CHECK-USERNAME-UNIQUE
+         IF LK-STATUS = "N"
+           GOBACK
+         END-IF
+
+         PERFORM VALIDATE-PASSWORD
+         IF LK-STATUS = "N"
+           GOBACK
+         END-IF
+
+         PERFORM ADD-SAVE
+         GOBACK.
+
+       *> Paragraphs
+       CHECK-INPUT.
+         IF FUNCTION LENGTH(FUNCTION TRIM(LK-USERNAME)) = 0
+            OR FUNCTION LENGTH(FUNCTION TRIM(LK-PASSWORD)) = 0
+           MOVE "N" TO LK-STATUS
+           MOVE 7 TO LK-RET-CODE
+           MOVE "Username or password not provided; returning to menu."
+             TO LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
+         IF FUNCTION LENGTH(FUNCTION TRIM(LK-SEC-QUESTION)) = 0
+            OR FUNCTION LENGTH(FUNCTION TRIM(LK-SEC-ANSWER)) = 0
+           MOVE "N" TO LK-STATUS
+           MOVE 8 TO LK-RET-CODE
+           MOVE "Security question and answer are required." TO
+             LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
+         IF LK-ACCOUNT-TYPE NOT = "S" AND LK-ACCOUNT-TYPE NOT = "R"
+           MOVE "N" TO LK-STATUS
+           MOVE 9 TO LK-RET-CODE
+           MOVE "Account type must be Student or Recruiter." TO
+             LK-MESSAGE
+         END-IF.
+
+       LOAD-USERS.
+         MOVE 0 TO WS-COUNT
+         MOVE "N" TO WS-USER-EOF
+         OPEN INPUT USERS-FILE
+         IF WS-USERS-STATUS = "35"
+            OPEN OUTPUT USERS-FILE
+            CLOSE USERS-FILE
+            OPEN INPUT USERS-FILE
+          END-IF
+         PERFORM UNTIL WS-USER-EOF = "Y" OR WS-COUNT = WS-MAX-ACCOUNTS
+           READ USERS-FILE
+             AT END
+               MOVE "Y" TO WS-USER-EOF
+             NOT AT END
+               ADD 1 TO WS-COUNT
+               MOVE FUNCTION TRIM(USERNAME) TO WS-USER-TABLE(WS-COUNT)
+               MOVE FUNCTION TRIM(USER-PASSWORD) TO
+                 WS-PASS-TABLE(WS-COUNT)
+               MOVE USER-SEC-QUESTION TO WS-SECQ-TABLE(WS-COUNT)
+               MOVE USER-SEC-ANSWER TO WS-SECA-TABLE(WS-COUNT)
+               MOVE USER-ACTIVE TO WS-ACTIVE-TABLE(WS-COUNT)
+               MOVE USER-ACCOUNT-TYPE TO WS-TYPE-TABLE(WS-COUNT)
+           END-READ
+         END-PERFORM
+         CLOSE USERS-FILE.
 
-                     PERFORM UNTIL WS-PROFILE-CHOICE = "N" OR WS-PROFILE-CHOICE = "n"
-                         MOVE "Would you like to add education? (Y/N)" TO OUTPUT-RECORD
-                         PERFORM PRINT-LINE
-                         PERFORM READ-AND-LOG
-                         IF WS-EOF = "Y"
-                           MOVE "No input for education; returning to post-login menu." TO OUTPUT-RECORD
-                           PERFORM PRINT-LINE
-                           EXIT PERFORM
-                         END-IF
-                         IF INPUT-RECORD(1:1) = "Y" OR INPUT-RECORD(1:1) = "y"
-                           IF WS-EDU-ENTRY-COUNT >= WS-EDUCATION-LIMIT
-                             MOVE "Education entry limit reached (max 3)." TO OUTPUT-RECORD
-                             PERFORM PRINT-LINE
-                             MOVE "N" TO WS-PROFILE-CHOICE
-                           ELSE
-                             MOVE SPACES TO WS-EDUCATION
+       CHECK-USERNAME-UNIQUE.
+         MOVE "N" TO WS-FOUND
+         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT OR
+           WS-FOUND = "Y"
+           IF FUNCTION TRIM(LK-USERNAME) = FUNCTION
+             TRIM(WS-USER-TABLE(WS-I))
+             MOVE "Y" TO WS-FOUND
+           END-IF
+         END-PERFORM
+         IF WS-FOUND = "Y"
+           MOVE "N" TO LK-STATUS
+           MOVE 2 TO LK-RET-CODE
+           MOVE "Username already exists" TO LK-MESSAGE
+         END-IF.
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "Degree:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for education; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN = 0
-                                 MOVE "Degree is required." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EDU-DEGREE
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+       VALIDATE-PASSWORD.
+         MOVE "N" TO WS-HAS-UPPER
+         MOVE "N" TO WS-HAS-DIGIT
+         MOVE "N" TO WS-HAS-SPECIAL
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "University Name:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for education; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN = 0
-                                 MOVE "University/College is required." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EDU-UNI
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+         MOVE FUNCTION TRIM(LK-PASSWORD) TO WS-TRIM-PASSWORD
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-PASSWORD)) TO WS-PASS-LEN
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "Start Year:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for education; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN NOT = 4 OR WS-TRIMMED-IN(1:4) IS NOT NUMERIC
-                                 MOVE "Start Year must be a valid 4-digit year." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EDU-START-YEAR
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+         IF WS-PASS-LEN < 8 OR WS-PASS-LEN > 12
+           MOVE "N" TO LK-STATUS
+           MOVE 3 TO LK-RET-CODE
+           MOVE "Password must be 8 to 12 characters." TO LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
 
-                             MOVE "N" TO WS-VALID-INPUT
-                             PERFORM UNTIL WS-VALID-INPUT = "Y"
-                               MOVE "End Year:" TO OUTPUT-RECORD
-                               PERFORM PRINT-LINE
-                               PERFORM READ-AND-LOG
-                               IF WS-EOF = "Y"
-                                 MOVE "No input for education; returning to post-login menu." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                                 MOVE "Y" TO WS-PROFILE-CANCEL
-                                 EXIT PERFORM
-                               END-IF
-                               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-                               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
-                               IF WS-IN-LEN NOT = 4 OR WS-TRIMMED-IN(1:4) IS NOT NUMERIC
-                                 MOVE "End Year must be a valid 4-digit year." TO OUTPUT-RECORD
-                                 PERFORM PRINT-LINE
-                               ELSE
-                                 MOVE WS-TRIMMED-IN TO WS-EDU-END-YEAR
-                                 MOVE "Y" TO WS-VALID-INPUT
-                               END-IF
-                             END-PERFORM
-                             IF WS-PROFILE-CANCEL = "Y"
-                               EXIT PERFORM
-                             END-IF
+         PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-PASS-LEN
+           MOVE WS-TRIM-PASSWORD(WS-POS:1) TO WS-CHAR
+           IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
+             MOVE "Y" TO WS-HAS-UPPER
+           ELSE
+             IF WS-CHAR >= "0" AND WS-CHAR <= "9"
+               MOVE "Y" TO WS-HAS-DIGIT
+             ELSE
+               IF WS-CHAR NOT = " "
+                  AND NOT (WS-CHAR >= "a" AND WS-CHAR <= "z")
+                  AND NOT (WS-CHAR >= "A" AND WS-CHAR <= "Z")
+                  AND NOT (WS-CHAR >= "0" AND WS-CHAR <= "9")
+                 MOVE "Y" TO WS-HAS-SPECIAL
+               END-IF
+             END-IF
+           END-IF
+         END-PERFORM
 
-                             MOVE "3" TO WS-PROFILE-ACTION
-                             CALL "EDUCATION" USING WS-USERNAME WS-EDUCATION WS-PROFILE-ACTION WS-MESSAGE
-                             MOVE WS-MESSAGE TO OUTPUT-RECORD
-                             PERFORM PRINT-LINE
-                             IF WS-MESSAGE(1:23) = "Education limit reached"
-                               MOVE "N" TO WS-PROFILE-CHOICE
-                             ELSE
-                               IF WS-MESSAGE(1:15) = "Education saved"
-                                 ADD 1 TO WS-EDU-ENTRY-COUNT
-                               END-IF
-                             END-IF
-                           END-IF
-                          ELSE
-                           MOVE "N" TO WS-PROFILE-CHOICE
-                         END-IF
-                     END-PERFORM
+         IF WS-HAS-UPPER NOT = "Y"
+           MOVE "N" TO LK-STATUS
+           MOVE 4 TO LK-RET-CODE
+           MOVE "Password must include at least one capital letter." TO
+             LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
 
-                     MOVE "Return to the top-level menu? (Y/N)" TO OUTPUT-RECORD
-                     PERFORM PRINT-LINE
-                     PERFORM READ-AND-LOG
-                     IF WS-EOF = "Y"
-                       MOVE "No input for selection; returning to post-login menu." TO OUTPUT-RECORD
-                       PERFORM PRINT-LINE
-                     ELSE
-                       IF INPUT-RECORD(1:1) = "Y" OR INPUT-RECORD(1:1) = "y"
-                         MOVE "Y" TO WS-POST-EXIT
-                         EXIT PERFORM
-                       END-IF
-                     END-IF
+         IF WS-HAS-DIGIT NOT = "Y"
+           MOVE "N" TO LK-STATUS
+           MOVE 5 TO LK-RET-CODE
+           MOVE "Password must include at least one digit." TO
+             LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
 
-                 WHEN 5
-                    PERFORM HANDLE-VIEW-PROFILE
-                 WHEN 6
-                    *> User search functionality
-                    PERFORM HANDLE-SEARCH-USER
-                 END-EVALUATE
-               END-PERFORM
-               EXIT PERFORM
-             END-IF
-           END-PERFORM
-         ELSE
-           IF MENU-CHOICE = "2"
+         IF WS-HAS-SPECIAL NOT = "Y"
+           MOVE "N" TO LK-STATUS
+           MOVE 6 TO LK-RET-CODE
+           MOVE "Password must include at least one special character."
+             TO LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
 
-          *> Keep creating until success, EOF, or fatal condition
+         MOVE "Y" TO LK-STATUS
+         MOVE 0 TO LK-RET-CODE
+         MOVE "Password is valid." TO LK-MESSAGE.
 
+      *> HASH-PASSWORD turns WS-HASH-INPUT into a 10-digit numeric
+      *> digest left-justified in WS-HASH-OUTPUT, so USERS.DAT never
+      *> stores a password in the clear.
+       HASH-PASSWORD.
+         MOVE 0 TO WS-HASH-VALUE
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HASH-INPUT)) TO
+           WS-HASH-LEN
+         PERFORM VARYING WS-HASH-POS FROM 1 BY 1
+             UNTIL WS-HASH-POS > WS-HASH-LEN
+           COMPUTE WS-HASH-CHAR =
+             FUNCTION ORD(WS-HASH-INPUT(WS-HASH-POS:1)) - 1
+           COMPUTE WS-HASH-VALUE =
+             FUNCTION MOD(WS-HASH-VALUE * 31 + WS-HASH-CHAR +
+               WS-HASH-POS, 9999999999)
+         END-PERFORM
+         MOVE WS-HASH-VALUE TO WS-HASH-OUTPUT.
 
-          MOVE "N" TO WS-ACCT-DONE
+       ADD-SAVE.
+         ADD 1 TO WS-COUNT
+         MOVE FUNCTION TRIM(LK-USERNAME) TO WS-USER-TABLE(WS-COUNT)
+         MOVE FUNCTION TRIM(LK-PASSWORD) TO WS-HASH-INPUT
+         PERFORM HASH-PASSWORD
+         MOVE WS-HASH-OUTPUT TO WS-PASS-TABLE(WS-COUNT)
+         MOVE LK-SEC-QUESTION TO WS-SECQ-TABLE(WS-COUNT)
+         MOVE LK-SEC-ANSWER TO WS-SECA-TABLE(WS-COUNT)
+         MOVE "Y" TO WS-ACTIVE-TABLE(WS-COUNT)
+         MOVE LK-ACCOUNT-TYPE TO WS-TYPE-TABLE(WS-COUNT)
+         OPEN OUTPUT USERS-FILE
+         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+           MOVE WS-USER-TABLE(WS-I) TO USERNAME
+           MOVE WS-PASS-TABLE(WS-I) TO USER-PASSWORD
+           MOVE WS-SECQ-TABLE(WS-I) TO USER-SEC-QUESTION
+           MOVE WS-SECA-TABLE(WS-I) TO USER-SEC-ANSWER
+           MOVE WS-ACTIVE-TABLE(WS-I) TO USER-ACTIVE
+           MOVE WS-TYPE-TABLE(WS-I) TO USER-ACCOUNT-TYPE
+           WRITE USER-RECORD
+         END-PERFORM
+         CLOSE USERS-FILE
+         MOVE "Y" TO LK-STATUS
+         MOVE 0 TO LK-RET-CODE
+         MOVE "Account created succesfully." TO LK-MESSAGE.
 
-          PERFORM UNTIL WS-EOF = "Y" OR WS-ACCT-DONE = "Y"
+       END PROGRAM CREATEACCOUNT.
 
-             *> ===== USERNAME INPUT LOOP =====
-             PERFORM UNTIL WS-EOF = "Y"
-               MOVE "Enter desired username: " TO OUTPUT-RECORD
-               PERFORM PRINT-LINE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINPROG.
 
-               PERFORM READ-AND-LOG
-               IF WS-EOF = "Y"
-                 EXIT PERFORM
-               END-IF
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT OPTIONAL USERS-FILE
+                  ASSIGN TO "USERS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-USERS-STATUS.
 
-               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
+           SELECT OPTIONAL LOGINLOG-FILE
+                  ASSIGN TO "LOGINLOG.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGINLOG-STATUS.
 
-               IF WS-IN-LEN = 0 OR WS-IN-LEN > 12
-                 MOVE "Username must be 1 to 12 characters. Try again." TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
-               ELSE
-                 MOVE WS-TRIMMED-IN(1:12) TO WS-USERNAME
-                 EXIT PERFORM
-               END-IF
-             END-PERFORM
+           SELECT OPTIONAL LOGINFAIL-FILE
+                  ASSIGN TO "LOGINFAIL.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LOGINFAIL-STATUS.
 
-             IF WS-EOF = "Y"
-               EXIT PERFORM
-             END-IF
+       DATA DIVISION.
+       FILE SECTION.
+         FD USERS-FILE.
+           01 USER-RECORD.
+             05 USERNAME PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+             05 USER-SEC-QUESTION PIC X(60).
+             05 USER-SEC-ANSWER PIC X(30).
+             05 USER-ACTIVE PIC X(1) VALUE "Y".
+             05 USER-ACCOUNT-TYPE PIC X(1) VALUE "S".
+
+         FD LOGINLOG-FILE.
+           01 LOGINLOG-RECORD.
+             05 LL-USERNAME PIC X(12).
+             05 LL-LOGIN-TIMESTAMP PIC X(14).
+
+         FD LOGINFAIL-FILE.
+           01 LOGINFAIL-RECORD.
+             05 LF-USERNAME PIC X(12).
+             05 LF-FAIL-COUNT PIC 9(2).
 
-             *> ===== PASSWORD + CREATE LOOP =====
-             PERFORM UNTIL WS-EOF = "Y" OR WS-ACCT-DONE = "Y"
+       WORKING-STORAGE SECTION.
+         77 WS-LOGINLOG-STATUS PIC XX.
+         77 WS-LOGINFAIL-STATUS PIC XX.
+         77 WS-LOGINFAIL-EOF PIC X VALUE "N".
+         77 WS-LOGINFAIL-COUNT PIC 9(4) VALUE 0.
+         77 WS-LOGINFAIL-IDX PIC 9(4) VALUE 0.
+         77 WS-LOGINFAIL-FOUND-IDX PIC 9(4) VALUE 0.
+         77 WS-MAX-FAILED-ATTEMPTS PIC 9(2) VALUE 5.
+         77 WS-ACCOUNT-LOCKED-NOW PIC X VALUE "N".
+         01 WS-LOGINFAIL-TABLE.
+           05 WS-LF-ENTRY OCCURS 1000 TIMES.
+             10 WS-LF-USERNAME PIC X(12).
+             10 WS-LF-COUNT PIC 9(2).
+         77 WS-I PIC 9(4) VALUE 1.
+         77 WS-COUNT PIC 9(4) VALUE 0.
+         77 WS-MAX-ACCOUNTS PIC 9(4) VALUE 1000.
+         77 WS-USER-EOF PIC X VALUE "N".
+         77 WS-FOUND PIC X VALUE "N".
+         77 WS-FOUND-INDEX PIC 9(4) VALUE 0.
+         01 WS-USER-TABLE.
+           05 WS-UT PIC X(12) OCCURS 1000 TIMES.
+         01 WS-PASS-TABLE.
+           05 WS-PT PIC X(12) OCCURS 1000 TIMES.
+         01 WS-ACTIVE-TABLE.
+           05 WS-AT PIC X(1) OCCURS 1000 TIMES.
+         01 WS-TYPE-TABLE.
+           05 WS-TT PIC X(1) OCCURS 1000 TIMES.
+         01 WS-USERS-STATUS PIC XX.
 
-               MOVE "Enter desired password:" TO OUTPUT-RECORD
-               PERFORM PRINT-LINE
+         77 WS-USERROW-COUNT PIC 9(4) VALUE 0.
+         77 WS-USERROW-IDX PIC 9(4) VALUE 0.
+         01 WS-USERROW-TABLE.
+           05 WS-USERROW OCCURS 1000 TIMES.
+             10 WS-USERROW-NAME PIC X(12).
+             10 WS-USERROW-PASS PIC X(12).
+             10 WS-USERROW-SECQ PIC X(60).
+             10 WS-USERROW-SECA PIC X(30).
+             10 WS-USERROW-ACTIVE PIC X(1).
+             10 WS-USERROW-TYPE PIC X(1).
+
+      *> Working fields for HASH-PASSWORD (see paragraph below)
+         77 WS-HASH-VALUE  PIC 9(10) VALUE 0.
+         77 WS-HASH-CHAR   PIC 9(3) VALUE 0.
+         77 WS-HASH-POS    PIC 99 VALUE 0.
+         77 WS-HASH-LEN    PIC 99 VALUE 0.
+         77 WS-HASH-INPUT  PIC X(12).
+         77 WS-HASH-OUTPUT PIC X(12).
 
-               PERFORM READ-AND-LOG
-               IF WS-EOF = "Y"
-                 EXIT PERFORM
-               END-IF
+       LINKAGE SECTION.
+         77 LK-USERNAME PIC X(12).
+         77 LK-PASSWORD PIC X(12).
+         77 LK-STATUS PIC X(1).
+         77 LK-MESSAGE PIC X(100).
+         77 LK-ACCOUNT-TYPE PIC X(1).
 
-               MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
-               MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
+       PROCEDURE DIVISION USING LK-USERNAME LK-PASSWORD LK-STATUS
+           LK-MESSAGE LK-ACCOUNT-TYPE.
+         *> Validate credentials against USERS.DAT
+         PERFORM LOAD-USERS
 
-               *> Keep your local length check (this already reprompts)
-               IF WS-IN-LEN < 8 OR WS-IN-LEN > 12
-                 MOVE "Password must be 8 to 12 characters. Try again." TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
-               ELSE
-                 MOVE WS-TRIMMED-IN(1:12) TO WS-PASSWORD
+         MOVE "N" TO WS-FOUND
+         MOVE 0 TO WS-FOUND-INDEX
+         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT OR
+           WS-FOUND = "Y"
+           IF FUNCTION TRIM(LK-USERNAME) = FUNCTION TRIM(WS-UT(WS-I))
+             MOVE "Y" TO WS-FOUND
+             MOVE WS-I TO WS-FOUND-INDEX
+           END-IF
+         END-PERFORM
 
-                 *> Call CREATEACCOUNT and handle return code
-                 CALL "CREATEACCOUNT"
-                   USING WS-USERNAME WS-PASSWORD WS-STATUS WS-MESSAGE WS-RET-CODE
+         IF WS-FOUND = "Y" AND WS-AT(WS-FOUND-INDEX) = "N"
+           MOVE "N" TO LK-STATUS
+           MOVE "This account has been deactivated; contact an administr
+      -    "ator." TO LK-MESSAGE
+           GOBACK
+         END-IF
 
-                 MOVE WS-MESSAGE TO OUTPUT-RECORD
-                 PERFORM PRINT-LINE
+         IF WS-FOUND = "Y"
+           MOVE FUNCTION TRIM(LK-PASSWORD) TO WS-HASH-INPUT
+           PERFORM HASH-PASSWORD
+           IF FUNCTION TRIM(WS-HASH-OUTPUT) = FUNCTION
+             TRIM(WS-PT(WS-FOUND-INDEX))
+             MOVE "Y" TO LK-STATUS
+             MOVE "You have successfully logged in" TO LK-MESSAGE
+             MOVE WS-TT(WS-FOUND-INDEX) TO LK-ACCOUNT-TYPE
+             MOVE FUNCTION TRIM(LK-USERNAME) TO LL-USERNAME
+             PERFORM RECORD-LAST-LOGIN
+             PERFORM RESET-LOGINFAIL-COUNT
+           ELSE
+             MOVE "N" TO LK-STATUS
+             MOVE "Incorrect username / password, please try again" TO
+               LK-MESSAGE
+             PERFORM RECORD-LOGIN-FAILURE
+             IF WS-ACCOUNT-LOCKED-NOW = "Y"
+               MOVE "Too many failed login attempts; this account has
+      -          " been locked. Contact an administrator." TO
+                 LK-MESSAGE
+             END-IF
+           END-IF
+         ELSE
+           MOVE "N" TO LK-STATUS
+           MOVE "Incorrect username / password, please try again" TO
+             LK-MESSAGE
+         END-IF
 
-                 IF WS-STATUS = "Y"
-                   MOVE "Y" TO WS-ACCT-DONE
-                   EXIT PERFORM
-                 ELSE
-                   EVALUATE WS-RET-CODE
-                     WHEN 2
-                       *> Username already exists -> go back and ask username again
-                       EXIT PERFORM
+         GOBACK.
 
-                     WHEN 3
-                       *> length issue (should be caught above, but keep safe) -> reprompt password
-                       CONTINUE
-                     WHEN 4
-                       *> missing uppercase -> reprompt password
-                       CONTINUE
-                     WHEN 5
-                       *> missing digit -> reprompt password
-                       CONTINUE
-                     WHEN 6
-                       *> missing special -> reprompt password
-                       CONTINUE
+       LOAD-USERS.
+         MOVE 0 TO WS-COUNT
+         MOVE "N" TO WS-USER-EOF
+         OPEN INPUT USERS-FILE
+         IF WS-USERS-STATUS = "35"
+           OPEN OUTPUT USERS-FILE
+           CLOSE USERS-FILE
+           OPEN INPUT USERS-FILE
+         END-IF
+         PERFORM UNTIL WS-USER-EOF = "Y" OR WS-COUNT = WS-MAX-ACCOUNTS
+           READ USERS-FILE
+             AT END
+               MOVE "Y" TO WS-USER-EOF
+             NOT AT END
+               ADD 1 TO WS-COUNT
+               MOVE FUNCTION TRIM(USERNAME) TO WS-UT(WS-COUNT)
+               MOVE FUNCTION TRIM(USER-PASSWORD) TO WS-PT(WS-COUNT)
+               MOVE USER-ACTIVE TO WS-AT(WS-COUNT)
+               MOVE USER-ACCOUNT-TYPE TO WS-TT(WS-COUNT)
+           END-READ
+         END-PERFORM
+         CLOSE USERS-FILE.
 
-                     WHEN 1
-                       *> max accounts -> stop this create attempt, return to main menu
-                       MOVE "Y" TO WS-ACCT-DONE
-                       EXIT PERFORM
+      *> HASH-PASSWORD turns WS-HASH-INPUT into a 10-digit numeric
+      *> digest left-justified in WS-HASH-OUTPUT, so USERS.DAT never
+      *> stores a password in the clear.
+       HASH-PASSWORD.
+         MOVE 0 TO WS-HASH-VALUE
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HASH-INPUT)) TO
+           WS-HASH-LEN
+         PERFORM VARYING WS-HASH-POS FROM 1 BY 1
+             UNTIL WS-HASH-POS > WS-HASH-LEN
+           COMPUTE WS-HASH-CHAR =
+             FUNCTION ORD(WS-HASH-INPUT(WS-HASH-POS:1)) - 1
+           COMPUTE WS-HASH-VALUE =
+             FUNCTION MOD(WS-HASH-VALUE * 31 + WS-HASH-CHAR +
+               WS-HASH-POS, 9999999999)
+         END-PERFORM
+         MOVE WS-HASH-VALUE TO WS-HASH-OUTPUT.
 
-                     WHEN OTHER
-                       *> any other failure -> reprompt password by default
-                       CONTINUE
-                   END-EVALUATE
-                 END-IF
-               END-IF
+       RECORD-LAST-LOGIN.
+         MOVE FUNCTION CURRENT-DATE(1:14) TO LL-LOGIN-TIMESTAMP
 
-             END-PERFORM
+         OPEN EXTEND LOGINLOG-FILE
+         IF WS-LOGINLOG-STATUS = "35" OR WS-LOGINLOG-STATUS = "05"
+           OPEN OUTPUT LOGINLOG-FILE
+           IF WS-LOGINLOG-STATUS = "00"
+             CLOSE LOGINLOG-FILE
+           END-IF
+           OPEN EXTEND LOGINLOG-FILE
+         END-IF
 
-          END-PERFORM
+         IF WS-LOGINLOG-STATUS = "00"
+           WRITE LOGINLOG-RECORD
+           CLOSE LOGINLOG-FILE
+         END-IF.
 
-       ELSE
-             IF MENU-CHOICE = "3"
-               MOVE "Logging out. Goodbye!" TO OUTPUT-RECORD
-               PERFORM PRINT-LINE
-               MOVE "Y" TO WS-EXIT-PROGRAM
-             ELSE
-      *> ===== INVALID MENU SELECTION =====
-               MOVE "Invalid Selection." TO OUTPUT-RECORD
-               PERFORM PRINT-LINE
-             END-IF
+       LOAD-LOGINFAIL.
+         MOVE 0 TO WS-LOGINFAIL-COUNT
+         MOVE "N" TO WS-LOGINFAIL-EOF
+         OPEN INPUT LOGINFAIL-FILE
+         IF WS-LOGINFAIL-STATUS = "35"
+           OPEN OUTPUT LOGINFAIL-FILE
+           CLOSE LOGINFAIL-FILE
+           OPEN INPUT LOGINFAIL-FILE
+         END-IF
+         PERFORM UNTIL WS-LOGINFAIL-EOF = "Y"
+           READ LOGINFAIL-FILE
+             AT END
+               MOVE "Y" TO WS-LOGINFAIL-EOF
+             NOT AT END
+               ADD 1 TO WS-LOGINFAIL-COUNT
+               MOVE LF-USERNAME TO
+                 WS-LF-USERNAME(WS-LOGINFAIL-COUNT)
+               MOVE LF-FAIL-COUNT TO
+                 WS-LF-COUNT(WS-LOGINFAIL-COUNT)
+           END-READ
+         END-PERFORM
+         CLOSE LOGINFAIL-FILE.
+
+       SAVE-LOGINFAIL-TABLE.
+         OPEN OUTPUT LOGINFAIL-FILE
+         PERFORM VARYING WS-LOGINFAIL-IDX FROM 1 BY 1
+           UNTIL WS-LOGINFAIL-IDX > WS-LOGINFAIL-COUNT
+           MOVE WS-LF-USERNAME(WS-LOGINFAIL-IDX) TO LF-USERNAME
+           MOVE WS-LF-COUNT(WS-LOGINFAIL-IDX) TO LF-FAIL-COUNT
+           WRITE LOGINFAIL-RECORD
+         END-PERFORM
+         CLOSE LOGINFAIL-FILE.
+
+       RECORD-LOGIN-FAILURE.
+         *> Tracks consecutive failed logins per username in
+         *> LOGINFAIL.DAT; locks the account (same mechanism as an
+         *> administrator deactivation) once the threshold is reached.
+         MOVE "N" TO WS-ACCOUNT-LOCKED-NOW
+         PERFORM LOAD-LOGINFAIL
+
+         MOVE 0 TO WS-LOGINFAIL-FOUND-IDX
+         PERFORM VARYING WS-LOGINFAIL-IDX FROM 1 BY 1
+           UNTIL WS-LOGINFAIL-IDX > WS-LOGINFAIL-COUNT
+           IF FUNCTION TRIM(WS-LF-USERNAME(WS-LOGINFAIL-IDX)) =
+             FUNCTION TRIM(LK-USERNAME)
+             MOVE WS-LOGINFAIL-IDX TO WS-LOGINFAIL-FOUND-IDX
            END-IF
+         END-PERFORM
+
+         IF WS-LOGINFAIL-FOUND-IDX = 0
+           ADD 1 TO WS-LOGINFAIL-COUNT
+           MOVE WS-LOGINFAIL-COUNT TO WS-LOGINFAIL-FOUND-IDX
+           MOVE FUNCTION TRIM(LK-USERNAME) TO
+             WS-LF-USERNAME(WS-LOGINFAIL-FOUND-IDX)
+           MOVE 0 TO WS-LF-COUNT(WS-LOGINFAIL-FOUND-IDX)
          END-IF
-       END-PERFORM.
 
-       END PROGRAM INCOLLEGE-START.
+         IF WS-LF-COUNT(WS-LOGINFAIL-FOUND-IDX) < 99
+           ADD 1 TO WS-LF-COUNT(WS-LOGINFAIL-FOUND-IDX)
+         END-IF
 
-             IDENTIFICATION DIVISION.
-       PROGRAM-ID. EDITPROFILE.
+         PERFORM SAVE-LOGINFAIL-TABLE
 
-      ENVIRONMENT DIVISION.
-        INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-          SELECT OPTIONAL PROFILES-FILE
-             ASSIGN TO "PROFILES.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL
-             FILE STATUS IS WS-PROFILES-STATUS.
-          SELECT OPTIONAL EXPERIENCE-FILE
-             ASSIGN TO "EXPERIENCE.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL
-             FILE STATUS IS WS-EXPERIENCE-STATUS.
-          SELECT OPTIONAL EDUCATION-FILE
-             ASSIGN TO "EDUCATION.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL
-             FILE STATUS IS WS-EDUCATION-STATUS.
+         IF WS-FOUND = "Y" AND
+           WS-LF-COUNT(WS-LOGINFAIL-FOUND-IDX) >=
+             WS-MAX-FAILED-ATTEMPTS
+           PERFORM LOCK-USER-ACCOUNT
+           MOVE "Y" TO WS-ACCOUNT-LOCKED-NOW
+         END-IF.
 
-      DATA DIVISION.
-      FILE SECTION.
-        FD PROFILES-FILE.
-          01 PROFILE-RECORD.
-            05 PROFILE-USERNAME PIC X(12).
-            05 PROFILE-FIRST-NAME PIC X(20).
-            05 PROFILE-LAST-NAME PIC X(20).
-            05 PROFILE-COLLEGE PIC X(30).
-            05 PROFILE-MAJOR PIC X(30).
-            05 PROFILE-GRAD-YEAR PIC 9(4).
-            05 PROFILE-ABOUT-ME PIC X(100).
+       RESET-LOGINFAIL-COUNT.
+         PERFORM LOAD-LOGINFAIL
 
-        FD EXPERIENCE-FILE.
-          01 EXPERIENCE-RECORD.
-            05 EXPERIENCE-USERNAME PIC X(12).
-            05 EXPERIENCE-INDEX PIC 9.
-            05 EXPERIENCE-TITLE PIC X(30).
-            05 EXPERIENCE-COMPANY PIC X(30).
-            05 EXPERIENCE-START-DATE PIC X(10).
-            05 EXPERIENCE-END-DATE PIC X(10).
-            05 EXPERIENCE-DESC PIC X(100).
+         MOVE 0 TO WS-LOGINFAIL-FOUND-IDX
+         PERFORM VARYING WS-LOGINFAIL-IDX FROM 1 BY 1
+           UNTIL WS-LOGINFAIL-IDX > WS-LOGINFAIL-COUNT
+           IF FUNCTION TRIM(WS-LF-USERNAME(WS-LOGINFAIL-IDX)) =
+             FUNCTION TRIM(LK-USERNAME)
+             MOVE WS-LOGINFAIL-IDX TO WS-LOGINFAIL-FOUND-IDX
+           END-IF
+         END-PERFORM
 
-        FD EDUCATION-FILE.
-          01 EDUCATION-RECORD.
-            05 EDUCATION-USERNAME PIC X(12).
-            05 EDUCATION-INDEX PIC 9.
-            05 EDUCATION-DEGREE PIC X(30).
-            05 EDUCATION-UNI PIC X(30).
-            05 EDUCATION-START-YEAR PIC 9(4).
-            05 EDUCATION-END-YEAR PIC 9(4).
+         IF WS-LOGINFAIL-FOUND-IDX NOT = 0
+           AND WS-LF-COUNT(WS-LOGINFAIL-FOUND-IDX) NOT = 0
+           MOVE 0 TO WS-LF-COUNT(WS-LOGINFAIL-FOUND-IDX)
+           PERFORM SAVE-LOGINFAIL-TABLE
+         END-IF.
 
-      WORKING-STORAGE SECTION.
-        77 WS-PROFILES-STATUS PIC XX.
-        77 WS-EXPERIENCE-STATUS PIC XX.
-        77 WS-EDUCATION-STATUS PIC XX.
-        77 WS-PROFILE-EOF PIC X VALUE "N".
-        77 WS-EXPERIENCE-EOF PIC X VALUE "N".
-        77 WS-EDUCATION-EOF PIC X VALUE "N".
-        77 WS-PROFILE-COUNT PIC 9 VALUE 0.
-        77 WS-EXPERIENCE-COUNT PIC 99 VALUE 0.
-        77 WS-EDUCATION-COUNT PIC 99 VALUE 0.
-        77 WS-PROFILE-FOUND PIC X VALUE "N".
-        77 WS-ENTRY-INDEX PIC 99 VALUE 0.
-        77 WS-USER-EXPERIENCE-COUNT PIC 9 VALUE 0.
-        77 WS-USER-EDUCATION-COUNT PIC 9 VALUE 0.
-        77 WS-MAX-PROFILES PIC 9 VALUE 5.
-        77 WS-MAX-EXPERIENCE-ENTRIES PIC 9 VALUE 3.
-        77 WS-MAX-EDUCATION-ENTRIES PIC 9 VALUE 3.
-        77 WS-MAX-EXPERIENCE-ROWS PIC 99 VALUE 15.
-        77 WS-MAX-EDUCATION-ROWS PIC 99 VALUE 15.
+       LOCK-USER-ACCOUNT.
+         *> Re-reads USERS.DAT fresh (rather than the partial WS-UT/
+         *> WS-PT auth table above, which doesn't carry the security
+         *> question/answer) so those fields survive the rewrite.
+         MOVE 0 TO WS-USERROW-COUNT
+         MOVE "N" TO WS-USER-EOF
+         OPEN INPUT USERS-FILE
+         PERFORM UNTIL WS-USER-EOF = "Y"
+           READ USERS-FILE
+             AT END
+               MOVE "Y" TO WS-USER-EOF
+             NOT AT END
+               ADD 1 TO WS-USERROW-COUNT
+               MOVE USERNAME TO WS-USERROW-NAME(WS-USERROW-COUNT)
+               MOVE USER-PASSWORD TO WS-USERROW-PASS(WS-USERROW-COUNT)
+               MOVE USER-SEC-QUESTION TO
+                 WS-USERROW-SECQ(WS-USERROW-COUNT)
+               MOVE USER-SEC-ANSWER TO
+                 WS-USERROW-SECA(WS-USERROW-COUNT)
+               MOVE USER-ACTIVE TO WS-USERROW-ACTIVE(WS-USERROW-COUNT)
+               MOVE USER-ACCOUNT-TYPE TO
+                 WS-USERROW-TYPE(WS-USERROW-COUNT)
+           END-READ
+         END-PERFORM
+         CLOSE USERS-FILE
 
-        01 WS-PROFILE-TABLE.
-          05 WS-PROFILE-ENTRY OCCURS 5 TIMES.
-            10 WS-PROFILE-USERNAME PIC X(12).
-            10 WS-PROFILE-FIRST-NAME PIC X(20).
-            10 WS-PROFILE-LAST-NAME PIC X(20).
-            10 WS-PROFILE-COLLEGE PIC X(30).
-            10 WS-PROFILE-MAJOR PIC X(30).
-            10 WS-PROFILE-GRAD-YEAR PIC 9(4).
-            10 WS-PROFILE-ABOUT-ME PIC X(100).
+         PERFORM VARYING WS-USERROW-IDX FROM 1 BY 1
+           UNTIL WS-USERROW-IDX > WS-USERROW-COUNT
+           IF FUNCTION TRIM(WS-USERROW-NAME(WS-USERROW-IDX)) =
+             FUNCTION TRIM(LK-USERNAME)
+             MOVE "N" TO WS-USERROW-ACTIVE(WS-USERROW-IDX)
+           END-IF
+         END-PERFORM
 
-        01 WS-EXPERIENCE-TABLE.
-          05 WS-EXPERIENCE-ENTRY OCCURS 15 TIMES.
-            10 WS-EXPERIENCE-USERNAME PIC X(12).
-            10 WS-EXPERIENCE-INDEX PIC 9.
-            10 WS-EXPERIENCE-TITLE PIC X(30).
-            10 WS-EXPERIENCE-COMPANY PIC X(30).
-            10 WS-EXPERIENCE-START-DATE PIC X(10).
-            10 WS-EXPERIENCE-END-DATE PIC X(10).
-            10 WS-EXPERIENCE-DESC PIC X(100).
+         OPEN OUTPUT USERS-FILE
+         PERFORM VARYING WS-USERROW-IDX FROM 1 BY 1
+           UNTIL WS-USERROW-IDX > WS-USERROW-COUNT
+           MOVE WS-USERROW-NAME(WS-USERROW-IDX) TO USERNAME
+           MOVE WS-USERROW-PASS(WS-USERROW-IDX) TO USER-PASSWORD
+           MOVE WS-USERROW-SECQ(WS-USERROW-IDX) TO USER-SEC-QUESTION
+           MOVE WS-USERROW-SECA(WS-USERROW-IDX) TO USER-SEC-ANSWER
+           MOVE WS-USERROW-ACTIVE(WS-USERROW-IDX) TO USER-ACTIVE
+           MOVE WS-USERROW-TYPE(WS-USERROW-IDX) TO USER-ACCOUNT-TYPE
+           WRITE USER-RECORD
+         END-PERFORM
+         CLOSE USERS-FILE.
 
-        01 WS-EDUCATION-TABLE.
-          05 WS-EDUCATION-ENTRY OCCURS 15 TIMES.
-            10 WS-EDUCATION-USERNAME PIC X(12).
-            10 WS-EDUCATION-INDEX PIC 9.
-            10 WS-EDUCATION-DEGREE PIC X(30).
-            10 WS-EDUCATION-UNI PIC X(30).
-            10 WS-EDUCATION-START-YEAR PIC 9(4).
-            10 WS-EDUCATION-END-YEAR PIC 9(4).
+       END PROGRAM LOGINPROG.
 
-      LINKAGE SECTION.
-        77 LK-USERNAME PIC X(12).
-        01 LK-PROFILE-DATA.
-          05 LK-FIRST-NAME PIC X(20).
-          05 LK-LAST-NAME PIC X(20).
-          05 LK-COLLEGE PIC X(30).
-          05 LK-MAJOR PIC X(30).
-          05 LK-GRAD-YEAR PIC 9(4).
-          05 LK-ABOUT-ME PIC X(100).
-        77 LK-PROFILE-ACTION PIC X(1).
-        01 LK-EXPERIENCE.
-          05 LK-EXP-TITLE PIC X(30).
-          05 LK-EXP-COMPANY PIC X(30).
-          05 LK-EXP-START-DATE PIC X(10).
-          05 LK-EXP-END-DATE PIC X(10).
-          05 LK-EXP-DESC PIC X(100).
-        01 LK-EDUCATION.
-          05 LK-EDU-DEGREE PIC X(30).
-          05 LK-EDU-UNI PIC X(30).
-          05 LK-EDU-START-YEAR PIC 9(4).
-          05 LK-EDU-END-YEAR PIC 9(4).
-        01 LK-VIEW-EXPERIENCE-LIST.
-          05 LK-VIEW-EXP-ENTRY OCCURS 3 TIMES.
-            10 LK-VIEW-EXP-TITLE PIC X(30).
-            10 LK-VIEW-EXP-COMPANY PIC X(30).
-            10 LK-VIEW-EXP-START-DATE PIC X(10).
-            10 LK-VIEW-EXP-END-DATE PIC X(10).
-            10 LK-VIEW-EXP-DESC PIC X(100).
-        01 LK-VIEW-EDUCATION-LIST.
-          05 LK-VIEW-EDU-ENTRY OCCURS 3 TIMES.
-            10 LK-VIEW-EDU-DEGREE PIC X(30).
-            10 LK-VIEW-EDU-UNI PIC X(30).
-            10 LK-VIEW-EDU-START-YEAR PIC 9(4).
-            10 LK-VIEW-EDU-END-YEAR PIC 9(4).
-        77 LK-VIEW-EXP-COUNT PIC 9.
-        77 LK-VIEW-EDU-COUNT PIC 9.
-        77 LK-PROFILE-FOUND PIC X.
-        77 LK-MESSAGE PIC X(100).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTLOGINPROG.
 
-      PROCEDURE DIVISION.
-      MAIN-ENTRY.
-        GOBACK.
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT OPTIONAL SKILLS-FILE
+             ASSIGN TO "SKILLS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-STATUS.
 
-      ENTRY "BASIC" USING LK-USERNAME LK-PROFILE-DATA LK-PROFILE-ACTION LK-MESSAGE.
-        PERFORM UPSERT-PROFILE
-        GOBACK.
+       DATA DIVISION.
+       FILE SECTION.
+         FD SKILLS-FILE.
+           01 SKILL-RECORD.
+             05 SKILL-USERNAME PIC X(12).
+             05 SKILL-INDEX PIC 9.
+             05 SKILL-NAME PIC X(30).
+             05 SKILL-COMPLETED-DATE PIC X(8).
 
-      ENTRY "EXPERIENCE" USING LK-USERNAME LK-EXPERIENCE LK-PROFILE-ACTION LK-MESSAGE.
-        PERFORM ADD-EXPERIENCE
-        GOBACK.
+       WORKING-STORAGE SECTION.
+         01 WS-SKILL-LIST.
+           05 WS-SKILL PIC X(30) OCCURS 5 TIMES.
 
-      ENTRY "EDUCATION" USING LK-USERNAME LK-EDUCATION LK-PROFILE-ACTION LK-MESSAGE.
-        PERFORM ADD-EDUCATION
-        GOBACK.
+         77 WS-SKILLS-STATUS PIC XX.
+         77 WS-SKILLS-EOF PIC X VALUE "N".
+         77 WS-SKILL-IDX PIC 9.
+         77 WS-TODAY-STAMP PIC X(8).
 
-      ENTRY "VIEWPROFILE" USING LK-USERNAME LK-PROFILE-DATA
-                                LK-VIEW-EXPERIENCE-LIST LK-VIEW-EDUCATION-LIST
-                                LK-VIEW-EXP-COUNT LK-VIEW-EDU-COUNT
-                                LK-PROFILE-FOUND LK-MESSAGE.
-        PERFORM VIEW-PROFILE
-        GOBACK.
+       LINKAGE SECTION.
+         77 LK-USERNAME PIC X(12).
+         77 LK-POST-CHOICE PIC X(2).
+         77 LK-SKILL-CHOICE PIC X(1).
+         77 LK-ACTION PIC 99.
+         77 LK-MESSAGE PIC X(100).
+         77 LK-SKILL-STATUS PIC X(5).
 
-      LOAD-PROFILES.
-        MOVE 0 TO WS-PROFILE-COUNT
-        MOVE "N" TO WS-PROFILE-EOF
-        OPEN INPUT PROFILES-FILE
-        IF WS-PROFILES-STATUS = "35"
-          OPEN OUTPUT PROFILES-FILE
-          CLOSE PROFILES-FILE
-          OPEN INPUT PROFILES-FILE
-        END-IF
-        IF WS-PROFILES-STATUS NOT = "00"
-          MOVE "Unable to open PROFILES.DAT." TO LK-MESSAGE
-          CLOSE PROFILES-FILE
-          GOBACK
-        END-IF
-        PERFORM UNTIL WS-PROFILE-EOF = "Y" OR WS-PROFILE-COUNT >= WS-MAX-PROFILES
-          READ PROFILES-FILE
-            AT END
-              MOVE "Y" TO WS-PROFILE-EOF
-            NOT AT END
-              ADD 1 TO WS-PROFILE-COUNT
-              MOVE PROFILE-USERNAME TO WS-PROFILE-USERNAME(WS-PROFILE-COUNT)
-              MOVE PROFILE-FIRST-NAME TO WS-PROFILE-FIRST-NAME(WS-PROFILE-COUNT)
-              MOVE PROFILE-LAST-NAME TO WS-PROFILE-LAST-NAME(WS-PROFILE-COUNT)
-              MOVE PROFILE-COLLEGE TO WS-PROFILE-COLLEGE(WS-PROFILE-COUNT)
-              MOVE PROFILE-MAJOR TO WS-PROFILE-MAJOR(WS-PROFILE-COUNT)
-              MOVE PROFILE-GRAD-YEAR TO WS-PROFILE-GRAD-YEAR(WS-PROFILE-COUNT)
-              MOVE PROFILE-ABOUT-ME TO WS-PROFILE-ABOUT-ME(WS-PROFILE-COUNT)
-          END-READ
-        END-PERFORM
-        CLOSE PROFILES-FILE.
+       PROCEDURE DIVISION USING LK-USERNAME LK-POST-CHOICE
+           LK-SKILL-CHOICE LK-ACTION LK-MESSAGE LK-SKILL-STATUS.
+         *> Action codes returned in LK-ACTION:
+         *> 1 = print LK-MESSAGE
+         *> 2 = caller should show skill submenu and pass skill choice back
+         *> 3 = logout
+         *> 8 = messages menu
 
-      SAVE-PROFILES.
-        OPEN OUTPUT PROFILES-FILE
-        IF WS-PROFILES-STATUS NOT = "00"
-          MOVE "Unable to write PROFILES.DAT." TO LK-MESSAGE
-          CLOSE PROFILES-FILE
-          GOBACK
-        END-IF
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1 UNTIL WS-ENTRY-INDEX > WS-PROFILE-COUNT
-          MOVE WS-PROFILE-USERNAME(WS-ENTRY-INDEX) TO PROFILE-USERNAME
-          MOVE WS-PROFILE-FIRST-NAME(WS-ENTRY-INDEX) TO PROFILE-FIRST-NAME
-          MOVE WS-PROFILE-LAST-NAME(WS-ENTRY-INDEX) TO PROFILE-LAST-NAME
-          MOVE WS-PROFILE-COLLEGE(WS-ENTRY-INDEX) TO PROFILE-COLLEGE
-          MOVE WS-PROFILE-MAJOR(WS-ENTRY-INDEX) TO PROFILE-MAJOR
-          MOVE WS-PROFILE-GRAD-YEAR(WS-ENTRY-INDEX) TO PROFILE-GRAD-YEAR
-          MOVE WS-PROFILE-ABOUT-ME(WS-ENTRY-INDEX) TO PROFILE-ABOUT-ME
-          WRITE PROFILE-RECORD
-        END-PERFORM
-        CLOSE PROFILES-FILE.
+         PERFORM LOAD-SKILL-STATUS
 
-      UPSERT-PROFILE.
-        PERFORM LOAD-PROFILES
-        MOVE "N" TO WS-PROFILE-FOUND
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-PROFILE-COUNT OR WS-PROFILE-FOUND = "Y"
-          IF FUNCTION TRIM(WS-PROFILE-USERNAME(WS-ENTRY-INDEX))
-            = FUNCTION TRIM(LK-USERNAME)
-            MOVE "Y" TO WS-PROFILE-FOUND
-            MOVE FUNCTION TRIM(LK-USERNAME) TO WS-PROFILE-USERNAME(WS-ENTRY-INDEX)
-            MOVE FUNCTION TRIM(LK-FIRST-NAME) TO WS-PROFILE-FIRST-NAME(WS-ENTRY-INDEX)
-            MOVE FUNCTION TRIM(LK-LAST-NAME) TO WS-PROFILE-LAST-NAME(WS-ENTRY-INDEX)
-            MOVE FUNCTION TRIM(LK-COLLEGE) TO WS-PROFILE-COLLEGE(WS-ENTRY-INDEX)
-            MOVE FUNCTION TRIM(LK-MAJOR) TO WS-PROFILE-MAJOR(WS-ENTRY-INDEX)
-            MOVE LK-GRAD-YEAR TO WS-PROFILE-GRAD-YEAR(WS-ENTRY-INDEX)
-            MOVE FUNCTION TRIM(LK-ABOUT-ME) TO WS-PROFILE-ABOUT-ME(WS-ENTRY-INDEX)
-          END-IF
-        END-PERFORM
-        IF WS-PROFILE-FOUND = "N"
-          IF WS-PROFILE-COUNT >= WS-MAX-PROFILES
-            MOVE "Profile limit reached." TO LK-MESSAGE
-            GOBACK
-          END-IF
-          ADD 1 TO WS-PROFILE-COUNT
-          MOVE FUNCTION TRIM(LK-USERNAME) TO WS-PROFILE-USERNAME(WS-PROFILE-COUNT)
-          MOVE FUNCTION TRIM(LK-FIRST-NAME) TO WS-PROFILE-FIRST-NAME(WS-PROFILE-COUNT)
-          MOVE FUNCTION TRIM(LK-LAST-NAME) TO WS-PROFILE-LAST-NAME(WS-PROFILE-COUNT)
-          MOVE FUNCTION TRIM(LK-COLLEGE) TO WS-PROFILE-COLLEGE(WS-PROFILE-COUNT)
-          MOVE FUNCTION TRIM(LK-MAJOR) TO WS-PROFILE-MAJOR(WS-PROFILE-COUNT)
-          MOVE LK-GRAD-YEAR TO WS-PROFILE-GRAD-YEAR(WS-PROFILE-COUNT)
-          MOVE FUNCTION TRIM(LK-ABOUT-ME) TO WS-PROFILE-ABOUT-ME(WS-PROFILE-COUNT)
-        END-IF
-        PERFORM SAVE-PROFILES
-        IF WS-PROFILE-FOUND = "Y"
-          MOVE "Profile updated." TO LK-MESSAGE
-        ELSE
-          MOVE "Profile created." TO LK-MESSAGE
-        END-IF.
+         EVALUATE LK-POST-CHOICE
+          WHEN "0"
+             MOVE 4 TO LK-ACTION
+           WHEN "1"
+             MOVE 7 TO LK-ACTION
+          WHEN "2"
+            MOVE 6 TO LK-ACTION
+           WHEN "3"
+             MOVE 2 TO LK-ACTION
+           WHEN "4"
+             MOVE "Logging out. Goodbye!" TO LK-MESSAGE
+             MOVE 3 TO LK-ACTION
+          WHEN "5"
+            MOVE 5 TO LK-ACTION
+          WHEN "6"
+            MOVE 8 TO LK-ACTION
+          WHEN "7"
+            MOVE 9 TO LK-ACTION
+          WHEN "8"
+            MOVE 10 TO LK-ACTION
+          WHEN "9"
+            MOVE 11 TO LK-ACTION
+          WHEN "10"
+            MOVE 12 TO LK-ACTION
+           WHEN OTHER
+             MOVE "Invalid Selection." TO LK-MESSAGE
+             MOVE 1 TO LK-ACTION
+         END-EVALUATE
 
-      LOAD-EXPERIENCE.
-        MOVE 0 TO WS-EXPERIENCE-COUNT
-        MOVE "N" TO WS-EXPERIENCE-EOF
-        OPEN INPUT EXPERIENCE-FILE
-        IF WS-EXPERIENCE-STATUS = "35"
-          OPEN OUTPUT EXPERIENCE-FILE
-          CLOSE EXPERIENCE-FILE
-          OPEN INPUT EXPERIENCE-FILE
-        END-IF
-        IF WS-EXPERIENCE-STATUS NOT = "00"
-          MOVE "Unable to open EXPERIENCE.DAT." TO LK-MESSAGE
-          CLOSE EXPERIENCE-FILE
-          GOBACK
-        END-IF
-        PERFORM UNTIL WS-EXPERIENCE-EOF = "Y" OR WS-EXPERIENCE-COUNT >= WS-MAX-EXPERIENCE-ROWS
-          READ EXPERIENCE-FILE
-            AT END
-              MOVE "Y" TO WS-EXPERIENCE-EOF
-            NOT AT END
-              ADD 1 TO WS-EXPERIENCE-COUNT
-              MOVE EXPERIENCE-USERNAME TO WS-EXPERIENCE-USERNAME(WS-EXPERIENCE-COUNT)
-              MOVE EXPERIENCE-INDEX TO WS-EXPERIENCE-INDEX(WS-EXPERIENCE-COUNT)
-              MOVE EXPERIENCE-TITLE TO WS-EXPERIENCE-TITLE(WS-EXPERIENCE-COUNT)
-              MOVE EXPERIENCE-COMPANY TO WS-EXPERIENCE-COMPANY(WS-EXPERIENCE-COUNT)
-              MOVE EXPERIENCE-START-DATE TO WS-EXPERIENCE-START-DATE(WS-EXPERIENCE-COUNT)
-              MOVE EXPERIENCE-END-DATE TO WS-EXPERIENCE-END-DATE(WS-EXPERIENCE-COUNT)
-              MOVE EXPERIENCE-DESC TO WS-EXPERIENCE-DESC(WS-EXPERIENCE-COUNT)
-          END-READ
-        END-PERFORM
-        CLOSE EXPERIENCE-FILE.
+         *> Skill handling: if caller provided LK-SKILL-CHOICE, interpret it
+         IF LK-ACTION = 2 AND FUNCTION LENGTH(FUNCTION
+           TRIM(LK-SKILL-CHOICE)) > 0
+           IF LK-SKILL-CHOICE = "0"
+             MOVE "Returning to post-login menu." TO LK-MESSAGE
+             MOVE 1 TO LK-ACTION
+           ELSE
+             IF LK-SKILL-CHOICE >= "1" AND LK-SKILL-CHOICE <= "5"
+               PERFORM COMPLETE-SKILL
+               MOVE 1 TO LK-ACTION
+             ELSE
+               MOVE "Invalid Selection." TO LK-MESSAGE
+               MOVE 1 TO LK-ACTION
+             END-IF
+           END-IF
+         END-IF
 
-      SAVE-EXPERIENCE.
-        OPEN OUTPUT EXPERIENCE-FILE
-        IF WS-EXPERIENCE-STATUS NOT = "00"
-          MOVE "Unable to write EXPERIENCE.DAT." TO LK-MESSAGE
-          CLOSE EXPERIENCE-FILE
-          GOBACK
-        END-IF
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-EXPERIENCE-COUNT
-          MOVE WS-EXPERIENCE-USERNAME(WS-ENTRY-INDEX) TO EXPERIENCE-USERNAME
-          MOVE WS-EXPERIENCE-INDEX(WS-ENTRY-INDEX) TO EXPERIENCE-INDEX
-          MOVE WS-EXPERIENCE-TITLE(WS-ENTRY-INDEX) TO EXPERIENCE-TITLE
-          MOVE WS-EXPERIENCE-COMPANY(WS-ENTRY-INDEX) TO EXPERIENCE-COMPANY
-          MOVE WS-EXPERIENCE-START-DATE(WS-ENTRY-INDEX) TO EXPERIENCE-START-DATE
-          MOVE WS-EXPERIENCE-END-DATE(WS-ENTRY-INDEX) TO EXPERIENCE-END-DATE
-          MOVE WS-EXPERIENCE-DESC(WS-ENTRY-INDEX) TO EXPERIENCE-DESC
-          WRITE EXPERIENCE-RECORD
-        END-PERFORM
-        CLOSE EXPERIENCE-FILE.
+         GOBACK.
 
-      ADD-EXPERIENCE.
-        PERFORM LOAD-EXPERIENCE
-        MOVE 0 TO WS-USER-EXPERIENCE-COUNT
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-EXPERIENCE-COUNT
-          IF FUNCTION TRIM(WS-EXPERIENCE-USERNAME(WS-ENTRY-INDEX))
-            = FUNCTION TRIM(LK-USERNAME)
-            ADD 1 TO WS-USER-EXPERIENCE-COUNT
-          END-IF
-        END-PERFORM
-        IF WS-USER-EXPERIENCE-COUNT >= WS-MAX-EXPERIENCE-ENTRIES
-          MOVE "Experience limit reached (max 3)." TO LK-MESSAGE
-          GOBACK
-        END-IF
-        IF WS-EXPERIENCE-COUNT >= WS-MAX-EXPERIENCE-ROWS
-          MOVE "Experience storage is full." TO LK-MESSAGE
-          GOBACK
-        END-IF
-        ADD 1 TO WS-EXPERIENCE-COUNT
-        MOVE FUNCTION TRIM(LK-USERNAME) TO WS-EXPERIENCE-USERNAME(WS-EXPERIENCE-COUNT)
-        COMPUTE WS-EXPERIENCE-INDEX(WS-EXPERIENCE-COUNT)
-          = WS-USER-EXPERIENCE-COUNT + 1
-        MOVE FUNCTION TRIM(LK-EXP-TITLE) TO WS-EXPERIENCE-TITLE(WS-EXPERIENCE-COUNT)
-        MOVE FUNCTION TRIM(LK-EXP-COMPANY) TO WS-EXPERIENCE-COMPANY(WS-EXPERIENCE-COUNT)
-        MOVE FUNCTION TRIM(LK-EXP-START-DATE) TO WS-EXPERIENCE-START-DATE(WS-EXPERIENCE-COUNT)
-        MOVE FUNCTION TRIM(LK-EXP-END-DATE) TO WS-EXPERIENCE-END-DATE(WS-EXPERIENCE-COUNT)
-        MOVE FUNCTION TRIM(LK-EXP-DESC) TO WS-EXPERIENCE-DESC(WS-EXPERIENCE-COUNT)
-        PERFORM SAVE-EXPERIENCE
-        MOVE "Experience saved." TO LK-MESSAGE.
+       LOAD-SKILL-STATUS.
+         MOVE "NNNNN" TO LK-SKILL-STATUS
+         MOVE "N" TO WS-SKILLS-EOF
+         OPEN INPUT SKILLS-FILE
+         IF WS-SKILLS-STATUS = "00"
+           PERFORM UNTIL WS-SKILLS-EOF = "Y"
+             READ SKILLS-FILE
+               AT END
+                 MOVE "Y" TO WS-SKILLS-EOF
+               NOT AT END
+                 IF FUNCTION TRIM(SKILL-USERNAME) = FUNCTION
+                   TRIM(LK-USERNAME)
+                   MOVE "Y" TO LK-SKILL-STATUS(SKILL-INDEX:1)
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE SKILLS-FILE
+         ELSE
+           IF WS-SKILLS-STATUS = "05"
+             CLOSE SKILLS-FILE
+           END-IF
+         END-IF.
 
-      LOAD-EDUCATION.
-        MOVE 0 TO WS-EDUCATION-COUNT
-        MOVE "N" TO WS-EDUCATION-EOF
-        OPEN INPUT EDUCATION-FILE
-        IF WS-EDUCATION-STATUS = "35"
-          OPEN OUTPUT EDUCATION-FILE
-          CLOSE EDUCATION-FILE
-          OPEN INPUT EDUCATION-FILE
-        END-IF
-        IF WS-EDUCATION-STATUS NOT = "00"
-          MOVE "Unable to open EDUCATION.DAT." TO LK-MESSAGE
-          CLOSE EDUCATION-FILE
-          GOBACK
-        END-IF
-        PERFORM UNTIL WS-EDUCATION-EOF = "Y" OR WS-EDUCATION-COUNT >= WS-MAX-EDUCATION-ROWS
-          READ EDUCATION-FILE
-            AT END
-              MOVE "Y" TO WS-EDUCATION-EOF
-            NOT AT END
-              ADD 1 TO WS-EDUCATION-COUNT
-              MOVE EDUCATION-USERNAME TO WS-EDUCATION-USERNAME(WS-EDUCATION-COUNT)
-              MOVE EDUCATION-INDEX TO WS-EDUCATION-INDEX(WS-EDUCATION-COUNT)
-              MOVE EDUCATION-DEGREE TO WS-EDUCATION-DEGREE(WS-EDUCATION-COUNT)
-              MOVE EDUCATION-UNI TO WS-EDUCATION-UNI(WS-EDUCATION-COUNT)
-              MOVE EDUCATION-START-YEAR TO WS-EDUCATION-START-YEAR(WS-EDUCATION-COUNT)
-              MOVE EDUCATION-END-YEAR TO WS-EDUCATION-END-YEAR(WS-EDUCATION-COUNT)
-          END-READ
-        END-PERFORM
-        CLOSE EDUCATION-FILE.
+       COMPLETE-SKILL.
+         MOVE FUNCTION NUMVAL(LK-SKILL-CHOICE) TO WS-SKILL-IDX
+
+         MOVE "Python Basics"           TO WS-SKILL(1)
+         MOVE "Data Analysis"           TO WS-SKILL(2)
+         MOVE "Public Speaking"         TO WS-SKILL(3)
+         MOVE "Project Management"      TO WS-SKILL(4)
+         MOVE "Networking Essentials"   TO WS-SKILL(5)
+
+         IF LK-SKILL-STATUS(WS-SKILL-IDX:1) = "Y"
+           STRING "You already completed "
+             DELIMITED BY SIZE
+             FUNCTION TRIM(WS-SKILL(WS-SKILL-IDX)) DELIMITED BY SIZE
+             "." DELIMITED BY SIZE
+             INTO LK-MESSAGE
+           END-STRING
+           EXIT PARAGRAPH
+         END-IF
 
-      SAVE-EDUCATION.
-        OPEN OUTPUT EDUCATION-FILE
-        IF WS-EDUCATION-STATUS NOT = "00"
-          MOVE "Unable to write EDUCATION.DAT." TO LK-MESSAGE
-          CLOSE EDUCATION-FILE
-          GOBACK
-        END-IF
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-EDUCATION-COUNT
-          MOVE WS-EDUCATION-USERNAME(WS-ENTRY-INDEX) TO EDUCATION-USERNAME
-          MOVE WS-EDUCATION-INDEX(WS-ENTRY-INDEX) TO EDUCATION-INDEX
-          MOVE WS-EDUCATION-DEGREE(WS-ENTRY-INDEX) TO EDUCATION-DEGREE
-          MOVE WS-EDUCATION-UNI(WS-ENTRY-INDEX) TO EDUCATION-UNI
-          MOVE WS-EDUCATION-START-YEAR(WS-ENTRY-INDEX) TO EDUCATION-START-YEAR
-          MOVE WS-EDUCATION-END-YEAR(WS-ENTRY-INDEX) TO EDUCATION-END-YEAR
-          WRITE EDUCATION-RECORD
-        END-PERFORM
-        CLOSE EDUCATION-FILE.
+         MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
 
-      ADD-EDUCATION.
-        PERFORM LOAD-EDUCATION
-        MOVE 0 TO WS-USER-EDUCATION-COUNT
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-EDUCATION-COUNT
-          IF FUNCTION TRIM(WS-EDUCATION-USERNAME(WS-ENTRY-INDEX))
-            = FUNCTION TRIM(LK-USERNAME)
-            ADD 1 TO WS-USER-EDUCATION-COUNT
-          END-IF
-        END-PERFORM
-        IF WS-USER-EDUCATION-COUNT >= WS-MAX-EDUCATION-ENTRIES
-          MOVE "Education limit reached (max 3)." TO LK-MESSAGE
-          GOBACK
-        END-IF
-        IF WS-EDUCATION-COUNT >= WS-MAX-EDUCATION-ROWS
-          MOVE "Education storage is full." TO LK-MESSAGE
-          GOBACK
-        END-IF
-        ADD 1 TO WS-EDUCATION-COUNT
-        MOVE FUNCTION TRIM(LK-USERNAME) TO WS-EDUCATION-USERNAME(WS-EDUCATION-COUNT)
-        COMPUTE WS-EDUCATION-INDEX(WS-EDUCATION-COUNT)
-          = WS-USER-EDUCATION-COUNT + 1
-        MOVE FUNCTION TRIM(LK-EDU-DEGREE) TO WS-EDUCATION-DEGREE(WS-EDUCATION-COUNT)
-        MOVE FUNCTION TRIM(LK-EDU-UNI) TO WS-EDUCATION-UNI(WS-EDUCATION-COUNT)
-        MOVE LK-EDU-START-YEAR TO WS-EDUCATION-START-YEAR(WS-EDUCATION-COUNT)
-        MOVE LK-EDU-END-YEAR TO WS-EDUCATION-END-YEAR(WS-EDUCATION-COUNT)
-        PERFORM SAVE-EDUCATION
-        MOVE "Education saved." TO LK-MESSAGE.
+         OPEN EXTEND SKILLS-FILE
+         IF WS-SKILLS-STATUS = "35" OR WS-SKILLS-STATUS = "05"
+           OPEN OUTPUT SKILLS-FILE
+           IF WS-SKILLS-STATUS = "00"
+             CLOSE SKILLS-FILE
+           END-IF
+           OPEN EXTEND SKILLS-FILE
+         END-IF
+         MOVE FUNCTION TRIM(LK-USERNAME) TO SKILL-USERNAME
+         MOVE WS-SKILL-IDX TO SKILL-INDEX
+         MOVE WS-SKILL(WS-SKILL-IDX) TO SKILL-NAME
+         MOVE WS-TODAY-STAMP TO SKILL-COMPLETED-DATE
+         WRITE SKILL-RECORD
+         CLOSE SKILLS-FILE
+
+         MOVE "Y" TO LK-SKILL-STATUS(WS-SKILL-IDX:1)
+         STRING "You completed " DELIMITED BY SIZE
+           FUNCTION TRIM(WS-SKILL(WS-SKILL-IDX)) DELIMITED BY SIZE
+           "! Nice work." DELIMITED BY SIZE
+           INTO LK-MESSAGE
+         END-STRING.
+
+       END PROGRAM POSTLOGINPROG.
 
-      VIEW-PROFILE.
-        MOVE "N" TO LK-PROFILE-FOUND
-        MOVE 0 TO LK-VIEW-EXP-COUNT
-        MOVE 0 TO LK-VIEW-EDU-COUNT
-        MOVE SPACES TO LK-PROFILE-DATA
-        MOVE SPACES TO LK-VIEW-EXPERIENCE-LIST
-        MOVE SPACES TO LK-VIEW-EDUCATION-LIST
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBPOSTPROG.
 
-        PERFORM LOAD-PROFILES
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-PROFILE-COUNT OR LK-PROFILE-FOUND = "Y"
-          IF FUNCTION TRIM(WS-PROFILE-USERNAME(WS-ENTRY-INDEX))
-            = FUNCTION TRIM(LK-USERNAME)
-            MOVE "Y" TO LK-PROFILE-FOUND
-            MOVE WS-PROFILE-FIRST-NAME(WS-ENTRY-INDEX) TO LK-FIRST-NAME
-            MOVE WS-PROFILE-LAST-NAME(WS-ENTRY-INDEX) TO LK-LAST-NAME
-            MOVE WS-PROFILE-COLLEGE(WS-ENTRY-INDEX) TO LK-COLLEGE
-            MOVE WS-PROFILE-MAJOR(WS-ENTRY-INDEX) TO LK-MAJOR
-            MOVE WS-PROFILE-GRAD-YEAR(WS-ENTRY-INDEX) TO LK-GRAD-YEAR
-            MOVE WS-PROFILE-ABOUT-ME(WS-ENTRY-INDEX) TO LK-ABOUT-ME
-          END-IF
-        END-PERFORM
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT OPTIONAL JOBS-FILE
+                   ASSIGN TO "JOBS.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-JOBS-STATUS.
 
-        IF LK-PROFILE-FOUND = "N"
-          MOVE "Profile not found." TO LK-MESSAGE
-          GOBACK
-        END-IF
+       DATA DIVISION.
+       FILE SECTION.
 
-        PERFORM LOAD-EXPERIENCE
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-EXPERIENCE-COUNT
-            OR LK-VIEW-EXP-COUNT >= WS-MAX-EXPERIENCE-ENTRIES
-          IF FUNCTION TRIM(WS-EXPERIENCE-USERNAME(WS-ENTRY-INDEX))
-            = FUNCTION TRIM(LK-USERNAME)
-            ADD 1 TO LK-VIEW-EXP-COUNT
-            MOVE WS-EXPERIENCE-TITLE(WS-ENTRY-INDEX)
-              TO LK-VIEW-EXP-TITLE(LK-VIEW-EXP-COUNT)
-            MOVE WS-EXPERIENCE-COMPANY(WS-ENTRY-INDEX)
-              TO LK-VIEW-EXP-COMPANY(LK-VIEW-EXP-COUNT)
-            MOVE WS-EXPERIENCE-START-DATE(WS-ENTRY-INDEX)
-              TO LK-VIEW-EXP-START-DATE(LK-VIEW-EXP-COUNT)
-            MOVE WS-EXPERIENCE-END-DATE(WS-ENTRY-INDEX)
-              TO LK-VIEW-EXP-END-DATE(LK-VIEW-EXP-COUNT)
-            MOVE WS-EXPERIENCE-DESC(WS-ENTRY-INDEX)
-              TO LK-VIEW-EXP-DESC(LK-VIEW-EXP-COUNT)
-          END-IF
-        END-PERFORM
+         FD JOBS-FILE.
+           01 JOB-RECORD.
+             05 JOB-ID PIC X(12).
+             05 JOB-TITLE PIC X(30).
+             05 JOB-DESCRIPTION PIC X(100).
+             05 JOB-EMPLOYER PIC X(30).
+             05 JOB-LOCATION PIC X(30).
+             05 JOB-SALARY PIC X(30).
+             05 JOB-POSTER PIC X(12).
+             05 JOB-POSTED-DATE PIC X(8).
+             05 JOB-DEADLINE PIC X(8).
+
+       WORKING-STORAGE SECTION.
+         01 WS-JOBS-STATUS PIC XX.
+         77 WS-JOBS-EOF PIC X VALUE "N".
+         77 WS-NEXT-JOB-NUMBER PIC 9(8) VALUE 0.
 
-        PERFORM LOAD-EDUCATION
-        PERFORM VARYING WS-ENTRY-INDEX FROM 1 BY 1
-          UNTIL WS-ENTRY-INDEX > WS-EDUCATION-COUNT
-            OR LK-VIEW-EDU-COUNT >= WS-MAX-EDUCATION-ENTRIES
-          IF FUNCTION TRIM(WS-EDUCATION-USERNAME(WS-ENTRY-INDEX))
-            = FUNCTION TRIM(LK-USERNAME)
-            ADD 1 TO LK-VIEW-EDU-COUNT
-            MOVE WS-EDUCATION-DEGREE(WS-ENTRY-INDEX)
-              TO LK-VIEW-EDU-DEGREE(LK-VIEW-EDU-COUNT)
-            MOVE WS-EDUCATION-UNI(WS-ENTRY-INDEX)
-              TO LK-VIEW-EDU-UNI(LK-VIEW-EDU-COUNT)
-            MOVE WS-EDUCATION-START-YEAR(WS-ENTRY-INDEX)
-              TO LK-VIEW-EDU-START-YEAR(LK-VIEW-EDU-COUNT)
-            MOVE WS-EDUCATION-END-YEAR(WS-ENTRY-INDEX)
-              TO LK-VIEW-EDU-END-YEAR(LK-VIEW-EDU-COUNT)
-          END-IF
-        END-PERFORM
+       LINKAGE SECTION.
+         01 LK-JOB-DATA.
+           05 LK-JOB-TITLE PIC X(30).
+           05 LK-JOB-DESCRIPTION PIC X(100).
+           05 LK-JOB-EMPLOYER PIC X(30).
+           05 LK-JOB-LOCATION PIC X(30).
+           05 LK-JOB-SALARY PIC X(30).
+           05 LK-JOB-DEADLINE PIC X(8).
+         77 LK-POSTER PIC X(12).
+         77 LK-STATUS PIC X(1).
+         77 LK-MESSAGE PIC X(100).
 
-        MOVE "Profile loaded." TO LK-MESSAGE.
+       PROCEDURE DIVISION USING LK-JOB-DATA LK-POSTER
+           LK-STATUS LK-MESSAGE.
+         PERFORM NEXT-JOB-ID
+         PERFORM SAVE-JOB-POSTING
+         GOBACK.
 
-      END PROGRAM EDITPROFILE.
+      *> Job IDs are derived from a running count of existing postings
+      *> so they stay unique without a separate sequence file.
+       NEXT-JOB-ID.
+         MOVE 0 TO WS-NEXT-JOB-NUMBER
+         MOVE "N" TO WS-JOBS-EOF
+         OPEN INPUT JOBS-FILE
+         IF WS-JOBS-STATUS = "00"
+           PERFORM UNTIL WS-JOBS-EOF = "Y"
+             READ JOBS-FILE
+               AT END
+                 MOVE "Y" TO WS-JOBS-EOF
+               NOT AT END
+                 ADD 1 TO WS-NEXT-JOB-NUMBER
+             END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+         END-IF
+         ADD 1 TO WS-NEXT-JOB-NUMBER.
+
+       SAVE-JOB-POSTING.
+         OPEN EXTEND JOBS-FILE
+         IF WS-JOBS-STATUS = "35" OR WS-JOBS-STATUS = "05"
+           OPEN OUTPUT JOBS-FILE
+           IF WS-JOBS-STATUS = "00"
+             CLOSE JOBS-FILE
+           END-IF
+           OPEN EXTEND JOBS-FILE
+         END-IF
 
+         IF WS-JOBS-STATUS NOT = "00"
+           MOVE "N" TO LK-STATUS
+           MOVE "Unable to save job posting." TO LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
 
+         MOVE SPACES TO JOB-RECORD
+         STRING "JOB" DELIMITED BY SIZE
+                WS-NEXT-JOB-NUMBER DELIMITED BY SIZE
+           INTO JOB-ID
+         END-STRING
+         MOVE LK-JOB-TITLE TO JOB-TITLE
+         MOVE LK-JOB-DESCRIPTION TO JOB-DESCRIPTION
+         MOVE LK-JOB-EMPLOYER TO JOB-EMPLOYER
+         MOVE LK-JOB-LOCATION TO JOB-LOCATION
+         MOVE LK-JOB-SALARY TO JOB-SALARY
+         MOVE LK-JOB-DEADLINE TO JOB-DEADLINE
+         MOVE FUNCTION TRIM(LK-POSTER) TO JOB-POSTER
+         MOVE FUNCTION CURRENT-DATE(1:8) TO JOB-POSTED-DATE
+
+         WRITE JOB-RECORD
+
+         CLOSE JOBS-FILE
+         MOVE "Y" TO LK-STATUS
+         MOVE "Job/Internship posted successfully!" TO LK-MESSAGE.
 
+       END PROGRAM JOBPOSTPROG.
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CREATEACCOUNT.
+       PROGRAM-ID. CHANGEPASSWORDPROG.
 
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
@@ -1774,83 +5065,69 @@
          FD USERS-FILE.
            01 USER-RECORD.
              05 USERNAME        PIC X(12).
-             05 PASSWORD        PIC X(12).
+             05 USER-PASSWORD        PIC X(12).
+             05 USER-SEC-QUESTION PIC X(60).
+             05 USER-SEC-ANSWER PIC X(30).
+             05 USER-ACTIVE PIC X(1) VALUE "Y".
+             05 USER-ACCOUNT-TYPE PIC X(1) VALUE "S".
 
        WORKING-STORAGE SECTION.
-      *> WS-I VARIABLE I FOR LOOP TO CHECK ALL USERS TO SEE IF UNIQUE
-         77 WS-I PIC 9 VALUE 1.
+         77 WS-I PIC 9(4) VALUE 1.
+         77 WS-COUNT PIC 9(4) VALUE 0.
+         77 WS-MAX-ACCOUNTS PIC 9(4) VALUE 1000.
+         77 WS-USER-EOF PIC X VALUE "N".
+         77 WS-FOUND-INDEX PIC 9(4) VALUE 0.
+         01 WS-ACCOUNTS-EXISTING.
+           05 WS-USER-TABLE PIC X(12) OCCURS 1000 TIMES.
+           05 WS-PASS-TABLE PIC X(12) OCCURS 1000 TIMES.
+           05 WS-SECQ-TABLE PIC X(60) OCCURS 1000 TIMES.
+           05 WS-SECA-TABLE PIC X(30) OCCURS 1000 TIMES.
+           05 WS-ACTIVE-TABLE PIC X(1) OCCURS 1000 TIMES.
+           05 WS-TYPE-TABLE PIC X(1) OCCURS 1000 TIMES.
+         01 WS-USERS-STATUS PIC XX.
+
          77 WS-HAS-UPPER   PIC X VALUE "N".
          77 WS-HAS-DIGIT   PIC X VALUE "N".
          77 WS-HAS-SPECIAL PIC X VALUE "N".
          77 WS-POS         PIC 99 VALUE 1.
          77 WS-CHAR        PIC X.
          77 WS-PASS-LEN    PIC 99 VALUE 0.
-
          77 WS-TRIM-PASSWORD PIC X(12).
 
-
-
-      *> WS-COUNT keeps track of number of existing accounts
-         77 WS-COUNT PIC 9 VALUE 0.
-
-         77 WS-USER-EOF PIC X VALUE "N".
-
-      *> WS-FOUND is a flag to check if username is unique
-         77 WS-FOUND PIC X VALUE "N".
-      *> WS-ACCOUNTS-EXISTING is an array to hold existing usernames and passwords
-         01 WS-ACCOUNTS-EXISTING.
-           05 WS-USER-TABLE PIC X(12) OCCURS 5 TIMES.
-           05 WS-PASS-TABLE PIC X(12) OCCURS 5 TIMES.
-         01 WS-USERS-STATUS PIC XX.
+      *> Working fields for HASH-PASSWORD (see paragraph below)
+         77 WS-HASH-VALUE  PIC 9(10) VALUE 0.
+         77 WS-HASH-CHAR   PIC 9(3) VALUE 0.
+         77 WS-HASH-POS    PIC 99 VALUE 0.
+         77 WS-HASH-LEN    PIC 99 VALUE 0.
+         77 WS-HASH-INPUT  PIC X(12).
+         77 WS-HASH-OUTPUT PIC X(12).
 
        LINKAGE SECTION.
          77 LK-USERNAME PIC X(12).
-         77 LK-PASSWORD PIC X(12).
+         77 LK-OLD-PASSWORD PIC X(12).
+         77 LK-NEW-PASSWORD PIC X(12).
          77 LK-STATUS PIC X(1).
          77 LK-MESSAGE PIC X(100).
-         77 LK-RET-CODE PIC 9.
 
-       PROCEDURE DIVISION USING LK-USERNAME LK-PASSWORD LK-STATUS LK-MESSAGE LK-RET-CODE.
+       PROCEDURE DIVISION USING LK-USERNAME LK-OLD-PASSWORD
+           LK-NEW-PASSWORD LK-STATUS LK-MESSAGE.
          MOVE "Y" TO LK-STATUS
-         MOVE 0   TO LK-RET-CODE
          MOVE SPACES TO LK-MESSAGE
-         *> Main sequence: load existing users, validate inputs, then save
-         PERFORM LOAD-USERS
-
-         IF WS-COUNT = 5
-           MOVE "N" TO LK-STATUS
-           MOVE 1 TO LK-RET-CODE
-           MOVE "All permitted accounts have been created, please come back later" TO LK-MESSAGE
-           GOBACK
-         END-IF
-
-         PERFORM CHECK-INPUT
-         IF LK-STATUS = "N"
-           GOBACK
-         END-IF
 
-         PERFORM CHECK-USERNAME-UNIQUE
+         PERFORM LOAD-USERS
+         PERFORM FIND-USER
          IF LK-STATUS = "N"
            GOBACK
          END-IF
 
-         PERFORM VALIDATE-PASSWORD
+         PERFORM VALIDATE-NEW-PASSWORD
          IF LK-STATUS = "N"
            GOBACK
          END-IF
 
-         PERFORM ADD-SAVE
+         PERFORM SAVE-NEW-PASSWORD
          GOBACK.
 
-       *> Paragraphs
-       CHECK-INPUT.
-         IF FUNCTION LENGTH(FUNCTION TRIM(LK-USERNAME)) = 0
-            OR FUNCTION LENGTH(FUNCTION TRIM(LK-PASSWORD)) = 0
-           MOVE "N" TO LK-STATUS
-           MOVE 7 TO LK-RET-CODE
-           MOVE "Username or password not provided; returning to menu." TO LK-MESSAGE
-         END-IF.
-
        LOAD-USERS.
          MOVE 0 TO WS-COUNT
          MOVE "N" TO WS-USER-EOF
@@ -1859,44 +5136,60 @@
             OPEN OUTPUT USERS-FILE
             CLOSE USERS-FILE
             OPEN INPUT USERS-FILE
-          END-IF
-         PERFORM UNTIL WS-USER-EOF = "Y" OR WS-COUNT = 5
+         END-IF
+         PERFORM UNTIL WS-USER-EOF = "Y" OR WS-COUNT = WS-MAX-ACCOUNTS
            READ USERS-FILE
              AT END
                MOVE "Y" TO WS-USER-EOF
              NOT AT END
                ADD 1 TO WS-COUNT
                MOVE FUNCTION TRIM(USERNAME) TO WS-USER-TABLE(WS-COUNT)
-               MOVE FUNCTION TRIM(PASSWORD) TO WS-PASS-TABLE(WS-COUNT)
+               MOVE FUNCTION TRIM(USER-PASSWORD) TO
+                 WS-PASS-TABLE(WS-COUNT)
+               MOVE USER-SEC-QUESTION TO WS-SECQ-TABLE(WS-COUNT)
+               MOVE USER-SEC-ANSWER TO WS-SECA-TABLE(WS-COUNT)
+               MOVE USER-ACTIVE TO WS-ACTIVE-TABLE(WS-COUNT)
+               MOVE USER-ACCOUNT-TYPE TO WS-TYPE-TABLE(WS-COUNT)
            END-READ
          END-PERFORM
          CLOSE USERS-FILE.
 
-       CHECK-USERNAME-UNIQUE.
-         MOVE "N" TO WS-FOUND
-         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT OR WS-FOUND = "Y"
-           IF FUNCTION TRIM(LK-USERNAME) = FUNCTION TRIM(WS-USER-TABLE(WS-I))
-             MOVE "Y" TO WS-FOUND
+       FIND-USER.
+         MOVE 0 TO WS-FOUND-INDEX
+         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+             OR WS-FOUND-INDEX NOT = 0
+           IF FUNCTION TRIM(LK-USERNAME) = FUNCTION
+             TRIM(WS-USER-TABLE(WS-I))
+             MOVE WS-I TO WS-FOUND-INDEX
            END-IF
          END-PERFORM
-         IF WS-FOUND = "Y"
+
+         IF WS-FOUND-INDEX = 0
            MOVE "N" TO LK-STATUS
-           MOVE 2 TO LK-RET-CODE
-           MOVE "Username already exists" TO LK-MESSAGE
+           MOVE "Account not found." TO LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
+
+         MOVE FUNCTION TRIM(LK-OLD-PASSWORD) TO WS-HASH-INPUT
+         PERFORM HASH-PASSWORD
+         IF FUNCTION TRIM(WS-HASH-OUTPUT) NOT =
+           FUNCTION TRIM(WS-PASS-TABLE(WS-FOUND-INDEX))
+           MOVE "N" TO LK-STATUS
+           MOVE "Current password is incorrect." TO LK-MESSAGE
          END-IF.
 
-       VALIDATE-PASSWORD.
+       VALIDATE-NEW-PASSWORD.
          MOVE "N" TO WS-HAS-UPPER
          MOVE "N" TO WS-HAS-DIGIT
          MOVE "N" TO WS-HAS-SPECIAL
 
-         MOVE FUNCTION TRIM(LK-PASSWORD) TO WS-TRIM-PASSWORD
-         MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-PASSWORD)) TO WS-PASS-LEN
+         MOVE FUNCTION TRIM(LK-NEW-PASSWORD) TO WS-TRIM-PASSWORD
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-NEW-PASSWORD))
+           TO WS-PASS-LEN
 
          IF WS-PASS-LEN < 8 OR WS-PASS-LEN > 12
            MOVE "N" TO LK-STATUS
-           MOVE 3 TO LK-RET-CODE
-           MOVE "Password must be 8 to 12 characters." TO LK-MESSAGE
+           MOVE "New password must be 8 to 12 characters." TO LK-MESSAGE
            EXIT PARAGRAPH
          END-IF
 
@@ -1920,189 +5213,398 @@
 
          IF WS-HAS-UPPER NOT = "Y"
            MOVE "N" TO LK-STATUS
-           MOVE 4 TO LK-RET-CODE
-           MOVE "Password must include at least one capital letter." TO LK-MESSAGE
+           MOVE "New password must include at least one capital letter."
+             TO LK-MESSAGE
            EXIT PARAGRAPH
          END-IF
 
          IF WS-HAS-DIGIT NOT = "Y"
            MOVE "N" TO LK-STATUS
-           MOVE 5 TO LK-RET-CODE
-           MOVE "Password must include at least one digit." TO LK-MESSAGE
+           MOVE "New password must include at least one digit." TO
+             LK-MESSAGE
            EXIT PARAGRAPH
          END-IF
 
          IF WS-HAS-SPECIAL NOT = "Y"
            MOVE "N" TO LK-STATUS
-           MOVE 6 TO LK-RET-CODE
-           MOVE "Password must include at least one special character." TO LK-MESSAGE
+           MOVE
+             "New password must include at least one special character."
+             TO LK-MESSAGE
+           EXIT PARAGRAPH
+         END-IF
+
+         MOVE FUNCTION TRIM(LK-NEW-PASSWORD) TO WS-HASH-INPUT
+         PERFORM HASH-PASSWORD
+         IF FUNCTION TRIM(WS-HASH-OUTPUT) =
+           FUNCTION TRIM(WS-PASS-TABLE(WS-FOUND-INDEX))
+           MOVE "N" TO LK-STATUS
+           MOVE "New password must be different from the current one."
+             TO LK-MESSAGE
            EXIT PARAGRAPH
          END-IF
 
          MOVE "Y" TO LK-STATUS
-         MOVE 0 TO LK-RET-CODE
          MOVE "Password is valid." TO LK-MESSAGE.
 
-       ADD-SAVE.
-         ADD 1 TO WS-COUNT
-         MOVE FUNCTION TRIM(LK-USERNAME) TO WS-USER-TABLE(WS-COUNT)
-         MOVE FUNCTION TRIM(LK-PASSWORD) TO WS-PASS-TABLE(WS-COUNT)
+       HASH-PASSWORD.
+         MOVE 0 TO WS-HASH-VALUE
+         MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-HASH-INPUT)) TO
+           WS-HASH-LEN
+         PERFORM VARYING WS-HASH-POS FROM 1 BY 1
+             UNTIL WS-HASH-POS > WS-HASH-LEN
+           COMPUTE WS-HASH-CHAR =
+             FUNCTION ORD(WS-HASH-INPUT(WS-HASH-POS:1)) - 1
+           COMPUTE WS-HASH-VALUE =
+             FUNCTION MOD(WS-HASH-VALUE * 31 + WS-HASH-CHAR +
+               WS-HASH-POS, 9999999999)
+         END-PERFORM
+         MOVE WS-HASH-VALUE TO WS-HASH-OUTPUT.
+
+       SAVE-NEW-PASSWORD.
+         MOVE FUNCTION TRIM(LK-NEW-PASSWORD) TO WS-HASH-INPUT
+         PERFORM HASH-PASSWORD
+         MOVE WS-HASH-OUTPUT TO WS-PASS-TABLE(WS-FOUND-INDEX)
+
          OPEN OUTPUT USERS-FILE
          PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
            MOVE WS-USER-TABLE(WS-I) TO USERNAME
-           MOVE WS-PASS-TABLE(WS-I) TO PASSWORD
+           MOVE WS-PASS-TABLE(WS-I) TO USER-PASSWORD
+           MOVE WS-SECQ-TABLE(WS-I) TO USER-SEC-QUESTION
+           MOVE WS-SECA-TABLE(WS-I) TO USER-SEC-ANSWER
+           MOVE WS-ACTIVE-TABLE(WS-I) TO USER-ACTIVE
+           MOVE WS-TYPE-TABLE(WS-I) TO USER-ACCOUNT-TYPE
            WRITE USER-RECORD
          END-PERFORM
          CLOSE USERS-FILE
+
          MOVE "Y" TO LK-STATUS
-         MOVE 0 TO LK-RET-CODE
-         MOVE "Account created succesfully." TO LK-MESSAGE.
+         MOVE "Password changed successfully." TO LK-MESSAGE.
 
-       END PROGRAM CREATEACCOUNT.
+       END PROGRAM CHANGEPASSWORDPROG.
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. LOGINPROG.
+       PROGRAM-ID. DELETEACCOUNTPROG.
 
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
+
            SELECT OPTIONAL USERS-FILE
-                  ASSIGN TO "USERS.DAT"
-                  ORGANIZATION IS LINE SEQUENTIAL
-                  FILE STATUS IS WS-USERS-STATUS.
+             ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT OPTIONAL PROFILES-FILE
+             ASSIGN TO "PROFILES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+           SELECT OPTIONAL EXPERIENCE-FILE
+             ASSIGN TO "EXPERIENCE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPERIENCE-STATUS.
+
+           SELECT OPTIONAL EDUCATION-FILE
+             ASSIGN TO "EDUCATION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDUCATION-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+
          FD USERS-FILE.
            01 USER-RECORD.
              05 USERNAME PIC X(12).
-             05 PASSWORD PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+             05 USER-SEC-QUESTION PIC X(60).
+             05 USER-SEC-ANSWER PIC X(30).
+             05 USER-ACTIVE PIC X(1) VALUE "Y".
+             05 USER-ACCOUNT-TYPE PIC X(1) VALUE "S".
+
+         FD PROFILES-FILE.
+           01 PROFILE-RECORD.
+             05 PROFILE-USERNAME PIC X(12).
+             05 PROFILE-FIRST-NAME PIC X(20).
+             05 PROFILE-LAST-NAME PIC X(20).
+             05 PROFILE-COLLEGE PIC X(30).
+             05 PROFILE-MAJOR PIC X(30).
+             05 PROFILE-GRAD-YEAR PIC 9(4).
+             05 PROFILE-ABOUT-ME PIC X(500).
+
+         FD EXPERIENCE-FILE.
+           01 EXPERIENCE-RECORD.
+             05 EXPERIENCE-USERNAME PIC X(12).
+             05 EXPERIENCE-INDEX PIC 99.
+             05 EXPERIENCE-TITLE PIC X(30).
+             05 EXPERIENCE-COMPANY PIC X(30).
+             05 EXPERIENCE-START-DATE PIC X(10).
+             05 EXPERIENCE-END-DATE PIC X(10).
+             05 EXPERIENCE-DESC PIC X(100).
+
+         FD EDUCATION-FILE.
+           01 EDUCATION-RECORD.
+             05 EDUCATION-USERNAME PIC X(12).
+             05 EDUCATION-INDEX PIC 99.
+             05 EDUCATION-DEGREE PIC X(30).
+             05 EDUCATION-UNI PIC X(30).
+             05 EDUCATION-START-YEAR PIC 9(4).
+             05 EDUCATION-END-YEAR PIC 9(4).
 
        WORKING-STORAGE SECTION.
-         77 WS-I PIC 9 VALUE 1.
-         77 WS-COUNT PIC 9 VALUE 0.
-         77 WS-USER-EOF PIC X VALUE "N".
-         77 WS-FOUND PIC X VALUE "N".
-         77 WS-FOUND-INDEX PIC 9 VALUE 0.
-         01 WS-USER-TABLE.
-           05 WS-UT PIC X(12) OCCURS 5 TIMES.
-         01 WS-PASS-TABLE.
-           05 WS-PT PIC X(12) OCCURS 5 TIMES.
-         01 WS-USERS-STATUS PIC XX.
+         77 WS-USERS-STATUS PIC XX.
+         77 WS-PROFILES-STATUS PIC XX.
+         77 WS-EXPERIENCE-STATUS PIC XX.
+         77 WS-EDUCATION-STATUS PIC XX.
+         77 WS-EOF-FLAG PIC X VALUE "N".
+         77 WS-DEL-I PIC 9(4).
+         77 WS-DEL-MAX PIC 9(4) VALUE 1000.
+
+         01 WS-USER-ROWS.
+           05 WS-USER-ROW OCCURS 1000 TIMES.
+             10 WS-UR-USERNAME PIC X(12).
+             10 WS-UR-PASSWORD PIC X(12).
+             10 WS-UR-SEC-QUESTION PIC X(60).
+             10 WS-UR-SEC-ANSWER PIC X(30).
+             10 WS-UR-ACTIVE PIC X(1).
+             10 WS-UR-ACCOUNT-TYPE PIC X(1).
+         77 WS-USER-ROW-COUNT PIC 9(4) VALUE 0.
+
+         01 WS-PROFILE-ROWS.
+           05 WS-PROFILE-ROW OCCURS 1000 TIMES.
+             10 WS-PR-USERNAME PIC X(12).
+             10 WS-PR-FIRST-NAME PIC X(20).
+             10 WS-PR-LAST-NAME PIC X(20).
+             10 WS-PR-COLLEGE PIC X(30).
+             10 WS-PR-MAJOR PIC X(30).
+             10 WS-PR-GRAD-YEAR PIC 9(4).
+             10 WS-PR-ABOUT-ME PIC X(500).
+         77 WS-PROFILE-ROW-COUNT PIC 9(4) VALUE 0.
+
+         01 WS-EXPERIENCE-ROWS.
+           05 WS-EXPERIENCE-ROW OCCURS 1000 TIMES.
+             10 WS-ER-USERNAME PIC X(12).
+             10 WS-ER-INDEX PIC 99.
+             10 WS-ER-TITLE PIC X(30).
+             10 WS-ER-COMPANY PIC X(30).
+             10 WS-ER-START-DATE PIC X(10).
+             10 WS-ER-END-DATE PIC X(10).
+             10 WS-ER-DESC PIC X(100).
+         77 WS-EXPERIENCE-ROW-COUNT PIC 9(4) VALUE 0.
+
+         01 WS-EDUCATION-ROWS.
+           05 WS-EDUCATION-ROW OCCURS 1000 TIMES.
+             10 WS-EDR-USERNAME PIC X(12).
+             10 WS-EDR-INDEX PIC 99.
+             10 WS-EDR-DEGREE PIC X(30).
+             10 WS-EDR-UNI PIC X(30).
+             10 WS-EDR-START-YEAR PIC 9(4).
+             10 WS-EDR-END-YEAR PIC 9(4).
+         77 WS-EDUCATION-ROW-COUNT PIC 9(4) VALUE 0.
 
        LINKAGE SECTION.
          77 LK-USERNAME PIC X(12).
-         77 LK-PASSWORD PIC X(12).
          77 LK-STATUS PIC X(1).
          77 LK-MESSAGE PIC X(100).
 
-       PROCEDURE DIVISION USING LK-USERNAME LK-PASSWORD LK-STATUS LK-MESSAGE.
-         *> Validate credentials against USERS.DAT
-         PERFORM LOAD-USERS
-
-         MOVE "N" TO WS-FOUND
-         MOVE 0 TO WS-FOUND-INDEX
-         PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT OR WS-FOUND = "Y"
-           IF FUNCTION TRIM(LK-USERNAME) = FUNCTION TRIM(WS-UT(WS-I))
-             MOVE "Y" TO WS-FOUND
-             MOVE WS-I TO WS-FOUND-INDEX
-           END-IF
-         END-PERFORM
+       PROCEDURE DIVISION USING LK-USERNAME LK-STATUS LK-MESSAGE.
+         MOVE "Y" TO LK-STATUS
+         MOVE SPACES TO LK-MESSAGE
 
-         IF WS-FOUND = "Y"
-           IF FUNCTION TRIM(LK-PASSWORD) = FUNCTION TRIM(WS-PT(WS-FOUND-INDEX))
-             MOVE "Y" TO LK-STATUS
-             MOVE "You have successfully logged in" TO LK-MESSAGE
-           ELSE
-             MOVE "N" TO LK-STATUS
-             MOVE "Incorrect username / password, please try again" TO LK-MESSAGE
-           END-IF
-         ELSE
-           MOVE "N" TO LK-STATUS
-           MOVE "Incorrect username / password, please try again" TO LK-MESSAGE
-         END-IF
+         PERFORM REMOVE-USER-RECORD
+         PERFORM REMOVE-PROFILE-RECORD
+         PERFORM REMOVE-EXPERIENCE-RECORDS
+         PERFORM REMOVE-EDUCATION-RECORDS
 
+         MOVE "Y" TO LK-STATUS
+         MOVE "Your account and profile data have been deleted." TO
+           LK-MESSAGE
          GOBACK.
 
-       LOAD-USERS.
-         MOVE 0 TO WS-COUNT
-         MOVE "N" TO WS-USER-EOF
+       REMOVE-USER-RECORD.
+         MOVE 0 TO WS-USER-ROW-COUNT
+         MOVE "N" TO WS-EOF-FLAG
          OPEN INPUT USERS-FILE
          IF WS-USERS-STATUS = "35"
-           OPEN OUTPUT USERS-FILE
-           CLOSE USERS-FILE
-           OPEN INPUT USERS-FILE
+           EXIT PARAGRAPH
          END-IF
-         PERFORM UNTIL WS-USER-EOF = "Y" OR WS-COUNT = 5
+         PERFORM UNTIL WS-EOF-FLAG = "Y"
            READ USERS-FILE
              AT END
-               MOVE "Y" TO WS-USER-EOF
+               MOVE "Y" TO WS-EOF-FLAG
              NOT AT END
-               ADD 1 TO WS-COUNT
-               MOVE FUNCTION TRIM(USERNAME) TO WS-UT(WS-COUNT)
-               MOVE FUNCTION TRIM(PASSWORD) TO WS-PT(WS-COUNT)
+               IF FUNCTION TRIM(USERNAME) NOT = FUNCTION
+                 TRIM(LK-USERNAME) AND WS-USER-ROW-COUNT < WS-DEL-MAX
+                 ADD 1 TO WS-USER-ROW-COUNT
+                 MOVE USERNAME TO WS-UR-USERNAME(WS-USER-ROW-COUNT)
+                 MOVE USER-PASSWORD TO
+                   WS-UR-PASSWORD(WS-USER-ROW-COUNT)
+                 MOVE USER-SEC-QUESTION TO
+                   WS-UR-SEC-QUESTION(WS-USER-ROW-COUNT)
+                 MOVE USER-SEC-ANSWER TO
+                   WS-UR-SEC-ANSWER(WS-USER-ROW-COUNT)
+                 MOVE USER-ACTIVE TO
+                   WS-UR-ACTIVE(WS-USER-ROW-COUNT)
+                 MOVE USER-ACCOUNT-TYPE TO
+                   WS-UR-ACCOUNT-TYPE(WS-USER-ROW-COUNT)
+               END-IF
            END-READ
          END-PERFORM
-         CLOSE USERS-FILE.
-
-       END PROGRAM LOGINPROG.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. POSTLOGINPROG.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 WS-SKILL-LIST.
-           05 WS-SKILL PIC X(30) OCCURS 5 TIMES.
-
-       LINKAGE SECTION.
-         77 LK-POST-CHOICE PIC X(1).
-         77 LK-SKILL-CHOICE PIC X(1).
-         77 LK-ACTION PIC 9.
-         77 LK-MESSAGE PIC X(100).
+         CLOSE USERS-FILE
 
-       PROCEDURE DIVISION USING LK-POST-CHOICE LK-SKILL-CHOICE LK-ACTION LK-MESSAGE.
-         *> Action codes returned in LK-ACTION:
-         *> 1 = print LK-MESSAGE
-         *> 2 = caller should show skill submenu and pass skill choice back
-         *> 3 = logout
+         OPEN OUTPUT USERS-FILE
+         PERFORM VARYING WS-DEL-I FROM 1 BY 1
+           UNTIL WS-DEL-I > WS-USER-ROW-COUNT
+           MOVE WS-UR-USERNAME(WS-DEL-I) TO USERNAME
+           MOVE WS-UR-PASSWORD(WS-DEL-I) TO USER-PASSWORD
+           MOVE WS-UR-SEC-QUESTION(WS-DEL-I) TO USER-SEC-QUESTION
+           MOVE WS-UR-SEC-ANSWER(WS-DEL-I) TO USER-SEC-ANSWER
+           MOVE WS-UR-ACTIVE(WS-DEL-I) TO USER-ACTIVE
+           MOVE WS-UR-ACCOUNT-TYPE(WS-DEL-I) TO USER-ACCOUNT-TYPE
+           WRITE USER-RECORD
+         END-PERFORM
+         CLOSE USERS-FILE.
 
-         EVALUATE LK-POST-CHOICE
-          WHEN "0"
-             MOVE 4 TO LK-ACTION
-           WHEN "1"
-             MOVE "Job search is under construction." TO LK-MESSAGE
-             MOVE 1 TO LK-ACTION
-          WHEN "2"
-            MOVE 6 TO LK-ACTION
-           WHEN "3"
-             MOVE 2 TO LK-ACTION
-           WHEN "4"
-             MOVE "Logging out. Goodbye!" TO LK-MESSAGE
-             MOVE 3 TO LK-ACTION
-          WHEN "5"
-            MOVE 5 TO LK-ACTION
-           WHEN OTHER
-             MOVE "Invalid Selection." TO LK-MESSAGE
-             MOVE 1 TO LK-ACTION
-         END-EVALUATE
+       REMOVE-PROFILE-RECORD.
+         MOVE 0 TO WS-PROFILE-ROW-COUNT
+         MOVE "N" TO WS-EOF-FLAG
+         OPEN INPUT PROFILES-FILE
+         IF WS-PROFILES-STATUS = "35"
+           EXIT PARAGRAPH
+         END-IF
+         PERFORM UNTIL WS-EOF-FLAG = "Y"
+           READ PROFILES-FILE
+             AT END
+               MOVE "Y" TO WS-EOF-FLAG
+             NOT AT END
+               IF FUNCTION TRIM(PROFILE-USERNAME) NOT = FUNCTION
+                 TRIM(LK-USERNAME) AND WS-PROFILE-ROW-COUNT < WS-DEL-MAX
+                 ADD 1 TO WS-PROFILE-ROW-COUNT
+                 MOVE PROFILE-USERNAME TO
+                   WS-PR-USERNAME(WS-PROFILE-ROW-COUNT)
+                 MOVE PROFILE-FIRST-NAME TO
+                   WS-PR-FIRST-NAME(WS-PROFILE-ROW-COUNT)
+                 MOVE PROFILE-LAST-NAME TO
+                   WS-PR-LAST-NAME(WS-PROFILE-ROW-COUNT)
+                 MOVE PROFILE-COLLEGE TO
+                   WS-PR-COLLEGE(WS-PROFILE-ROW-COUNT)
+                 MOVE PROFILE-MAJOR TO
+                   WS-PR-MAJOR(WS-PROFILE-ROW-COUNT)
+                 MOVE PROFILE-GRAD-YEAR TO
+                   WS-PR-GRAD-YEAR(WS-PROFILE-ROW-COUNT)
+                 MOVE PROFILE-ABOUT-ME TO
+                   WS-PR-ABOUT-ME(WS-PROFILE-ROW-COUNT)
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE PROFILES-FILE
+
+         OPEN OUTPUT PROFILES-FILE
+         PERFORM VARYING WS-DEL-I FROM 1 BY 1
+           UNTIL WS-DEL-I > WS-PROFILE-ROW-COUNT
+           MOVE WS-PR-USERNAME(WS-DEL-I) TO PROFILE-USERNAME
+           MOVE WS-PR-FIRST-NAME(WS-DEL-I) TO PROFILE-FIRST-NAME
+           MOVE WS-PR-LAST-NAME(WS-DEL-I) TO PROFILE-LAST-NAME
+           MOVE WS-PR-COLLEGE(WS-DEL-I) TO PROFILE-COLLEGE
+           MOVE WS-PR-MAJOR(WS-DEL-I) TO PROFILE-MAJOR
+           MOVE WS-PR-GRAD-YEAR(WS-DEL-I) TO PROFILE-GRAD-YEAR
+           MOVE WS-PR-ABOUT-ME(WS-DEL-I) TO PROFILE-ABOUT-ME
+           WRITE PROFILE-RECORD
+         END-PERFORM
+         CLOSE PROFILES-FILE.
 
-         *> Skill handling: if caller provided LK-SKILL-CHOICE, interpret it
-         IF LK-ACTION = 2 AND FUNCTION LENGTH(FUNCTION TRIM(LK-SKILL-CHOICE)) > 0
-           IF LK-SKILL-CHOICE = "0"
-             MOVE "Returning to post-login menu." TO LK-MESSAGE
-             MOVE 1 TO LK-ACTION
-           ELSE
-             IF LK-SKILL-CHOICE >= "1" AND LK-SKILL-CHOICE <= "5"
-               MOVE "Selected skill is under construction." TO LK-MESSAGE
-               MOVE 1 TO LK-ACTION
-             ELSE
-               MOVE "Invalid Selection." TO LK-MESSAGE
-               MOVE 1 TO LK-ACTION
-             END-IF
-           END-IF
+       REMOVE-EXPERIENCE-RECORDS.
+         MOVE 0 TO WS-EXPERIENCE-ROW-COUNT
+         MOVE "N" TO WS-EOF-FLAG
+         OPEN INPUT EXPERIENCE-FILE
+         IF WS-EXPERIENCE-STATUS = "35"
+           EXIT PARAGRAPH
          END-IF
+         PERFORM UNTIL WS-EOF-FLAG = "Y"
+           READ EXPERIENCE-FILE
+             AT END
+               MOVE "Y" TO WS-EOF-FLAG
+             NOT AT END
+               IF FUNCTION TRIM(EXPERIENCE-USERNAME) NOT = FUNCTION
+                 TRIM(LK-USERNAME)
+                 AND WS-EXPERIENCE-ROW-COUNT < WS-DEL-MAX
+                 ADD 1 TO WS-EXPERIENCE-ROW-COUNT
+                 MOVE EXPERIENCE-USERNAME TO
+                   WS-ER-USERNAME(WS-EXPERIENCE-ROW-COUNT)
+                 MOVE EXPERIENCE-INDEX TO
+                   WS-ER-INDEX(WS-EXPERIENCE-ROW-COUNT)
+                 MOVE EXPERIENCE-TITLE TO
+                   WS-ER-TITLE(WS-EXPERIENCE-ROW-COUNT)
+                 MOVE EXPERIENCE-COMPANY TO
+                   WS-ER-COMPANY(WS-EXPERIENCE-ROW-COUNT)
+                 MOVE EXPERIENCE-START-DATE TO
+                   WS-ER-START-DATE(WS-EXPERIENCE-ROW-COUNT)
+                 MOVE EXPERIENCE-END-DATE TO
+                   WS-ER-END-DATE(WS-EXPERIENCE-ROW-COUNT)
+                 MOVE EXPERIENCE-DESC TO
+                   WS-ER-DESC(WS-EXPERIENCE-ROW-COUNT)
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE EXPERIENCE-FILE
+
+         OPEN OUTPUT EXPERIENCE-FILE
+         PERFORM VARYING WS-DEL-I FROM 1 BY 1
+           UNTIL WS-DEL-I > WS-EXPERIENCE-ROW-COUNT
+           MOVE WS-ER-USERNAME(WS-DEL-I) TO EXPERIENCE-USERNAME
+           MOVE WS-ER-INDEX(WS-DEL-I) TO EXPERIENCE-INDEX
+           MOVE WS-ER-TITLE(WS-DEL-I) TO EXPERIENCE-TITLE
+           MOVE WS-ER-COMPANY(WS-DEL-I) TO EXPERIENCE-COMPANY
+           MOVE WS-ER-START-DATE(WS-DEL-I) TO EXPERIENCE-START-DATE
+           MOVE WS-ER-END-DATE(WS-DEL-I) TO EXPERIENCE-END-DATE
+           MOVE WS-ER-DESC(WS-DEL-I) TO EXPERIENCE-DESC
+           WRITE EXPERIENCE-RECORD
+         END-PERFORM
+         CLOSE EXPERIENCE-FILE.
 
-         GOBACK.
+       REMOVE-EDUCATION-RECORDS.
+         MOVE 0 TO WS-EDUCATION-ROW-COUNT
+         MOVE "N" TO WS-EOF-FLAG
+         OPEN INPUT EDUCATION-FILE
+         IF WS-EDUCATION-STATUS = "35"
+           EXIT PARAGRAPH
+         END-IF
+         PERFORM UNTIL WS-EOF-FLAG = "Y"
+           READ EDUCATION-FILE
+             AT END
+               MOVE "Y" TO WS-EOF-FLAG
+             NOT AT END
+               IF FUNCTION TRIM(EDUCATION-USERNAME) NOT = FUNCTION
+                 TRIM(LK-USERNAME)
+                 AND WS-EDUCATION-ROW-COUNT < WS-DEL-MAX
+                 ADD 1 TO WS-EDUCATION-ROW-COUNT
+                 MOVE EDUCATION-USERNAME TO
+                   WS-EDR-USERNAME(WS-EDUCATION-ROW-COUNT)
+                 MOVE EDUCATION-INDEX TO
+                   WS-EDR-INDEX(WS-EDUCATION-ROW-COUNT)
+                 MOVE EDUCATION-DEGREE TO
+                   WS-EDR-DEGREE(WS-EDUCATION-ROW-COUNT)
+                 MOVE EDUCATION-UNI TO
+                   WS-EDR-UNI(WS-EDUCATION-ROW-COUNT)
+                 MOVE EDUCATION-START-YEAR TO
+                   WS-EDR-START-YEAR(WS-EDUCATION-ROW-COUNT)
+                 MOVE EDUCATION-END-YEAR TO
+                   WS-EDR-END-YEAR(WS-EDUCATION-ROW-COUNT)
+               END-IF
+           END-READ
+         END-PERFORM
+         CLOSE EDUCATION-FILE
+
+         OPEN OUTPUT EDUCATION-FILE
+         PERFORM VARYING WS-DEL-I FROM 1 BY 1
+           UNTIL WS-DEL-I > WS-EDUCATION-ROW-COUNT
+           MOVE WS-EDR-USERNAME(WS-DEL-I) TO EDUCATION-USERNAME
+           MOVE WS-EDR-INDEX(WS-DEL-I) TO EDUCATION-INDEX
+           MOVE WS-EDR-DEGREE(WS-DEL-I) TO EDUCATION-DEGREE
+           MOVE WS-EDR-UNI(WS-DEL-I) TO EDUCATION-UNI
+           MOVE WS-EDR-START-YEAR(WS-DEL-I) TO EDUCATION-START-YEAR
+           MOVE WS-EDR-END-YEAR(WS-DEL-I) TO EDUCATION-END-YEAR
+           WRITE EDUCATION-RECORD
+         END-PERFORM
+         CLOSE EDUCATION-FILE.
 
-      END PROGRAM POSTLOGINPROG.
+       END PROGRAM DELETEACCOUNTPROG.
