@@ -1,43 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SENDREQUEST.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL CONNECTIONS-FILE
-               ASSIGN TO "CONNECTIONS.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-CONN-FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CONNECTIONS-FILE.
-       01 CONNECTION-RECORD.
-          05 REQUESTER-USERNAME    PIC X(12).
-          05 RECIPIENT-USERNAME    PIC X(12).
-          05 REQUEST-STATUS        PIC X.
-
-       WORKING-STORAGE SECTION.
-       77 WS-CONN-FILE-STATUS      PIC XX.
-       01 WS-CONNECTION-TABLE.
-          05 WS-CONN-ENTRY OCCURS 25 TIMES.
-             10 WS-CONN-REQUESTER     PIC X(12).
-             10 WS-CONN-RECIPIENT     PIC X(12).
-             10 WS-CONN-STATUS        PIC X.
-       77 WS-CONN-COUNT            PIC 99 VALUE 0.
-       77 WS-CONN-IDX              PIC 99.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SENDREQUEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONNECTIONS-FILE
+               ASSIGN TO "CONNECTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+           SELECT OPTIONAL BLOCKS-FILE
+               ASSIGN TO "BLOCKS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BLOCKS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-RECORD.
+          05 REQUESTER-USERNAME    PIC X(12).
+          05 RECIPIENT-USERNAME    PIC X(12).
+          05 REQUEST-STATUS        PIC X.
+          05 REQUEST-DECISION-DATE PIC X(8).
+
+       FD BLOCKS-FILE.
+       01 BLOCK-RECORD.
+          05 BLOCKER-USERNAME      PIC X(12).
+          05 BLOCKED-USERNAME      PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONN-FILE-STATUS      PIC XX.
+       77 WS-BLOCKS-STATUS         PIC XX.
+       77 WS-BLOCKS-EOF            PIC X VALUE "N".
+       77 WS-IS-BLOCKED            PIC X VALUE "N".
+       77 WS-MAX-CONNECTIONS       PIC 9(4) VALUE 1000.
+       01 WS-CONNECTION-TABLE.
+          05 WS-CONN-ENTRY OCCURS 1000 TIMES.
+             10 WS-CONN-REQUESTER     PIC X(12).
+             10 WS-CONN-RECIPIENT     PIC X(12).
+             10 WS-CONN-STATUS        PIC X.
+             10 WS-CONN-DECISION-DATE PIC X(8).
+       77 WS-CONN-COUNT            PIC 9(4) VALUE 0.
+       77 WS-CONN-IDX              PIC 9(4).
        77 WS-CONN-EOF              PIC X VALUE "N".
        77 WS-VALID-REQUEST         PIC X VALUE "Y".
        77 WS-NORMALIZED-REQUESTER  PIC X(12).
        77 WS-NORMALIZED-RECIPIENT  PIC X(12).
-
-       LINKAGE SECTION.
-       01 LK-REQUESTER         PIC X(12).
-       01 LK-RECIPIENT         PIC X(12).
-       01 LK-STATUS            PIC X.
-       01 LK-MESSAGE           PIC X(80).
-
-       PROCEDURE DIVISION USING LK-REQUESTER LK-RECIPIENT LK-STATUS LK-MESSAGE.
+
+       LINKAGE SECTION.
+       01 LK-REQUESTER         PIC X(12).
+       01 LK-RECIPIENT         PIC X(12).
+       01 LK-STATUS            PIC X.
+       01 LK-MESSAGE           PIC X(80).
+
+       PROCEDURE DIVISION USING LK-REQUESTER LK-RECIPIENT LK-STATUS
+           LK-MESSAGE.
 
            MOVE "Y" TO WS-VALID-REQUEST
            MOVE "Y" TO LK-STATUS
@@ -54,11 +71,31 @@
            IF WS-VALID-REQUEST = "Y"
                IF WS-NORMALIZED-REQUESTER = WS-NORMALIZED-RECIPIENT
                    MOVE "N" TO WS-VALID-REQUEST
-                   MOVE "You cannot send a connection request to yourself."
+                   MOVE
+                     "You cannot send a connection request to yourself."
                      TO LK-MESSAGE
                END-IF
            END-IF
 
+           *> If the recipient has blocked the requester, silently
+           *> reject: report success to the requester without ever
+           *> creating the connection request, so the block is never
+           *> revealed to them
+           IF WS-VALID-REQUEST = "Y"
+               PERFORM CHECK-BLOCKED-BY-RECIPIENT
+               IF WS-IS-BLOCKED = "Y"
+                   STRING "Connection request sent to " DELIMITED BY
+                     SIZE
+                          FUNCTION TRIM(WS-NORMALIZED-RECIPIENT)
+                            DELIMITED BY SIZE
+                          "." DELIMITED BY SIZE
+                     INTO LK-MESSAGE
+                   END-STRING
+                   MOVE "Y" TO LK-STATUS
+                   GOBACK
+               END-IF
+           END-IF
+
            *> Load existing connections
            IF WS-VALID-REQUEST = "Y"
                PERFORM LOAD-CONNECTIONS
@@ -74,7 +111,8 @@
                PERFORM ADD-CONNECTION
                PERFORM SAVE-CONNECTIONS
                IF WS-VALID-REQUEST = "Y"
-                   STRING "Connection request sent to " DELIMITED BY SIZE
+                   STRING "Connection request sent to " DELIMITED BY
+                     SIZE
                           FUNCTION TRIM(WS-NORMALIZED-RECIPIENT)
                             DELIMITED BY SIZE
                           "." DELIMITED BY SIZE
@@ -87,20 +125,45 @@
            ELSE
                MOVE "N" TO LK-STATUS
            END-IF
-
-           GOBACK.
-
-       LOAD-CONNECTIONS.
-           MOVE 0 TO WS-CONN-COUNT
-           MOVE "N" TO WS-CONN-EOF
-
+
+           GOBACK.
+
+       CHECK-BLOCKED-BY-RECIPIENT.
+           MOVE "N" TO WS-IS-BLOCKED
+           MOVE "N" TO WS-BLOCKS-EOF
+
+           OPEN INPUT BLOCKS-FILE
+           IF WS-BLOCKS-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-BLOCKS-EOF = "Y" OR WS-IS-BLOCKED = "Y"
+               READ BLOCKS-FILE
+                   AT END
+                       MOVE "Y" TO WS-BLOCKS-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(BLOCKER-USERNAME) =
+                            WS-NORMALIZED-RECIPIENT
+                          AND FUNCTION TRIM(BLOCKED-USERNAME) =
+                            WS-NORMALIZED-REQUESTER
+                           MOVE "Y" TO WS-IS-BLOCKED
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BLOCKS-FILE.
+
+       LOAD-CONNECTIONS.
+           MOVE 0 TO WS-CONN-COUNT
+           MOVE "N" TO WS-CONN-EOF
+
            OPEN INPUT CONNECTIONS-FILE
            
            *> If file doesn't exist, create it
            IF WS-CONN-FILE-STATUS = "35"
-               CLOSE CONNECTIONS-FILE
-               OPEN OUTPUT CONNECTIONS-FILE
-               CLOSE CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
+               OPEN OUTPUT CONNECTIONS-FILE
+               CLOSE CONNECTIONS-FILE
                OPEN INPUT CONNECTIONS-FILE
            END-IF
 
@@ -115,7 +178,7 @@
                    AT END
                        MOVE "Y" TO WS-CONN-EOF
                    NOT AT END
-                       IF WS-CONN-COUNT < 25
+                       IF WS-CONN-COUNT < WS-MAX-CONNECTIONS
                            ADD 1 TO WS-CONN-COUNT
                            MOVE REQUESTER-USERNAME
                              TO WS-CONN-REQUESTER(WS-CONN-COUNT)
@@ -123,16 +186,19 @@
                              TO WS-CONN-RECIPIENT(WS-CONN-COUNT)
                            MOVE REQUEST-STATUS
                              TO WS-CONN-STATUS(WS-CONN-COUNT)
+                           MOVE REQUEST-DECISION-DATE
+                             TO WS-CONN-DECISION-DATE(WS-CONN-COUNT)
                        END-IF
                END-READ
            END-PERFORM
-
-           CLOSE CONNECTIONS-FILE.
-
-       VALIDATE-REQUEST.
-           *> Check if already connected, or if duplicate pending request exists
-           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
-               UNTIL WS-CONN-IDX > WS-CONN-COUNT OR WS-VALID-REQUEST = "N"
+
+           CLOSE CONNECTIONS-FILE.
+
+       VALIDATE-REQUEST.
+           *> Check if already connected, or if duplicate pending request exists
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-COUNT OR WS-VALID-REQUEST =
+                 "N"
                
                *> Check if already connected (status = 'A')
                IF (FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX)) =
@@ -146,7 +212,8 @@
                        WS-NORMALIZED-REQUESTER
                    AND WS-CONN-STATUS(WS-CONN-IDX) = "A")
                    MOVE "N" TO WS-VALID-REQUEST
-                   MOVE "You are already connected with this user." TO LK-MESSAGE
+                   MOVE "You are already connected with this user." TO
+                     LK-MESSAGE
                END-IF
 
                *> Check if recipient already sent requester a pending request
@@ -157,7 +224,9 @@
                    AND (WS-CONN-STATUS(WS-CONN-IDX) = "P"
                      OR WS-CONN-STATUS(WS-CONN-IDX) = " ")
                    MOVE "N" TO WS-VALID-REQUEST
-                   MOVE "This user has already sent you a connection request." TO LK-MESSAGE
+                  MOVE
+                  "This user has already sent you a connection request."
+                  TO LK-MESSAGE
                END-IF
 
                *> Check if requester already sent recipient a pending request
@@ -168,21 +237,28 @@
                    AND (WS-CONN-STATUS(WS-CONN-IDX) = "P"
                      OR WS-CONN-STATUS(WS-CONN-IDX) = " ")
                    MOVE "N" TO WS-VALID-REQUEST
-                   MOVE "You have already sent a connection request to this user." TO LK-MESSAGE
+              MOVE
+              "You have already sent a connection request to this user."
+              TO LK-MESSAGE
                END-IF
-           END-PERFORM
-
-           *> Check if table is full
-           IF WS-CONN-COUNT >= 25 AND WS-VALID-REQUEST = "Y"
-               MOVE "N" TO WS-VALID-REQUEST
-               MOVE "Connection limit reached. Cannot send request." TO LK-MESSAGE
-           END-IF.
-
+           END-PERFORM
+
+           *> Check if table is full
+           IF WS-CONN-COUNT >= WS-MAX-CONNECTIONS AND WS-VALID-REQUEST
+                 = "Y"
+               MOVE "N" TO WS-VALID-REQUEST
+               MOVE "Connection limit reached. Cannot send request." TO
+                 LK-MESSAGE
+           END-IF.
+
        ADD-CONNECTION.
            ADD 1 TO WS-CONN-COUNT
-           MOVE WS-NORMALIZED-REQUESTER TO WS-CONN-REQUESTER(WS-CONN-COUNT)
-           MOVE WS-NORMALIZED-RECIPIENT TO WS-CONN-RECIPIENT(WS-CONN-COUNT)
-           MOVE "P" TO WS-CONN-STATUS(WS-CONN-COUNT).
+           MOVE WS-NORMALIZED-REQUESTER TO
+             WS-CONN-REQUESTER(WS-CONN-COUNT)
+           MOVE WS-NORMALIZED-RECIPIENT TO
+             WS-CONN-RECIPIENT(WS-CONN-COUNT)
+           MOVE "P" TO WS-CONN-STATUS(WS-CONN-COUNT)
+           MOVE SPACES TO WS-CONN-DECISION-DATE(WS-CONN-COUNT).
 
        SAVE-CONNECTIONS.
            OPEN OUTPUT CONNECTIONS-FILE
@@ -194,12 +270,14 @@
 
            PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
                UNTIL WS-CONN-IDX > WS-CONN-COUNT
-               MOVE WS-CONN-REQUESTER(WS-CONN-IDX) TO REQUESTER-USERNAME
-               MOVE WS-CONN-RECIPIENT(WS-CONN-IDX) TO RECIPIENT-USERNAME
-               MOVE WS-CONN-STATUS(WS-CONN-IDX) TO REQUEST-STATUS
-               WRITE CONNECTION-RECORD
-           END-PERFORM
-
-           CLOSE CONNECTIONS-FILE.
-
-       END PROGRAM SENDREQUEST.
+               MOVE WS-CONN-REQUESTER(WS-CONN-IDX) TO REQUESTER-USERNAME
+               MOVE WS-CONN-RECIPIENT(WS-CONN-IDX) TO RECIPIENT-USERNAME
+               MOVE WS-CONN-STATUS(WS-CONN-IDX) TO REQUEST-STATUS
+               MOVE WS-CONN-DECISION-DATE(WS-CONN-IDX) TO
+                 REQUEST-DECISION-DATE
+               WRITE CONNECTION-RECORD
+           END-PERFORM
+
+           CLOSE CONNECTIONS-FILE.
+
+       END PROGRAM SENDREQUEST.
