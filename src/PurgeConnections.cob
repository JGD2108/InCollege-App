@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGECONNECTIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONNECTIONS-FILE
+               ASSIGN TO "CONNECTIONS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONNECTIONS-FILE.
+       01 CONNECTION-RECORD.
+          05 REQUESTER-USERNAME    PIC X(12).
+          05 RECIPIENT-USERNAME    PIC X(12).
+          05 REQUEST-STATUS        PIC X.
+          05 REQUEST-DECISION-DATE PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       77 WS-CONN-FILE-STATUS      PIC XX.
+       77 WS-CONN-EOF              PIC X VALUE "N".
+
+       77 WS-PURGE-MAX-CONN        PIC 9(4) VALUE 1000.
+       01 WS-CONNECTION-TABLE.
+          05 WS-CONN-ENTRY OCCURS 1000 TIMES.
+             10 WS-CONN-REQUESTER     PIC X(12).
+             10 WS-CONN-RECIPIENT     PIC X(12).
+             10 WS-CONN-STATUS        PIC X.
+             10 WS-CONN-DECISION-DATE PIC X(8).
+       77 WS-CONN-COUNT            PIC 9(4) VALUE 0.
+       77 WS-CONN-IDX              PIC 9(4).
+       77 WS-KEPT-COUNT            PIC 9(4) VALUE 0.
+       77 WS-PURGED-COUNT          PIC 9(4) VALUE 0.
+
+       77 WS-PURGE-DAYS-ARG        PIC X(8).
+       77 WS-PURGE-DAYS            PIC 9(4) VALUE 30.
+
+       77 WS-TODAY-STAMP           PIC X(8).
+       77 WS-TODAY-NUM             PIC 9(8).
+       77 WS-TODAY-INTEGER         PIC S9(9).
+       77 WS-CUTOFF-INTEGER        PIC S9(9).
+       77 WS-CUTOFF-NUM            PIC 9(8).
+       77 WS-CUTOFF-STAMP          PIC X(8).
+
+       77 WS-DECISION-NUM          PIC 9(8).
+       77 WS-KEEP-ROW              PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM DETERMINE-PURGE-DAYS
+           PERFORM COMPUTE-CUTOFF-DATE
+           PERFORM LOAD-CONNECTIONS
+           IF WS-CONN-FILE-STATUS = "00" OR WS-CONN-FILE-STATUS = "35"
+               PERFORM PURGE-OLD-REJECTED-ROWS
+               PERFORM SAVE-CONNECTIONS
+               DISPLAY "Purge complete: " WS-PURGED-COUNT
+                 " row(s) removed, " WS-KEPT-COUNT " row(s) kept."
+           ELSE
+               DISPLAY "Unable to access connection data."
+           END-IF
+
+           GOBACK.
+
+       DETERMINE-PURGE-DAYS.
+           MOVE SPACES TO WS-PURGE-DAYS-ARG
+           ACCEPT WS-PURGE-DAYS-ARG FROM COMMAND-LINE
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PURGE-DAYS-ARG)) > 0
+               AND FUNCTION TRIM(WS-PURGE-DAYS-ARG) IS NUMERIC
+               COMPUTE WS-PURGE-DAYS =
+                 FUNCTION NUMVAL(FUNCTION TRIM(WS-PURGE-DAYS-ARG))
+           END-IF.
+
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
+           MOVE WS-TODAY-STAMP TO WS-TODAY-NUM
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+             (WS-TODAY-NUM)
+           COMPUTE WS-CUTOFF-INTEGER = WS-TODAY-INTEGER - WS-PURGE-DAYS
+           COMPUTE WS-CUTOFF-NUM = FUNCTION DATE-OF-INTEGER
+             (WS-CUTOFF-INTEGER)
+           MOVE WS-CUTOFF-NUM TO WS-CUTOFF-STAMP.
+
+       LOAD-CONNECTIONS.
+           MOVE 0 TO WS-CONN-COUNT
+           MOVE "N" TO WS-CONN-EOF
+
+           OPEN INPUT CONNECTIONS-FILE
+
+           IF WS-CONN-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CONN-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-CONN-EOF = "Y"
+               READ CONNECTIONS-FILE
+                   AT END
+                       MOVE "Y" TO WS-CONN-EOF
+                   NOT AT END
+                       IF WS-CONN-COUNT < WS-PURGE-MAX-CONN
+                           ADD 1 TO WS-CONN-COUNT
+                           MOVE REQUESTER-USERNAME
+                             TO WS-CONN-REQUESTER(WS-CONN-COUNT)
+                           MOVE RECIPIENT-USERNAME
+                             TO WS-CONN-RECIPIENT(WS-CONN-COUNT)
+                           MOVE REQUEST-STATUS
+                             TO WS-CONN-STATUS(WS-CONN-COUNT)
+                           MOVE REQUEST-DECISION-DATE
+                             TO WS-CONN-DECISION-DATE(WS-CONN-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONNECTIONS-FILE.
+
+       PURGE-OLD-REJECTED-ROWS.
+           MOVE 0 TO WS-KEPT-COUNT
+           MOVE 0 TO WS-PURGED-COUNT
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-COUNT
+               MOVE "Y" TO WS-KEEP-ROW
+
+               IF WS-CONN-STATUS(WS-CONN-IDX) = "D"
+                   AND FUNCTION LENGTH
+                     (FUNCTION TRIM(WS-CONN-DECISION-DATE(WS-CONN-IDX)))
+                     > 0
+                   AND WS-CONN-DECISION-DATE(WS-CONN-IDX) IS NUMERIC
+                   MOVE WS-CONN-DECISION-DATE(WS-CONN-IDX) TO
+                     WS-DECISION-NUM
+                   IF WS-DECISION-NUM < WS-CUTOFF-NUM
+                       MOVE "N" TO WS-KEEP-ROW
+                   END-IF
+               END-IF
+
+               IF WS-KEEP-ROW = "Y"
+                   ADD 1 TO WS-KEPT-COUNT
+                   IF WS-KEPT-COUNT NOT = WS-CONN-IDX
+                       MOVE WS-CONN-ENTRY(WS-CONN-IDX) TO
+                         WS-CONN-ENTRY(WS-KEPT-COUNT)
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-PURGED-COUNT
+               END-IF
+           END-PERFORM.
+
+       SAVE-CONNECTIONS.
+           OPEN OUTPUT CONNECTIONS-FILE
+           IF WS-CONN-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-KEPT-COUNT
+               MOVE WS-CONN-REQUESTER(WS-CONN-IDX) TO REQUESTER-USERNAME
+               MOVE WS-CONN-RECIPIENT(WS-CONN-IDX) TO RECIPIENT-USERNAME
+               MOVE WS-CONN-STATUS(WS-CONN-IDX) TO REQUEST-STATUS
+               MOVE WS-CONN-DECISION-DATE(WS-CONN-IDX) TO
+                 REQUEST-DECISION-DATE
+               WRITE CONNECTION-RECORD
+           END-PERFORM
+
+           CLOSE CONNECTIONS-FILE.
+
+       END PROGRAM PURGECONNECTIONS.
