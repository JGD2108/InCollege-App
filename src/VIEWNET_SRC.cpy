@@ -1,4 +1,4 @@
-      HANDLE-VIEW-NETWORK.
+       HANDLE-VIEW-NETWORK.
           MOVE "--- My Network ---" TO OUTPUT-RECORD
           PERFORM PRINT-LINE
 
@@ -34,7 +34,8 @@
                   MOVE FUNCTION TRIM(EST-USER2) TO WS-CONNECTED-OTHER
                   PERFORM DISPLAY-NETWORK-CONNECTION
                 ELSE
-                  IF FUNCTION TRIM(EST-USER2) = FUNCTION TRIM(WS-USERNAME)
+                  IF FUNCTION TRIM(EST-USER2) = FUNCTION
+                    TRIM(WS-USERNAME)
                     MOVE FUNCTION TRIM(EST-USER1) TO WS-CONNECTED-OTHER
                     PERFORM DISPLAY-NETWORK-CONNECTION
                   END-IF
@@ -55,7 +56,7 @@
 
           PERFORM PROMPT-RETURN-FROM-NETWORK.
 
-      DISPLAY-NETWORK-CONNECTION.
+       DISPLAY-NETWORK-CONNECTION.
           ADD 1 TO WS-NETWORK-COUNT
           MOVE "N" TO WS-PROFILE-FOUND
           MOVE SPACES TO WS-VIEW-PROFILE-DATA
@@ -64,8 +65,10 @@
           MOVE 0 TO WS-VIEW-EXP-COUNT
           MOVE 0 TO WS-VIEW-EDU-COUNT
 
-          CALL "VIEWPROFILE" USING WS-CONNECTED-OTHER WS-VIEW-PROFILE-DATA
-                               WS-VIEW-EXPERIENCE-LIST WS-VIEW-EDUCATION-LIST
+          CALL "VIEWPROFILE" USING WS-CONNECTED-OTHER
+            WS-VIEW-PROFILE-DATA
+                               WS-VIEW-EXPERIENCE-LIST
+                                 WS-VIEW-EDUCATION-LIST
                                WS-VIEW-EXP-COUNT WS-VIEW-EDU-COUNT
                                WS-PROFILE-FOUND WS-MESSAGE
 
@@ -90,9 +93,103 @@
               INTO OUTPUT-RECORD
             END-STRING
             PERFORM PRINT-LINE
-          END-IF.
+          END-IF
+
+          MOVE WS-CONNECTED-OTHER TO WS-ACTIVE-LOOKUP-USERNAME
+          PERFORM GET-LAST-ACTIVE-TEXT
+          MOVE SPACES TO OUTPUT-RECORD
+          STRING "    " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-ACTIVE-TEXT) DELIMITED BY SIZE
+            INTO OUTPUT-RECORD
+          END-STRING
+          PERFORM PRINT-LINE.
+
+       BUILD-MY-CONNECTIONS-TABLE.
+          *> Loads every established connection of WS-USERNAME (me)
+          *> into WS-MY-CONN-TABLE, for use by COUNT-MUTUAL-CONNECTIONS
+          *> and BUILD-RECOMMEND-MATCH-LIST
+          MOVE 0 TO WS-MY-CONN-COUNT
+          MOVE "N" TO WS-EST-EOF
+
+          OPEN INPUT ESTABLISHED-FILE
+          IF WS-EST-FILE-STATUS NOT = "00"
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-EST-EOF = "Y"
+            READ ESTABLISHED-FILE
+              AT END
+                MOVE "Y" TO WS-EST-EOF
+              NOT AT END
+                IF FUNCTION TRIM(EST-USER1) = FUNCTION TRIM(WS-USERNAME)
+                  IF WS-MY-CONN-COUNT < WS-MAX-MY-CONNECTIONS
+                    ADD 1 TO WS-MY-CONN-COUNT
+                    MOVE EST-USER2 TO
+                      WS-MY-CONN-ENTRY(WS-MY-CONN-COUNT)
+                  END-IF
+                ELSE
+                  IF FUNCTION TRIM(EST-USER2) = FUNCTION
+                    TRIM(WS-USERNAME)
+                    IF WS-MY-CONN-COUNT < WS-MAX-MY-CONNECTIONS
+                      ADD 1 TO WS-MY-CONN-COUNT
+                      MOVE EST-USER1 TO
+                        WS-MY-CONN-ENTRY(WS-MY-CONN-COUNT)
+                    END-IF
+                  END-IF
+                END-IF
+            END-READ
+          END-PERFORM
+
+          CLOSE ESTABLISHED-FILE.
+
+       COUNT-MUTUAL-CONNECTIONS.
+          *> Counts how many accounts appear as an established
+          *> connection of both WS-USERNAME (me) and
+          *> WS-SEARCH-RESULT-USERNAME (the profile being viewed)
+          MOVE 0 TO WS-MUTUAL-COUNT
+          PERFORM BUILD-MY-CONNECTIONS-TABLE
+
+          IF WS-MY-CONN-COUNT = 0
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE "N" TO WS-EST-EOF
+          OPEN INPUT ESTABLISHED-FILE
+          IF WS-EST-FILE-STATUS NOT = "00"
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-EST-EOF = "Y"
+            READ ESTABLISHED-FILE
+              AT END
+                MOVE "Y" TO WS-EST-EOF
+              NOT AT END
+                MOVE SPACES TO WS-MUTUAL-CANDIDATE
+                IF FUNCTION TRIM(EST-USER1) = FUNCTION
+                  TRIM(WS-SEARCH-RESULT-USERNAME)
+                  MOVE EST-USER2 TO WS-MUTUAL-CANDIDATE
+                ELSE
+                  IF FUNCTION TRIM(EST-USER2) = FUNCTION
+                    TRIM(WS-SEARCH-RESULT-USERNAME)
+                    MOVE EST-USER1 TO WS-MUTUAL-CANDIDATE
+                  END-IF
+                END-IF
+
+                IF WS-MUTUAL-CANDIDATE NOT = SPACES
+                  PERFORM VARYING WS-MY-CONN-IDX FROM 1 BY 1
+                    UNTIL WS-MY-CONN-IDX > WS-MY-CONN-COUNT
+                    IF WS-MY-CONN-ENTRY(WS-MY-CONN-IDX) =
+                      WS-MUTUAL-CANDIDATE
+                      ADD 1 TO WS-MUTUAL-COUNT
+                    END-IF
+                  END-PERFORM
+                END-IF
+            END-READ
+          END-PERFORM
+
+          CLOSE ESTABLISHED-FILE.
 
-      PROMPT-RETURN-FROM-NETWORK.
+       PROMPT-RETURN-FROM-NETWORK.
           MOVE "Enter 0 to return to post-login menu." TO OUTPUT-RECORD
           PERFORM PRINT-LINE
 
