@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPIREJOBS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL JOBS-FILE
+               ASSIGN TO "JOBS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOBS-FILE.
+       01 JOB-RECORD.
+          05 JOB-ID           PIC X(12).
+          05 JOB-TITLE        PIC X(30).
+          05 JOB-DESCRIPTION  PIC X(100).
+          05 JOB-EMPLOYER     PIC X(30).
+          05 JOB-LOCATION     PIC X(30).
+          05 JOB-SALARY       PIC X(30).
+          05 JOB-POSTER       PIC X(12).
+          05 JOB-POSTED-DATE  PIC X(8).
+          05 JOB-DEADLINE     PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       77 WS-JOBS-FILE-STATUS      PIC XX.
+       77 WS-JOBS-EOF              PIC X VALUE "N".
+
+       77 WS-EXPIRE-MAX-JOBS       PIC 9(4) VALUE 1000.
+       01 WS-JOB-TABLE.
+          05 WS-JOB-ENTRY OCCURS 1000 TIMES.
+             10 WS-JOB-ID           PIC X(12).
+             10 WS-JOB-TITLE        PIC X(30).
+             10 WS-JOB-DESCRIPTION  PIC X(100).
+             10 WS-JOB-EMPLOYER     PIC X(30).
+             10 WS-JOB-LOCATION     PIC X(30).
+             10 WS-JOB-SALARY       PIC X(30).
+             10 WS-JOB-POSTER       PIC X(12).
+             10 WS-JOB-POSTED-DATE  PIC X(8).
+             10 WS-JOB-DEADLINE     PIC X(8).
+       77 WS-JOB-COUNT              PIC 9(4) VALUE 0.
+       77 WS-JOB-IDX                PIC 9(4).
+       77 WS-KEPT-COUNT             PIC 9(4) VALUE 0.
+       77 WS-EXPIRED-COUNT          PIC 9(4) VALUE 0.
+
+       77 WS-EXPIRE-DAYS-ARG        PIC X(8).
+       77 WS-EXPIRE-DAYS            PIC 9(4) VALUE 30.
+
+       77 WS-TODAY-STAMP            PIC X(8).
+       77 WS-TODAY-NUM              PIC 9(8).
+       77 WS-TODAY-INTEGER          PIC S9(9).
+       77 WS-CUTOFF-INTEGER         PIC S9(9).
+       77 WS-CUTOFF-NUM             PIC 9(8).
+       77 WS-CUTOFF-STAMP           PIC X(8).
+
+       77 WS-POSTED-NUM             PIC 9(8).
+       77 WS-DEADLINE-NUM           PIC 9(8).
+       77 WS-KEEP-ROW               PIC X VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM DETERMINE-EXPIRE-DAYS
+           PERFORM COMPUTE-CUTOFF-DATE
+           PERFORM LOAD-JOBS
+           IF WS-JOBS-FILE-STATUS = "00" OR WS-JOBS-FILE-STATUS = "35"
+               PERFORM EXPIRE-OLD-JOBS
+               PERFORM SAVE-JOBS
+               DISPLAY "Job expiry complete: " WS-EXPIRED-COUNT
+                 " posting(s) removed, " WS-KEPT-COUNT
+                 " posting(s) kept."
+           ELSE
+               DISPLAY "Unable to access job posting data."
+           END-IF
+
+           GOBACK.
+
+       DETERMINE-EXPIRE-DAYS.
+           MOVE SPACES TO WS-EXPIRE-DAYS-ARG
+           ACCEPT WS-EXPIRE-DAYS-ARG FROM COMMAND-LINE
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-EXPIRE-DAYS-ARG)) > 0
+               AND FUNCTION TRIM(WS-EXPIRE-DAYS-ARG) IS NUMERIC
+               COMPUTE WS-EXPIRE-DAYS =
+                 FUNCTION NUMVAL(FUNCTION TRIM(WS-EXPIRE-DAYS-ARG))
+           END-IF.
+
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
+           MOVE WS-TODAY-STAMP TO WS-TODAY-NUM
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE
+             (WS-TODAY-NUM)
+           COMPUTE WS-CUTOFF-INTEGER = WS-TODAY-INTEGER - WS-EXPIRE-DAYS
+           COMPUTE WS-CUTOFF-NUM = FUNCTION DATE-OF-INTEGER
+             (WS-CUTOFF-INTEGER)
+           MOVE WS-CUTOFF-NUM TO WS-CUTOFF-STAMP.
+
+       LOAD-JOBS.
+           MOVE 0 TO WS-JOB-COUNT
+           MOVE "N" TO WS-JOBS-EOF
+
+           OPEN INPUT JOBS-FILE
+
+           IF WS-JOBS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-JOBS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-JOBS-EOF = "Y"
+               READ JOBS-FILE
+                   AT END
+                       MOVE "Y" TO WS-JOBS-EOF
+                   NOT AT END
+                       IF WS-JOB-COUNT < WS-EXPIRE-MAX-JOBS
+                           ADD 1 TO WS-JOB-COUNT
+                           MOVE JOB-ID TO WS-JOB-ID(WS-JOB-COUNT)
+                           MOVE JOB-TITLE TO WS-JOB-TITLE(WS-JOB-COUNT)
+                           MOVE JOB-DESCRIPTION TO
+                             WS-JOB-DESCRIPTION(WS-JOB-COUNT)
+                           MOVE JOB-EMPLOYER TO
+                             WS-JOB-EMPLOYER(WS-JOB-COUNT)
+                           MOVE JOB-LOCATION TO
+                             WS-JOB-LOCATION(WS-JOB-COUNT)
+                           MOVE JOB-SALARY TO
+                             WS-JOB-SALARY(WS-JOB-COUNT)
+                           MOVE JOB-POSTER TO
+                             WS-JOB-POSTER(WS-JOB-COUNT)
+                           MOVE JOB-POSTED-DATE TO
+                             WS-JOB-POSTED-DATE(WS-JOB-COUNT)
+                           MOVE JOB-DEADLINE TO
+                             WS-JOB-DEADLINE(WS-JOB-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE JOBS-FILE.
+
+       EXPIRE-OLD-JOBS.
+           MOVE 0 TO WS-KEPT-COUNT
+           MOVE 0 TO WS-EXPIRED-COUNT
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > WS-JOB-COUNT
+               MOVE "Y" TO WS-KEEP-ROW
+
+               IF FUNCTION LENGTH
+                 (FUNCTION TRIM(WS-JOB-POSTED-DATE(WS-JOB-IDX))) > 0
+                   AND WS-JOB-POSTED-DATE(WS-JOB-IDX) IS NUMERIC
+                   MOVE WS-JOB-POSTED-DATE(WS-JOB-IDX) TO
+                     WS-POSTED-NUM
+                   IF WS-POSTED-NUM < WS-CUTOFF-NUM
+                       MOVE "N" TO WS-KEEP-ROW
+                   END-IF
+               END-IF
+
+      *> A job is also expired once its own posted deadline has
+      *> passed, independently of the days-since-posted rule above.
+               IF FUNCTION LENGTH
+                 (FUNCTION TRIM(WS-JOB-DEADLINE(WS-JOB-IDX))) > 0
+                   AND WS-JOB-DEADLINE(WS-JOB-IDX) IS NUMERIC
+                   MOVE WS-JOB-DEADLINE(WS-JOB-IDX) TO
+                     WS-DEADLINE-NUM
+                   IF WS-DEADLINE-NUM < WS-TODAY-NUM
+                       MOVE "N" TO WS-KEEP-ROW
+                   END-IF
+               END-IF
+
+               IF WS-KEEP-ROW = "Y"
+                   ADD 1 TO WS-KEPT-COUNT
+                   IF WS-KEPT-COUNT NOT = WS-JOB-IDX
+                       MOVE WS-JOB-ENTRY(WS-JOB-IDX) TO
+                         WS-JOB-ENTRY(WS-KEPT-COUNT)
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-EXPIRED-COUNT
+               END-IF
+           END-PERFORM.
+
+       SAVE-JOBS.
+           OPEN OUTPUT JOBS-FILE
+           IF WS-JOBS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX > WS-KEPT-COUNT
+               MOVE WS-JOB-ID(WS-JOB-IDX) TO JOB-ID
+               MOVE WS-JOB-TITLE(WS-JOB-IDX) TO JOB-TITLE
+               MOVE WS-JOB-DESCRIPTION(WS-JOB-IDX) TO JOB-DESCRIPTION
+               MOVE WS-JOB-EMPLOYER(WS-JOB-IDX) TO JOB-EMPLOYER
+               MOVE WS-JOB-LOCATION(WS-JOB-IDX) TO JOB-LOCATION
+               MOVE WS-JOB-SALARY(WS-JOB-IDX) TO JOB-SALARY
+               MOVE WS-JOB-POSTER(WS-JOB-IDX) TO JOB-POSTER
+               MOVE WS-JOB-POSTED-DATE(WS-JOB-IDX) TO JOB-POSTED-DATE
+               MOVE WS-JOB-DEADLINE(WS-JOB-IDX) TO JOB-DEADLINE
+               WRITE JOB-RECORD
+           END-PERFORM
+
+           CLOSE JOBS-FILE.
+
+       END PROGRAM EXPIREJOBS.
