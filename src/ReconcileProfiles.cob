@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILEPROFILES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL USERS-FILE
+               ASSIGN TO "USERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STATUS.
+
+           SELECT OPTIONAL PROFILES-FILE
+               ASSIGN TO "PROFILES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILES-STATUS.
+
+           SELECT OPTIONAL EXPERIENCE-FILE
+               ASSIGN TO "EXPERIENCE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPERIENCE-STATUS.
+
+           SELECT OPTIONAL EDUCATION-FILE
+               ASSIGN TO "EDUCATION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDUCATION-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS-FILE.
+           01 USER-RECORD.
+             05 USERNAME PIC X(12).
+             05 USER-PASSWORD PIC X(12).
+
+       FD PROFILES-FILE.
+           01 PROFILE-RECORD.
+             05 PROFILE-USERNAME PIC X(12).
+             05 PROFILE-FIRST-NAME PIC X(20).
+             05 PROFILE-LAST-NAME PIC X(20).
+             05 PROFILE-COLLEGE PIC X(30).
+             05 PROFILE-MAJOR PIC X(30).
+             05 PROFILE-GRAD-YEAR PIC 9(4).
+             05 PROFILE-ABOUT-ME PIC X(500).
+
+       FD EXPERIENCE-FILE.
+           01 EXPERIENCE-RECORD.
+             05 EXPERIENCE-USERNAME PIC X(12).
+             05 EXPERIENCE-INDEX PIC 99.
+             05 EXPERIENCE-TITLE PIC X(30).
+             05 EXPERIENCE-COMPANY PIC X(30).
+             05 EXPERIENCE-START-DATE PIC X(10).
+             05 EXPERIENCE-END-DATE PIC X(10).
+             05 EXPERIENCE-DESC PIC X(100).
+
+       FD EDUCATION-FILE.
+           01 EDUCATION-RECORD.
+             05 EDUCATION-USERNAME PIC X(12).
+             05 EDUCATION-INDEX PIC 99.
+             05 EDUCATION-DEGREE PIC X(30).
+             05 EDUCATION-UNI PIC X(30).
+             05 EDUCATION-START-YEAR PIC 9(4).
+             05 EDUCATION-END-YEAR PIC 9(4).
+
+       FD REPORT-FILE.
+           01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+         77 WS-USERS-STATUS PIC XX.
+         77 WS-PROFILES-STATUS PIC XX.
+         77 WS-EXPERIENCE-STATUS PIC XX.
+         77 WS-EDUCATION-STATUS PIC XX.
+         77 WS-REPORT-STATUS PIC XX.
+         77 WS-EOF PIC X VALUE "N".
+
+         77 WS-TODAY-STAMP PIC X(8).
+         77 WS-REPORT-FILENAME PIC X(40).
+
+         77 WS-MAX-USERS PIC 9(4) VALUE 1000.
+         01 WS-USER-TABLE.
+           05 WS-USER-ENTRY PIC X(12) OCCURS 1000 TIMES.
+         77 WS-USER-COUNT PIC 9(4) VALUE 0.
+         77 WS-USER-IDX PIC 9(4).
+
+         77 WS-MAX-PROFILES PIC 9(4) VALUE 1000.
+         01 WS-PROFILE-TABLE.
+           05 WS-PROFILE-ENTRY PIC X(12) OCCURS 1000 TIMES.
+         77 WS-PROFILE-COUNT PIC 9(4) VALUE 0.
+         77 WS-PROFILE-IDX PIC 9(4).
+
+         77 WS-FOUND-FLAG PIC X VALUE "N".
+
+         77 WS-ORPHAN-PROFILE-COUNT PIC 9(4) VALUE 0.
+         77 WS-ORPHAN-EXPERIENCE-COUNT PIC 9(4) VALUE 0.
+         77 WS-ORPHAN-EDUCATION-COUNT PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-STAMP
+           STRING "RECONCILE-REPORT-" DELIMITED BY SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+             INTO WS-REPORT-FILENAME
+           END-STRING
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Unable to open report file for output."
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "PROFILES.DAT Reconciliation Report - " DELIMITED BY
+                    SIZE
+                  WS-TODAY-STAMP DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------" TO
+             REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM LOAD-USERS
+           PERFORM CHECK-PROFILES-FOR-ORPHANS
+           PERFORM CHECK-EXPERIENCE-FOR-ORPHANS
+           PERFORM CHECK-EDUCATION-FOR-ORPHANS
+           PERFORM WRITE-SUMMARY
+
+           CLOSE REPORT-FILE
+
+           DISPLAY "Reconciliation report written to "
+             FUNCTION TRIM(WS-REPORT-FILENAME).
+
+           GOBACK.
+
+       LOAD-USERS.
+           MOVE 0 TO WS-USER-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT USERS-FILE
+           IF WS-USERS-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ USERS-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-USER-COUNT < WS-MAX-USERS
+                       ADD 1 TO WS-USER-COUNT
+                       MOVE USERNAME TO WS-USER-ENTRY(WS-USER-COUNT)
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE USERS-FILE
+           END-IF.
+
+       CHECK-PROFILES-FOR-ORPHANS.
+           MOVE 0 TO WS-PROFILE-COUNT
+           MOVE 0 TO WS-ORPHAN-PROFILE-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROFILES-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ PROFILES-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   IF WS-PROFILE-COUNT < WS-MAX-PROFILES
+                       ADD 1 TO WS-PROFILE-COUNT
+                       MOVE PROFILE-USERNAME
+                         TO WS-PROFILE-ENTRY(WS-PROFILE-COUNT)
+                   END-IF
+                   MOVE "N" TO WS-FOUND-FLAG
+                   PERFORM VARYING WS-USER-IDX FROM 1 BY 1
+                       UNTIL WS-USER-IDX > WS-USER-COUNT
+                       IF FUNCTION TRIM(WS-USER-ENTRY(WS-USER-IDX)) =
+                          FUNCTION TRIM(PROFILE-USERNAME)
+                           MOVE "Y" TO WS-FOUND-FLAG
+                       END-IF
+                   END-PERFORM
+                   IF WS-FOUND-FLAG = "N"
+                       ADD 1 TO WS-ORPHAN-PROFILE-COUNT
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "Orphan profile (no matching account): "
+                              DELIMITED BY SIZE
+                              FUNCTION TRIM(PROFILE-USERNAME)
+                                DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PROFILES-FILE
+           END-IF.
+
+       CHECK-EXPERIENCE-FOR-ORPHANS.
+           MOVE 0 TO WS-ORPHAN-EXPERIENCE-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT EXPERIENCE-FILE
+           IF WS-EXPERIENCE-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ EXPERIENCE-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   MOVE "N" TO WS-FOUND-FLAG
+                   PERFORM VARYING WS-PROFILE-IDX FROM 1 BY 1
+                       UNTIL WS-PROFILE-IDX > WS-PROFILE-COUNT
+                     IF WS-PROFILE-ENTRY(WS-PROFILE-IDX) =
+                        EXPERIENCE-USERNAME
+                       MOVE "Y" TO WS-FOUND-FLAG
+                     END-IF
+                   END-PERFORM
+                   IF WS-FOUND-FLAG = "N"
+                       ADD 1 TO WS-ORPHAN-EXPERIENCE-COUNT
+                       MOVE SPACES TO REPORT-LINE
+                       STRING
+                         "Orphan experience row (no matching profile): "
+                         DELIMITED BY SIZE
+                         FUNCTION TRIM(EXPERIENCE-USERNAME)
+                           DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE EXPERIENCE-FILE
+           END-IF.
+
+       CHECK-EDUCATION-FOR-ORPHANS.
+           MOVE 0 TO WS-ORPHAN-EDUCATION-COUNT
+           MOVE "N" TO WS-EOF
+           OPEN INPUT EDUCATION-FILE
+           IF WS-EDUCATION-STATUS = "00"
+             PERFORM UNTIL WS-EOF = "Y"
+               READ EDUCATION-FILE
+                 AT END
+                   MOVE "Y" TO WS-EOF
+                 NOT AT END
+                   MOVE "N" TO WS-FOUND-FLAG
+                   PERFORM VARYING WS-PROFILE-IDX FROM 1 BY 1
+                       UNTIL WS-PROFILE-IDX > WS-PROFILE-COUNT
+                     IF WS-PROFILE-ENTRY(WS-PROFILE-IDX) =
+                        EDUCATION-USERNAME
+                       MOVE "Y" TO WS-FOUND-FLAG
+                     END-IF
+                   END-PERFORM
+                   IF WS-FOUND-FLAG = "N"
+                       ADD 1 TO WS-ORPHAN-EDUCATION-COUNT
+                       MOVE SPACES TO REPORT-LINE
+                       STRING
+                         "Orphan education row (no matching profile): "
+                         DELIMITED BY SIZE
+                         FUNCTION TRIM(EDUCATION-USERNAME)
+                           DELIMITED BY SIZE
+                         INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE EDUCATION-FILE
+           END-IF.
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "----------------------------------------" TO
+             REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Orphaned profiles found:    " DELIMITED BY SIZE
+                  WS-ORPHAN-PROFILE-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Orphaned experience rows:   " DELIMITED BY SIZE
+                  WS-ORPHAN-EXPERIENCE-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "Orphaned education rows:    " DELIMITED BY SIZE
+                  WS-ORPHAN-EDUCATION-COUNT DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       END PROGRAM RECONCILEPROFILES.
