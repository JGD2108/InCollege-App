@@ -1,10 +1,12 @@
-      HANDLE-VIEW-PENDING-REQUESTS.
+       HANDLE-VIEW-PENDING-REQUESTS.
           MOVE "--- Pending Connection Requests ---" TO OUTPUT-RECORD
           PERFORM PRINT-LINE
           PERFORM LOAD-CONNECTIONS-FOR-PENDING
 
-          IF WS-CONN-FILE-STATUS NOT = "00" AND WS-CONN-FILE-STATUS NOT = "35"
-            MOVE "Unable to access connection request data." TO OUTPUT-RECORD
+          IF WS-CONN-FILE-STATUS NOT = "00" AND WS-CONN-FILE-STATUS NOT
+            = "35"
+            MOVE "Unable to access connection request data." TO
+              OUTPUT-RECORD
             PERFORM PRINT-LINE
             MOVE "-----------------------------------" TO OUTPUT-RECORD
             PERFORM PRINT-LINE
@@ -38,7 +40,8 @@
               END-STRING
               PERFORM PRINT-LINE
             ELSE
-              MOVE "Unable to save connection request updates." TO OUTPUT-RECORD
+              MOVE "Unable to save connection request updates." TO
+                OUTPUT-RECORD
               PERFORM PRINT-LINE
             END-IF
           END-IF
@@ -46,7 +49,7 @@
           MOVE "-----------------------------------" TO OUTPUT-RECORD
           PERFORM PRINT-LINE.
 
-      LOAD-CONNECTIONS-FOR-PENDING.
+       LOAD-CONNECTIONS-FOR-PENDING.
           MOVE 0 TO WS-CONN-COUNT
           MOVE 0 TO WS-PENDING-COUNT
           MOVE 0 TO WS-ACCEPTED-COUNT
@@ -70,7 +73,7 @@
               AT END
                 MOVE "Y" TO WS-CONN-EOF
               NOT AT END
-                IF WS-CONN-COUNT < 25
+                IF WS-CONN-COUNT < WS-MAX-CONNECTIONS
                   ADD 1 TO WS-CONN-COUNT
                   MOVE REQUESTER-USERNAME
                     TO WS-CONN-REQUESTER(WS-CONN-COUNT)
@@ -78,13 +81,15 @@
                     TO WS-CONN-RECIPIENT(WS-CONN-COUNT)
                   MOVE REQUEST-STATUS
                     TO WS-CONN-STATUS(WS-CONN-COUNT)
+                  MOVE REQUEST-DECISION-DATE
+                    TO WS-CONN-DECISION-DATE(WS-CONN-COUNT)
                 END-IF
             END-READ
           END-PERFORM
 
           CLOSE CONNECTIONS-FILE.
 
-      BUILD-PENDING-CONNECTION-LIST.
+       BUILD-PENDING-CONNECTION-LIST.
           MOVE 0 TO WS-PENDING-COUNT
 
           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
@@ -106,17 +111,19 @@
             END-IF
           END-PERFORM.
 
-      PROCESS-PENDING-CONNECTION-LIST.
+       PROCESS-PENDING-CONNECTION-LIST.
           PERFORM VARYING WS-PENDING-IDX FROM 1 BY 1
             UNTIL WS-PENDING-IDX > WS-PENDING-COUNT OR WS-EOF = "Y"
-            MOVE WS-PENDING-ENTRY(WS-PENDING-IDX) TO WS-SELECTED-CONN-IDX
+            MOVE WS-PENDING-ENTRY(WS-PENDING-IDX) TO
+              WS-SELECTED-CONN-IDX
             MOVE "N" TO WS-ACTION-VALID
 
             PERFORM UNTIL WS-ACTION-VALID = "Y" OR WS-EOF = "Y"
               MOVE SPACES TO OUTPUT-RECORD
               STRING "Request from "
                      DELIMITED BY SIZE
-                     FUNCTION TRIM(WS-CONN-REQUESTER(WS-SELECTED-CONN-IDX))
+                     FUNCTION
+                       TRIM(WS-CONN-REQUESTER(WS-SELECTED-CONN-IDX))
                      DELIMITED BY SIZE
                      ":" DELIMITED BY SIZE
                 INTO OUTPUT-RECORD
@@ -145,6 +152,7 @@
                     ADD 1 TO WS-ACCEPTED-COUNT
                     ADD 1 TO WS-PROCESSED-COUNT
                     MOVE "Y" TO WS-ACTION-VALID
+                    PERFORM WRITE-ESTABLISHED-CONNECTION
                     MOVE SPACES TO OUTPUT-RECORD
                     STRING "Connection request from " DELIMITED BY SIZE
                            FUNCTION TRIM(
@@ -157,6 +165,8 @@
                   WHEN "R"
                   WHEN "r"
                     MOVE "D" TO WS-CONN-STATUS(WS-SELECTED-CONN-IDX)
+                    MOVE FUNCTION CURRENT-DATE(1:8) TO
+                      WS-CONN-DECISION-DATE(WS-SELECTED-CONN-IDX)
                     ADD 1 TO WS-REJECTED-COUNT
                     ADD 1 TO WS-PROCESSED-COUNT
                     MOVE "Y" TO WS-ACTION-VALID
@@ -178,7 +188,7 @@
             END-PERFORM
           END-PERFORM.
 
-      SAVE-CONNECTIONS-AFTER-PENDING.
+       SAVE-CONNECTIONS-AFTER-PENDING.
           OPEN OUTPUT CONNECTIONS-FILE
           IF WS-CONN-FILE-STATUS NOT = "00"
             EXIT PARAGRAPH
@@ -186,12 +196,146 @@
 
           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
             UNTIL WS-CONN-IDX > WS-CONN-COUNT
-            IF WS-CONN-STATUS(WS-CONN-IDX) NOT = "D"
-              MOVE WS-CONN-REQUESTER(WS-CONN-IDX) TO REQUESTER-USERNAME
-              MOVE WS-CONN-RECIPIENT(WS-CONN-IDX) TO RECIPIENT-USERNAME
-              MOVE WS-CONN-STATUS(WS-CONN-IDX) TO REQUEST-STATUS
-              WRITE CONNECTION-RECORD
-            END-IF
+            MOVE WS-CONN-REQUESTER(WS-CONN-IDX) TO REQUESTER-USERNAME
+            MOVE WS-CONN-RECIPIENT(WS-CONN-IDX) TO RECIPIENT-USERNAME
+            MOVE WS-CONN-STATUS(WS-CONN-IDX) TO REQUEST-STATUS
+            MOVE WS-CONN-DECISION-DATE(WS-CONN-IDX) TO
+              REQUEST-DECISION-DATE
+            WRITE CONNECTION-RECORD
           END-PERFORM
 
           CLOSE CONNECTIONS-FILE.
+
+       WRITE-ESTABLISHED-CONNECTION.
+          OPEN EXTEND ESTABLISHED-FILE
+          IF WS-EST-FILE-STATUS = "35" OR WS-EST-FILE-STATUS = "05"
+            OPEN OUTPUT ESTABLISHED-FILE
+            IF WS-EST-FILE-STATUS = "00"
+              CLOSE ESTABLISHED-FILE
+            END-IF
+            OPEN EXTEND ESTABLISHED-FILE
+          END-IF
+
+          IF WS-EST-FILE-STATUS NOT = "00"
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-CONN-REQUESTER(WS-SELECTED-CONN-IDX) TO EST-USER1
+          MOVE WS-CONN-RECIPIENT(WS-SELECTED-CONN-IDX) TO EST-USER2
+          WRITE ESTABLISHED-RECORD
+
+          CLOSE ESTABLISHED-FILE.
+
+       HANDLE-VIEW-SENT-REQUESTS.
+          MOVE "--- My Sent Requests ---" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          PERFORM LOAD-CONNECTIONS-FOR-PENDING
+
+          IF WS-CONN-FILE-STATUS NOT = "00" AND WS-CONN-FILE-STATUS NOT
+            = "35"
+            MOVE "Unable to access connection request data." TO
+              OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            MOVE "-----------------------------------" TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          PERFORM BUILD-SENT-CONNECTION-LIST
+          IF WS-SENT-COUNT = 0
+            MOVE "You have no pending sent requests at this time." TO
+              OUTPUT-RECORD
+            PERFORM PRINT-LINE
+          ELSE
+            PERFORM PICK-SENT-REQUEST-TO-CANCEL
+            IF WS-SENT-CANCELLED-COUNT > 0
+              PERFORM SAVE-CONNECTIONS-AFTER-PENDING
+              IF WS-CONN-FILE-STATUS = "00"
+                MOVE "Request cancelled." TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+              ELSE
+                MOVE "Unable to save connection request updates." TO
+                  OUTPUT-RECORD
+                PERFORM PRINT-LINE
+              END-IF
+            END-IF
+          END-IF
+
+          MOVE "-----------------------------------" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
+
+       BUILD-SENT-CONNECTION-LIST.
+          MOVE 0 TO WS-SENT-COUNT
+          MOVE "N" TO WS-STOP-PAGING
+
+          PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+            UNTIL WS-CONN-IDX > WS-CONN-COUNT OR WS-STOP-PAGING = "Y"
+            IF FUNCTION TRIM(WS-CONN-REQUESTER(WS-CONN-IDX)) =
+               FUNCTION TRIM(WS-USERNAME)
+              AND (WS-CONN-STATUS(WS-CONN-IDX) = "P"
+               OR WS-CONN-STATUS(WS-CONN-IDX) = " ")
+              ADD 1 TO WS-SENT-COUNT
+              MOVE WS-CONN-IDX TO WS-SENT-ENTRY(WS-SENT-COUNT)
+
+              MOVE WS-SENT-COUNT TO WS-JOB-NUMBER-TEXT
+              MOVE SPACES TO OUTPUT-RECORD
+              STRING FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY SIZE
+                     ". Request to " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CONN-RECIPIENT(WS-CONN-IDX))
+                       DELIMITED BY SIZE
+                     " (pending)" DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+              PERFORM PRINT-LINE
+
+              IF FUNCTION MOD(WS-SENT-COUNT, WS-PAGE-SIZE) = 0
+                PERFORM PAGINATION-PROMPT
+              END-IF
+            END-IF
+          END-PERFORM.
+
+       PICK-SENT-REQUEST-TO-CANCEL.
+          MOVE 0 TO WS-SENT-CANCELLED-COUNT
+
+          MOVE
+            "Enter the number of a request to cancel, or 0 to go back:"
+            TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+
+          PERFORM READ-AND-LOG
+          IF WS-EOF = "Y"
+            MOVE "No input for selection; returning to menu." TO
+              OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD)) TO WS-IN-LEN
+          IF WS-IN-LEN = 0 OR WS-IN-LEN > LENGTH OF WS-SENT-PICK
+            MOVE "Invalid selection." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+          IF WS-TRIMMED-IN(1:WS-IN-LEN) NOT NUMERIC
+            MOVE "Invalid selection." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          COMPUTE WS-SENT-PICK =
+            FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+          IF WS-SENT-PICK = 0
+            EXIT PARAGRAPH
+          END-IF
+          IF WS-SENT-PICK > WS-SENT-COUNT
+            MOVE "Invalid selection." TO OUTPUT-RECORD
+            PERFORM PRINT-LINE
+            EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-SENT-ENTRY(WS-SENT-PICK) TO WS-SELECTED-CONN-IDX
+          MOVE "D" TO WS-CONN-STATUS(WS-SELECTED-CONN-IDX)
+          MOVE FUNCTION CURRENT-DATE(1:8) TO
+            WS-CONN-DECISION-DATE(WS-SELECTED-CONN-IDX)
+          MOVE 1 TO WS-SENT-CANCELLED-COUNT.
