@@ -1,4 +1,32 @@
        HANDLE-BROWSE-JOBS.
+          MOVE SPACES TO WS-BROWSE-KEYWORD
+          MOVE SPACES TO WS-BROWSE-LOCATION
+          MOVE SPACES TO WS-BROWSE-EMPLOYER
+
+          MOVE "Filter by keyword (title/description), or press Enter
+      -      " to see all postings:" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          PERFORM READ-AND-LOG
+          IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+          END-IF
+          MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-BROWSE-KEYWORD
+
+          MOVE "Filter by location, or press Enter to see all
+      -      " postings:" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          PERFORM READ-AND-LOG
+          IF WS-EOF = "Y"
+             EXIT PARAGRAPH
+          END-IF
+          MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-BROWSE-LOCATION
+
+          PERFORM JOB-LIST-AND-VIEW-LOOP.
+
+       JOB-LIST-AND-VIEW-LOOP.
+          *> Shared "show filtered job list, drill into a pick" loop.
+          *> Caller sets WS-BROWSE-KEYWORD/WS-BROWSE-LOCATION/
+          *> WS-BROWSE-EMPLOYER before performing this paragraph.
           PERFORM UNTIL WS-EOF = "Y"
              PERFORM DISPLAY-JOB-LIST
 
@@ -10,7 +38,8 @@
                 MOVE "Enter 0 to return to the job menu:"
                   TO OUTPUT-RECORD
              ELSE
-                MOVE "Enter job number to view details, or 0 to go back:"
+                MOVE
+                  "Enter job number to view details, or 0 to go back:"
                   TO OUTPUT-RECORD
              END-IF
              PERFORM PRINT-LINE
@@ -63,8 +92,10 @@
 
        DISPLAY-JOB-LIST.
           MOVE 0 TO WS-JOBS-COUNT
+          MOVE 0 TO WS-JOBS-RAW-COUNT
           MOVE "N" TO WS-JOBS-EOF
           MOVE "N" TO WS-JOBS-FOUND
+          MOVE "N" TO WS-STOP-PAGING
 
           MOVE "--- Available Job Listings ---" TO OUTPUT-RECORD
           PERFORM PRINT-LINE
@@ -86,49 +117,154 @@
              EXIT PARAGRAPH
           END-IF
 
-          PERFORM UNTIL WS-JOBS-EOF = "Y"
+          PERFORM UNTIL WS-JOBS-EOF = "Y" OR WS-STOP-PAGING = "Y"
              READ JOBS-FILE
                 AT END
                    MOVE "Y" TO WS-JOBS-EOF
                 NOT AT END
-                   ADD 1 TO WS-JOBS-COUNT
-                   MOVE "Y" TO WS-JOBS-FOUND
-
-                   MOVE WS-JOBS-COUNT TO WS-JOB-NUMBER-TEXT
-                   MOVE SPACES TO OUTPUT-RECORD
-                   STRING
-                      FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY SIZE
-                      ". " DELIMITED BY SIZE
-                      FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
-                      " at " DELIMITED BY SIZE
-                      FUNCTION TRIM(JOB-EMPLOYER) DELIMITED BY SIZE
-                      INTO OUTPUT-RECORD
-                   END-STRING
-                   PERFORM PRINT-LINE
+                   ADD 1 TO WS-JOBS-RAW-COUNT
+                   PERFORM CHECK-JOB-MATCHES-FILTER
+                   IF WS-JOB-MATCHES-FILTER = "Y"
+                      ADD 1 TO WS-JOBS-COUNT
+                      MOVE "Y" TO WS-JOBS-FOUND
+                      MOVE WS-JOBS-RAW-COUNT TO
+                        WS-JOB-POS(WS-JOBS-COUNT)
+
+                      MOVE WS-JOBS-COUNT TO WS-JOB-NUMBER-TEXT
+                      MOVE SPACES TO OUTPUT-RECORD
+                      STRING
+                         FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY
+                           SIZE
+                         ". " DELIMITED BY SIZE
+                         FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
+                         " at " DELIMITED BY SIZE
+                         FUNCTION TRIM(JOB-EMPLOYER) DELIMITED BY SIZE
+                         INTO OUTPUT-RECORD
+                      END-STRING
+                      PERFORM PRINT-LINE
 
-                   MOVE SPACES TO OUTPUT-RECORD
-                   STRING
-                      "   (" DELIMITED BY SIZE
-                      FUNCTION TRIM(JOB-LOCATION) DELIMITED BY SIZE
-                      ")" DELIMITED BY SIZE
-                      INTO OUTPUT-RECORD
-                   END-STRING
-                   PERFORM PRINT-LINE
+                      MOVE SPACES TO OUTPUT-RECORD
+                      STRING
+                         "   (" DELIMITED BY SIZE
+                         FUNCTION TRIM(JOB-LOCATION) DELIMITED BY SIZE
+                         ")" DELIMITED BY SIZE
+                         INTO OUTPUT-RECORD
+                      END-STRING
+                      PERFORM PRINT-LINE
+
+                      IF FUNCTION MOD(WS-JOBS-COUNT, WS-PAGE-SIZE) = 0
+                         PERFORM PAGINATION-PROMPT
+                      END-IF
+                   END-IF
              END-READ
           END-PERFORM
 
           CLOSE JOBS-FILE
 
           IF WS-JOBS-FOUND = "N"
-             MOVE "No job/internship postings are currently available."
-               TO OUTPUT-RECORD
+             IF WS-JOBS-RAW-COUNT = 0
+                MOVE
+                "No job/internship postings are currently available."
+                  TO OUTPUT-RECORD
+             ELSE
+                MOVE "No postings match that filter." TO OUTPUT-RECORD
+             END-IF
              PERFORM PRINT-LINE
           END-IF
 
           MOVE "-----------------------------" TO OUTPUT-RECORD
           PERFORM PRINT-LINE.
 
+       CHECK-JOB-MATCHES-FILTER.
+          MOVE "Y" TO WS-JOB-MATCHES-FILTER
+
+          IF FUNCTION LENGTH(FUNCTION TRIM(WS-BROWSE-KEYWORD)) > 0
+             MOVE SPACES TO WS-FILTER-HAYSTACK
+             STRING FUNCTION TRIM(JOB-TITLE) DELIMITED BY SIZE
+                    " " DELIMITED BY SIZE
+                    FUNCTION TRIM(JOB-DESCRIPTION) DELIMITED BY SIZE
+               INTO WS-FILTER-HAYSTACK
+             END-STRING
+             MOVE WS-BROWSE-KEYWORD TO WS-FILTER-NEEDLE
+             PERFORM FIND-SUBSTRING-MATCH
+             IF WS-FILTER-FOUND NOT = "Y"
+                MOVE "N" TO WS-JOB-MATCHES-FILTER
+             END-IF
+          END-IF
+
+          IF WS-JOB-MATCHES-FILTER = "Y"
+             AND FUNCTION LENGTH(FUNCTION TRIM(WS-BROWSE-LOCATION)) > 0
+             MOVE SPACES TO WS-FILTER-HAYSTACK
+             MOVE JOB-LOCATION TO WS-FILTER-HAYSTACK
+             MOVE WS-BROWSE-LOCATION TO WS-FILTER-NEEDLE
+             PERFORM FIND-SUBSTRING-MATCH
+             IF WS-FILTER-FOUND NOT = "Y"
+                MOVE "N" TO WS-JOB-MATCHES-FILTER
+             END-IF
+          END-IF
+
+          IF WS-JOB-MATCHES-FILTER = "Y"
+             AND FUNCTION LENGTH(FUNCTION TRIM(WS-BROWSE-EMPLOYER)) > 0
+             IF FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-EMPLOYER)) NOT =
+               FUNCTION UPPER-CASE(FUNCTION TRIM(WS-BROWSE-EMPLOYER))
+                MOVE "N" TO WS-JOB-MATCHES-FILTER
+             END-IF
+          END-IF.
+
+       FIND-SUBSTRING-MATCH.
+          *> Case-insensitive substring search: is WS-FILTER-NEEDLE
+          *> found anywhere in WS-FILTER-HAYSTACK? Blank needle matches.
+          MOVE "N" TO WS-FILTER-FOUND
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-NEEDLE))
+            TO WS-FILTER-N-LEN
+          IF WS-FILTER-N-LEN = 0
+             MOVE "Y" TO WS-FILTER-FOUND
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-HAYSTACK))
+            TO WS-FILTER-H-LEN
+          IF WS-FILTER-H-LEN < WS-FILTER-N-LEN
+             EXIT PARAGRAPH
+          END-IF
+
+          COMPUTE WS-FILTER-LAST-POS =
+            WS-FILTER-H-LEN - WS-FILTER-N-LEN + 1
+          PERFORM VARYING WS-FILTER-POS FROM 1 BY 1
+            UNTIL WS-FILTER-POS > WS-FILTER-LAST-POS
+              OR WS-FILTER-FOUND = "Y"
+             IF FUNCTION UPPER-CASE(WS-FILTER-HAYSTACK(WS-FILTER-POS:
+               WS-FILTER-N-LEN)) = FUNCTION UPPER-CASE(FUNCTION
+               TRIM(WS-FILTER-NEEDLE))
+                MOVE "Y" TO WS-FILTER-FOUND
+             END-IF
+          END-PERFORM.
+
+       PAGINATION-PROMPT.
+          *> Shared "N at a time" page break for long listings; sets
+          *> WS-STOP-PAGING to "Y" if the user wants to stop paging
+          *> through the rest of the list (also used by profile search)
+          MOVE "-- More results below. Press Enter to continue, or"
+            TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          MOVE "   0 to stop and make a selection now: --" TO
+            OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          PERFORM READ-AND-LOG
+          IF WS-EOF = "Y"
+             MOVE "Y" TO WS-STOP-PAGING
+             EXIT PARAGRAPH
+          END-IF
+          MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+          IF WS-TRIMMED-IN(1:1) = "0"
+             MOVE "Y" TO WS-STOP-PAGING
+          END-IF.
+
        VIEW-JOB-DETAILS.
+          *> WS-JOB-INDEX is the number shown in the (possibly
+          *> filtered) job list; translate it back to the job's real
+          *> position in JOBS-FILE before scanning for it
+          MOVE WS-JOB-POS(WS-JOB-INDEX) TO WS-JOB-TARGET-RAW-POS
           MOVE 0 TO WS-JOBS-COUNT
           MOVE "N" TO WS-JOBS-EOF
           MOVE "N" TO WS-JOBS-FOUND
@@ -146,7 +282,7 @@
                    MOVE "Y" TO WS-JOBS-EOF
                 NOT AT END
                    ADD 1 TO WS-JOBS-COUNT
-                   IF WS-JOBS-COUNT = WS-JOB-INDEX
+                   IF WS-JOBS-COUNT = WS-JOB-TARGET-RAW-POS
                       MOVE "Y" TO WS-JOBS-FOUND
                       PERFORM DISPLAY-JOB-FULL
                       EXIT PERFORM
@@ -231,9 +367,35 @@
           END-IF
           PERFORM PRINT-LINE
 
+          MOVE SPACES TO OUTPUT-RECORD
+          IF FUNCTION LENGTH(FUNCTION TRIM(JOB-POSTED-DATE)) = 0
+             MOVE "Posted: Unknown" TO OUTPUT-RECORD
+          ELSE
+             STRING
+                "Posted: " DELIMITED BY SIZE
+                FUNCTION TRIM(JOB-POSTED-DATE) DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+             END-STRING
+          END-IF
+          PERFORM PRINT-LINE
+
+          MOVE SPACES TO OUTPUT-RECORD
+          IF FUNCTION LENGTH(FUNCTION TRIM(JOB-DEADLINE)) = 0
+             MOVE "Application Deadline: None" TO OUTPUT-RECORD
+          ELSE
+             STRING
+                "Application Deadline: " DELIMITED BY SIZE
+                FUNCTION TRIM(JOB-DEADLINE) DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+             END-STRING
+          END-IF
+          PERFORM PRINT-LINE
+
           MOVE "-------------------" TO OUTPUT-RECORD
           PERFORM PRINT-LINE
 
+          PERFORM SHOW-REFERRAL-HINT
+
           *> Store the job ID for this job posting
           MOVE JOB-ID TO WS-CURRENT-JOB-ID
 
@@ -241,16 +403,28 @@
           MOVE "N" TO WS-APP-ALREADY-APPLIED
           PERFORM CHECK-ALREADY-APPLIED
 
+          *> Check if user has already bookmarked this job
+          MOVE "N" TO WS-APP-ALREADY-BOOKMARKED
+          PERFORM CHECK-ALREADY-BOOKMARKED
+
           MOVE "N" TO WS-VALID-INPUT
           PERFORM UNTIL WS-EOF = "Y" OR WS-VALID-INPUT = "Y"
              IF WS-APP-ALREADY-APPLIED = "Y"
                 MOVE "0. Back to Job List" TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+                MOVE "2. Withdraw my application" TO OUTPUT-RECORD
              ELSE
                 MOVE "0. Back to Job List" TO OUTPUT-RECORD
                 PERFORM PRINT-LINE
                 MOVE "1. Apply to this job" TO OUTPUT-RECORD
              END-IF
              PERFORM PRINT-LINE
+             IF WS-APP-ALREADY-BOOKMARKED = "Y"
+                MOVE "4. Remove bookmark" TO OUTPUT-RECORD
+             ELSE
+                MOVE "3. Bookmark this job" TO OUTPUT-RECORD
+             END-IF
+             PERFORM PRINT-LINE
              MOVE "Enter your choice:" TO OUTPUT-RECORD
              PERFORM PRINT-LINE
 
@@ -277,13 +451,87 @@
                          PERFORM PRINT-LINE
                       END-IF
                    ELSE
-                      MOVE "Invalid selection." TO OUTPUT-RECORD
-                      PERFORM PRINT-LINE
+                      IF WS-IN-LEN = 1 AND WS-TRIMMED-IN(1:1) = "2"
+                         AND WS-APP-ALREADY-APPLIED = "Y"
+                         PERFORM WITHDRAW-APPLICATION
+                         MOVE "Y" TO WS-VALID-INPUT
+                      ELSE
+                         IF WS-IN-LEN = 1 AND WS-TRIMMED-IN(1:1) = "3"
+                           AND WS-APP-ALREADY-BOOKMARKED = "N"
+                            PERFORM SAVE-BOOKMARK
+                            MOVE "Y" TO WS-VALID-INPUT
+                         ELSE
+                            IF WS-IN-LEN = 1 AND
+                             WS-TRIMMED-IN(1:1) = "4"
+                              AND WS-APP-ALREADY-BOOKMARKED = "Y"
+                               PERFORM REMOVE-BOOKMARK
+                               MOVE "Y" TO WS-VALID-INPUT
+                            ELSE
+                               MOVE "Invalid selection." TO
+                                 OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                            END-IF
+                         END-IF
+                      END-IF
                    END-IF
                 END-IF
              END-IF
           END-PERFORM.
 
+       SHOW-REFERRAL-HINT.
+          *> Cross-reference this listing's employer against my
+          *> established connections' work experience, so I know who
+          *> to ask for a referral.
+          PERFORM BUILD-MY-CONNECTIONS-TABLE
+          IF WS-MY-CONN-COUNT = 0
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE 0 TO WS-REFERRAL-COUNT
+          MOVE "N" TO WS-EXP-EOF
+
+          OPEN INPUT EXPERIENCE-FILE
+          IF WS-EXP-FILE-STATUS NOT = "00"
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-EXP-EOF = "Y"
+             READ EXPERIENCE-FILE
+                AT END
+                   MOVE "Y" TO WS-EXP-EOF
+                NOT AT END
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                     (EXPERIENCE-COMPANY)) =
+                     FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-EMPLOYER))
+                      PERFORM VARYING WS-MY-CONN-IDX FROM 1 BY 1
+                        UNTIL WS-MY-CONN-IDX > WS-MY-CONN-COUNT
+                         IF FUNCTION TRIM
+                           (WS-MY-CONN-ENTRY(WS-MY-CONN-IDX)) =
+                           FUNCTION TRIM(EXPERIENCE-USERNAME)
+                            IF WS-REFERRAL-COUNT = 0
+                               MOVE
+                               "You have connections who worked at "
+                                 TO OUTPUT-RECORD
+                               PERFORM PRINT-LINE
+                            END-IF
+                            ADD 1 TO WS-REFERRAL-COUNT
+                            MOVE SPACES TO OUTPUT-RECORD
+                            STRING "  - " DELIMITED BY SIZE
+                                   FUNCTION TRIM(EXPERIENCE-USERNAME)
+                                     DELIMITED BY SIZE
+                                   " (ask them for a referral)"
+                                     DELIMITED BY SIZE
+                              INTO OUTPUT-RECORD
+                            END-STRING
+                            PERFORM PRINT-LINE
+                         END-IF
+                      END-PERFORM
+                   END-IF
+             END-READ
+          END-PERFORM
+
+          CLOSE EXPERIENCE-FILE.
+
        CHECK-ALREADY-APPLIED.
           *> Load applications into memory to check if user applied
           MOVE 0 TO WS-APPLICATION-COUNT
@@ -291,7 +539,8 @@
           MOVE "N" TO WS-APP-FOUND
 
           OPEN INPUT APPLICATIONS-FILE
-          IF WS-APPLICATIONS-STATUS = "35" OR WS-APPLICATIONS-STATUS = "05"
+          IF WS-APPLICATIONS-STATUS = "35" OR WS-APPLICATIONS-STATUS =
+            "05"
              *> File does not exist, so no applications yet
              IF WS-APPLICATIONS-STATUS = "05"
                 CLOSE APPLICATIONS-FILE
@@ -306,13 +555,17 @@
                    MOVE "Y" TO WS-APPLICATIONS-EOF
                 NOT AT END
                    ADD 1 TO WS-APPLICATION-COUNT
-                   IF WS-APPLICATION-COUNT <= 50
-                      MOVE APP-USERNAME TO WS-APP-USERNAME(WS-APPLICATION-COUNT)
-                      MOVE APP-JOB-ID TO WS-APP-JOB-ID(WS-APPLICATION-COUNT)
+                   IF WS-APPLICATION-COUNT <= WS-MAX-APPLICATIONS
+                      MOVE APP-USERNAME TO
+                        WS-APP-USERNAME(WS-APPLICATION-COUNT)
+                      MOVE APP-JOB-ID TO
+                        WS-APP-JOB-ID(WS-APPLICATION-COUNT)
 
                       *> Check if this is a match
-                      IF FUNCTION TRIM(APP-USERNAME) = FUNCTION TRIM(WS-USERNAME)
-                         AND FUNCTION TRIM(APP-JOB-ID) = FUNCTION TRIM(WS-CURRENT-JOB-ID)
+                      IF FUNCTION TRIM(APP-USERNAME) = FUNCTION
+                        TRIM(WS-USERNAME)
+                         AND FUNCTION TRIM(APP-JOB-ID) = FUNCTION
+                           TRIM(WS-CURRENT-JOB-ID)
                          MOVE "Y" TO WS-APP-ALREADY-APPLIED
                          MOVE "Y" TO WS-APP-FOUND
                          EXIT PERFORM
@@ -325,6 +578,15 @@
 
        APPLY-FOR-JOB.
           *> Record the application
+          IF FUNCTION LENGTH(FUNCTION TRIM(JOB-DEADLINE)) > 0
+             AND FUNCTION TRIM(JOB-DEADLINE) <
+               FUNCTION TRIM(FUNCTION CURRENT-DATE(1:8))
+             MOVE "The application deadline for this posting has
+      -         " passed." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
           MOVE "N" TO WS-VALID-INPUT
           MOVE "Are you sure you want to apply for this job? (Y/N):"
             TO OUTPUT-RECORD
@@ -348,7 +610,8 @@
        SAVE-APPLICATION.
           *> Open applications file in append mode
           OPEN EXTEND APPLICATIONS-FILE
-          IF WS-APPLICATIONS-STATUS = "35" OR WS-APPLICATIONS-STATUS = "05"
+          IF WS-APPLICATIONS-STATUS = "35" OR WS-APPLICATIONS-STATUS =
+            "05"
              OPEN OUTPUT APPLICATIONS-FILE
              IF WS-APPLICATIONS-STATUS = "00"
                 CLOSE APPLICATIONS-FILE
@@ -379,3 +642,341 @@
           MOVE "Application submitted successfully!" TO OUTPUT-RECORD
           PERFORM PRINT-LINE
           MOVE "Y" TO WS-APP-ALREADY-APPLIED.
+
+       WITHDRAW-APPLICATION.
+          *> Load every application row (no early exit) so the
+          *> rewrite below does not drop rows past the matching one
+          MOVE 0 TO WS-APPLICATION-COUNT
+          MOVE "N" TO WS-APPLICATIONS-EOF
+
+          OPEN INPUT APPLICATIONS-FILE
+          IF WS-APPLICATIONS-STATUS NOT = "00"
+             MOVE "Unable to withdraw application." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-APPLICATIONS-EOF = "Y"
+             READ APPLICATIONS-FILE
+                AT END
+                   MOVE "Y" TO WS-APPLICATIONS-EOF
+                NOT AT END
+                   ADD 1 TO WS-APPLICATION-COUNT
+                   IF WS-APPLICATION-COUNT <= WS-MAX-APPLICATIONS
+                      MOVE APP-USERNAME TO
+                        WS-APP-USERNAME(WS-APPLICATION-COUNT)
+                      MOVE APP-JOB-ID TO
+                        WS-APP-JOB-ID(WS-APPLICATION-COUNT)
+                   END-IF
+             END-READ
+          END-PERFORM
+
+          IF WS-APPLICATION-COUNT > WS-MAX-APPLICATIONS
+             MOVE WS-MAX-APPLICATIONS TO WS-APPLICATION-COUNT
+          END-IF
+
+          CLOSE APPLICATIONS-FILE
+
+          OPEN OUTPUT APPLICATIONS-FILE
+          IF WS-APPLICATIONS-STATUS NOT = "00"
+             MOVE "Unable to withdraw application." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM VARYING WS-APP-IDX FROM 1 BY 1
+            UNTIL WS-APP-IDX > WS-APPLICATION-COUNT
+            IF NOT (FUNCTION TRIM(WS-APP-USERNAME(WS-APP-IDX)) =
+                      FUNCTION TRIM(WS-USERNAME)
+                    AND FUNCTION TRIM(WS-APP-JOB-ID(WS-APP-IDX)) =
+                      FUNCTION TRIM(WS-CURRENT-JOB-ID))
+               MOVE WS-APP-USERNAME(WS-APP-IDX) TO APP-USERNAME
+               MOVE WS-APP-JOB-ID(WS-APP-IDX) TO APP-JOB-ID
+               WRITE APPLICATION-RECORD
+            END-IF
+          END-PERFORM
+
+          CLOSE APPLICATIONS-FILE
+
+          MOVE "N" TO WS-APP-ALREADY-APPLIED
+          MOVE "Application withdrawn." TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
+
+       CHECK-ALREADY-BOOKMARKED.
+          *> Load bookmarks into memory to check if user bookmarked
+          MOVE 0 TO WS-BOOKMARK-COUNT
+          MOVE "N" TO WS-BOOKMARKS-EOF
+          MOVE "N" TO WS-BOOKMARK-FOUND
+
+          OPEN INPUT BOOKMARKS-FILE
+          IF WS-BOOKMARKS-STATUS = "35" OR WS-BOOKMARKS-STATUS = "05"
+             *> File does not exist, so no bookmarks yet
+             IF WS-BOOKMARKS-STATUS = "05"
+                CLOSE BOOKMARKS-FILE
+             END-IF
+             MOVE "N" TO WS-APP-ALREADY-BOOKMARKED
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-BOOKMARKS-EOF = "Y"
+             READ BOOKMARKS-FILE
+                AT END
+                   MOVE "Y" TO WS-BOOKMARKS-EOF
+                NOT AT END
+                   ADD 1 TO WS-BOOKMARK-COUNT
+                   IF WS-BOOKMARK-COUNT <= WS-MAX-BOOKMARKS
+                      MOVE BM-USERNAME TO
+                        WS-BM-USERNAME(WS-BOOKMARK-COUNT)
+                      MOVE BM-JOB-ID TO
+                        WS-BM-JOB-ID(WS-BOOKMARK-COUNT)
+
+                      *> Check if this is a match
+                      IF FUNCTION TRIM(BM-USERNAME) = FUNCTION
+                        TRIM(WS-USERNAME)
+                         AND FUNCTION TRIM(BM-JOB-ID) = FUNCTION
+                           TRIM(WS-CURRENT-JOB-ID)
+                         MOVE "Y" TO WS-APP-ALREADY-BOOKMARKED
+                         MOVE "Y" TO WS-BOOKMARK-FOUND
+                         EXIT PERFORM
+                      END-IF
+                   END-IF
+             END-READ
+          END-PERFORM
+
+          CLOSE BOOKMARKS-FILE.
+
+       SAVE-BOOKMARK.
+          *> Open bookmarks file in append mode
+          OPEN EXTEND BOOKMARKS-FILE
+          IF WS-BOOKMARKS-STATUS = "35" OR WS-BOOKMARKS-STATUS = "05"
+             OPEN OUTPUT BOOKMARKS-FILE
+             IF WS-BOOKMARKS-STATUS = "00"
+                CLOSE BOOKMARKS-FILE
+             END-IF
+
+             OPEN EXTEND BOOKMARKS-FILE
+          END-IF
+
+          IF WS-BOOKMARKS-STATUS NOT = "00"
+             MOVE "Unable to save bookmark." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          MOVE WS-USERNAME TO BM-USERNAME
+          MOVE WS-CURRENT-JOB-ID TO BM-JOB-ID
+
+          WRITE BOOKMARK-RECORD
+          IF WS-BOOKMARKS-STATUS NOT = "00"
+             MOVE "Error saving bookmark." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             CLOSE BOOKMARKS-FILE
+             EXIT PARAGRAPH
+          END-IF
+
+          CLOSE BOOKMARKS-FILE
+
+          MOVE "Job bookmarked." TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+          MOVE "Y" TO WS-APP-ALREADY-BOOKMARKED.
+
+       REMOVE-BOOKMARK.
+          *> Load every bookmark row (no early exit) so the rewrite
+          *> below does not drop rows past the matching one
+          MOVE 0 TO WS-BOOKMARK-COUNT
+          MOVE "N" TO WS-BOOKMARKS-EOF
+
+          OPEN INPUT BOOKMARKS-FILE
+          IF WS-BOOKMARKS-STATUS NOT = "00"
+             MOVE "Unable to remove bookmark." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-BOOKMARKS-EOF = "Y"
+             READ BOOKMARKS-FILE
+                AT END
+                   MOVE "Y" TO WS-BOOKMARKS-EOF
+                NOT AT END
+                   ADD 1 TO WS-BOOKMARK-COUNT
+                   IF WS-BOOKMARK-COUNT <= WS-MAX-BOOKMARKS
+                      MOVE BM-USERNAME TO
+                        WS-BM-USERNAME(WS-BOOKMARK-COUNT)
+                      MOVE BM-JOB-ID TO
+                        WS-BM-JOB-ID(WS-BOOKMARK-COUNT)
+                   END-IF
+             END-READ
+          END-PERFORM
+
+          IF WS-BOOKMARK-COUNT > WS-MAX-BOOKMARKS
+             MOVE WS-MAX-BOOKMARKS TO WS-BOOKMARK-COUNT
+          END-IF
+
+          CLOSE BOOKMARKS-FILE
+
+          OPEN OUTPUT BOOKMARKS-FILE
+          IF WS-BOOKMARKS-STATUS NOT = "00"
+             MOVE "Unable to remove bookmark." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM VARYING WS-BOOKMARK-IDX FROM 1 BY 1
+            UNTIL WS-BOOKMARK-IDX > WS-BOOKMARK-COUNT
+            IF NOT (FUNCTION TRIM(WS-BM-USERNAME(WS-BOOKMARK-IDX)) =
+                      FUNCTION TRIM(WS-USERNAME)
+                    AND FUNCTION TRIM(WS-BM-JOB-ID(WS-BOOKMARK-IDX)) =
+                      FUNCTION TRIM(WS-CURRENT-JOB-ID))
+               MOVE WS-BM-USERNAME(WS-BOOKMARK-IDX) TO BM-USERNAME
+               MOVE WS-BM-JOB-ID(WS-BOOKMARK-IDX) TO BM-JOB-ID
+               WRITE BOOKMARK-RECORD
+            END-IF
+          END-PERFORM
+
+          CLOSE BOOKMARKS-FILE
+
+          MOVE "N" TO WS-APP-ALREADY-BOOKMARKED
+          MOVE "Bookmark removed." TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
+
+       HANDLE-BROWSE-BY-EMPLOYER.
+          PERFORM BUILD-EMPLOYER-LIST
+
+          IF WS-EMPLOYER-COUNT = 0
+             MOVE
+             "No job/internship postings are currently available."
+               TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-EOF = "Y"
+             PERFORM DISPLAY-EMPLOYER-LIST
+
+             MOVE "Enter a number to view that employer's postings,
+      -         " or 0 to go back:" TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+
+             PERFORM READ-AND-LOG
+             IF WS-EOF = "Y"
+                MOVE "No input received; returning to the job menu."
+                  TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+                EXIT PERFORM
+             END-IF
+
+             MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+               TO WS-IN-LEN
+
+             IF WS-IN-LEN = 0 OR WS-IN-LEN > LENGTH OF WS-EMPLOYER-PICK
+                MOVE "Invalid selection." TO OUTPUT-RECORD
+                PERFORM PRINT-LINE
+             ELSE
+                IF WS-TRIMMED-IN(1:WS-IN-LEN) IS NUMERIC
+                   COMPUTE WS-EMPLOYER-PICK =
+                     FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+
+                   IF WS-EMPLOYER-PICK = 0
+                      EXIT PERFORM
+                   ELSE
+                      IF WS-EMPLOYER-PICK > WS-EMPLOYER-COUNT
+                         MOVE "Invalid selection." TO OUTPUT-RECORD
+                         PERFORM PRINT-LINE
+                      ELSE
+                         MOVE SPACES TO WS-BROWSE-KEYWORD
+                         MOVE SPACES TO WS-BROWSE-LOCATION
+                         MOVE WS-EMPLOYER-NAME(WS-EMPLOYER-PICK) TO
+                           WS-BROWSE-EMPLOYER
+                         PERFORM JOB-LIST-AND-VIEW-LOOP
+                         MOVE SPACES TO WS-BROWSE-EMPLOYER
+                      END-IF
+                   END-IF
+                ELSE
+                   MOVE "Invalid selection." TO OUTPUT-RECORD
+                   PERFORM PRINT-LINE
+                END-IF
+             END-IF
+          END-PERFORM.
+
+       BUILD-EMPLOYER-LIST.
+          *> Scan JOBS-FILE once, building a case-insensitively
+          *> deduplicated list of employers with their open posting
+          *> counts.
+          MOVE 0 TO WS-EMPLOYER-COUNT
+          MOVE "N" TO WS-JOBS-EOF
+
+          OPEN INPUT JOBS-FILE
+          IF WS-JOBS-STATUS = "35" OR WS-JOBS-STATUS = "05"
+             EXIT PARAGRAPH
+          END-IF
+
+          IF WS-JOBS-STATUS NOT = "00"
+             MOVE "Unable to open jobs file." TO OUTPUT-RECORD
+             PERFORM PRINT-LINE
+             EXIT PARAGRAPH
+          END-IF
+
+          PERFORM UNTIL WS-JOBS-EOF = "Y"
+             READ JOBS-FILE
+                AT END
+                   MOVE "Y" TO WS-JOBS-EOF
+                NOT AT END
+                   MOVE 0 TO WS-EMPLOYER-MATCH-IDX
+                   PERFORM VARYING WS-EMPLOYER-IDX FROM 1 BY 1
+                     UNTIL WS-EMPLOYER-IDX > WS-EMPLOYER-COUNT
+                      IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                        (WS-EMPLOYER-NAME(WS-EMPLOYER-IDX))) =
+                        FUNCTION UPPER-CASE(FUNCTION TRIM(JOB-EMPLOYER))
+                         MOVE WS-EMPLOYER-IDX TO WS-EMPLOYER-MATCH-IDX
+                      END-IF
+                   END-PERFORM
+
+                   IF WS-EMPLOYER-MATCH-IDX > 0
+                      ADD 1 TO WS-EMPLOYER-JOB-COUNT
+                        (WS-EMPLOYER-MATCH-IDX)
+                   ELSE
+                      IF WS-EMPLOYER-COUNT < WS-MAX-EMPLOYERS
+                         ADD 1 TO WS-EMPLOYER-COUNT
+                         MOVE JOB-EMPLOYER TO
+                           WS-EMPLOYER-NAME(WS-EMPLOYER-COUNT)
+                         MOVE 1 TO
+                           WS-EMPLOYER-JOB-COUNT(WS-EMPLOYER-COUNT)
+                      END-IF
+                   END-IF
+             END-READ
+          END-PERFORM
+
+          CLOSE JOBS-FILE.
+
+       DISPLAY-EMPLOYER-LIST.
+          MOVE "N" TO WS-STOP-PAGING
+
+          MOVE "--- Employers ---" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE
+
+          PERFORM VARYING WS-EMPLOYER-IDX FROM 1 BY 1
+            UNTIL WS-EMPLOYER-IDX > WS-EMPLOYER-COUNT
+              OR WS-STOP-PAGING = "Y"
+             MOVE WS-EMPLOYER-IDX TO WS-JOB-NUMBER-TEXT
+             MOVE SPACES TO OUTPUT-RECORD
+             STRING
+                FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY SIZE
+                ". " DELIMITED BY SIZE
+                FUNCTION TRIM(WS-EMPLOYER-NAME(WS-EMPLOYER-IDX))
+                  DELIMITED BY SIZE
+                " (" DELIMITED BY SIZE
+                FUNCTION TRIM(WS-EMPLOYER-JOB-COUNT(WS-EMPLOYER-IDX))
+                  DELIMITED BY SIZE
+                " posting(s))" DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+             END-STRING
+             PERFORM PRINT-LINE
+
+             IF FUNCTION MOD(WS-EMPLOYER-IDX, WS-PAGE-SIZE) = 0
+                PERFORM PAGINATION-PROMPT
+             END-IF
+          END-PERFORM
+
+          MOVE "-----------------------------" TO OUTPUT-RECORD
+          PERFORM PRINT-LINE.
