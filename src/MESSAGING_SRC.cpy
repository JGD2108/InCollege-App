@@ -1,4 +1,4 @@
-      HANDLE-MESSAGING-MENU.
+       HANDLE-MESSAGING-MENU.
           MOVE "N" TO WS-MESSAGE-EXIT
 
           PERFORM UNTIL WS-MESSAGE-EXIT = "Y" OR WS-EOF = "Y"
@@ -13,7 +13,8 @@
 
               PERFORM READ-AND-LOG
               IF WS-EOF = "Y"
-                 MOVE "No input received; returning to post-login menu." TO OUTPUT-RECORD
+                 MOVE "No input received; returning to post-login menu."
+                   TO OUTPUT-RECORD
                  PERFORM PRINT-LINE
                  EXIT PERFORM
               END-IF
@@ -24,12 +25,10 @@
                  WHEN "1"
                     PERFORM SEND-MESSAGE
                  WHEN "2"
-                    MOVE "View My Messages is under construction." TO OUTPUT-RECORD
-                    PERFORM PRINT-LINE
-                    *> Later:
-                    *> CALL "REVIEWMESSAGES" USING ...
+                    PERFORM VIEW-MY-MESSAGES
                  WHEN "3"
-                    MOVE "Returning to post-login menu." TO OUTPUT-RECORD
+                    MOVE "Returning to post-login menu." TO
+                      OUTPUT-RECORD
                     PERFORM PRINT-LINE
                     MOVE "Y" TO WS-MESSAGE-EXIT
                  WHEN OTHER
@@ -38,7 +37,7 @@
               END-EVALUATE
           END-PERFORM.
 
-      SEND-MESSAGE.
+       SEND-MESSAGE.
            MOVE SPACES TO WS-MSG-RECIPIENT
            MOVE SPACES TO WS-MSG-TEXT
            MOVE "N" TO WS-CAN-MESSAGE
@@ -66,7 +65,8 @@
                   PERFORM PRINT-LINE
               ELSE
                   IF WS-IN-LEN > 12
-                      MOVE "Recipient username must be 1 to 12 characters."
+                      MOVE
+                        "Recipient username must be 1 to 12 characters."
                         TO OUTPUT-RECORD
                       PERFORM PRINT-LINE
                   ELSE
@@ -96,7 +96,8 @@
 
            MOVE "N" TO WS-VALID-INPUT
            PERFORM UNTIL WS-VALID-INPUT = "Y" OR WS-EOF = "Y"
-              MOVE "Enter your message (max 200 chars):" TO OUTPUT-RECORD
+              MOVE "Enter your message (max 200 chars):" TO
+                OUTPUT-RECORD
               PERFORM PRINT-LINE
 
               PERFORM READ-AND-LOG
@@ -130,11 +131,42 @@
               EXIT PARAGRAPH
            END-IF
 
+           PERFORM CHECK-BLOCKED-BY-RECIPIENT
+           IF WS-IS-BLOCKED = "Y"
+              *> Silently drop the message; the sender sees the normal
+              *> success message so the recipient's block is never
+              *> revealed to them
+              STRING "Message sent to " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-MSG-RECIPIENT) DELIMITED BY SPACE
+                     " successfully!" DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-MSG-TIMESTAMP
            MOVE WS-USERNAME      TO MSG-SENDER
            MOVE WS-MSG-RECIPIENT TO MSG-RECIPIENT
+           MOVE WS-MSG-TIMESTAMP TO MSG-TIMESTAMP
            MOVE WS-MSG-TEXT      TO MSG-CONTENT
+           MOVE "N"              TO MSG-READ-FLAG
+           MOVE "N"              TO MSG-DELETED-FLAG
+
            OPEN EXTEND MESSAGES-FILE
+           IF WS-MESSAGES-STATUS = "35" OR WS-MESSAGES-STATUS = "05"
+              OPEN OUTPUT MESSAGES-FILE
+              IF WS-MESSAGES-STATUS = "00"
+                 CLOSE MESSAGES-FILE
+              END-IF
+              OPEN EXTEND MESSAGES-FILE
+           END-IF
+
+           IF WS-MESSAGES-STATUS NOT = "00"
+              MOVE "Unable to save message." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
            WRITE MESSAGE-RECORD
            CLOSE MESSAGES-FILE
 
@@ -144,7 +176,32 @@
              INTO OUTPUT-RECORD
            PERFORM PRINT-LINE.
 
-      VERIFY-MESSAGE-NETWORK.
+       CHECK-BLOCKED-BY-RECIPIENT.
+           MOVE "N" TO WS-IS-BLOCKED
+           MOVE "N" TO WS-BLOCKS-EOF
+
+           OPEN INPUT BLOCKS-FILE
+           IF WS-BLOCKS-STATUS NOT = "00"
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-BLOCKS-EOF = "Y" OR WS-IS-BLOCKED = "Y"
+              READ BLOCKS-FILE
+                  AT END
+                      MOVE "Y" TO WS-BLOCKS-EOF
+                  NOT AT END
+                      IF FUNCTION TRIM(BLOCKER-USERNAME) =
+                           FUNCTION TRIM(WS-MSG-RECIPIENT)
+                         AND FUNCTION TRIM(BLOCKED-USERNAME) =
+                           FUNCTION TRIM(WS-USERNAME)
+                          MOVE "Y" TO WS-IS-BLOCKED
+                      END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE BLOCKS-FILE.
+
+       VERIFY-MESSAGE-NETWORK.
            MOVE "N" TO WS-CAN-MESSAGE
            MOVE "N" TO WS-EST-EOF
 
@@ -186,7 +243,182 @@
            CLOSE ESTABLISHED-FILE
 
            IF WS-CAN-MESSAGE NOT = "Y"
-              MOVE "You may only send messages to users in your network."
+              MOVE
+                "You may only send messages to users in your network."
                 TO OUTPUT-RECORD
               PERFORM PRINT-LINE
            END-IF.
+
+       VIEW-MY-MESSAGES.
+           PERFORM LOAD-ALL-MESSAGES
+
+           IF WS-MESSAGES-STATUS = "35"
+              MOVE "You have no messages yet." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+           IF WS-MESSAGES-STATUS NOT = "00"
+              MOVE "Unable to access message data." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-INBOX-COUNT
+           PERFORM VARYING WS-MSG-ALL-IDX FROM 1 BY 1
+             UNTIL WS-MSG-ALL-IDX > WS-MSG-ALL-COUNT
+              IF FUNCTION TRIM(WS-MSG-ALL-RECIPIENT(WS-MSG-ALL-IDX)) =
+                 FUNCTION TRIM(WS-USERNAME)
+                 AND WS-MSG-ALL-DELETED(WS-MSG-ALL-IDX) NOT = "Y"
+                 AND WS-INBOX-COUNT < WS-INBOX-MAX
+                  ADD 1 TO WS-INBOX-COUNT
+                  MOVE WS-MSG-ALL-SENDER(WS-MSG-ALL-IDX)
+                    TO WS-INBOX-SENDER(WS-INBOX-COUNT)
+                  MOVE WS-MSG-ALL-TIMESTAMP(WS-MSG-ALL-IDX)
+                    TO WS-INBOX-TIMESTAMP(WS-INBOX-COUNT)
+                  MOVE WS-MSG-ALL-CONTENT(WS-MSG-ALL-IDX)
+                    TO WS-INBOX-CONTENT(WS-INBOX-COUNT)
+                  MOVE WS-MSG-ALL-IDX TO WS-INBOX-POS(WS-INBOX-COUNT)
+              END-IF
+           END-PERFORM
+
+           IF WS-INBOX-COUNT = 0
+              MOVE "You have no messages yet." TO OUTPUT-RECORD
+              PERFORM PRINT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE "--- My Messages (newest first) ---" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           PERFORM VARYING WS-INBOX-IDX FROM WS-INBOX-COUNT BY -1
+             UNTIL WS-INBOX-IDX < 1
+              MOVE WS-INBOX-IDX TO WS-JOB-NUMBER-TEXT
+              MOVE SPACES TO OUTPUT-RECORD
+              STRING FUNCTION TRIM(WS-JOB-NUMBER-TEXT) DELIMITED BY SIZE
+                     ". From: " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-INBOX-SENDER(WS-INBOX-IDX))
+                       DELIMITED BY SIZE
+                     "  (" DELIMITED BY SIZE
+                     WS-INBOX-TIMESTAMP(WS-INBOX-IDX) DELIMITED BY SIZE
+                     ")" DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+              PERFORM PRINT-LINE
+
+              MOVE SPACES TO OUTPUT-RECORD
+              STRING "     " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-INBOX-CONTENT(WS-INBOX-IDX))
+                       DELIMITED BY SIZE
+                INTO OUTPUT-RECORD
+              END-STRING
+              PERFORM PRINT-LINE
+
+              MOVE "Y" TO WS-MSG-ALL-READ(WS-INBOX-POS(WS-INBOX-IDX))
+           END-PERFORM
+
+           MOVE "-----------------------------------" TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+
+           MOVE
+             "Enter a message number to delete, or 0 to keep all:"
+             TO OUTPUT-RECORD
+           PERFORM PRINT-LINE
+           PERFORM READ-AND-LOG
+           IF WS-EOF NOT = "Y"
+              MOVE FUNCTION TRIM(INPUT-RECORD) TO WS-TRIMMED-IN
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-RECORD))
+                TO WS-IN-LEN
+              IF WS-IN-LEN > 0 AND WS-IN-LEN <= 3
+                 AND WS-TRIMMED-IN(1:WS-IN-LEN) IS NUMERIC
+                 COMPUTE WS-MSG-PICK =
+                   FUNCTION NUMVAL(WS-TRIMMED-IN(1:WS-IN-LEN))
+                 IF WS-MSG-PICK > 0 AND WS-MSG-PICK <= WS-INBOX-COUNT
+                    MOVE "Y" TO
+                      WS-MSG-ALL-DELETED(WS-INBOX-POS(WS-MSG-PICK))
+                    MOVE "Message deleted." TO OUTPUT-RECORD
+                    PERFORM PRINT-LINE
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM SAVE-ALL-MESSAGES.
+
+       LOAD-ALL-MESSAGES.
+           MOVE 0 TO WS-MSG-ALL-COUNT
+           MOVE "N" TO WS-MESSAGES-EOF
+
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = "00"
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+              READ MESSAGES-FILE
+                  AT END
+                      MOVE "Y" TO WS-MESSAGES-EOF
+                  NOT AT END
+                      IF WS-MSG-ALL-COUNT < WS-MSG-ALL-MAX
+                          ADD 1 TO WS-MSG-ALL-COUNT
+                          MOVE MSG-SENDER
+                            TO WS-MSG-ALL-SENDER(WS-MSG-ALL-COUNT)
+                          MOVE MSG-RECIPIENT
+                            TO WS-MSG-ALL-RECIPIENT(WS-MSG-ALL-COUNT)
+                          MOVE MSG-TIMESTAMP
+                            TO WS-MSG-ALL-TIMESTAMP(WS-MSG-ALL-COUNT)
+                          MOVE MSG-CONTENT
+                            TO WS-MSG-ALL-CONTENT(WS-MSG-ALL-COUNT)
+                          MOVE MSG-READ-FLAG
+                            TO WS-MSG-ALL-READ(WS-MSG-ALL-COUNT)
+                          MOVE MSG-DELETED-FLAG
+                            TO WS-MSG-ALL-DELETED(WS-MSG-ALL-COUNT)
+                      END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE MESSAGES-FILE.
+
+       SAVE-ALL-MESSAGES.
+           OPEN OUTPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = "00"
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-MSG-ALL-IDX FROM 1 BY 1
+             UNTIL WS-MSG-ALL-IDX > WS-MSG-ALL-COUNT
+              MOVE WS-MSG-ALL-SENDER(WS-MSG-ALL-IDX) TO MSG-SENDER
+              MOVE WS-MSG-ALL-RECIPIENT(WS-MSG-ALL-IDX) TO MSG-RECIPIENT
+              MOVE WS-MSG-ALL-TIMESTAMP(WS-MSG-ALL-IDX) TO MSG-TIMESTAMP
+              MOVE WS-MSG-ALL-CONTENT(WS-MSG-ALL-IDX) TO MSG-CONTENT
+              MOVE WS-MSG-ALL-READ(WS-MSG-ALL-IDX) TO MSG-READ-FLAG
+              MOVE WS-MSG-ALL-DELETED(WS-MSG-ALL-IDX) TO
+                MSG-DELETED-FLAG
+              WRITE MESSAGE-RECORD
+           END-PERFORM
+
+           CLOSE MESSAGES-FILE.
+
+       COUNT-UNREAD-MESSAGES.
+           MOVE 0 TO WS-UNREAD-COUNT
+           MOVE "N" TO WS-MESSAGES-EOF
+
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MESSAGES-STATUS NOT = "00"
+             EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-MESSAGES-EOF = "Y"
+             READ MESSAGES-FILE
+                 AT END
+                     MOVE "Y" TO WS-MESSAGES-EOF
+                 NOT AT END
+                     IF FUNCTION TRIM(MSG-RECIPIENT) =
+                        FUNCTION TRIM(WS-USERNAME)
+                        AND MSG-READ-FLAG NOT = "Y"
+                        AND MSG-DELETED-FLAG NOT = "Y"
+                         ADD 1 TO WS-UNREAD-COUNT
+                     END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE MESSAGES-FILE.
